@@ -9,8 +9,14 @@
       *                             LINK TO EPSCSMRT TO CALC MORT               
       *                     IF F11, LINK TO EPSMLIST                            
       *                                                                         
-      *    (C) 2008 IBM - JIM HILDNER RESERVED.                                 
-      *        2012 IBM - MODIFED BY DAVE ELLIS.                                
+      *    (C) 2008 IBM - JIM HILDNER RESERVED.
+      *        2012 IBM - MODIFED BY DAVE ELLIS.
+      *
+      *    MOD LOG
+      *    -------------------------------------------------------
+      *    2026  D.ELLIS  ADDED PROPERTY VALUE/DOWN PAYMENT ENTRY AND
+      *                   THE LOAN-TO-VALUE EDIT (EPSPARM-RULE-FLAG 3).
+      *    2026  D.ELLIS  DISPLAY THE RATE TABLE RETURNED BY EPSMLIST.
        ENVIRONMENT DIVISION.                                                    
        CONFIGURATION SECTION.                                                   
        SOURCE-COMPUTER. Z196.                                                   
@@ -107,18 +113,35 @@
       * Process PF11 to compare rates - Change to DFHPF9                        
                    MOVE '9' TO                                                  
                       PROCESS-INDICATOR OF W-COMMUNICATION-AREA                 
-                   EXEC CICS LINK PROGRAM( 'EPSMLIST' )                         
-                          COMMAREA( W-COMMUNICATION-AREA )                      
-                   END-EXEC                                                     
-               WHEN EIBAID = DFHPF10                                            
-      * Process F10 Key to calculate loan - Change to DFHENTER                  
-                   IF PROCESS-INDICATOR OF W-COMMUNICATION-AREA = '3'           
-                      PERFORM A100-PROCESS-MAP                                  
-                   ELSE                                                         
-                      EXEC CICS LINK PROGRAM('EPSMLIST')                        
-                             COMMAREA( W-COMMUNICATION-AREA )                   
-                      END-EXEC                                                  
-                   END-IF                                                       
+                   EXEC CICS LINK PROGRAM( 'EPSMLIST' )
+                          COMMAREA( W-COMMUNICATION-AREA )
+                   END-EXEC
+                   PERFORM A700-SHOW-RATE-COMPARISON
+               WHEN EIBAID = DFHPF10
+      * Process F10 Key to calculate loan - Change to DFHENTER
+                   IF PROCESS-INDICATOR OF W-COMMUNICATION-AREA = '3'
+                      SET EPSPCOM-MODE-PAYMENT
+                                     OF W-COMMUNICATION-AREA TO TRUE
+                      PERFORM A100-PROCESS-MAP
+                   ELSE
+                      EXEC CICS LINK PROGRAM('EPSMLIST')
+                             COMMAREA( W-COMMUNICATION-AREA )
+                      END-EXEC
+                      PERFORM A700-SHOW-RATE-COMPARISON
+                   END-IF
+               WHEN EIBAID = DFHPF9
+      * Process PF9 to show the year-by-year amortization schedule
+                   IF PROCESS-INDICATOR OF W-COMMUNICATION-AREA = '3'
+                      SET EPSPCOM-MODE-SCHEDULE
+                                     OF W-COMMUNICATION-AREA TO TRUE
+                      PERFORM A100-PROCESS-MAP
+                   ELSE
+                      MOVE LOW-VALUES TO EPMENUO
+                      MOVE 'PRESS CLEAR AND RE-ENTER LOAN DATA FIRST.'
+                                     TO MSGERRO
+                      SET SEND-DATAONLY TO TRUE
+                      PERFORM A300-SEND-MAP
+                   END-IF
                WHEN OTHER                                                       
       * Invalid key                                                             
                     MOVE LOW-VALUES TO EPMENUO                                  
@@ -244,12 +267,47 @@
            IF EPSPARM-RETURN-ERROR-RC > 0                                       
               GO TO A400-EXIT                                                   
            END-IF.                                                              
-           COMPUTE EPSPCOM-QUOTED-INTEREST-RATE                                 
-                OF W-COMMUNICATION-AREA                                         
-                = EPSPARM-NUMBER + EPSPARM-DECIMAL.                             
-                                                                                
-       A400-EXIT.                                                               
-           EXIT.                                                                
+           COMPUTE EPSPCOM-QUOTED-INTEREST-RATE
+                OF W-COMMUNICATION-AREA
+                = EPSPARM-NUMBER + EPSPARM-DECIMAL.
+
+      * CHECK LOAN-TO-VALUE (PROPERTY VALUE LESS DOWN PAYMENT).
+
+           MOVE EPPRVALI             TO EPSPARM-VALIDATE-DATA.
+           MOVE LENGTH OF EPPRVALI   TO EPSPARM-MAX-LENGTH.
+           MOVE 0 TO EPSPARM-RULE-FLAG.
+           CALL 'EPSNBRVL' USING EPS-NUMBER-VALIDATION.
+           IF EPSPARM-RETURN-ERROR-RC > 0
+              GO TO A400-EXIT
+           END-IF.
+           COMPUTE EPSPARM-PROPERTY-VALUE =
+               EPSPARM-NUMBER + EPSPARM-DECIMAL.
+
+           MOVE EPDOWNI               TO EPSPARM-VALIDATE-DATA.
+           MOVE LENGTH OF EPDOWNI     TO EPSPARM-MAX-LENGTH.
+           MOVE 0 TO EPSPARM-RULE-FLAG.
+           CALL 'EPSNBRVL' USING EPS-NUMBER-VALIDATION.
+           IF EPSPARM-RETURN-ERROR-RC > 0
+              GO TO A400-EXIT
+           END-IF.
+           COMPUTE EPSPARM-DOWN-PAYMENT =
+               EPSPARM-NUMBER + EPSPARM-DECIMAL.
+
+           MOVE EPLOANI               TO EPSPARM-VALIDATE-DATA.
+           MOVE LENGTH OF EPLOANI     TO EPSPARM-MAX-LENGTH.
+      * Test loan amount against the property value/down payment.
+           MOVE 3 TO EPSPARM-RULE-FLAG.
+           CALL 'EPSNBRVL' USING EPS-NUMBER-VALIDATION.
+           IF EPSPARM-RETURN-ERROR-RC > 0
+              GO TO A400-EXIT
+           END-IF.
+           MOVE EPSPARM-PROPERTY-VALUE
+                TO EPSPCOM-PROPERTY-VALUE OF W-COMMUNICATION-AREA.
+           MOVE EPSPARM-DOWN-PAYMENT
+                TO EPSPCOM-DOWN-PAYMENT OF W-COMMUNICATION-AREA.
+
+       A400-EXIT.
+           EXIT.
                                                                                 
                                                                                 
        A600-CALCULATE-MORTGAGE SECTION.                                         
@@ -265,13 +323,115 @@
                              OF W-COMMUNICATION-AREA                            
                              TO WS-FORMAT-NUMBER.                               
                                                                                 
-           MOVE WS-FORMAT-NUMBER                                                
-                             TO EPPAYMNTO.                                      
-           MOVE EPSPCOM-ERRMSG                                                  
-                             OF W-COMMUNICATION-AREA                            
-                             TO MSGERRO.                                        
-                                                                                
-       A600-EXIT.                                                               
-           EXIT.                                                                
-                                                                                
-                                                                                
+           MOVE WS-FORMAT-NUMBER
+                             TO EPPAYMNTO.
+           MOVE EPSPCOM-ERRMSG
+                             OF W-COMMUNICATION-AREA
+                             TO MSGERRO.
+           IF EPSPCOM-MODE-SCHEDULE OF W-COMMUNICATION-AREA
+              PERFORM A800-SHOW-SCHEDULE
+           END-IF.
+
+       A600-EXIT.
+           EXIT.
+
+
+       A700-SHOW-RATE-COMPARISON SECTION.
+       A700-10.
+      *    DISPLAY THE COMPETING RATES RETURNED BY EPSMLIST NEXT TO
+      *    WHAT THE MEMBER ENTERED, THEN REDISPLAY THE SCREEN.
+           MOVE LOW-VALUES TO EPMENUO.
+           MOVE SPACES TO EPCMP1O EPCMP2O EPCMP3O EPCMP4O EPCMP5O.
+           IF EPSPCOM-RATE-SOURCE OF W-COMMUNICATION-AREA(1)
+                                              NOT = SPACES
+              STRING EPSPCOM-RATE-SOURCE OF W-COMMUNICATION-AREA(1)
+                     ' - ' EPSPCOM-RATE-YEARS
+                                        OF W-COMMUNICATION-AREA(1)
+                     ' YR AT ' EPSPCOM-RATE-PERCENT
+                                        OF W-COMMUNICATION-AREA(1)
+                     '%' DELIMITED BY SIZE INTO EPCMP1O
+              END-STRING
+           END-IF.
+           IF EPSPCOM-RATE-SOURCE OF W-COMMUNICATION-AREA(2)
+                                              NOT = SPACES
+              STRING EPSPCOM-RATE-SOURCE OF W-COMMUNICATION-AREA(2)
+                     ' - ' EPSPCOM-RATE-YEARS
+                                        OF W-COMMUNICATION-AREA(2)
+                     ' YR AT ' EPSPCOM-RATE-PERCENT
+                                        OF W-COMMUNICATION-AREA(2)
+                     '%' DELIMITED BY SIZE INTO EPCMP2O
+              END-STRING
+           END-IF.
+           IF EPSPCOM-RATE-SOURCE OF W-COMMUNICATION-AREA(3)
+                                              NOT = SPACES
+              STRING EPSPCOM-RATE-SOURCE OF W-COMMUNICATION-AREA(3)
+                     ' - ' EPSPCOM-RATE-YEARS
+                                        OF W-COMMUNICATION-AREA(3)
+                     ' YR AT ' EPSPCOM-RATE-PERCENT
+                                        OF W-COMMUNICATION-AREA(3)
+                     '%' DELIMITED BY SIZE INTO EPCMP3O
+              END-STRING
+           END-IF.
+           IF EPSPCOM-RATE-SOURCE OF W-COMMUNICATION-AREA(4)
+                                              NOT = SPACES
+              STRING EPSPCOM-RATE-SOURCE OF W-COMMUNICATION-AREA(4)
+                     ' - ' EPSPCOM-RATE-YEARS
+                                        OF W-COMMUNICATION-AREA(4)
+                     ' YR AT ' EPSPCOM-RATE-PERCENT
+                                        OF W-COMMUNICATION-AREA(4)
+                     '%' DELIMITED BY SIZE INTO EPCMP4O
+              END-STRING
+           END-IF.
+           IF EPSPCOM-RATE-SOURCE OF W-COMMUNICATION-AREA(5)
+                                              NOT = SPACES
+              STRING EPSPCOM-RATE-SOURCE OF W-COMMUNICATION-AREA(5)
+                     ' - ' EPSPCOM-RATE-YEARS
+                                        OF W-COMMUNICATION-AREA(5)
+                     ' YR AT ' EPSPCOM-RATE-PERCENT
+                                        OF W-COMMUNICATION-AREA(5)
+                     '%' DELIMITED BY SIZE INTO EPCMP5O
+              END-STRING
+           END-IF.
+           SET SEND-DATAONLY TO TRUE.
+           PERFORM A300-SEND-MAP.
+       A700-EXIT.
+           EXIT.
+
+
+       A800-SHOW-SCHEDULE SECTION.
+       A800-10.
+      *    THE ENTRY SCREEN ONLY HAS ROOM FOR A FEW LINES, SO SHOW THE
+      *    FIRST FIVE YEARS OF THE SCHEDULE IN THE RATE-COMPARE AREA.
+      *    THE FULL EPSPCOM-SCHEDULE-TABLE IS AVAILABLE TO ANY DOWN-
+      *    STREAM REPORT OR PRINT PROGRAM THAT NEEDS ALL THE YEARS.
+           MOVE SPACES TO EPCMP1O EPCMP2O EPCMP3O EPCMP4O EPCMP5O.
+           STRING 'YR ' EPSPCOM-SCHED-YEAR OF W-COMMUNICATION-AREA(1)
+                  ' PRIN ' EPSPCOM-SCHED-PRINCIPAL-PD
+                                     OF W-COMMUNICATION-AREA(1)
+                  ' INT ' EPSPCOM-SCHED-INTEREST-PD
+                                     OF W-COMMUNICATION-AREA(1)
+                  ' BAL ' EPSPCOM-SCHED-BALANCE
+                                     OF W-COMMUNICATION-AREA(1)
+                  DELIMITED BY SIZE INTO EPCMP1O
+           END-STRING.
+           STRING 'YR ' EPSPCOM-SCHED-YEAR OF W-COMMUNICATION-AREA(2)
+                  ' PRIN ' EPSPCOM-SCHED-PRINCIPAL-PD
+                                     OF W-COMMUNICATION-AREA(2)
+                  ' INT ' EPSPCOM-SCHED-INTEREST-PD
+                                     OF W-COMMUNICATION-AREA(2)
+                  ' BAL ' EPSPCOM-SCHED-BALANCE
+                                     OF W-COMMUNICATION-AREA(2)
+                  DELIMITED BY SIZE INTO EPCMP2O
+           END-STRING.
+           STRING 'YR ' EPSPCOM-SCHED-YEAR OF W-COMMUNICATION-AREA(3)
+                  ' PRIN ' EPSPCOM-SCHED-PRINCIPAL-PD
+                                     OF W-COMMUNICATION-AREA(3)
+                  ' INT ' EPSPCOM-SCHED-INTEREST-PD
+                                     OF W-COMMUNICATION-AREA(3)
+                  ' BAL ' EPSPCOM-SCHED-BALANCE
+                                     OF W-COMMUNICATION-AREA(3)
+                  DELIMITED BY SIZE INTO EPCMP3O
+           END-STRING.
+       A800-EXIT.
+           EXIT.
+
