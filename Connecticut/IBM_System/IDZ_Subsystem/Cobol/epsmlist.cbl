@@ -0,0 +1,73 @@
+       ID DIVISION.
+       PROGRAM-ID. EPSMLIST.
+      *
+      *    LINKED FROM EPSCMORT (PF10 BEFORE THE LOAN IS CALCULATED,
+      *    AND PF11 AT ANY TIME) TO SHOW THE MEMBER A TABLE OF
+      *    CURRENT COMPETING RATES SIDE BY SIDE WITH WHAT THEY
+      *    ENTERED ON THE MORTGAGE SCREEN (EPLOANI/EPYEARSI/EPRATEI).
+      *
+      *    RATES ARE READ FROM THE RATE-SHEET FILE MAINTAINED BY
+      *    THE MORTGAGE DESK EACH MORNING.  THE COMMAREA PASSED IN
+      *    IS THE SAME EPSMTCOM AREA EPSCMORT USES FOR THE SCREEN,
+      *    SO NO NEW SCREEN IS INVOLVED - EPSCMORT REDISPLAYS ITS
+      *    OWN MAP WITH THE RETURNED TABLE IN EPCMP1O-EPCMP5O.
+      *
+      *    (C) 2026 IBM - DAVE ELLIS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. Z196.
+       OBJECT-COMPUTER. Z196.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-SHEET-FILE ASSIGN TO RATESHT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RATE-SHEET-FILE
+           RECORD CONTAINS 30 CHARACTERS.
+       01  RATE-SHEET-RECORD.
+           05  RS-SOURCE                 PIC X(15).
+           05  RS-YEARS                  PIC 99.
+           05  RS-RATE                   PIC 99V999.
+           05  FILLER                    PIC X(11).
+
+       WORKING-STORAGE SECTION.
+      *
+       01  W-COMAREA-LENGTH              PIC 9(4) COMP.
+       01  W-EOF-SW                      PIC X VALUE 'N'.
+           88  RATE-SHEET-EOF              VALUE 'Y'.
+       01  W-RATE-SUB                    PIC 9 VALUE 1.
+
+       LINKAGE SECTION.
+      *
+       01 DFHCOMMAREA.
+       COPY EPSMTCOM.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *
+       A000-MAINLINE.
+           MOVE LENGTH OF DFHCOMMAREA TO W-COMAREA-LENGTH.
+           MOVE SPACES TO EPSPCOM-RATE-TABLE.
+           PERFORM A100-LOAD-RATE-TABLE.
+           EXEC CICS
+               RETURN COMMAREA(DFHCOMMAREA)
+                      LENGTH(W-COMAREA-LENGTH)
+           END-EXEC.
+           GOBACK.
+
+       A100-LOAD-RATE-TABLE.
+           OPEN INPUT RATE-SHEET-FILE.
+           PERFORM UNTIL RATE-SHEET-EOF OR W-RATE-SUB > 5
+              READ RATE-SHEET-FILE
+                  AT END SET RATE-SHEET-EOF TO TRUE
+                  NOT AT END
+                      MOVE RS-SOURCE
+                          TO EPSPCOM-RATE-SOURCE(W-RATE-SUB)
+                      MOVE RS-YEARS
+                          TO EPSPCOM-RATE-YEARS(W-RATE-SUB)
+                      MOVE RS-RATE
+                          TO EPSPCOM-RATE-PERCENT(W-RATE-SUB)
+                      ADD 1 TO W-RATE-SUB
+              END-READ
+           END-PERFORM.
+           CLOSE RATE-SHEET-FILE.
