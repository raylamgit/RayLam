@@ -7,24 +7,59 @@
        OBJECT-COMPUTER. IBM-AS400.                                              
        INPUT-OUTPUT SECTION.                                                    
                                                                                 
-       FILE-CONTROL.                                                            
-           SELECT PRINTFILE ASSIGN TO PRINTER-QPRINT                            
-              ORGANIZATION IS SEQUENTIAL.                                       
-                                                                                
-       DATA DIVISION.                                                           
-                                                                                
-       FILE SECTION.                                                            
-                                                                                
-       FD  PRINTFILE                                                            
-           BLOCK CONTAINS 1 RECORDS                                             
-           LABEL RECORDS ARE OMITTED.                                           
-       01  PRINT-RECORD PIC X(132).                                             
-                                                                                
-       WORKING-STORAGE SECTION.                                                 
-       77  WORK-DAYS PIC S9(4) BINARY VALUE 253.                                
-       77  RAISE-DATE PIC X(11) VALUE "1982-06-01".                             
-       77  PERCENTAGE PIC S999V99 PACKED-DECIMAL.                               
-       77  COMMISSION PIC S99999V99 PACKED-DECIMAL VALUE 2000.00.               
+       FILE-CONTROL.
+           SELECT PRINTFILE ASSIGN TO PRINTER-QPRINT
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDITLOG ASSIGN TO AUDITLOG
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT PARMFILE ASSIGN TO PARMFILE
+              ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  PRINTFILE
+           BLOCK CONTAINS 1 RECORDS
+           LABEL RECORDS ARE OMITTED.
+       01  PRINT-RECORD PIC X(132).
+
+       FD  AUDITLOG
+           BLOCK CONTAINS 1 RECORDS
+           LABEL RECORDS ARE OMITTED.
+       01  AUDIT-RECORD PIC X(80).
+
+       FD  PARMFILE
+           BLOCK CONTAINS 1 RECORDS
+           LABEL RECORDS ARE OMITTED.
+       01  PARM-RECORD.
+           05  PARM-PERCENTAGE       PIC S9V99.
+           05  PARM-COMMISSION       PIC S9(5)V99.
+           05  PARM-WORK-DAYS        PIC S9(4).
+           05  PARM-RAISE-DATE       PIC X(11).
+
+       WORKING-STORAGE SECTION.
+       77  WORK-DAYS PIC S9(4) BINARY VALUE 253.
+       77  RAISE-DATE PIC X(11) VALUE "1982-06-01".
+       77  PERCENTAGE PIC S999V99 PACKED-DECIMAL VALUE 1.04.
+       77  COMMISSION PIC S99999V99 PACKED-DECIMAL VALUE 2000.00.
+       77  PARM-STATUS PIC X VALUE "N".
+           88  PARM-CARD-FOUND VALUE "Y".
+
+      ***************************************************************
+      *  Before/after audit trail for the salary raise update.      *
+      ***************************************************************
+
+       01  AUDIT-DATA.
+           05  AUDIT-EMPNO       PIC X(6).
+           05  FILLER            PIC X(3) VALUE SPACES.
+           05  AUDIT-OLD-SALARY  PIC ZZZZZ9.99.
+           05  FILLER            PIC X(3) VALUE SPACES.
+           05  AUDIT-NEW-SALARY  PIC ZZZZZ9.99.
+           05  FILLER            PIC X(48) VALUE SPACES.
+       77  WS-AUDIT-EMPNO PIC X(6).
+       77  WS-OLD-SALARY PIC S9(6)V99 PACKED-DECIMAL.
+       77  WS-NEW-SALARY PIC S9(6)V99 PACKED-DECIMAL.
                                                                                 
       ***************************************************************           
       *  Structure for report 1.                                    *           
@@ -103,38 +138,56 @@
                                                                                 
        PROCEDURE DIVISION.                                                      
                                                                                 
-       A000-MAIN.                                                               
-           MOVE 1.04 TO PERCENTAGE.                                             
-           OPEN OUTPUT PRINTFILE.                                               
-                                                                                
-      ***************************************************************           
-      * Update the selected employees by the new percentage. If an  *           
-      * error occurs during the updat, ROLLBACK the changes,        *           
-      ***************************************************************           
-                                                                                
-           EXEC SQL                                                             
-                WHENEVER SQLERROR GO TO E010-UPDATE-ERROR                       
-           END-EXEC.                                                            
-                                                                                
-           EXEC SQL                                                             
-                UPDATE CORPDATA.EMPLOYEE                                        
-                  SET SALARY = SALARY * :PERCENTAGE                             
-                  WHERE COMM >= :COMMISSION                                     
-           END-EXEC.                                                            
-                                                                                
-      ***************************************************************           
-      *  Commit changes.                                            *           
-      ***************************************************************           
-                                                                                
-           EXEC SQL                                                             
-                COMMIT                                                          
-           END-EXEC.                                                            
-                                                                                
-           EXEC SQL                                                             
-                WHENEVER SQLERROR GO TO E020-REPORT-ERROR                       
-           END-EXEC.                                                            
-                                                                                
-      ***************************************************************           
+       A000-MAIN.
+           PERFORM A005-READ-PARM-CARD THRU A005-EXIT.
+           OPEN OUTPUT PRINTFILE.
+           OPEN OUTPUT AUDITLOG.
+
+      ***************************************************************
+      *  Write the before/after audit trail for every employee that *
+      *  the raise below is about to touch, using the same          *
+      *  selection criteria as the UPDATE itself.                   *
+      ***************************************************************
+
+           EXEC SQL
+                DECLARE C0 CURSOR FOR
+                  SELECT EMPNO, SALARY
+                  FROM CORPDATA.EMPLOYEE
+                  WHERE COMM >= :COMMISSION
+           END-EXEC.
+
+           EXEC SQL
+                OPEN C0
+           END-EXEC.
+
+           PERFORM A010-AUDIT-FETCH-ROW THRU A010-EXIT
+               UNTIL SQLCODE NOT EQUAL TO ZERO.
+
+       A015-AUDIT-DONE.
+           EXEC SQL
+                CLOSE C0
+           END-EXEC.
+
+      ***************************************************************
+      * Update the selected employees by the new percentage. If an  *
+      * error occurs during the updat, ROLLBACK the changes,        *
+      ***************************************************************
+
+           EXEC SQL
+                WHENEVER SQLERROR GO TO E010-UPDATE-ERROR
+           END-EXEC.
+
+           EXEC SQL
+                UPDATE CORPDATA.EMPLOYEE
+                  SET SALARY = SALARY * :PERCENTAGE
+                  WHERE COMM >= :COMMISSION
+           END-EXEC.
+
+           EXEC SQL
+                WHENEVER SQLERROR GO TO E020-REPORT-ERROR
+           END-EXEC.
+
+      ***************************************************************
       *  Report the updated statistics for each employee receiving  *           
       *  a raise and the projects that s/he participates in         *           
       ***************************************************************           
@@ -216,24 +269,83 @@
               C010-GENERATE-REPORT2-EXIT                                        
                 UNTIL SQLCODE NOT EQUAL TO ZERO.                                
                                                                                 
-       A200-DONE2.                                                              
-           EXEC SQL                                                             
-                CLOSE C2                                                        
-           END-EXEC                                                             
-                                                                                
-      ***************************************************************           
-      *  All done.                                                  *           
-      ***************************************************************           
-                                                                                
-       A900-MAIN-EXIT.                                                          
-           CLOSE PRINTFILE.                                                     
-           STOP RUN.                                                            
-                                                                                
-      ***************************************************************           
-      *  Fetch and write the rows to PRINTFILE.                     *           
-      ***************************************************************           
-                                                                                
-       B000-GENERATE-REPORT1.                                                   
+       A200-DONE2.
+           EXEC SQL
+                CLOSE C2
+           END-EXEC.
+
+      ***************************************************************
+      *  Both reports generated successfully - the raise is now     *
+      *  safe to make permanent.                                    *
+      ***************************************************************
+
+           EXEC SQL
+                COMMIT
+           END-EXEC.
+
+      ***************************************************************
+      *  All done.                                                  *
+      ***************************************************************
+
+       A900-MAIN-EXIT.
+           CLOSE PRINTFILE.
+           CLOSE AUDITLOG.
+           STOP RUN.
+                                                                                
+      ***************************************************************
+      *  Read the parm card, if one was supplied, and override the  *
+      *  raise percentage, commission threshold, project work-days, *
+      *  and raise-effective-date defaults set up in WORKING-STORAGE*
+      ***************************************************************
+
+       A005-READ-PARM-CARD.
+           OPEN INPUT PARMFILE.
+           READ PARMFILE INTO PARM-RECORD
+               AT END MOVE "N" TO PARM-STATUS
+               NOT AT END MOVE "Y" TO PARM-STATUS
+           END-READ.
+
+           IF PARM-CARD-FOUND
+               MOVE PARM-PERCENTAGE TO PERCENTAGE
+               MOVE PARM-COMMISSION TO COMMISSION
+               MOVE PARM-WORK-DAYS TO WORK-DAYS
+               MOVE PARM-RAISE-DATE TO RAISE-DATE
+           END-IF.
+
+           CLOSE PARMFILE.
+
+       A005-EXIT.
+           EXIT.
+
+      ***************************************************************
+      *  Fetch one before-image row and log both the old and the    *
+      *  new salary that the update below will produce for it.      *
+      ***************************************************************
+
+       A010-AUDIT-FETCH-ROW.
+           EXEC SQL
+                WHENEVER NOT FOUND GO TO A015-AUDIT-DONE
+           END-EXEC.
+
+           EXEC SQL
+                FETCH C0 INTO :WS-AUDIT-EMPNO, :WS-OLD-SALARY
+           END-EXEC.
+
+           COMPUTE WS-NEW-SALARY = WS-OLD-SALARY * PERCENTAGE.
+
+           MOVE WS-AUDIT-EMPNO TO AUDIT-EMPNO.
+           MOVE WS-OLD-SALARY TO AUDIT-OLD-SALARY.
+           MOVE WS-NEW-SALARY TO AUDIT-NEW-SALARY.
+           WRITE AUDIT-RECORD FROM AUDIT-DATA.
+
+       A010-EXIT.
+           EXIT.
+
+      ***************************************************************
+      *  Fetch and write the rows to PRINTFILE.                     *
+      ***************************************************************
+
+       B000-GENERATE-REPORT1.                                                 
            EXEC SQL                                                             
                 WHENEVER NOT FOUND GO TO A100-DONE1                             
            END-EXEC.                                                            
@@ -294,9 +406,12 @@
       *  exit.                                                      *           
       ***************************************************************           
                                                                                 
-       E020-REPORT-ERROR.                                                       
-           MOVE SQLCODE TO CODE-EDIT.                                           
-           STRING "*** ERROR Occurred while generating reports. SQLCODE         
-      -           "=" CODE-EDIT DELIMITED BY SIZE INTO PRINT-RECORD.            
-           WRITE PRINT-RECORD.                                                  
-           STOP RUN.                                                            
+       E020-REPORT-ERROR.
+           MOVE SQLCODE TO CODE-EDIT.
+           STRING "*** ERROR Occurred while generating reports. SQLCODE
+      -           "=" CODE-EDIT DELIMITED BY SIZE INTO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+           EXEC SQL
+                ROLLBACK
+           END-EXEC.
+           STOP RUN.
