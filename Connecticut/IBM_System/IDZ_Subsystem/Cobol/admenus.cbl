@@ -0,0 +1,282 @@
+       ID DIVISION.
+       PROGRAM-ID. ADMENUS.
+      *
+      *    DATE-DIFFERENCE UTILITY SCREEN.
+      *    ON INITIAL ENTRY DISPLAY MAP.
+      *    ON SUBSEQUENT ENTRY:
+      *       ENTER  - VALIDATE BOTH DATES AND SHOW THE DIFFERENCE.
+      *       CLEAR  - END THE TRANSACTION.
+      *
+      *    MOD LOG
+      *    -------------------------------------------------------
+      *    2026  D.ELLIS  ORIGINAL PROGRAM.  DRIVES THE ADMENUS MAP
+      *                   (MAPSET ADMA0) THAT HAD BEEN DEFINED BUT
+      *                   NEVER WIRED INTO A CICS TRANSACTION - USES
+      *                   THE SAME DATEVAL DATE UTILITY PARTSUPP
+      *                   ALREADY CALLS TO CONVERT A CALENDAR DATE TO
+      *                   A JULIAN DAY NUMBER, THEN SUBTRACTS THE TWO
+      *                   JULIAN NUMBERS TO GET THE DAY COUNT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. Z196.
+       OBJECT-COMPUTER. Z196.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  W-FLAGS.
+           10  W-SEND-FLAG                    PIC X.
+               88  SEND-ERASE                   VALUE '1'.
+               88  SEND-DATAONLY                VALUE '2'.
+               88  SEND-MAPONLY                 VALUE '3'.
+
+       01  W-COMAREA-LENGTH                  PIC 9(4) COMP.
+      *
+       01  END-OF-TRANS-MSG                  PIC X(30)
+             VALUE 'END OF TRANSACTION - THANK YOU'.
+           COPY DFHAID.
+           COPY ADMENUS.
+      *
+      *    WORKING FIELDS FOR EDITING THE TWO ENTERED DATES.
+      *
+       01  WS-EDIT-FIELDS.
+           05  WS-DATE1-MM                   PIC 99.
+           05  WS-DATE1-DD                   PIC 99.
+           05  WS-DATE1-YYYY                 PIC 9(4).
+           05  WS-DATE1-CYYMMDD              PIC 9(7).
+           05  WS-DATE2-MM                   PIC 99.
+           05  WS-DATE2-DD                   PIC 99.
+           05  WS-DATE2-YYYY                 PIC 9(4).
+           05  WS-DATE2-CYYMMDD              PIC 9(7).
+           05  WS-BAD-DATE-SW                PIC X VALUE 'N'.
+               88  BAD-DATE-ENTERED             VALUE 'Y'.
+      *
+      *    PARAMETERS FOR THE PARTSUPP-STYLE DATE UTILITY SUBPROGRAM.
+      *
+       01  LK20-DATE-PARM-FUNCTIONS.
+           05  LK20-CVTDT                     PIC 99 VALUE 0  COMP.
+           05  LK20-DIFFDATE                  PIC 99 VALUE 12 COMP.
+      *
+       01  CAL-DATE-PARMS.
+           05  CAL-FUNCTION-CODE             PIC 99        COMP.
+           05  CAL-CALENDAR-DT-1             PIC S9(7)     COMP-3.
+           05  CAL-JULIAN-DT-1               PIC S9(7)     COMP-3.
+           05  CAL-CALENDAR-DT-2             PIC S9(7)     COMP-3.
+           05  CAL-JULIAN-DT-2               PIC S9(7)     COMP-3.
+           05  CAL-DAY-OF-WEEK               PIC S9(5)     COMP-3.
+           05  CAL-RETURN-CODE               PIC 99        COMP.
+      *
+       01  CAL-INIT-DATE-PARMS.
+           05  CAL-INIT-FUNCTION-CODE      PIC 99    VALUE 0    COMP.
+           05  CAL-INIT-CALENDAR-DT-1      PIC S9(7) VALUE +0   COMP-3.
+           05  CAL-INIT-JULIAN-DT-1        PIC S9(7) VALUE +0   COMP-3.
+           05  CAL-INIT-CALENDAR-DT-2      PIC S9(7) VALUE +0   COMP-3.
+           05  CAL-INIT-JULIAN-DT-2        PIC S9(7) VALUE +0   COMP-3.
+           05  CAL-INIT-DAY-OF-WEEK        PIC S9(5) VALUE +0   COMP-3.
+           05  CAL-INIT-RETURN-CODE        PIC 99    VALUE 0    COMP.
+      *
+       01  WS-RESULT-FIELDS.
+           05  WS-JULIAN-DATE-1              PIC S9(7) COMP-3.
+           05  WS-JULIAN-DATE-2              PIC S9(7) COMP-3.
+           05  WS-DAYS-DIFFERENCE            PIC S9(5) COMP-3.
+           05  WS-DAYS-DIFF-EDIT             PIC -(4)9.
+           05  WS-DAYS-DIFF-UNSIGNED         PIC 9(4).
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+           05  LK-PROCESS-INDICATOR          PIC X.
+      *
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *
+       A000-MAINLINE SECTION.
+       A000-10.
+           MOVE LENGTH OF DFHCOMMAREA TO W-COMAREA-LENGTH.
+           EVALUATE TRUE
+               WHEN EIBCALEN = ZERO
+      * First time in - show the blank screen.
+                   MOVE LOW-VALUES TO ADMENUO
+                   MOVE 'ENTER TWO DATES AS MMDDYYYY.' TO MSGOUTO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM A300-SEND-MAP
+                   MOVE '1' TO LK-PROCESS-INDICATOR
+               WHEN EIBAID = DFHCLEAR
+      * Process CLEAR key - end the transaction.
+                   EXEC CICS
+                       SEND TEXT FROM (END-OF-TRANS-MSG)
+                       ERASE
+                       FREEKB
+                   END-EXEC
+                   EXEC CICS
+                       RETURN
+                   END-EXEC
+               WHEN EIBAID = DFHENTER
+      * Process ENTER key - validate and calculate.
+                   PERFORM A100-PROCESS-MAP
+                   MOVE '1' TO LK-PROCESS-INDICATOR
+               WHEN OTHER
+      * Invalid key.
+                   MOVE LOW-VALUES TO ADMENUO
+                   MOVE 'INVALID KEY PRESSED.' TO MSGERRO
+                   SET SEND-DATAONLY TO TRUE
+                   PERFORM A300-SEND-MAP
+                   MOVE '1' TO LK-PROCESS-INDICATOR
+           END-EVALUATE.
+           EXEC CICS
+               RETURN TRANSID(EIBTRNID)
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(W-COMAREA-LENGTH)
+           END-EXEC.
+      * NEVER EXECUTED BECAUSE OF ABOVE EXEC CICS RETURN
+       A000-EXIT.
+           GOBACK.
+      *
+       A100-PROCESS-MAP SECTION.
+       A100-10.
+           PERFORM A400-RECEIVE-MAP.
+           IF BAD-DATE-ENTERED
+               SET SEND-DATAONLY TO TRUE
+               PERFORM A300-SEND-MAP
+               GO TO A100-EXIT
+           END-IF.
+           PERFORM A600-CALCULATE-DIFFERENCE.
+           MOVE 'DATE DIFFERENCE CALCULATED.' TO MSGOUTO.
+           MOVE SPACES TO MSGERRO.
+           SET SEND-DATAONLY TO TRUE.
+           PERFORM A300-SEND-MAP.
+       A100-EXIT.
+           EXIT.
+      *
+       A300-SEND-MAP SECTION.
+       A300-10.
+           EVALUATE TRUE
+               WHEN SEND-MAPONLY
+                   EXEC CICS
+                     SEND MAP ('ADMENUS')
+                       MAPSET('ADMA0')
+                       MAPONLY
+                       FREEKB
+                       CURSOR
+                   END-EXEC
+               WHEN SEND-ERASE
+                   EXEC CICS
+                     SEND MAP ('ADMENUS')
+                         MAPSET('ADMA0')
+                         FROM(ADMENUO)
+                         ERASE
+                         FREEKB
+                         CURSOR
+                   END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                     SEND MAP ('ADMENUS')
+                         MAPSET('ADMA0')
+                         FROM(ADMENUO)
+                         DATAONLY
+                         CURSOR
+                         FREEKB
+                   END-EXEC
+           END-EVALUATE.
+       A300-EXIT.
+           EXIT.
+      *
+       A400-RECEIVE-MAP SECTION.
+       A400-10.
+           MOVE 'N' TO WS-BAD-DATE-SW.
+           MOVE SPACES TO MSGERRO.
+           EXEC CICS
+                RECEIVE MAP('ADMENUS')
+                   MAPSET('ADMA0')
+                   INTO (ADMENUI)
+           END-EXEC.
+      *
+      * EDIT THE FIRST DATE (ADBDAYI, MMDDYYYY).
+      *
+           IF ADBDAYI IS NOT NUMERIC
+               MOVE 'FIRST DATE MUST BE NUMERIC MMDDYYYY.' TO MSGERRO
+               SET BAD-DATE-ENTERED TO TRUE
+               GO TO A400-EXIT
+           END-IF.
+           MOVE ADBDAYI(1:2) TO WS-DATE1-MM.
+           MOVE ADBDAYI(3:2) TO WS-DATE1-DD.
+           MOVE ADBDAYI(5:4) TO WS-DATE1-YYYY.
+           IF WS-DATE1-MM < 1 OR WS-DATE1-MM > 12
+              OR WS-DATE1-DD < 1 OR WS-DATE1-DD > 31
+               MOVE 'FIRST DATE IS NOT A VALID CALENDAR DATE.'
+                   TO MSGERRO
+               SET BAD-DATE-ENTERED TO TRUE
+               GO TO A400-EXIT
+           END-IF.
+      *
+      * EDIT THE SECOND DATE (ADBDAYDI, FIRST 8 BYTES, MMDDYYYY).
+      *
+           IF ADBDAYDI(1:8) IS NOT NUMERIC
+               MOVE 'SECOND DATE MUST BE NUMERIC MMDDYYYY.'
+                   TO MSGERRO
+               SET BAD-DATE-ENTERED TO TRUE
+               GO TO A400-EXIT
+           END-IF.
+           MOVE ADBDAYDI(1:2) TO WS-DATE2-MM.
+           MOVE ADBDAYDI(3:2) TO WS-DATE2-DD.
+           MOVE ADBDAYDI(5:4) TO WS-DATE2-YYYY.
+           IF WS-DATE2-MM < 1 OR WS-DATE2-MM > 12
+              OR WS-DATE2-DD < 1 OR WS-DATE2-DD > 31
+               MOVE 'SECOND DATE IS NOT A VALID CALENDAR DATE.'
+                   TO MSGERRO
+               SET BAD-DATE-ENTERED TO TRUE
+           END-IF.
+       A400-EXIT.
+           EXIT.
+      *
+       A600-CALCULATE-DIFFERENCE SECTION.
+       A600-10.
+      *
+      * BUILD EACH DATE AS A PACKED CYYMMDD VALUE (CENTURY 0 = 19XX,
+      * CENTURY 1 = 20XX) THE SAME WAY PARTSUPP DOES BEFORE CALLING
+      * THE DATE UTILITY.
+      *
+           COMPUTE WS-DATE1-CYYMMDD =
+               (WS-DATE1-YYYY - 1900) * 10000
+                   + WS-DATE1-MM * 100 + WS-DATE1-DD.
+           COMPUTE WS-DATE2-CYYMMDD =
+               (WS-DATE2-YYYY - 1900) * 10000
+                   + WS-DATE2-MM * 100 + WS-DATE2-DD.
+      *
+      * CONVERT THE FIRST DATE TO A JULIAN DAY NUMBER.
+      *
+           MOVE CAL-INIT-DATE-PARMS TO CAL-DATE-PARMS.
+           MOVE WS-DATE1-CYYMMDD TO CAL-CALENDAR-DT-1.
+           MOVE LK20-DIFFDATE TO CAL-FUNCTION-CODE.
+           PERFORM A700-DATE-PROCESSING.
+           MOVE CAL-JULIAN-DT-1 TO WS-JULIAN-DATE-1.
+      *
+      * CONVERT THE SECOND DATE TO A JULIAN DAY NUMBER.
+      *
+           MOVE CAL-INIT-DATE-PARMS TO CAL-DATE-PARMS.
+           MOVE WS-DATE2-CYYMMDD TO CAL-CALENDAR-DT-1.
+           MOVE LK20-DIFFDATE TO CAL-FUNCTION-CODE.
+           PERFORM A700-DATE-PROCESSING.
+           MOVE CAL-JULIAN-DT-1 TO WS-JULIAN-DATE-2.
+      *
+      * THE DIFFERENCE IS SIMPLY THE SPREAD BETWEEN THE TWO JULIAN
+      * DAY NUMBERS - NEGATIVE WHEN THE SECOND DATE COMES BEFORE THE
+      * FIRST.
+      *
+           COMPUTE WS-DAYS-DIFFERENCE =
+               WS-JULIAN-DATE-2 - WS-JULIAN-DATE-1.
+           MOVE WS-DAYS-DIFFERENCE TO WS-DAYS-DIFF-EDIT.
+           MOVE WS-DAYS-DIFF-EDIT TO ADDIFF1O.
+           MOVE WS-DAYS-DIFF-EDIT TO ADDIFF2O.
+           MOVE FUNCTION ABS(WS-DAYS-DIFFERENCE)
+               TO WS-DAYS-DIFF-UNSIGNED.
+           MOVE WS-DAYS-DIFF-UNSIGNED TO ADDIFF3O.
+       A600-EXIT.
+           EXIT.
+      *
+      *    CALL THE PARTSUPP-STYLE DATE UTILITY SUBPROGRAM.
+      *
+       A700-DATE-PROCESSING SECTION.
+       A700-10.
+           CALL 'DATEVAL' USING CAL-DATE-PARMS.
+       A700-EXIT.
+           EXIT.
