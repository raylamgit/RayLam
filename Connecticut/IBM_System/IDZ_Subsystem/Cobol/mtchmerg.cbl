@@ -16,10 +16,19 @@
 001600     SELECT OLD-PARTS-MF-IN   ASSIGN TO UT-S-OLDPARTS.                    
 001700     SELECT CUR-ACT-FILE-IN   ASSIGN TO UT-S-CURTRANS.                    
 001800     SELECT PROD-LINE-FILE-IN ASSIGN TO UT-S-PRODFILE.                    
-001900     SELECT SORT-WORK-FILE    ASSIGN TO UT-S-SORTFILE.                    
-002000     SELECT NEW-PARTS-MF-OUT  ASSIGN TO UT-S-NEWPARTS.                    
-002100     SELECT REPORT-FILE-OUT   ASSIGN TO UT-S-REPORT.                      
-002200 DATA DIVISION.                                                           
+001900     SELECT SORT-WORK-FILE    ASSIGN TO UT-S-SORTFILE.
+002000     SELECT NEW-PARTS-MF-OUT  ASSIGN TO UT-S-NEWPARTS.
+002100     SELECT REPORT-FILE-OUT   ASSIGN TO UT-S-REPORT.
+           SELECT REJECT-FILE-OUT   ASSIGN TO UT-S-REJECT.
+           SELECT CHECKPOINT-FILE
+             ASSIGN TO MTCHCKP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CONTROL-TOTAL-FILE
+             ASSIGN TO MTCHCTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+002200 DATA DIVISION.                                                         
 002300 FILE SECTION.                                                            
 002400 FD  OLD-PARTS-MF-IN                                                      
 002500     RECORDING MODE IS F                                                  
@@ -67,9 +76,28 @@
 006700     RECORD CONTAINS 133 CHARACTERS                                       
 006800     BLOCK CONTAINS 0 RECORDS                                             
 006900     DATA RECORD IS REPORT-OUT-RECORD.                                    
-007000 01  REPORT-OUT-RECORD                   PIC  X(133).                     
-007100*                                                                         
-007200 WORKING-STORAGE SECTION.                                                 
+007000 01  REPORT-OUT-RECORD                   PIC  X(133).
+007100*
+       FD  REJECT-FILE-OUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 116 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REJECT-OUT-RECORD.
+       01  REJECT-OUT-RECORD                   PIC  X(116).
+      *
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 21 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-PARTNO             PIC  X(21).
+      *
+       FD  CONTROL-TOTAL-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01  CONTROL-TOTAL-RECORD.
+           05  CTL-CLOSE-REC-AMT            PIC S9(8)V99.
+           05  CTL-CLOSE-PAY-AMT            PIC S9(8)V99.
+      *
+007200 WORKING-STORAGE SECTION.                                               
 007300 01  WS-OLD-MF-REC.                                                       
 007400     05  OMF-PARTNO                      PIC  X(21).                      
 007500     05  OMF-PROD-LINE                   PIC  X(2).                       
@@ -93,10 +121,14 @@
 009300         10  AF-QTY                      PIC S9(7).                       
 009400         10  AF-AMT                      PIC S9(8)V99.                    
 009500         10  AF-PARTNAME                 PIC  X(15).                      
-009600     05  AF-MODEL                        PIC  X(3).                       
-009700     05  FILLER                          PIC  X(12) VALUE SPACE.          
-009800     05  AF-REC-PAY-CODE                 PIC  X.                          
-009900*                                                                         
+009600     05  AF-MODEL                        PIC  X(3).
+009700     05  FILLER                          PIC  X(12) VALUE SPACE.
+009800     05  AF-REC-PAY-CODE                 PIC  X.
+               88  PAY-CODE-RECEIPT               VALUE 'R'.
+               88  PAY-CODE-PAYMENT               VALUE 'P'.
+               88  PAY-CODE-RECEIPT-REV           VALUE 'A'.
+               88  PAY-CODE-PAYMENT-REV           VALUE 'V'.
+009900*                                                                       
 010000 01  WS-PROD-LINE-REC.                                                    
 010100     05  PLF-PROD-LINE                   PIC  X(2).                       
 010200     05  PLF-MODEL                       PIC  X(3).                       
@@ -201,12 +233,15 @@
 020100         10  GTL-PAY-AMT-OUT             PIC  ZZ,ZZZ,ZZ9.99-.             
 020200     05  FILLER                          PIC  X(20) VALUE SPACE.          
 020300*                                                                         
-020400 01  PRODUCT-LINE-TABLE.                                                  
-020500     05  PROD-LINE-TBL OCCURS 50 TIMES                                    
-020600                   INDEXED BY PROD-NDX.                                   
-020700         10  PLT-PROD-LINE               PIC  X(2).                       
-020800         10  PLT-MODEL                   PIC  X(3).                       
-020900*                                                                         
+020400 01  PRODUCT-LINE-TABLE.
+           05  PL-COUNT                    PIC S9(4) COMP-3 VALUE ZERO.
+020500     05  PROD-LINE-TBL OCCURS 1 TO 500 TIMES
+                       DEPENDING ON PL-COUNT
+020600                   INDEXED BY PROD-NDX.
+020700         10  PLT-PROD-LINE               PIC  X(2).
+020800         10  PLT-MODEL                   PIC  X(3).
+           05  PL-MAX-ENTRIES              PIC S9(4) COMP-3 VALUE 500.
+020900*                                                                       
 021000 01  MONTH-TABLE-DEFINITION.                                              
 021100     05  MONTH-DATA.                                                      
 021200         10  FILLER               PIC  X(5) VALUE '01JAN'.                
@@ -265,9 +300,10 @@
 026300     05  AC-PROD-IN               PIC S9(3)    COMP-3 VALUE ZERO.         
 026400     05  AC-ACT-IN                PIC S9(3)    COMP-3 VALUE ZERO.         
 026500     05  AC-ACT-BYPASS            PIC S9(3)    COMP-3 VALUE ZERO.         
-026600     05  AC-MASTER-IN             PIC S9(3)    COMP-3 VALUE ZERO.         
-026700     05  AC-MASTER-OUT            PIC S9(3)    COMP-3 VALUE ZERO.         
-026800*                                                                         
+026600     05  AC-MASTER-IN             PIC S9(3)    COMP-3 VALUE ZERO.
+026700     05  AC-MASTER-OUT            PIC S9(3)    COMP-3 VALUE ZERO.
+           05  AC-RECS-REJECTED         PIC S9(3)    COMP-3 VALUE ZERO.
+026800*                                                                       
 026900 01  REPORT-CONTROLS.                                                     
 027000     05  RC-PAGE-NUM              PIC S9(3) COMP-3 VALUE ZERO.            
 027100     05  RC-LINE-COUNT            PIC S9(2) COMP-3 VALUE ZERO.            
@@ -289,9 +325,40 @@
 028700         88  MODEL-FOUND                 VALUE 'Y'.                       
 028800     05  SW-VALID                 PIC  X VALUE 'Y'.                       
 028900         88  RECORD-VALID                VALUE 'Y'.                       
-029000     05  SW-NEW-MF                PIC  X VALUE 'N'.                       
-029100         88  NEW-REC-WAITING             VALUE 'Y'.                       
-029200*                                                                         
+029000     05  SW-NEW-MF                PIC  X VALUE 'N'.
+029100         88  NEW-REC-WAITING             VALUE 'Y'.
+029200*
+      *****************************************************************
+      *    ADDED - CHECKPOINT/RESTART FOR THE MATCH-MERGE RUN, PLUS
+      *    THE REJECT-FILE AND CONTROL-TOTAL WORKING STORAGE.  ON A
+      *    NORMAL RUN THE CHECKPOINT FILE IS EMPTY, SO WS-RESTART-
+      *    PARTNO STAYS AT LOW-VALUES AND EVERY RECORD IS PROCESSED.
+      *    IF A PRIOR RUN FAILED PARTWAY THROUGH, THE CHECKPOINT FILE
+      *    HOLDS THE LAST PART NUMBER SUCCESSFULLY WRITTEN TO
+      *    NEW-PARTS-MF-OUT, AND THIS RUN SKIPS BACK UP TO THAT POINT
+      *    WITHOUT REPRODUCING PART RECORDS ALREADY WRITTEN.
+      *****************************************************************
+       01  WS-RESTART-AREAS.
+           05  WS-CKPT-STATUS              PIC X(2) VALUE SPACE.
+           05  WS-CTL-STATUS                PIC X(2) VALUE SPACE.
+           05  WS-RESTART-PARTNO            PIC X(21) VALUE LOW-VALUES.
+               88  NO-RESTART-PENDING          VALUE LOW-VALUES.
+      *
+       01  WS-CONTROL-TOTAL-AREAS.
+           05  WS-PRIOR-CLOSE-REC-AMT   PIC S9(8)V99 COMP-3 VALUE ZERO.
+           05  WS-PRIOR-CLOSE-PAY-AMT   PIC S9(8)V99 COMP-3 VALUE ZERO.
+           05  WS-THIS-CLOSE-REC-AMT    PIC S9(8)V99 COMP-3 VALUE ZERO.
+           05  WS-THIS-CLOSE-PAY-AMT    PIC S9(8)V99 COMP-3 VALUE ZERO.
+           05  SW-CTL-FOUND                 PIC X VALUE 'N'.
+               88  CTL-TOTALS-FOUND            VALUE 'Y'.
+           05  SW-OUT-OF-BALANCE            PIC X VALUE 'N'.
+               88  RUN-OUT-OF-BALANCE          VALUE 'Y'.
+      *
+       01  WS-REJECT-LINE.
+           05  RJ-REASON                    PIC X(35).
+           05  FILLER                       PIC X VALUE SPACE.
+           05  RJ-ACTIVITY-REC              PIC X(80).
+      *                                                                       
 029300 PROCEDURE DIVISION.                                                      
 029400 000-MAINLINE.                                                            
 029500     PERFORM 100-INITIALIZE  THRU 100-EXIT.                               
@@ -301,16 +368,42 @@
 029900     GOBACK.                                                              
 030000 000-EXIT.                                                                
 030100     EXIT.                                                                
-030200*                                                                         
-030300 100-INITIALIZE.                                                          
-030500     DISPLAY '***** BEGIN B999KAD3 *****'.                                
-030600     DISPLAY ' '.                                                         
-030700     OPEN INPUT OLD-PARTS-MF-IN                                           
-030800          INPUT CUR-ACT-FILE-IN                                           
-030900          INPUT PROD-LINE-FILE-IN                                         
-031000         OUTPUT NEW-PARTS-MF-OUT                                          
-031100         OUTPUT REPORT-FILE-OUT.                                          
-031200     PERFORM 105-READ-PROD THRU 105-EXIT.                                 
+030200*
+       050-CHECK-RESTART.
+           MOVE LOW-VALUES TO WS-RESTART-PARTNO.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               PERFORM UNTIL WS-CKPT-STATUS NOT = '00'
+                   READ CHECKPOINT-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE CKPT-LAST-PARTNO TO WS-RESTART-PARTNO
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF NOT NO-RESTART-PENDING
+               DISPLAY 'RESTARTING MTCHMERG AFTER PART NUMBER '
+                   WS-RESTART-PARTNO
+           END-IF.
+           OPEN OUTPUT CHECKPOINT-FILE.
+       050-EXIT.
+           EXIT.
+      *
+030300 100-INITIALIZE.
+030500     DISPLAY '***** BEGIN B999KAD3 *****'.
+030600     DISPLAY ' '.
+           PERFORM 050-CHECK-RESTART THRU 050-EXIT.
+030700     OPEN INPUT OLD-PARTS-MF-IN
+030800          INPUT CUR-ACT-FILE-IN
+030900          INPUT PROD-LINE-FILE-IN
+031100         OUTPUT REPORT-FILE-OUT
+               OUTPUT REJECT-FILE-OUT.
+           IF NO-RESTART-PENDING
+               OPEN OUTPUT NEW-PARTS-MF-OUT
+           ELSE
+               OPEN EXTEND NEW-PARTS-MF-OUT.
+031200     PERFORM 105-READ-PROD THRU 105-EXIT.                               
 031300     IF EOF-PROD THEN                                                     
 031400         DISPLAY '*** PROD FILE EMPTY ***'                                
 031500         GOBACK.                                                          
@@ -321,7 +414,8 @@
 032000     MOVE  1 TO RC-PAGE-NUM.                                              
 032100     MOVE 99 TO RC-LINE-COUNT.                                            
 032200*    ACCEPT TH-DATE FROM DATE.                                            
-           MOVE FUNCTION CURRENT-DATE(1:8) TO TH-DATE, WS-DATE, MF-DATE.        
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TH-DATE, WS-DATE-OUT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO MF-DATE.        
 032200*    ACCEPT WS-DATE-OUT FROM DATE.                                        
 032200*    ACCEPT MF-DATE FROM DATE.                                            
 032700     PERFORM 229-READ-ACTIVITY THRU 229-EXIT.                             
@@ -341,12 +435,19 @@
 034100 105-EXIT.                                                                
 034200     EXIT.                                                                
 034300*                                                                         
-034400 110-LOAD-PROD-TABLE.                                                     
-034500     MOVE PLF-PROD-LINE TO PLT-PROD-LINE (PROD-NDX).                      
-034600     MOVE PLF-MODEL     TO PLT-MODEL (PROD-NDX).                          
-034700     SET PROD-NDX UP BY 1.                                                
-034800     PERFORM 105-READ-PROD THRU 105-EXIT.                                 
-034900 110-EXIT.                                                                
+034400 110-LOAD-PROD-TABLE.
+           IF PROD-NDX > PL-MAX-ENTRIES
+               DISPLAY '*** PRODUCT LINE TABLE OVERFLOW - HOLDS '
+                   PL-MAX-ENTRIES ' ENTRIES - INCREASE PL-MAX-ENTRIES'
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+034500     MOVE PLF-PROD-LINE TO PLT-PROD-LINE (PROD-NDX).
+034600     MOVE PLF-MODEL     TO PLT-MODEL (PROD-NDX).
+           ADD 1 TO PL-COUNT.
+034700     SET PROD-NDX UP BY 1.
+034800     PERFORM 105-READ-PROD THRU 105-EXIT.
+034900 110-EXIT.                                                              
 035000     EXIT.                                                                
 035100*                                                                         
 035200 200-PROCESS.                                                             
@@ -364,23 +465,34 @@
 036400         UNTIL EOF-ACT.                                                   
 036500 220-EXIT-IP SECTION.                                                     
 036600*                                                                         
-036700 222-SELECT-RECS.                                                         
-036800     PERFORM 230-EDITS THRU 230-EXIT                                      
-036900     IF RECORD-VALID THEN                                                 
-037000         PERFORM 232-LOOKUP-MODEL THRU 232-EXIT                           
-037100         IF MODEL-FOUND THEN                                              
-037200             PERFORM 233-PREP-SRT-REC         THRU 233-EXIT               
-037300             PERFORM 240-RELEASE-ACTIVITY-REC THRU 240-EXIT               
-037400         ELSE                                                             
-037500             DISPLAY 'MODEL NOT FOUND - ' WS-CUR-ACT-REC                  
-037600             ADD 1 TO AC-ACT-BYPASS                                       
-037700     ELSE                                                                 
-037800         DISPLAY RC-ERR-MSG WS-CUR-ACT-REC                                
-037900         ADD 1 TO AC-ACT-BYPASS.                                          
-038000     PERFORM 229-READ-ACTIVITY THRU 229-EXIT.                             
-038100 222-EXIT.                                                                
-038200     EXIT.                                                                
-038300*                                                                         
+036700 222-SELECT-RECS.
+036800     PERFORM 230-EDITS THRU 230-EXIT
+036900     IF RECORD-VALID THEN
+037000         PERFORM 232-LOOKUP-MODEL THRU 232-EXIT
+037100         IF MODEL-FOUND THEN
+037200             PERFORM 233-PREP-SRT-REC         THRU 233-EXIT
+037300             PERFORM 240-RELEASE-ACTIVITY-REC THRU 240-EXIT
+037400         ELSE
+                MOVE 'MODEL NOT FOUND FOR PROD LINE:' TO RC-ERR-MSG
+037500             DISPLAY RC-ERR-MSG WS-CUR-ACT-REC
+                    PERFORM 235-WRITE-REJECT-REC THRU 235-EXIT
+037600             ADD 1 TO AC-ACT-BYPASS
+037700     ELSE
+037800         DISPLAY RC-ERR-MSG WS-CUR-ACT-REC
+                PERFORM 235-WRITE-REJECT-REC THRU 235-EXIT
+037900         ADD 1 TO AC-ACT-BYPASS.
+038000     PERFORM 229-READ-ACTIVITY THRU 229-EXIT.
+038100 222-EXIT.
+038200     EXIT.
+038300*
+       235-WRITE-REJECT-REC.
+           MOVE RC-ERR-MSG     TO RJ-REASON.
+           MOVE WS-CUR-ACT-REC TO RJ-ACTIVITY-REC.
+           WRITE REJECT-OUT-RECORD FROM WS-REJECT-LINE.
+           ADD 1 TO AC-RECS-REJECTED.
+       235-EXIT.
+           EXIT.
+      *
 038400 229-READ-ACTIVITY.                                                       
 038500     READ CUR-ACT-FILE-IN                                                 
 038600         INTO WS-CUR-ACT-REC                                              
@@ -396,11 +508,12 @@
 039600         MOVE 'N' TO SW-VALID                                             
 039700         MOVE 'RECORD IN ERROR-INVALID AMT/QTY: ' TO RC-ERR-MSG           
 039800         GO TO 230-EXIT.                                                  
-039900     IF AF-REC-PAY-CODE = 'P' OR AF-REC-PAY-CODE = 'R' THEN               
-040000         NEXT SENTENCE                                                    
-040100     ELSE                                                                 
-040200         MOVE 'N' TO SW-VALID                                             
-040300         MOVE 'RECORD IN ERROR-INVALID CODE:    ' TO RC-ERR-MSG.          
+039900     IF PAY-CODE-RECEIPT OR PAY-CODE-PAYMENT
+               OR PAY-CODE-RECEIPT-REV OR PAY-CODE-PAYMENT-REV THEN
+040000         NEXT SENTENCE
+040100     ELSE
+040200         MOVE 'N' TO SW-VALID
+040300         MOVE 'RECORD IN ERROR-INVALID CODE:    ' TO RC-ERR-MSG.
 040400 230-EXIT.                                                                
 040500     EXIT.                                                                
 040600*                                                                         
@@ -424,10 +537,15 @@
 042400 233-EXIT.                                                                
 042500     EXIT.                                                                
 042600*                                                                         
-042700 240-RELEASE-ACTIVITY-REC.                                                
-042800     RELEASE SORT-WORK-REC.                                               
-042900     ADD 1 TO AC-RECS-REL-SRT.                                            
-043000 240-EXIT.                                                                
+042700 240-RELEASE-ACTIVITY-REC.
+           IF NOT NO-RESTART-PENDING
+                   AND SWF-PARTNO NOT > WS-RESTART-PARTNO
+               DISPLAY 'SKIPPING POSTED ACTIVITY - ' WS-CUR-ACT-REC
+           ELSE
+042800         RELEASE SORT-WORK-REC
+042900         ADD 1 TO AC-RECS-REL-SRT
+           END-IF.
+043000 240-EXIT.                                                              
 043100     EXIT.                                                                
 043200*                                                                         
 043300*                                                                         
@@ -441,35 +559,58 @@
 044100*                                                                         
 044200*                                                                         
 044300*                                                                         
-044400 255-PROCESS-MF.                                                          
-044500     IF AF-PARTNO = OMF-PARTNO THEN                                       
-044600         PERFORM 260-UPDATE-OLD-MASTER      THRU 260-EXIT                 
-044700         PERFORM 265-PREP-PRINT-LINE        THRU 265-EXIT                 
-044800         PERFORM 280-RETURN-ACTIVITY-RECORD THRU 280-EXIT                 
-044900     ELSE                                                                 
-045000         IF AF-PARTNO > OMF-PARTNO THEN                                   
-045100             PERFORM 290-WRITE-NEW-MF    THRU 290-EXIT                    
-045200             PERFORM 275-PART-TOTALS     THRU 275-EXIT                    
-045300             PERFORM 285-READ-OLD-MASTER THRU 285-EXIT                    
-045400         ELSE                                                             
-045500             PERFORM 262-CREATE-NEW-MF THRU 262-EXIT.                     
-045600 255-EXIT.                                                                
-045700     EXIT.                                                                
-045800*                                                                         
-045900 260-UPDATE-OLD-MASTER.                                                   
-046000     IF AF-REC-PAY-CODE = 'R' THEN                                        
-046100         ADD  AF-QTY TO OMF-REC-QTY AC-CUR-REC-QTY AC-TOD-REC-QTY         
-046200         ADD  AF-AMT TO OMF-REC-AMT AC-CUR-REC-AMT AC-TOD-REC-AMT         
-046300         MOVE AF-QTY TO DL-REC-QTY-OUT                                    
-046400         MOVE AF-AMT TO DL-REC-AMT-OUT                                    
-046500         MOVE ZERO   TO DL-PAY-QTY-OUT DL-PAY-AMT-OUT                     
-046600     ELSE                                                                 
-046700         ADD  AF-QTY TO OMF-PAY-QTY AC-CUR-PAY-QTY AC-TOD-PAY-QTY         
-046800         ADD  AF-AMT TO OMF-PAY-AMT AC-CUR-PAY-AMT AC-TOD-PAY-AMT         
-046900         MOVE AF-QTY TO DL-PAY-QTY-OUT                                    
-047000         MOVE AF-AMT TO DL-PAY-AMT-OUT                                    
-047100         MOVE ZERO   TO DL-REC-QTY-OUT DL-REC-AMT-OUT.                    
-047200     MOVE AF-PROD-LINE TO OMF-PROD-LINE.                                  
+044400 255-PROCESS-MF.
+           IF NOT NO-RESTART-PENDING
+                   AND OMF-PARTNO NOT > WS-RESTART-PARTNO
+                   AND NOT EOF-OMF
+               PERFORM 285-READ-OLD-MASTER THRU 285-EXIT
+               GO TO 255-EXIT.
+044500     IF AF-PARTNO = OMF-PARTNO THEN
+044600         PERFORM 260-UPDATE-OLD-MASTER      THRU 260-EXIT
+044700         PERFORM 265-PREP-PRINT-LINE        THRU 265-EXIT
+044800         PERFORM 280-RETURN-ACTIVITY-RECORD THRU 280-EXIT
+044900     ELSE
+045000         IF AF-PARTNO > OMF-PARTNO THEN
+045100             PERFORM 290-WRITE-NEW-MF    THRU 290-EXIT
+045200             PERFORM 275-PART-TOTALS     THRU 275-EXIT
+045300             PERFORM 285-READ-OLD-MASTER THRU 285-EXIT
+045400         ELSE
+045500             PERFORM 262-CREATE-NEW-MF THRU 262-EXIT.
+045600 255-EXIT.
+045700     EXIT.
+045800*
+045900 260-UPDATE-OLD-MASTER.
+           EVALUATE TRUE
+               WHEN PAY-CODE-RECEIPT
+046100         ADD  AF-QTY TO OMF-REC-QTY AC-CUR-REC-QTY AC-TOD-REC-QTY
+046200         ADD  AF-AMT TO OMF-REC-AMT AC-CUR-REC-AMT AC-TOD-REC-AMT
+046300         MOVE AF-QTY TO DL-REC-QTY-OUT
+046400         MOVE AF-AMT TO DL-REC-AMT-OUT
+046500         MOVE ZERO   TO DL-PAY-QTY-OUT DL-PAY-AMT-OUT
+               WHEN PAY-CODE-RECEIPT-REV
+                   SUBTRACT AF-QTY FROM OMF-REC-QTY AC-CUR-REC-QTY
+                       AC-TOD-REC-QTY
+                   SUBTRACT AF-AMT FROM OMF-REC-AMT AC-CUR-REC-AMT
+                       AC-TOD-REC-AMT
+                   COMPUTE DL-REC-QTY-OUT = ZERO - AF-QTY
+                   COMPUTE DL-REC-AMT-OUT = ZERO - AF-AMT
+                   MOVE ZERO TO DL-PAY-QTY-OUT DL-PAY-AMT-OUT
+046600         WHEN PAY-CODE-PAYMENT
+046700         ADD  AF-QTY TO OMF-PAY-QTY AC-CUR-PAY-QTY AC-TOD-PAY-QTY
+046800         ADD  AF-AMT TO OMF-PAY-AMT AC-CUR-PAY-AMT AC-TOD-PAY-AMT
+046900         MOVE AF-QTY TO DL-PAY-QTY-OUT
+047000         MOVE AF-AMT TO DL-PAY-AMT-OUT
+047100         MOVE ZERO   TO DL-REC-QTY-OUT DL-REC-AMT-OUT
+               WHEN PAY-CODE-PAYMENT-REV
+                   SUBTRACT AF-QTY FROM OMF-PAY-QTY AC-CUR-PAY-QTY
+                       AC-TOD-PAY-QTY
+                   SUBTRACT AF-AMT FROM OMF-PAY-AMT AC-CUR-PAY-AMT
+                       AC-TOD-PAY-AMT
+                   COMPUTE DL-PAY-QTY-OUT = ZERO - AF-QTY
+                   COMPUTE DL-PAY-AMT-OUT = ZERO - AF-AMT
+                   MOVE ZERO TO DL-REC-QTY-OUT DL-REC-AMT-OUT
+           END-EVALUATE.
+047200     MOVE AF-PROD-LINE TO OMF-PROD-LINE.                                
 047300     MOVE AF-ACCOUNT   TO OMF-ACCOUNT.                                    
 047400     MOVE AF-PARTNAME  TO OMF-PARTNAME.                                   
 047500     MOVE MF-DATE      TO OMF-LAST-ACTY.                                  
@@ -606,22 +747,29 @@
 060600 285-EXIT.                                                                
 060700     EXIT.                                                                
 060800*                                                                         
-060900 290-WRITE-NEW-MF.                                                        
-061000     WRITE NEW-MF-RECORD FROM WS-OLD-MF-REC.                              
-061100     ADD 1 TO AC-MASTER-OUT.                                              
-061200 290-EXIT.                                                                
+060900 290-WRITE-NEW-MF.
+061000     WRITE NEW-MF-RECORD FROM WS-OLD-MF-REC.
+061100     ADD 1 TO AC-MASTER-OUT.
+           MOVE OMF-PARTNO TO CKPT-LAST-PARTNO.
+           WRITE CHECKPOINT-RECORD.
+061200 290-EXIT.                                                              
 061300     EXIT.                                                                
 061400*                                                                         
-061500 300-TERMINATION.                                                         
-061600     PERFORM 275-PART-TOTALS  THRU 275-EXIT.                              
-061700     PERFORM 310-GRAND-TOTALS THRU 310-EXIT.                              
-061800     CLOSE OLD-PARTS-MF-IN                                                
-061900           NEW-PARTS-MF-OUT                                               
-062000           CUR-ACT-FILE-IN                                                
-062100           REPORT-FILE-OUT.                                               
-062200****************************************                                  
-062300****     DISPLAY REPORT CONTROLS    ****                                  
-062400****************************************                                  
+061500 300-TERMINATION.
+061600     PERFORM 275-PART-TOTALS  THRU 275-EXIT.
+061700     PERFORM 310-GRAND-TOTALS THRU 310-EXIT.
+           PERFORM 320-RECONCILE-CONTROLS THRU 320-EXIT.
+061800     CLOSE OLD-PARTS-MF-IN
+061900           NEW-PARTS-MF-OUT
+062000           CUR-ACT-FILE-IN
+062100           REPORT-FILE-OUT
+                  REJECT-FILE-OUT.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+062200****************************************
+062300****     DISPLAY REPORT CONTROLS    ****
+062400****************************************
 062500     MOVE AC-PROD-IN      TO RC-MSG-OUT.                                  
 062600     DISPLAY 'PRODUCT LINE IN    ' RC-MSG-OUT.                            
 062700     DISPLAY ' '.                                                         
@@ -635,12 +783,18 @@
 063500     MOVE AC-MASTER-OUT   TO RC-MSG-OUT.                                  
 063600     DISPLAY 'MASTERS OUT        ' RC-MSG-OUT.                            
 063700     DISPLAY ' '.                                                         
-063800     MOVE AC-RECS-REL-SRT TO RC-MSG-OUT.                                  
-063900     DISPLAY 'RELEASED ACTIVITY  ' RC-MSG-OUT.                            
-064000     MOVE AC-RECS-RET-SRT TO RC-MSG-OUT.                                  
-064100     DISPLAY 'RETURNED ACTIVITY  ' RC-MSG-OUT.                            
-064200     DISPLAY ' '.                                                         
-064300     DISPLAY '***** B999KAD3 EOJ *****'.                                  
+063800     MOVE AC-RECS-REL-SRT TO RC-MSG-OUT.
+063900     DISPLAY 'RELEASED ACTIVITY  ' RC-MSG-OUT.
+064000     MOVE AC-RECS-RET-SRT TO RC-MSG-OUT.
+064100     DISPLAY 'RETURNED ACTIVITY  ' RC-MSG-OUT.
+           MOVE AC-RECS-REJECTED TO RC-MSG-OUT.
+           DISPLAY 'ACTIVITY REJECTED  ' RC-MSG-OUT.
+064200     DISPLAY ' '.
+           IF RUN-OUT-OF-BALANCE
+               DISPLAY '*** CONTROL TOTALS OUT OF BALANCE ***'
+               DISPLAY ' '
+           END-IF.
+064300     DISPLAY '***** B999KAD3 EOJ *****'.                                
 064400 300-EXIT.                                                                
 064500     EXIT.                                                                
 064600*                                                                         
@@ -659,7 +813,52 @@
 065900     MOVE AC-GTL-TOD-REC-AMT TO GTL-REC-AMT-OUT.                          
 066000     MOVE AC-GTL-TOD-PAY-QTY TO GTL-PAY-QTY-OUT.                          
 066100     MOVE AC-GTL-TOD-PAY-AMT TO GTL-PAY-AMT-OUT.                          
-066200     WRITE REPORT-OUT-RECORD FROM WS-GRAND-TOTAL-LINE                     
-066300         AFTER ADVANCING 2.                                               
-066400 310-EXIT.                                                                
-066500     EXIT.                                                                
+066200     WRITE REPORT-OUT-RECORD FROM WS-GRAND-TOTAL-LINE
+066300         AFTER ADVANCING 2.
+066400 310-EXIT.
+066500     EXIT.
+      *****************************************************************
+      *    ADDED - COMPARES THIS RUN'S OPENING (TO-DATE) GRAND TOTALS
+      *    AGAINST THE CLOSING TOTALS THE PRIOR RUN LEFT ON THE
+      *    CONTROL-TOTAL FILE.  IF THEY DON'T AGREE THE RUN IS FLAGGED
+      *    OUT OF BALANCE.  THIS RUN'S CLOSING TOTAL (OPENING PLUS
+      *    THIS RUN'S ACTIVITY) IS THEN WRITTEN BACK FOR THE NEXT RUN
+      *    TO CHECK AGAINST.
+      *****************************************************************
+       320-RECONCILE-CONTROLS.
+           MOVE ZERO TO WS-PRIOR-CLOSE-REC-AMT WS-PRIOR-CLOSE-PAY-AMT.
+           OPEN INPUT CONTROL-TOTAL-FILE.
+           IF WS-CTL-STATUS = '00'
+               READ CONTROL-TOTAL-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CTL-CLOSE-REC-AMT TO WS-PRIOR-CLOSE-REC-AMT
+                       MOVE CTL-CLOSE-PAY-AMT TO WS-PRIOR-CLOSE-PAY-AMT
+                       SET CTL-TOTALS-FOUND TO TRUE
+               END-READ
+               CLOSE CONTROL-TOTAL-FILE
+           END-IF.
+
+           IF CTL-TOTALS-FOUND
+               IF WS-PRIOR-CLOSE-REC-AMT NOT = AC-GTL-TOD-REC-AMT
+                   OR WS-PRIOR-CLOSE-PAY-AMT NOT =
+                       AC-GTL-TOD-PAY-AMT
+                   SET RUN-OUT-OF-BALANCE TO TRUE
+                   DISPLAY '*** PRIOR REC AMT ' WS-PRIOR-CLOSE-REC-AMT
+                       ' VS OPENING ' AC-GTL-TOD-REC-AMT
+                   DISPLAY '*** PRIOR PAY AMT ' WS-PRIOR-CLOSE-PAY-AMT
+                       ' VS OPENING ' AC-GTL-TOD-PAY-AMT
+               END-IF
+           END-IF.
+
+           COMPUTE WS-THIS-CLOSE-REC-AMT =
+               AC-GTL-TOD-REC-AMT + AC-GTL-CUR-REC-AMT.
+           COMPUTE WS-THIS-CLOSE-PAY-AMT =
+               AC-GTL-TOD-PAY-AMT + AC-GTL-CUR-PAY-AMT.
+           MOVE WS-THIS-CLOSE-REC-AMT TO CTL-CLOSE-REC-AMT.
+           MOVE WS-THIS-CLOSE-PAY-AMT TO CTL-CLOSE-PAY-AMT.
+           OPEN OUTPUT CONTROL-TOTAL-FILE.
+           WRITE CONTROL-TOTAL-RECORD.
+           CLOSE CONTROL-TOTAL-FILE.
+       320-EXIT.
+           EXIT.
