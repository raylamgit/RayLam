@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+       PROGRAM-ID.  CNSMAINT.
+       AUTHOR. D.ELLIS.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 2026.
+       DATE-COMPILED. 2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *
+      * MOD LOG
+      * ---------------------------------------------------------------
+      * 2026  D.ELLIS  ORIGINAL PROGRAM.  ONLINE MAINTENANCE TRANSACTION
+      *                FOR LOOKUP-CNS-BIAS-FILE - APPLIES ADD/CHANGE
+      *                TRANSACTIONS AGAINST INDIVIDUAL CONSIGNMENT BIAS
+      *                ENTRIES SO PARTSUPP'S BIAS TABLE CAN BE KEPT
+      *                CURRENT WITHOUT AN OFFLINE FILE REBUILD.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CNSTRANS
+           ASSIGN TO UT-S-CNSTRANS
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS TRANS-STATUS.
+
+           SELECT LOOKUP-CNS-BIAS-FILE
+                  ASSIGN       to UT-S-YYNSBINT
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is RANDOM
+                  RECORD KEY   is CNS-BIAS-KEY
+                  FILE STATUS  is CNS-STATUS.
+
+           SELECT CNSRPT
+           ASSIGN TO UT-S-CNSRPT
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CNSTRANS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CNSTRANS-REC.
+       01  CNSTRANS-REC.
+           05  TRANS-CODE                  PIC X(01).
+               88  TRANS-ADD                  VALUE "A".
+               88  TRANS-CHANGE                VALUE "C".
+           05  TRANS-CNS-BIAS-KEY          PIC X(10).
+           05  TRANS-DESCRIPTION           PIC X(30).
+           05  TRANS-FACTOR                PIC S9(3)V999.
+           05  TRANS-MAINT-USER            PIC X(08).
+           05  FILLER                      PIC X(25).
+
+       FD  CNSRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CNSRPT-REC.
+       01  CNSRPT-REC  PIC X(133).
+
+       FD  LOOKUP-CNS-BIAS-FILE
+           DATA RECORD IS LOOKUP-CNS-BIAS-REC.
+       COPY CNSBIAS.
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS-CODES.
+           05  TRANS-STATUS            PIC X(2).
+               88 TRANS-FOUND     VALUE "00".
+               88 END-OF-TRANS    VALUE "10".
+           05  CNS-STATUS              PIC X(2).
+               88 CNS-FOUND        VALUE "00".
+           05  OFCODE                  PIC X(2).
+               88 CODE-WRITE      VALUE SPACES.
+
+       01  MISC-FIELDS.
+           05  PARA-NAME                   PIC X(40).
+           05  WS-TODAY                    PIC X(08) VALUE SPACES.
+
+       01  WS-CNSRPT-LINE.
+           05  FILLER                  PIC X(10) VALUE "CNS KEY:".
+           05  CNSRPT-KEY-O            PIC X(10).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "  FACTOR:".
+           05  CNSRPT-FACTOR-O         PIC ZZ9.999.
+           05  FILLER                  PIC X(10) VALUE "  ACTION:".
+           05  CNSRPT-ACTION-O         PIC X(07).
+
+       PROCEDURE DIVISION.
+      *
+      * APPLY ADD/CHANGE TRANSACTIONS AGAINST THE CONSIGNMENT BIAS
+      * FILE AND PRINT A LISTING OF WHAT WAS MAINTAINED.
+      *
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY.
+
+           READ CNSTRANS INTO CNSTRANS-REC
+               AT END SET END-OF-TRANS TO TRUE.
+
+           PERFORM 100-APPLY-TRANSACTION THRU 100-EXIT
+               UNTIL END-OF-TRANS.
+
+           PERFORM 900-CLOSE-FILES THRU 900-EXIT.
+
+           GOBACK.
+
+       100-APPLY-TRANSACTION.
+           MOVE "100-APPLY-TRANSACTION" TO PARA-NAME.
+
+           MOVE TRANS-CNS-BIAS-KEY TO CNS-BIAS-KEY.
+
+           EVALUATE TRUE
+               WHEN TRANS-ADD
+                   MOVE TRANS-DESCRIPTION TO CNS-BIAS-DESCRIPTION
+                   MOVE TRANS-FACTOR TO CNS-BIAS-FACTOR
+                   MOVE WS-TODAY TO CNS-BIAS-LAST-MAINT-DATE
+                   MOVE TRANS-MAINT-USER TO CNS-BIAS-LAST-MAINT-USER
+                   WRITE LOOKUP-CNS-BIAS-REC
+                   MOVE "ADDED  " TO CNSRPT-ACTION-O
+               WHEN TRANS-CHANGE
+                   READ LOOKUP-CNS-BIAS-FILE INTO LOOKUP-CNS-BIAS-REC
+                   IF CNS-FOUND
+                       MOVE TRANS-DESCRIPTION
+                           TO CNS-BIAS-DESCRIPTION
+                       MOVE TRANS-FACTOR TO CNS-BIAS-FACTOR
+                       MOVE WS-TODAY TO CNS-BIAS-LAST-MAINT-DATE
+                       MOVE TRANS-MAINT-USER
+                           TO CNS-BIAS-LAST-MAINT-USER
+                       REWRITE LOOKUP-CNS-BIAS-REC
+                       MOVE "CHANGED" TO CNSRPT-ACTION-O
+                   ELSE
+                       MOVE "NOT FND" TO CNSRPT-ACTION-O
+                   END-IF
+               WHEN OTHER
+                   MOVE "BAD CD " TO CNSRPT-ACTION-O
+           END-EVALUATE.
+
+           MOVE TRANS-CNS-BIAS-KEY TO CNSRPT-KEY-O.
+           MOVE TRANS-FACTOR TO CNSRPT-FACTOR-O.
+           WRITE CNSRPT-REC FROM WS-CNSRPT-LINE.
+
+           READ CNSTRANS INTO CNSTRANS-REC
+               AT END SET END-OF-TRANS TO TRUE.
+
+       100-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT CNSTRANS.
+           OPEN I-O LOOKUP-CNS-BIAS-FILE.
+           OPEN OUTPUT CNSRPT.
+           DISPLAY "CNSMAINT OPEN FILES".
+           DISPLAY TRANS-STATUS.
+           DISPLAY CNS-STATUS.
+       800-EXIT.
+           EXIT.
+
+       900-CLOSE-FILES.
+           MOVE "900-CLOSE-FILES" TO PARA-NAME.
+           CLOSE CNSTRANS, LOOKUP-CNS-BIAS-FILE, CNSRPT.
+           DISPLAY "CNSMAINT FILES CLOSED".
+       900-EXIT.
+           EXIT.
