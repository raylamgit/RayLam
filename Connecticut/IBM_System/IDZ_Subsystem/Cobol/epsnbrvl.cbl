@@ -0,0 +1,124 @@
+       ID DIVISION.
+       PROGRAM-ID. EPSNBRVL.
+      *
+      *    VALIDATES A NUMERIC FIELD KEYED ON THE EPMENU MORTGAGE
+      *    ENTRY SCREEN AGAINST THE RULE REQUESTED BY THE CALLER IN
+      *    EPSPARM-RULE-FLAG.  RETURNS THE PARSED WHOLE/DECIMAL
+      *    PORTIONS OF THE FIELD AND AN ERROR CODE/TEXT.
+      *
+      *    (C) 2012 IBM - DAVE ELLIS.
+      *
+      *    MOD LOG
+      *    -------------------------------------------------------
+      *    2026  D.ELLIS  ADDED RULE FLAG 3 - LOAN-TO-VALUE EDIT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. Z196.
+       OBJECT-COMPUTER. Z196.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-WHOLE-PART                 PIC X(12).
+       01  WS-DECIMAL-PART               PIC X(12).
+       01  WS-LTV-PERCENT                PIC 9V9999.
+       01  WS-MAX-LTV-PERCENT            PIC 9V9999 VALUE 0.9700.
+       01  WS-FINANCED-AMOUNT            PIC 9(8)V99.
+
+       LINKAGE SECTION.
+       COPY EPSNBRPM.
+
+       PROCEDURE DIVISION USING EPS-NUMBER-VALIDATION.
+      *
+       A000-MAINLINE.
+           MOVE ZERO   TO EPSPARM-RETURN-ERROR-RC.
+           MOVE SPACES TO EPSPARM-RETURN-ERROR-TEXT.
+           MOVE ZERO   TO EPSPARM-NUMBER EPSPARM-DECIMAL.
+           PERFORM A100-EDIT-NUMERIC.
+           IF EPSPARM-RETURN-ERROR-RC = ZERO
+              EVALUATE TRUE
+                 WHEN EPSPARM-RULE-YEARS
+                    PERFORM A200-EDIT-YEARS
+                 WHEN EPSPARM-RULE-AMOUNT
+                    PERFORM A300-EDIT-AMOUNT
+                 WHEN EPSPARM-RULE-LOAN-TO-VALUE
+                    PERFORM A400-EDIT-LOAN-TO-VALUE
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
+           END-IF.
+           GOBACK.
+
+       A100-EDIT-NUMERIC.
+      *    SPLIT THE ENTERED FIELD INTO A WHOLE AND DECIMAL PORTION
+      *    AND CONFIRM BOTH ARE NUMERIC.
+           MOVE SPACES TO WS-WHOLE-PART WS-DECIMAL-PART.
+           UNSTRING EPSPARM-VALIDATE-DATA(1:EPSPARM-MAX-LENGTH)
+               DELIMITED BY '.'
+               INTO WS-WHOLE-PART WS-DECIMAL-PART
+           END-UNSTRING.
+           IF WS-WHOLE-PART = SPACES
+              MOVE ZERO TO WS-WHOLE-PART
+           END-IF.
+           IF WS-DECIMAL-PART = SPACES
+              MOVE ZERO TO WS-DECIMAL-PART
+           END-IF.
+           IF WS-WHOLE-PART IS NOT NUMERIC
+                 OR WS-DECIMAL-PART IS NOT NUMERIC
+              MOVE 4  TO EPSPARM-RETURN-ERROR-RC
+              MOVE 'FIELD ENTERED IS NOT NUMERIC.'
+                          TO EPSPARM-RETURN-ERROR-TEXT
+           ELSE
+              MOVE WS-WHOLE-PART   TO EPSPARM-NUMBER
+              COMPUTE EPSPARM-DECIMAL =
+                  FUNCTION NUMVAL(WS-DECIMAL-PART) /
+                      (10 ** FUNCTION LENGTH
+                          (FUNCTION TRIM(WS-DECIMAL-PART)))
+           END-IF.
+
+       A200-EDIT-YEARS.
+           IF EPSPARM-NUMBER < 1 OR EPSPARM-NUMBER > 40
+              MOVE 8 TO EPSPARM-RETURN-ERROR-RC
+              MOVE 'NUMBER OF YEARS MUST BE 1 THRU 40.'
+                          TO EPSPARM-RETURN-ERROR-TEXT
+           END-IF.
+
+       A300-EDIT-AMOUNT.
+           IF EPSPARM-NUMBER = ZERO
+              MOVE 8 TO EPSPARM-RETURN-ERROR-RC
+              MOVE 'LOAN AMOUNT MUST BE GREATER THAN ZERO.'
+                          TO EPSPARM-RETURN-ERROR-TEXT
+           END-IF.
+
+       A400-EDIT-LOAN-TO-VALUE.
+      *    THE LOAN AMOUNT BEING VALIDATED CANNOT EXCEED THE
+      *    PROPERTY VALUE LESS THE DOWN PAYMENT, AND THE RESULTING
+      *    LOAN-TO-VALUE RATIO CANNOT EXCEED THE MAXIMUM ALLOWED.
+           IF EPSPARM-PROPERTY-VALUE = ZERO
+              MOVE 8 TO EPSPARM-RETURN-ERROR-RC
+              MOVE 'PROPERTY VALUE MUST BE GREATER THAN ZERO.'
+                          TO EPSPARM-RETURN-ERROR-TEXT
+              GO TO A400-EXIT
+           END-IF.
+           IF EPSPARM-DOWN-PAYMENT > EPSPARM-PROPERTY-VALUE
+              MOVE 8 TO EPSPARM-RETURN-ERROR-RC
+              MOVE 'DOWN PAYMENT CANNOT EXCEED PROPERTY VALUE.'
+                          TO EPSPARM-RETURN-ERROR-TEXT
+              GO TO A400-EXIT
+           END-IF.
+           COMPUTE WS-FINANCED-AMOUNT =
+               EPSPARM-PROPERTY-VALUE - EPSPARM-DOWN-PAYMENT.
+           IF EPSPARM-NUMBER > WS-FINANCED-AMOUNT
+              MOVE 8 TO EPSPARM-RETURN-ERROR-RC
+              MOVE 'LOAN AMOUNT EXCEEDS PROPERTY VALUE LESS DOWN'
+                    &  ' PAYMENT.' TO EPSPARM-RETURN-ERROR-TEXT
+              GO TO A400-EXIT
+           END-IF.
+           COMPUTE WS-LTV-PERCENT ROUNDED =
+               EPSPARM-NUMBER / EPSPARM-PROPERTY-VALUE.
+           IF WS-LTV-PERCENT > WS-MAX-LTV-PERCENT
+              MOVE 8 TO EPSPARM-RETURN-ERROR-RC
+              MOVE 'LOAN TO VALUE RATIO EXCEEDS 97 PERCENT.'
+                          TO EPSPARM-RETURN-ERROR-TEXT
+           END-IF.
+       A400-EXIT.
+           EXIT.
