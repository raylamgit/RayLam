@@ -86,8 +86,9 @@
 001420     SELECT VSAM-SUPPLR-FILE                                      00001420
 001430           ASSIGN TO DA-YYCLMAST                                  00001430
 001440           ORGANIZATION IS INDEXED                                00001440
-001450           ACCESS IS SEQUENTIAL                                   00001450
-001460           RECORD KEY IS SUPPLR-KEY.                              00001460
+001450           ACCESS IS DYNAMIC                                      00001450
+001460           RECORD KEY IS SUPPLR-KEY                               00001460
+001461     ALTERNATE RECORD KEY IS SUPPLR-NAME WITH DUPLICATES.         00001461
 001470*                                                                 00001470
 001480     SELECT WAREHOUS-FILE-IN                                      00001480
 001490           ASSIGN TO DA-YYCLACC0.                                 00001490
@@ -108,7 +109,10 @@
 001660           ASSIGN TO UT-S-PRTFILE2.                               00001660
 001670*                                                                 00001670
 001680     SELECT LOOKUP-CNS-BIAS-FILE                                  00001680
-001690           ASSIGN TO UT-S-YYNSBINT.                               00001690
+001685           ASSIGN       TO UT-S-YYNSBINT                          00001685
+001686           ORGANIZATION IS INDEXED                                00001686
+001687           ACCESS MODE  IS SEQUENTIAL                             00001687
+001688           RECORD KEY   IS CNS-BIAS-KEY.                          00001688
 001700*                                                                 00001700
 001710     SELECT LADING-COLR-FILE                                      00001710
 001720           ASSIGN TO UT-S-LOCATION.                               00001720
@@ -116,6 +120,50 @@
 001740     SELECT PL-PAST-DUE-CRITERIA                                  00001740
 001750           ASSIGN TO UT-S-YYPLPDUE.                               00001750
 001760*                                                                 00001760
+000010     SELECT REJECT-FILE-OUT                                       00000010
+000020           ASSIGN TO UT-S-YYTRJECT.                               00000020
+000030*                                                                 00000030
+000040     SELECT CHECKPOINT-FILE                                       00000040
+000050           ASSIGN TO UT-S-YYCHKPNT.                               00000050
+000060*                                                                 00000060
+000070     SELECT SBTOTRPT-FILE-OUT                                     00000070
+000080           ASSIGN TO UT-S-YYSBTOTR.                               00000080
+000090*                                                                 00000090
+000100     SELECT PDRECON-FILE-OUT                                      00000100
+000110           ASSIGN TO UT-S-YYPDRECN.                               00000110
+000120*                                                                 00000120
+000130     SELECT FCSTVAR-FILE-OUT                                      00000130
+000140           ASSIGN TO UT-S-YYFCSTVR.                               00000140
+000150*                                                                 00000150
+000160     SELECT PDXCHK-FILE-OUT                                       00000160
+000170           ASSIGN TO UT-S-YYPDXCHK.                               00000170
+000180*                                                                 00000180
+000190     SELECT FRTCOST-FILE-OUT                                      00000190
+000200           ASSIGN TO UT-S-YYFRTCST.                               00000200
+000210*                                                                 00000210
+000220     SELECT TRMSEXC-FILE-OUT                                      00000220
+000230           ASSIGN TO UT-S-YYTRMEXC.                               00000230
+000240*                                                                 00000240
+000250     SELECT ACCTSTMT-FILE-OUT                                     00000250
+000260           ASSIGN TO UT-S-YYACSTMT.                               00000260
+000270*                                                                 00000270
+000280     SELECT DSPTRPT-FILE-OUT                                      00000280
+000290           ASSIGN TO UT-S-YYDSPRPT.                               00000290
+000300*                                                                 00000300
+000301     SELECT SUPLKUP-FILE-OUT                                      00000301
+000302           ASSIGN TO UT-S-YYSUPLKP.                               00000302
+000303*                                                                 00000303
+000310     SELECT OVRDUE-FILE-OUT                                       00000310
+000320           ASSIGN TO UT-S-YYOVRDUN.                               00000320
+000330*                                                                 00000330
+000340     SELECT OSDRPT-FILE-OUT                                       00000340
+000350           ASSIGN TO UT-S-YYOSDRPT.                               00000350
+000360*                                                                 00000360
+000370     SELECT CALLLIST-FILE-OUT                                     00000370
+000380           ASSIGN TO UT-S-YYCLLIST.                               00000380
+000390*                                                                 00000390
+000391     SELECT CALLLIST-SORT-FILE                                    00000391
+000392           ASSIGN TO UT-S-YYCLSORT.                               00000392
 001770 DATA DIVISION.                                                   00001770
 001780*                                                                 00001780
 001790*                                                                 00001790
@@ -181,6 +229,29 @@
 002390     DATA RECORDS ARE CRITERIA-RECORD.                            00002390
 002400*                                                                 00002400
 002410 01  CRITERIA-RECORD                         PIC X(6000).         00002410
+002411*                                                                 00002411
+002412*    ONE PAST-DUE RANGE ENTRY PER CRITERIA RECORD - SAME LAYOUT   00002412
+002413*    AS WT03-RDZ-PD-RANGE-TBL SO IT CAN BE MOVED STRAIGHT INTO    00002413
+002414*    THE IN-MEMORY TABLE.                                        00002414
+002415 01  CRITERIA-RECORD-ENTRY.                                       00002415
+002416     05  CRC-SUPPLR-CODE                     PIC X(05).           00002416
+002417     05  FILLER                              PIC X(01).           00002417
+002418     05  CRC-INDUSTRY-CODE                   PIC S9(03).          00002418
+002419     05  FILLER                              PIC X(01).           00002419
+002420     05  CRC-PAST-DUE-AMT-1-6                PIC S9(07)V99.       00002420
+002421     05  FILLER                              PIC X(01).           00002421
+002422     05  CRC-PAST-DUE-AMT-7-14               PIC S9(07)V99.       00002422
+002423     05  FILLER                              PIC X(01).           00002423
+002424     05  CRC-PAST-DUE-AMT-15-19              PIC S9(07)V99.       00002424
+002425     05  FILLER                              PIC X(01).           00002425
+002426     05  CRC-PAST-DUE-AMT-20-24              PIC S9(07)V99.       00002426
+002427     05  FILLER                              PIC X(01).           00002427
+002428     05  CRC-PAST-DUE-AMT-25-29              PIC S9(07)V99.       00002428
+002429     05  FILLER                              PIC X(01).           00002429
+002430     05  CRC-PAST-DUE-AMT-30-36              PIC S9(07)V99.       00002430
+002431     05  FILLER                              PIC X(01).           00002431
+002432     05  CRC-PAST-DUE-AMT-37-45              PIC S9(07)V99.       00002432
+002433     05  FILLER                              PIC X(5930).         00002433
 002420*                                                                 00002420
 002430 FD  DETAIL-FILE-OUT                                              00002430
 002440     LABEL RECORDS ARE STANDARD                                   00002440
@@ -268,7 +339,8 @@
 003260     05  SUPPLR-KEY.                                              00003260
 003270         10  SUPPLR-HQ                       PIC X(3).            00003270
 003280         10  SUPPLR-TS                       PIC X(2).            00003280
-003290     05  FILLER                              PIC X(1194).         00003290
+003290     05  SUPPLR-NAME                         PIC X(30).           00003290
+003295     05  FILLER                              PIC X(1164).         00003295
 003300*                                                                 00003300
 003310 FD  WAREHOUS-FILE-IN                                             00003310
 003320     LABEL RECORDS ARE STANDARD                                   00003320
@@ -307,13 +379,18 @@
 003650     DATA RECORD IS LADING-RECORD.                                00003650
 003660 01  LADING-RECORD                            PIC X(133).         00003660
 003670*                                                                 00003670
+000010 01  LADING-RECORD-VIEW                        REDEFINES          00000010
+000020     LADING-RECORD.                                               00000020
+000030     05  LDV-SUPPLR                            PIC X(03).         00000030
+000040     05  LDV-CHARGE                            PIC 9(07)V99.      00000040
+000050     05      FILLER                            PIC X(121).        00000050
+000060*                                                                 00000060
 003680 FD  LOOKUP-CNS-BIAS-FILE                                         00003680
 003690     LABEL RECORDS ARE STANDARD                                   00003690
 003700     BLOCK CONTAINS 0 RECORDS                                     00003700
 003710     RECORD CONTAINS 400 CHARACTERS                               00003710
 003720     DATA RECORD IS LOOKUP-CNS-BIAS-REC.                          00003720
-003730                                                                  00003730
-003740 01  LOOKUP-CNS-BIAS-REC               PIC  X(400).               00003740
+003730     COPY CNSBIAS.                                                00003730
 003750*                                                                 00003750
 003760 FD  LADING-COLR-FILE                                             00003760
 003770     LABEL RECORDS ARE STANDARD                                   00003770
@@ -330,6 +407,139 @@
 003880     DATA RECORD IS RDZ1PDUE-REC.                                 00003880
 003890                                                                  00003890
 003900 01  RDZ1PDUE-REC                         PIC  X(80).             00003900
+000010 FD  REJECT-FILE-OUT                                              00000010
+000020     LABEL RECORDS ARE STANDARD                                   00000020
+000030     BLOCK CONTAINS 0 RECORDS                                     00000030
+000040     RECORD CONTAINS 120 CHARACTERS                               00000040
+000050     DATA RECORD IS REJECT-RECORD.                                00000050
+000060*                                                                 00000060
+000070 01  REJECT-RECORD.                                               00000070
+000080     05  REJ-REASON-CODE                    PIC X(03).            00000080
+000090     05  FILLER                             PIC X(02).            00000090
+000100     05  REJ-REASON-TEXT                    PIC X(20).            00000100
+000110     05  FILLER                             PIC X(02).            00000110
+000120     05  REJ-ORIGINAL-RECORD                PIC X(93).            00000120
+000130*                                                                 00000130
+000140 FD  CHECKPOINT-FILE                                              00000140
+000150     LABEL RECORDS ARE STANDARD                                   00000150
+000160     BLOCK CONTAINS 0 RECORDS                                     00000160
+000170     RECORD CONTAINS 20 CHARACTERS                                00000170
+000180     DATA RECORD IS CHECKPOINT-RECORD.                            00000180
+000190*                                                                 00000190
+000200 01  CHECKPOINT-RECORD.                                           00000200
+000210     05  CKPT-SUPPLR-NUMBER                 PIC X(05).            00000210
+000220     05  CKPT-WREHOUSE-NUMBER                PIC 9(07).           00000220
+000230     05  FILLER                             PIC X(08).            00000230
+000240*                                                                 00000240
+000250 FD  SBTOTRPT-FILE-OUT                                            00000250
+000260     LABEL RECORDS ARE STANDARD                                   00000260
+000270     BLOCK CONTAINS 0 RECORDS                                     00000270
+000280     RECORD CONTAINS 132 CHARACTERS                               00000280
+000290     DATA RECORD IS SBTOTRPT-RECORD.                              00000290
+000300*                                                                 00000300
+000310 01  SBTOTRPT-RECORD                        PIC X(132).           00000310
+000320*                                                                 00000320
+000330 FD  PDRECON-FILE-OUT                                             00000330
+000340     LABEL RECORDS ARE STANDARD                                   00000340
+000350     BLOCK CONTAINS 0 RECORDS                                     00000350
+000360     RECORD CONTAINS 110 CHARACTERS                               00000360
+000370     DATA RECORD IS PDRECON-RECORD.                               00000370
+000380*                                                                 00000380
+000390 01  PDRECON-RECORD                         PIC X(110).           00000390
+000400*                                                                 00000400
+000410 FD  FCSTVAR-FILE-OUT                                             00000410
+000420     LABEL RECORDS ARE STANDARD                                   00000420
+000430     BLOCK CONTAINS 0 RECORDS                                     00000430
+000440     RECORD CONTAINS 100 CHARACTERS                               00000440
+000450     DATA RECORD IS FCSTVAR-RECORD.                               00000450
+000460*                                                                 00000460
+000470 01  FCSTVAR-RECORD                         PIC X(100).           00000470
+000480*                                                                 00000480
+000490 FD  PDXCHK-FILE-OUT                                              00000490
+000500     LABEL RECORDS ARE STANDARD                                   00000500
+000510     BLOCK CONTAINS 0 RECORDS                                     00000510
+000520     RECORD CONTAINS 100 CHARACTERS                               00000520
+000530     DATA RECORD IS PDXCHK-RECORD.                                00000530
+000540*                                                                 00000540
+000550 01  PDXCHK-RECORD                          PIC X(100).           00000550
+000560*                                                                 00000560
+000570 FD  FRTCOST-FILE-OUT                                             00000570
+000580     LABEL RECORDS ARE STANDARD                                   00000580
+000590     BLOCK CONTAINS 0 RECORDS                                     00000590
+000600     RECORD CONTAINS 80 CHARACTERS                                00000600
+000610     DATA RECORD IS FRTCOST-RECORD.                               00000610
+000620*                                                                 00000620
+000630 01  FRTCOST-RECORD                         PIC X(80).            00000630
+000640*                                                                 00000640
+000650 FD  TRMSEXC-FILE-OUT                                             00000650
+000660     LABEL RECORDS ARE STANDARD                                   00000660
+000670     BLOCK CONTAINS 0 RECORDS                                     00000670
+000680     RECORD CONTAINS 100 CHARACTERS                               00000680
+000690     DATA RECORD IS TRMSEXC-RECORD.                               00000690
+000700*                                                                 00000700
+000710 01  TRMSEXC-RECORD                         PIC X(100).           00000710
+000720*                                                                 00000720
+000730 FD  ACCTSTMT-FILE-OUT                                            00000730
+000740     LABEL RECORDS ARE STANDARD                                   00000740
+000750     BLOCK CONTAINS 0 RECORDS                                     00000750
+000760     RECORD CONTAINS 120 CHARACTERS                               00000760
+000770     DATA RECORD IS ACCTSTMT-RECORD.                              00000770
+000780*                                                                 00000780
+000790 01  ACCTSTMT-RECORD                        PIC X(120).           00000790
+000800*                                                                 00000800
+000810 FD  DSPTRPT-FILE-OUT                                             00000810
+000820     LABEL RECORDS ARE STANDARD                                   00000820
+000830     BLOCK CONTAINS 0 RECORDS                                     00000830
+000840     RECORD CONTAINS 100 CHARACTERS                               00000840
+000850     DATA RECORD IS DSPTRPT-RECORD.                               00000850
+000860*                                                                 00000860
+000870 01  DSPTRPT-RECORD                         PIC X(100).           00000870
+000880*                                                                 00000880
+000881 FD  SUPLKUP-FILE-OUT                                             00000881
+000882     LABEL RECORDS ARE STANDARD                                   00000882
+000883     BLOCK CONTAINS 0 RECORDS                                     00000883
+000884     RECORD CONTAINS 100 CHARACTERS                               00000884
+000885     DATA RECORD IS SUPLKUP-RECORD.                               00000885
+000886*                                                                 00000886
+000887 01  SUPLKUP-RECORD                         PIC X(100).           00000887
+000888*                                                                 00000888
+000890 FD  OVRDUE-FILE-OUT                                              00000890
+000900     LABEL RECORDS ARE STANDARD                                   00000900
+000910     BLOCK CONTAINS 0 RECORDS                                     00000910
+000920     RECORD CONTAINS 132 CHARACTERS                               00000920
+000930     DATA RECORD IS OVRDUE-RECORD.                                00000930
+000940*                                                                 00000940
+000950 01  OVRDUE-RECORD                          PIC X(132).           00000950
+000960*                                                                 00000960
+000970 FD  OSDRPT-FILE-OUT                                              00000970
+000980     LABEL RECORDS ARE STANDARD                                   00000980
+000990     BLOCK CONTAINS 0 RECORDS                                     00000990
+001000     RECORD CONTAINS 80 CHARACTERS                                00001000
+001010     DATA RECORD IS OSDRPT-RECORD.                                00001010
+001020*                                                                 00001020
+001030 01  OSDRPT-RECORD                          PIC X(80).            00001030
+001040*                                                                 00001040
+001050 FD  CALLLIST-FILE-OUT                                            00001050
+001060     LABEL RECORDS ARE STANDARD                                   00001060
+001070     BLOCK CONTAINS 0 RECORDS                                     00001070
+001080     RECORD CONTAINS 100 CHARACTERS                               00001080
+001090     DATA RECORD IS CALLLIST-RECORD.                              00001090
+001100*                                                                 00001100
+001110 01  CALLLIST-RECORD                        PIC X(100).           00001110
+001120*                                                                 00001120
+001121******************************************************************00001121
+001122*        SORT WORK FILE USED TO RANK THE COMBINED COLLECT/       *00001122
+001123*        CST9/LIST CALL-LIST ENTRIES BY URGENCY BEFORE THEY      *00001123
+001124*        ARE WRITTEN TO CALLLIST-FILE-OUT.                       *00001124
+001125******************************************************************00001125
+001126 SD  CALLLIST-SORT-FILE                                           00001126
+001127     DATA RECORD IS CALLLIST-SORT-REC.                            00001127
+001128*                                                                 00001128
+001129 01  CALLLIST-SORT-REC.                                           00001129
+001130     05  CLLS-PRIORITY                       PIC 9(03).           00001130
+001131     05  CLLS-SOURCE                         PIC X(08).           00001131
+001132     05  CLLS-DETAIL                         PIC X(25).           00001132
+001133*                                                                 00001133
 003910     EJECT                                                        00003910
 003920 WORKING-STORAGE SECTION.                                         00003920
 003930*                                                                 00003930
@@ -368,554 +578,598 @@
 003100         05  CTLFILE-ATB-DATE            PIC  9(6).               00003100
 003200         05  CTLFILE-LYONS-DATE          PIC  9(6).               00003200
 003300         05  FILLER                      PIC  XX.                 00003300
-003400         05  CTLFILE-ADV-PSWD-1          PIC  X(9).               00003400
-003500         05  CTLFILE-ADV-PSWD-2          PIC  X(9).               00003500
-003600         05  CTLFILE-ADV-PSWD-3          PIC  X(9).               00003600
-003700         05  CTLFILE-ADV-PSWD-4          PIC  X(9).               00003700
-003800         05  CTLFILE-ADV-PSWD-5          PIC  X(9).               00003800
-003900         05  CTLFILE-ADV-PSWD-6          PIC  X(9).               00003900
+003310****    ADV-PSWD-1 THRU -6 WERE MOVED OUT OF THIS FLAT CONTROL    00003310
+003320****    RECORD AND INTO THE ADVPSWD CREDENTIAL FILE - SEE         00003320
+003330****    121-GET-ADV-PSWD.  THE BYTES STAY RESERVED HERE SO        00003330
+003340****    CTLFILE-COST-OF-INSRN DOESN'T SHIFT.                      00003340
+003400         05  FILLER                      PIC  X(54).              00003400
 004000         05  CTLFILE-COST-OF-INSRN       PIC  9(3)V999.           00004000
 004100 01  CTLFILE-REC-LENGTH              PIC S9(4) COMP VALUE +80.    00004100
 004200*******                                                           00004200
 004300*******                                                           00004300
       ******************************************************************        
-000010****                                                              00000100
-000020**** BILL-LADING RECORD                                           00000200
-000030****                                                              00000300
-000040                                                                  00000400
-000050****  COLR PRODUCTS                                               00000500
-000060                                                                  00000600
-000070 01  BILL-LADING-REC                        PIC  X(90).           00000700
-000080                                                                  00000800
-000090****  BILL-LADING CODE CHANGE                                     00000900
-000100                                                                  00001000
-000110 01  PLATFRM-TRANS-CODE-CHANGE-REC          REDEFINES             00001100
-000120     BILL-LADING-REC.                                             00001200
-000130                                                                  00001300
-000140     05  RDZ456-TRAN-CODE                   PIC  9(03).           00001400
-000150     05  RDZ456-PRICE-NUMBER                PIC  9(03).           00001500
-000160     05  RDZ456-WREHOUSE-NUMBER             PIC  9(07).           00001600
-000170     05  RDZ456-SUPPLR-NUMBER               PIC  X(05).           00001700
-000180     05  RDZ456-STORE-NUMBER                PIC  9(04).           00001800
-000190     05      FILLER                         REDEFINES             00001900
-000200         RDZ456-STORE-NUMBER.                                     00002000
-000210                                                                  00002100
-000220         10  RDZ456-STORE-PACKED            PIC  9(05)    COMP-3. 00002200
-000230         10      FILLER                     PIC  X(01).           00002300
-000240                                                                  00002400
-000250     05  RDZ456-EXPNSE-NUMBER              PIC  9(07).            00002500
-000260     05  RDZ456-OLD-TRAN-CODE               PIC  9(03).           00002600
-000270     05  RDZ456-NEW-TRAN-CODE               PIC  9(03).           00002700
-000280     05  RDZ456-COMMENT                     PIC  X(25).           00002800
-000290     05  RDZ456-DISPUTE-CODE                PIC  X.               00002810
-000300     05      FILLER                         PIC  X(16).           00002900
-000310     05  RDZ456-PROCESSOR                   PIC  X(03).           00003000
-000320     05      FILLER                         PIC  X(10).           00003100
-000330                                                                  00003200
-000340**** 901 - 999  PRCE1 PRCHS-ORD/DECLINES                          00003300
-000350                                                                  00003400
-000360 01  PLATFRM-PRCE1-PRCHS-ORD-REC           REDEFINES              00003500
-000370     BILL-LADING-REC.                                             00003600
-000380                                                                  00003700
-000390     05  RDZ0001-TRAN-CODE                  PIC  9(03).           00003800
-000400     05  RDZ0001-PRICE-NUMBER               PIC  9(03).           00003900
-000410     05  RDZ0001-WREHOUSE-NUMBER            PIC  9(07).           00004000
-000420     05  RDZ0001-SUPPLR-NUMBER              PIC  X(05).           00004100
-000430     05  RDZ0001-APPR-OFFICER               PIC  X(03).           00004200
-000440     05  RDZ0001-REASON-CODE                PIC  9(02).           00004300
-000450     05  RDZ0001-BILL-DATE                  PIC  9(06).           00004400
-000460     05  RDZ0001-SHIP-DATE                  PIC  9(06).           00004500
-000470     05  RDZ0001-REQUEST-DATE               PIC  9(06).           00004600
-000480     05  RDZ0001-APPR-AMOUNT                PIC  9(06)V99.        00004700
-000490     05      FILLER                         REDEFINES             00004800
-000500         RDZ0001-APPR-AMOUNT.                                     00004900
-000510                                                                  00005000
-000520         10  RDZ0001-APPR-AMOUNT-PACKED     PIC S9(07)V99 COMP-3. 00005100
-000530         10      FILLER                     PIC  X(03).           00005200
-000540                                                                  00005300
-000550     05  RDZ0001-ACTION-DATE                PIC  9(06).           00005400
-000560     05  RDZ0001-REQUEST-TIME               PIC  9(04).           00005500
-000570     05  RDZ0001-ACTION-TIME                PIC  9(04).           00005600
-000580     05  RDZ0001-ORDER-NUMBER               PIC  X(07).           00005700
-000590     05  RDZ0001-WREHOUSE-LIST              PIC  9(07).           00005800
-000600     05  RDZ0001-NET-TERMS-DAYS             PIC  9(03).           00005900
-000610     05  RDZ0001-DEC-HLD-REAS-CD            PIC  X(02).           00006000
-000610     05  RDZ0001-ORIG-ORDER                 PIC  X(07).           00006000
-000620     05      FILLER                         PIC  X(01).           00006000
-000630                                                                  00006100
+000010****                                                              00000010
+000020**** BILL-LADING RECORD                                           00000020
+000030****                                                              00000030
+000040                                                                  00000040
+000050****  COLR PRODUCTS                                               00000050
+000060                                                                  00000060
+000070 01  BILL-LADING-REC                        PIC  X(90).           00000070
+000080                                                                  00000080
+000090****  BILL-LADING CODE CHANGE                                     00000090
+000100                                                                  00000100
+000110 01  PLATFRM-TRANS-CODE-CHANGE-REC          REDEFINES             00000110
+000120     BILL-LADING-REC.                                             00000120
+000130                                                                  00000130
+000140     05  RDZ456-TRAN-CODE                   PIC  9(03).           00000140
+000150     05  RDZ456-PRICE-NUMBER                PIC  9(03).           00000150
+000160     05  RDZ456-WREHOUSE-NUMBER             PIC  9(07).           00000160
+000170     05  RDZ456-SUPPLR-NUMBER               PIC  X(05).           00000170
+000180     05  RDZ456-STORE-NUMBER                PIC  9(04).           00000180
+000190     05      FILLER                         REDEFINES             00000190
+000200         RDZ456-STORE-NUMBER.                                     00000200
+000210                                                                  00000210
+000220         10  RDZ456-STORE-PACKED            PIC  9(05)    COMP-3. 00000220
+000230         10      FILLER                     PIC  X(01).           00000230
+000240                                                                  00000240
+000250     05  RDZ456-EXPNSE-NUMBER              PIC  9(07).            00000250
+000260     05  RDZ456-OLD-TRAN-CODE               PIC  9(03).           00000260
+000270     05  RDZ456-NEW-TRAN-CODE               PIC  9(03).           00000270
+000280     05  RDZ456-COMMENT                     PIC  X(25).           00000280
+000290     05  RDZ456-DISPUTE-CODE                PIC  X.               00000290
+000295     05  RDZ456-DISPUTE-STATUS              PIC  X.               00000295
+000296         88  DISPUTE-OPEN                        VALUE 'O'.       00000296
+000297         88  DISPUTE-CLOSED                       VALUE 'C'.      00000297
+000298     05  RDZ456-DISPUTE-OPEN-DATE           PIC  9(06).           00000298
+000299     05  RDZ456-DISPUTE-AGE-DAYS            PIC  9(03).           00000299
+000300     05      FILLER                         PIC  X(06).           00000300
+000310     05  RDZ456-PROCESSOR                   PIC  X(03).           00000310
+000320     05      FILLER                         PIC  X(10).           00000320
+000330                                                                  00000330
+000340**** 901 - 999  PRCE1 PRCHS-ORD/DECLINES                          00000340
+000350                                                                  00000350
+000360 01  PLATFRM-PRCE1-PRCHS-ORD-REC           REDEFINES              00000360
+000370     BILL-LADING-REC.                                             00000370
+000380                                                                  00000380
+000390     05  RDZ0001-TRAN-CODE                  PIC  9(03).           00000390
+000400     05  RDZ0001-PRICE-NUMBER               PIC  9(03).           00000400
+000410     05  RDZ0001-WREHOUSE-NUMBER            PIC  9(07).           00000410
+000420     05  RDZ0001-SUPPLR-NUMBER              PIC  X(05).           00000420
+000430     05  RDZ0001-APPR-OFFICER               PIC  X(03).           00000430
+000440     05  RDZ0001-REASON-CODE                PIC  9(02).           00000440
+000450     05  RDZ0001-BILL-DATE                  PIC  9(06).           00000450
+000460     05  RDZ0001-SHIP-DATE                  PIC  9(06).           00000460
+000470     05  RDZ0001-REQUEST-DATE               PIC  9(06).           00000470
+000480     05  RDZ0001-APPR-AMOUNT                PIC  9(06)V99.        00000480
+000490     05      FILLER                         REDEFINES             00000490
+000500         RDZ0001-APPR-AMOUNT.                                     00000500
+000510                                                                  00000510
+000520         10  RDZ0001-APPR-AMOUNT-PACKED     PIC S9(07)V99 COMP-3. 00000520
+000530         10      FILLER                     PIC  X(03).           00000530
+000540                                                                  00000540
+000550     05  RDZ0001-ACTION-DATE                PIC  9(06).           00000550
+000560     05  RDZ0001-REQUEST-TIME               PIC  9(04).           00000560
+000570     05  RDZ0001-ACTION-TIME                PIC  9(04).           00000570
+000580     05  RDZ0001-ORDER-NUMBER               PIC  X(07).           00000580
+000590     05  RDZ0001-WREHOUSE-LIST              PIC  9(07).           00000590
+000600     05  RDZ0001-NET-TERMS-DAYS             PIC  9(03).           00000600
+000610     05  RDZ0001-DEC-HLD-REAS-CD            PIC  X(02).           00000610
+000610     05  RDZ0001-ORIG-ORDER                 PIC  X(07).           00000610
+000620     05      FILLER                         PIC  X(01).           00000620
+000630                                                                  00000630
       *    COPY ACCOUNT.                                                        
                                                                                 
       * Copybook Location:                                                      
       * C:\education_workspace\IDz Tech Portal\IDz Resources\Education T        
       * raining Resource\IDzClass\copy\ACCOUNT.cpy                              
                                                                                 
-000640****       ACCOUNT CURRENT ENTRIES                                00006200
-000650****       SALES-AVAIL-ADJ FIELDS                                 00006210
-000660****       INTEREST FIELDS                                        00006220
-000670                                                                  00006300
-000680 01  PLATFRM-ACCOUNT-CURRENT-REC            REDEFINES             00006400
-000690     BILL-LADING-REC.                                             00006500
-000700                                                                  00006600
-000710     05  RDZ987-TRAN-CODE                   PIC  9(03).           00006700
-000720     05  RDZ987-PRICE-NUMBER                PIC  9(03).           00006800
-000730     05      FILLER                         PIC  X(07).           00006900
-000740     05  RDZ987-SUPPLR-NUMBER               PIC  X(05).           00007000
-000750     05  RDZ987-ACCT-NUMBER                 PIC  9(15) COMP-3.    00007100
-000760     05  RDZ987-ENTRY-NUMBER                PIC  9(03).           00007200
-000770     05  FILLER                             REDEFINES             00007300
-000780         RDZ987-ENTRY-NUMBER.                                     00007400
-000790         10  RDZ987-BANK-NUMBER             PIC 9(03).            00007500
-000800     05  RDZ987-ENTRY-DATE                  PIC  9(06).           00007600
-000810     05  FILLER                             REDEFINES             00007700
-000820         RDZ987-ENTRY-DATE.                                       00007800
-000830         10  RDZ987-PRICE-DATE              PIC 9(06).            00007900
-000840     05      FILLER                         PIC  X(05).           00008000
-000850     05  RDZ987-APPR-AMOUNT                 PIC S9(07)V99.        00008100
-000860     05      FILLER                         REDEFINES             00008200
-000870         RDZ987-APPR-AMOUNT.                                      00008300
-000880                                                                  00008400
-000890         10  RDZ987-APPR-AMOUNT-PACKED      PIC S9(09)V99 COMP-3. 00008500
-000900         10      FILLER                     PIC  X(03).           00008600
-000910                                                                  00008700
-000920     05  RDZ987-INTEREST                    PIC  9(05)V99.        00008800
-000930     05  RDZ987-SALES-AVAIL-ADJ             PIC  9(06)V99.        00008900
-000940     05  RDZ987-DESCRIPTION                 PIC  X(20).                   
-000950     05      FILLER                         PIC  X(06).           00009000
-000960                                                                  00009100
-      *    COPY WAREHOUS.                                                       
+000640****       ACCOUNT CURRENT ENTRIES                                00000640
+000650****       SALES-AVAIL-ADJ FIELDS                                 00000650
+000660****       INTEREST FIELDS                                        00000660
+000670                                                                  00000670
+000680 01  PLATFRM-ACCOUNT-CURRENT-REC            REDEFINES             00000680
+000690     BILL-LADING-REC.                                             00000690
+000700                                                                  00000700
+000710     05  RDZ987-TRAN-CODE                   PIC  9(03).           00000710
+000720     05  RDZ987-PRICE-NUMBER                PIC  9(03).           00000720
+000730     05      FILLER                         PIC  X(07).           00000730
+000740     05  RDZ987-SUPPLR-NUMBER               PIC  X(05).           00000740
+000750     05  RDZ987-ACCT-NUMBER                 PIC  9(15) COMP-3.    00000750
+000760     05  RDZ987-ENTRY-NUMBER                PIC  9(03).           00000760
+000770     05  FILLER                             REDEFINES             00000770
+000780         RDZ987-ENTRY-NUMBER.                                     00000780
+000790         10  RDZ987-BANK-NUMBER             PIC 9(03).            00000790
+000800     05  RDZ987-ENTRY-DATE                  PIC  9(06).           00000800
+000810     05  FILLER                             REDEFINES             00000810
+000820         RDZ987-ENTRY-DATE.                                       00000820
+000830         10  RDZ987-PRICE-DATE              PIC 9(06).            00000830
+000840     05      FILLER                         PIC  X(05).           00000840
+000850     05  RDZ987-APPR-AMOUNT                 PIC S9(07)V99.        00000850
+000860     05      FILLER                         REDEFINES             00000860
+000870         RDZ987-APPR-AMOUNT.                                      00000870
+000880                                                                  00000880
+000890         10  RDZ987-APPR-AMOUNT-PACKED      PIC S9(09)V99 COMP-3. 00000890
+000900         10      FILLER                     PIC  X(03).           00000900
+000910                                                                  00000910
+000920     05  RDZ987-INTEREST                    PIC  9(05)V99.        00000920
+000930     05  RDZ987-SALES-AVAIL-ADJ             PIC  9(06)V99.        00000930
+000940     05  RDZ987-DESCRIPTION                 PIC  X(20).
+000950     05      FILLER                         PIC  X(06).           00000950
+000960                                                                  00000960
+      *    COPY WAREHOUS.
                                                                                 
       * Copybook Location:                                                      
       * C:\education_workspace\IDz Tech Portal\IDz Resources\Education T        
       * raining Resource\IDzClass\copy\WAREHOUS.cpy                             
                                                                                 
-000980**** MASTER FILE CHANGE - WREHOUSE                                00009300
-000990                                                                  00009400
-001000 01  PLATFRM-RDZ-WREHOUSE-REC               REDEFINES             00009500
-001010     BILL-LADING-REC.                                             00009700
-001020                                                                  00009800
-001030     05  RDZ001-CUST-TRAN-CODE              PIC  9(03).           00009900
-001040     05  RDZ001-WREHOUSE-NUMBER             PIC  9(07).           00010000
-001050     05  RDZ001-SUPPLR-NUMBER               PIC  X(05).           00010400
-001060     05  RDZ001-DATA.                                             00010500
-001070                                                                  00010600
-001080         10  RDZ001-FIELD-NO                PIC  9(03).           00010700
-001090         10  RDZ001-BUYR-CREDIT            PIC  X(07).            00010800
-001100         10      FILLER                     PIC  X(65).           00010900
-001110                                                                  00011000
-001120     05  RDZ001-038                         REDEFINES             00011100
-001130         RDZ001-DATA.                                             00011200
-001140                                                                  00011300
-001150         10  RDZ001-TERRITORY               PIC  9(02).           00011400
-001160         10      FILLER                     PIC  X(03).           00011500
-001170         10  RDZ001-PRCE1-LINE             PIC  9(07).            00011600
-001180         10  RDZ001-PRCE1-LINE-CODE        PIC  9(01).            00011700
-001190         10  RDZ001-ORDER-MAX               PIC  9(06).           00011800
-001200         10      FILLER                     PIC  X(06).           00011900
-001210         10  RDZ001-MAX-TERM-DAYS           PIC  9(03).           00012000
-001220         10  RDZ001-COMMON-ACCT             PIC  9(07).           00012100
-001230         10      FILLER                     PIC  X(40).           00012200
-001240                                                                  00012300
-001250     05  RDZ001-023                         REDEFINES             00012400
-001260         RDZ001-DATA.                                             00012500
-001270                                                                  00012600
-001280         10  RDZ001-23-FIELD-NO             PIC  9(03).           00012700
-001290         10  RDZ001-23-BUYR-CREDIT         PIC  X(20).            00012800
-001300         10      FILLER                     PIC  X(34).           00012900
-001310         10  RDZ001-OFFICER                 PIC  X(03).           00013000
-001320         10  RDZ001-TERM-ID                 PIC  X(04).           00013100
-001330         10      FILLER                     PIC  X(11).           00013200
-001340                                                                  00013300
-001350     05  RDZ001-011                         REDEFINES             00013400
-001360         RDZ001-DATA.                                             00013500
-001370                                                                  00013600
-001380         10  RDZ001-NAME1                   PIC  X(30).           00013700
-001390         10  RDZ001-NAME2                   PIC  X(30).           00013800
-001400         10      FILLER                     PIC  X(15).           00013900
-001410                                                                  00014000
-001420     05  RDZ001-012                         REDEFINES             00014100
-001430         RDZ001-DATA.                                             00014200
-001440                                                                  00014300
-001450         10  RDZ001-ADDR                    PIC  X(30).           00014400
-001460         10  RDZ001-CITY                    PIC  X(20).           00014500
-001470         10  RDZ001-STATE                   PIC  X(05).           00014600
-001480         10  RDZ001-ZIP                     PIC  9(05).           00014700
-001490         10      FILLER                     PIC  X(15).           00014800
-001500                                                                  00014900
-001510     05  RDZ001-013                         REDEFINES             00015000
-001520         RDZ001-DATA.                                             00015100
-001530                                                                  00015200
-001540         10  RDZ001-STATE-CODE              PIC  9(02).           00015300
-001550         10  RDZ001-13-TERRITORY            PIC  9(01).           00015400
-001560         10  RDZ001-INDUSTRY-CODE           PIC  9(03).           00015500
-001570         10  RDZ001-DANDB-NO                PIC  9(09).           00015600
-001580         10  RDZ001-DANDB-RATE              PIC  X(03).           00015700
-001590         10  RDZ001-DANDB-DATE              PIC  9(06).           00015800
-001600         10  RDZ001-COLR-CODE               PIC  X(01).           00015900
-001610         10  RDZ001-LOC1-CODE               PIC  X(01).           00016000
-001620         10  RDZ001-TYPE-CODE               PIC  X(01).           00016100
-001630         10  RDZ001-FILE-CODE               PIC  X(01).           00016200
-001640         10  RDZ001-LIST-NO                 PIC  9(07).           00016300
-001650         10  RDZ001-CUST-PRCE1-LIMIT       PIC  9(08).            00016400
-001660         10  RDZ001-PRCE1-UNIT             PIC  9(03).            00016500
-001670         10  RDZ001-COLLECTOR-CODE          PIC  9(02).           00016600
-001680         10      FILLER                     PIC  X(27).           00016700
-001690                                                                  00016800
-001700**** IKD, KIU MATERIAL ENTRY TO RESERVE                           00016901
-001710                                                                  00016600
-001720 01  PLATFRM-RESERVE-REC                    REDEFINES             00016700
-001730     BILL-LADING-REC.                                             00016800
-001740                                                                  00016900
-001750     05  FCTRSV-TRAN-CODE                   PIC  9(03).           00017000
-001760     05  FCTRSV-PRICE-NUMBER                PIC  9(03).           00017100
-001770     05  FILLER                             PIC  X(07).           00017200
-001780     05  FCTRSV-SUPPLR-NUMBER               PIC  X(05).           00017300
-001790     05  FILLER                             PIC  X(08).           00017400
-001800     05  FCTRSV-ZEROES                      PIC  9(03).           00017500
-001810     05  FCTRSV-ENTRY-DATE                  PIC  9(06).           00017600
-001820     05  FILLER                             PIC  X(06).           00017700
-001830     05  FCTRSV-ENTRY-AMOUNT                PIC  9(06)V99.        00017800
-001840     05      FILLER                         REDEFINES             00017900
-001850         FCTRSV-ENTRY-AMOUNT.                                     00018000
-001860                                                                  00018100
-001870         10  FCTRSV-ENTRY-AMOUNT-PACKED     PIC S9(07)V99 COMP-3. 00018200
-001880         10      FILLER                     PIC  X(03).           00018300
-001890                                                                  00018400
-001900     05  FCTRSV-INTEREST-AMOUNT             PIC  9(05)V99.        00018500
+000980**** MASTER FILE CHANGE - WREHOUSE                                00000980
+000990                                                                  00000990
+001000 01  PLATFRM-RDZ-WREHOUSE-REC               REDEFINES             00001000
+001010     BILL-LADING-REC.                                             00001010
+001020                                                                  00001020
+001030     05  RDZ001-CUST-TRAN-CODE              PIC  9(03).           00001030
+001040     05  RDZ001-WREHOUSE-NUMBER             PIC  9(07).           00001040
+001050     05  RDZ001-SUPPLR-NUMBER               PIC  X(05).           00001050
+001060     05  RDZ001-DATA.                                             00001060
+001070                                                                  00001070
+001080         10  RDZ001-FIELD-NO                PIC  9(03).           00001080
+001090         10  RDZ001-BUYR-CREDIT            PIC  X(07).            00001090
+001100         10      FILLER                     PIC  X(65).           00001100
+001110                                                                  00001110
+001120     05  RDZ001-038                         REDEFINES             00001120
+001130         RDZ001-DATA.                                             00001130
+001140                                                                  00001140
+001150         10  RDZ001-TERRITORY               PIC  9(02).           00001150
+001160         10      FILLER                     PIC  X(03).           00001160
+001170         10  RDZ001-PRCE1-LINE             PIC  9(07).            00001170
+001180         10  RDZ001-PRCE1-LINE-CODE        PIC  9(01).            00001180
+001190         10  RDZ001-ORDER-MAX               PIC  9(06).           00001190
+001200         10      FILLER                     PIC  X(06).           00001200
+001210         10  RDZ001-MAX-TERM-DAYS           PIC  9(03).           00001210
+001220         10  RDZ001-COMMON-ACCT             PIC  9(07).           00001220
+001230         10      FILLER                     PIC  X(40).           00001230
+001240                                                                  00001240
+001250     05  RDZ001-023                         REDEFINES             00001250
+001260         RDZ001-DATA.                                             00001260
+001270                                                                  00001270
+001280         10  RDZ001-23-FIELD-NO             PIC  9(03).           00001280
+001290         10  RDZ001-23-BUYR-CREDIT         PIC  X(20).            00001290
+001300         10      FILLER                     PIC  X(34).           00001300
+001310         10  RDZ001-OFFICER                 PIC  X(03).           00001310
+001320         10  RDZ001-TERM-ID                 PIC  X(04).           00001320
+001330         10      FILLER                     PIC  X(11).           00001330
+001340                                                                  00001340
+001350     05  RDZ001-011                         REDEFINES             00001350
+001360         RDZ001-DATA.                                             00001360
+001370                                                                  00001370
+001380         10  RDZ001-NAME1                   PIC  X(30).           00001380
+001390         10  RDZ001-NAME2                   PIC  X(30).           00001390
+001400         10      FILLER                     PIC  X(15).           00001400
+001410                                                                  00001410
+001420     05  RDZ001-012                         REDEFINES             00001420
+001430         RDZ001-DATA.                                             00001430
+001440                                                                  00001440
+001450         10  RDZ001-ADDR                    PIC  X(30).           00001450
+001460         10  RDZ001-CITY                    PIC  X(20).           00001460
+001470         10  RDZ001-STATE                   PIC  X(05).           00001470
+001480         10  RDZ001-ZIP                     PIC  9(05).           00001480
+001490         10      FILLER                     PIC  X(15).           00001490
+001500                                                                  00001500
+001510     05  RDZ001-013                         REDEFINES             00001510
+001520         RDZ001-DATA.                                             00001520
+001530                                                                  00001530
+001540         10  RDZ001-STATE-CODE              PIC  9(02).           00001540
+001550         10  RDZ001-13-TERRITORY            PIC  9(01).           00001550
+001560         10  RDZ001-INDUSTRY-CODE           PIC  9(03).           00001560
+001570         10  RDZ001-DANDB-NO                PIC  9(09).           00001570
+001580         10  RDZ001-DANDB-RATE              PIC  X(03).           00001580
+001590         10  RDZ001-DANDB-DATE              PIC  9(06).           00001590
+001600         10  RDZ001-COLR-CODE               PIC  X(01).           00001600
+001610         10  RDZ001-LOC1-CODE               PIC  X(01).           00001610
+001620         10  RDZ001-TYPE-CODE               PIC  X(01).           00001620
+001630         10  RDZ001-FILE-CODE               PIC  X(01).           00001630
+001640         10  RDZ001-LIST-NO                 PIC  9(07).           00001640
+001650         10  RDZ001-CUST-PRCE1-LIMIT       PIC  9(08).            00001650
+001660         10  RDZ001-PRCE1-UNIT             PIC  9(03).            00001660
+001670         10  RDZ001-COLLECTOR-CODE          PIC  9(02).           00001670
+001680         10      FILLER                     PIC  X(27).           00001680
+001690                                                                  00001690
+001700**** IKD, KIU MATERIAL ENTRY TO RESERVE                           00001700
+001710                                                                  00001710
+001720 01  PLATFRM-RESERVE-REC                    REDEFINES             00001720
+001730     BILL-LADING-REC.                                             00001730
+001740                                                                  00001740
+001750     05  FCTRSV-TRAN-CODE                   PIC  9(03).           00001750
+001760     05  FCTRSV-PRICE-NUMBER                PIC  9(03).           00001760
+001770     05  FILLER                             PIC  X(07).           00001770
+001780     05  FCTRSV-SUPPLR-NUMBER               PIC  X(05).           00001780
+001790     05  FILLER                             PIC  X(08).           00001790
+001800     05  FCTRSV-ZEROES                      PIC  9(03).           00001800
+001810     05  FCTRSV-ENTRY-DATE                  PIC  9(06).           00001810
+001820     05  FILLER                             PIC  X(06).           00001820
+001830     05  FCTRSV-ENTRY-AMOUNT                PIC  9(06)V99.        00001830
+001840     05      FILLER                         REDEFINES             00001840
+001850         FCTRSV-ENTRY-AMOUNT.                                     00001850
+001860                                                                  00001860
+001870         10  FCTRSV-ENTRY-AMOUNT-PACKED     PIC S9(07)V99 COMP-3. 00001870
+001880         10      FILLER                     PIC  X(03).           00001880
+001890                                                                  00001890
+001900     05  FCTRSV-INTEREST-AMOUNT             PIC  9(05)V99.        00001900
 001910     05  FCTRSV-DESCRIPTION                 PIC  X(20).                   
-001920     05      FILLER                         PIC  X(14).           00018600
-001930                                                                  00018700
-001940**** 100, 101, 102, 103, 104, 105, 106                            00018800
-001950**** MASTER FILE CHANGE - SUPPLR                                  00018900
-001960                                                                  00019000
-001930                                                                  00018700
-001940**** 100, 101, 102, 103, 104, 105, 106                            00018800
-001970 01  PLATFRM-RDZ-SUPPLR-REC                 REDEFINES             00019100
-001980     BILL-LADING-REC.                                             00019200
-001990                                                                  00019300
-002000     05  RDZ001L-TRAN-CODE                  PIC  9(03).           00019400
-002010     05  RDZ001L-SUPPLR-NUMBER              PIC  X(05).           00019500
-002020     05      FILLER                         PIC  X(82).           00019600
-002030                                                                  00019700
-002040**** 190, 290 SALES EXPNSE PRICE HEADER                           00019800
-002050                                                                  00019900
-002060 01  PLATFRM-SALES-PRICE-HDR                REDEFINES             00020000
-002070     BILL-LADING-REC.                                             00020100
-002080                                                                  00020200
-002090     05  A90ILBH-TRAN-CODE                  PIC  9(03).           00020300
-002100     05  A90ILBH-PRICE-NUMBER               PIC  9(03).           00020400
-002110     05      FILLER                         PIC  X(07).           00020500
-002120     05  A90ILBH-SUPPLR-NUMBER              PIC  X(05).           00020600
-002130     05      FILLER                         PIC  X(17).           00020700
-002140     05  A90ILBH-PRICE-DATE                 PIC  9(06).           00020800
-002150     05  A90ILBH-PRICE-AMOUNT               PIC  9(06)V99.        00020900
-002160     05      FILLER                         REDEFINES             00021000
-002170         A90ILBH-PRICE-AMOUNT.                                    00021100
-002180                                                                  00021200
-002190         10  A90ILBH-ENTRY-AMOUNT-PACKED    PIC S9(07)V99 COMP-3. 00021300
-002200         10      FILLER                     PIC  X(03).           00021400
-002210                                                                  00021500
-002220     05      FILLER                         PIC  X(30).           00021600
-002230     05  A90ILBH-FILM-NUMBER.                                     00021700
-002240                                                                  00021800
-002250         10  A90ILBH-FILM-DATE              PIC  9(05).           00021900
-002260         10  A90ILBH-FILM-SEQUENCE          PIC  9(06).           00022000
-002270                                                                  00022100
-002280     05  A90ILBH-NEW-FILM-NUMBER            REDEFINES             00022200
-002290         A90ILBH-FILM-NUMBER.                                     00022300
-002300                                                                  00022400
-002310         10 A90ILBH-NEW-FILM-DATE           PIC 9(3).             00022500
-002320         10 A90ILBH-NEW-PRICE-NUMBER        PIC 9(4).             00022600
-002330         10 A90ILBH-NEW-SEQUENCE-NUMBER     PIC 9(4).             00022700
-002340                                                                  00022800
-002350**** 120, 121, 122, 130, 131, 160, 161, 170, 171, 180, 191, 220,  00022900
-002360**** 221, 222, 281, 291                                           00023000
-002370**** SALES EXPNSE/ PRCE1 RECORD                                   00023100
-002380                                                                  00023200
-002390 01  PLATFRM-SALES-REC                      REDEFINES             00023300
-002400     BILL-LADING-REC.                                             00023400
-002410                                                                  00023500
-002420     05  A90I-TRAN-CODE                     PIC  9(03).           00023600
-002430     05  A90I-PRICE-NUMBER                  PIC  9(03).           00023700
-002440     05  A90I-WREHOUSE-NUMBER               PIC  9(07).           00023800
-002450     05  A90I-SUPPLR-NUMBER                 PIC  X(05).           00023900
-002460     05  A90I-STORE-NUMBER                  PIC  9(04).           00024000
-002470     05      FILLER                         REDEFINES             00024100
-002480         A90I-STORE-NUMBER.                                       00024200
-002490                                                                  00024300
-002500         10  A90I-STORE-PACKED              PIC  9(05)    COMP-3. 00024400
-002510         10      FILLER                     PIC  X(01).           00024500
-002520                                                                  00024600
-002530     05  A90I-EXPNSE-NUMBER                PIC  9(07).            00024700
-002540     05  A90I-EXPNSE-DATE                  PIC  9(06).            00024800
-002550     05  A90I-PRICE-DATE                    PIC  9(06).           00024900
-002560     05  A90I-EXPNSE-AMOUNT                PIC  9(06)V99.         00025000
-002570     05      FILLER                         REDEFINES             00025100
-002580         A90I-EXPNSE-AMOUNT.                                      00025200
-002590                                                                  00025300
-002600         10  A90I-EXPNSE-AMOUNT-PACKED     PIC S9(07)V99 COMP-3.  00025400
-002610         10      FILLER                     PIC  X(03).           00025500
-002620                                                                  00025600
-002630     05  A90I-EXPNSE-TERM-CODE             PIC  9(03).            00025700
-002640     05  A90I-EXTRA-DAYS                    PIC  9(03).           00025800
-002650     05  A90I-FREIGHT-AMOUNT                PIC S9(07)V99 COMP-3. 00025900
-002660     05      FILLER                         REDEFINES             00026000
-002670         A90I-FREIGHT-AMOUNT.                                     00026100
-002680                                                                  00026200
-002690         10  A90I-FREIGHT-AMOUNT-UNPACKED   PIC S9(03)V99.        00026300
-002700                                                                  00026400
-002710     05  A90I-RECOURSE-TO-OTHER             PIC  X(01).           00026500
-002720     05  A90I-LAST-TRANS-DATE               PIC  9(07)    COMP-3. 00026600
-002730     05  A90I-DEPOSIT-DATE                  PIC  9(07)    COMP-3. 00026700
-002740     05  A90I-SEQUENCE-NUMBER               PIC  9(03)    COMP-3. 00026800
-002750     05  A90I-PROCESSOR                     PIC  X(03).           00026900
-002760     05  A90I-REFERENCE-NO                  PIC  9(05).           00027000
-002770     05  A90I-FILM-NUMBER.                                        00027100
-002780                                                                  00027200
-002790         10  A90I-FILM-DATE                 PIC  9(05).           00027300
-002800         10  A90I-FILM-SEQUENCE             PIC  9(06).           00027400
-002810                                                                  00027500
-002820     05  A90I-NEW-FILM-NUMBER            REDEFINES                00027600
-002830         A90I-FILM-NUMBER.                                        00027700
-002840                                                                  00027800
-002850         10 A90I-NEW-FILM-DATE           PIC 9(3).                00027900
-002860         10 A90I-NEW-PRICE-NUMBER        PIC 9(4).                00028000
-002870         10 A90I-NEW-SEQUENCE-NUMBER     PIC 9(4).                00028100
-002880                                                                  00028200
-002890**** 885 CHANGE OF TERMS                                          00028300
-002900                                                                  00028400
-002910 01  PLATFRM-TERM-CHANGE-REC                REDEFINES             00028500
-002920     BILL-LADING-REC.                                             00028600
-002930                                                                  00028700
-002940     05  SUPLR-TRAN-CODE                    PIC  9(03).           00028800
-002950     05  SUPLR-PRICE-NUMBER                 PIC  9(03).           00028900
-002960     05  SUPLR-WREHOUSE-NUMBER              PIC  9(07).           00029000
-002970     05  SUPLR-SUPPLR-NUMBER                PIC  X(05).           00029100
-002980     05  SUPLR-STORE-NUMBER                 PIC  9(04).           00029200
-002990     05      FILLER                         REDEFINES             00029300
-003000         SUPLR-STORE-NUMBER.                                      00029400
-003010                                                                  00029500
-003020         10  SUPLR-STORE-PACKED             PIC  9(05)    COMP-3. 00029600
-003030         10      FILLER                     PIC  X(01).           00029700
-003040                                                                  00029800
-003050     05  SUPLR-EXPNSE-NUMBER               PIC  9(07).            00029900
-003060     05  SUPLR-EXPNSE-DATE                 PIC  9(06).            00030000
-003070     05  SUPLR-PRICE-DATE                   PIC  9(06).           00030100
-003080     05  SUPLR-EXPNSE-AMOUNT               PIC  9(06)V99.         00030200
-003090     05      FILLER                         REDEFINES             00030300
-003100         SUPLR-EXPNSE-AMOUNT.                                     00030400
-003110                                                                  00030500
-003120         10  SUPLR-EXPNSE-AMOUNT-PACKED    PIC S9(07)V99 COMP-3.  00030600
-003130         10      FILLER                     PIC  X(03).           00030700
-003140                                                                  00030800
-003150     05  SUPLR-NEW-EXPNSE-TERM-CODE        PIC  9(03).            00030900
-003160     05  SUPLR-EXTRA-DAYS                   PIC  9(03).           00031000
-003170     05      FILLER                         PIC  X(16).           00031100
-003180     05  SUPLR-ADDITIONAL-DAYS              PIC  9(03).           00031200
-003190     05      FILLER                         PIC  X(03).           00031300
-003200     05  SUPLR-PROCESSOR                    PIC  X(03).           00031400
-003210     05  SUPLR-DEPOSIT-DATE                 PIC  9(07) COMP-3.    00031500
-003220     05  SUPLR-CHECK-PRICE-NUMBER           PIC  9(03).           00031600
-003230     05  SUPLR-SEQUENCE-NUMBER              PIC  9(03).           00031700
-003240                                                                  00031800
-003250**** 811, 825 - 875 MATERIAL ENTRY RECORD                         00031900
-003260                                                                  00032000
-003270 01  PLATFRM-MATERIAL-ENTRY-REC              REDEFINES            00032100
-003280     BILL-LADING-REC.                                             00032200
-003290                                                                  00032300
-003300     05  PRTN0-TRAN-CODE                    PIC  9(03).           00032400
-003310     05  PRTN0-PRICE-NUMBER                 PIC  9(03).           00032500
-003320     05  PRTN0-WREHOUSE-NUMBER              PIC  9(07).           00032600
-003330     05  PRTN0-SUPPLR-NUMBER                PIC  X(05).           00032700
-003340     05  PRTN0-STORE-NUMBER                 PIC  9(04).           00032800
-003350     05      FILLER                         REDEFINES             00032900
-003360         PRTN0-STORE-NUMBER.                                      00033000
-003370                                                                  00033100
-003380         10  PRTN0-STORE-PACKED             PIC  9(05)    COMP-3. 00033200
-004110         10      FILLER                     PIC  X(01).           00033300
-003400                                                                  00033400
-003410     05  PRTN0-EXPNSE-NUMBER               PIC  9(07).            00033500
-003420     05  PRTN0-EXPNSE-DATE                 PIC  9(06).            00033600
-003430     05  PRTN0-PRICE-DATE                   PIC  9(06).           00033700
-003440     05  PRTN0-EXPNSE-AMOUNT               PIC  9(06)V99.         00033800
-003450     05      FILLER                         REDEFINES             00041100
-003460         PRTN0-EXPNSE-AMOUNT.                                     00034000
-003470                                                                  00034100
-003480         10  PRTN0-EXPNSE-AMOUNT-PACKED    PIC S9(07)V99 COMP-3.  00034200
-003490         10      FILLER                     PIC  X(03).           00034300
-003500                                                                  00034400
-003510     05      FILLER                         PIC  X(01).           00034500
-003520     05  PRTN0-CHECK-NUMBER                 PIC  9(07).           00034600
-003530     05      FILLER                         PIC  X(18).           00034700
-003540     05  PRTN0-SEQUENCE-NUMBER              PIC  9(03)    COMP-3. 00034800
-003550     05  PRTN0-PROCESSOR                    PIC  X(03).           00034900
-003560     05      FILLER                         PIC  X(10).           00035000
-003570                                                                  00035100
-003580**** 311, 321 COLR FINDER/SHIPPING                                00035200
-003590                                                                  00035300
-003600 01  PLATFRM-COLR-REC                       REDEFINES             00035400
-003610     BILL-LADING-REC.                                             00035500
-003620                                                                  00035600
-003630     05  WEIGHT1-TRAN-CODE                  PIC  9(03).           00035700
-003640     05  WEIGHT1-PRICE-NUMBER               PIC  9(03).           00035800
-003650     05  WEIGHT1-WREHOUSE-NUMBER            PIC  9(07).           00035900
-003660     05  WEIGHT1-PRICE-DATE                 PIC  9(06).           00036000
-003670     05  WEIGHT1-CHECK-NUMBER               PIC  9(07).           00036100
-003680     05  WEIGHT1-CHECK-DATE                 PIC  9(06).           00036200
-003690     05  WEIGHT1-CHECK-AMOUNT               PIC  9(06)V99.        00036300
-003700     05      FILLER                         REDEFINES             00036400
-003710         WEIGHT1-CHECK-AMOUNT.                                    00036500
-003720                                                                  00036600
-003730         10  WEIGHT1-CHECK-AMOUNT-PACKED    PIC S9(07)V99 COMP-3. 00036700
-003740         10      FILLER                     PIC  X(03).           00036800
-003750                                                                  00036900
-003760     05      FILLER                         PIC  X(01).           00037000
-003770     05  WEIGHT1-SUPPLR-NUMBER              PIC  X(05).           00037100
-003780     05  WEIGHT1-STORE-NUMBER               PIC  9(04).           00037200
-003790     05      FILLER                         REDEFINES             00037300
-003800         WEIGHT1-STORE-NUMBER.                                    00037400
-003810                                                                  00037500
-003820         10  WEIGHT1-STORE-PACKED           PIC  9(05)    COMP-3. 00037600
-003830         10      FILLER                     PIC  X(01).           00037700
-003840                                                                  00037800
-003850     05  WEIGHT1-EXPNSE-NUMBER             PIC  9(07).            00037900
-003860     05  WEIGHT1-TRANSIT-ROUTING-NUMBER     PIC  9(08).           00038000
-003870     05  WEIGHT1-CHECK-ACCOUNT-NUMBER       PIC  9(10).           00038100
-003880     05  WEIGHT1-SEQUENCE-NUMBER            PIC  9(03)    COMP-3. 00038200
-003890     05  WEIGHT1-PROCESSOR                  PIC  X(03).           00038300
-003900     05  WEIGHT1-EARNED-CODE                PIC  9(01).           00038400
-003910     05  WEIGHT1-TAKEN-CODE                 PIC  9(01).           00038500
-003920     05  WEIGHT1-ANTICIPATION               PIC  9(05)V99 COMP-3. 00038600
-003930     05      FILLER                         PIC  X(04).           00038700
-003940                                                                  00038800
-003970                                                                  00039100
-003980 01  PLATFRM-ON-ACCOUNT-REC                 REDEFINES             00039200
-003990     BILL-LADING-REC.                                             00039300
-004000                                                                  00039400
-004010     05  LOCATN-TRAN-CODE                   PIC  9(03).           00039500
-004020     05  LOCATN-PRICE-NUMBER                PIC  9(03).           00039600
-004030     05  LOCATN-WREHOUSE-NUMBER             PIC  9(07).           00039700
-004040     05  LOCATN-PRICE-DATE                  PIC  9(06).           00039800
-004050     05  LOCATN-CHECK-NUMBER                PIC  9(07).           00039900
-004060     05  LOCATN-CHECK-DATE                  PIC  9(06).           00040000
-004070     05  LOCATN-ITEM-AMOUNT                 PIC  9(06)V99.        00040100
-004080     05      FILLER                         REDEFINES             00040200
-004090         LOCATN-ITEM-AMOUNT.                                      00040300
-004100                                                                  00040400
-004110         10  LOCATN-ITEM-AMOUNT-PACKED      PIC S9(07)V99 COMP-3. 00040500
-004120         10      FILLER                     PIC  X(03).           00040600
-004130                                                                  00040700
-004140     05      FILLER                         PIC  X(01).           00040800
-004150     05  LOCATN-SUPPLR-NUMBER               PIC  X(05).           00040900
-004160     05  LOCATN-STORE-NUMBER                PIC  9(04).           00041000
-004170     05      FILLER                         REDEFINES             00041100
-004180         LOCATN-STORE-NUMBER.                                     00041200
-004190                                                                  00041300
-004200         10  LOCATN-STORE-PACKED            PIC  9(05)    COMP-3. 00041400
-004210         10      FILLER                     PIC  X(01).           00041500
-004220                                                                  00041600
-004230     05  LOCATN-ITEM-NUMBER                 PIC  9(07).           00041700
-004240     05  LOCATN-IRSOUNT-RATE               PIC  9(02)V99.         00041800
-004250     05  LOCATN-SEQUENCE-NUMBER             PIC  9(03)    COMP-3. 00041900
-004260     05  LOCATN-REFERENCE-NUMBER            PIC  9(05).           00042000
-004270     05  LOCATN-HEADING-CODE                PIC  9(01).           00042100
-004280     05  LOCATN-REASON-CODE                 PIC  9(02).           00042200
-004290     05  LOCATN-CK-AREA.                                          00042300
-004300                                                                  00042400
-004310         10  LOCATN-CHECK-AMOUNT            PIC  9(06)V99.        00042500
-004320         10      FILLER                     PIC  X(01).           00042600
-004330                                                                  00042700
-004340     05      FILLER                         REDEFINES             00042800
-004350         LOCATN-CK-AREA.                                          00042900
-004360                                                                  00043000
-004370         10  LOCATN-CHECK-AMOUNT-PACKED     PIC S9(07)V99 COMP-3. 00043100
-004380         10      FILLER                     PIC  X(01).           00043200
-004390         10  LOCATN-PROCESSOR               PIC  X(03).           00043300
-004400                                                                  00043400
-004410     05  LOCATN-DEPOSIT-DATE                PIC  9(07)    COMP-3. 00043500
-004420     05      FILLER                         PIC  X(06).           00043600
-004430                                                                  00043700
-004440**** 551 - 765                                                    00043800
-004450**** ACCOUNT RECEIVABLE ADD BACK                                  00043900
-004460                                                                  00044000
-004470 01  PLATFRM-CHARGE-BACK-REC                REDEFINES             00044100
-004480     BILL-LADING-REC.                                             00044200
-004490                                                                  00044300
-004500     05  RDZEDIT-TRAN-CODE                  PIC  9(03).           00044400
-004510     05  RDZEDIT-PRICE-NUMBER               PIC  9(03).           00044500
-004520     05  RDZEDIT-WREHOUSE-NUMBER            PIC  9(07).           00044600
-004530     05  RDZEDIT-PRICE-DATE                 PIC  9(06).           00044700
-004540     05  RDZEDIT-CHECK-NUMBER               PIC  9(07).           00044800
-004550     05      FILLER                         PIC  X(06).           00044900
-004560     05  RDZEDIT-ITEM-AMOUNT                PIC  9(06)V99.        00045000
-004570     05      FILLER                         REDEFINES             00045100
-004580         RDZEDIT-ITEM-AMOUNT.                                     00045200
-004590                                                                  00045300
-004600         10  RDZEDIT-ITEM-AMOUNT-PACKED     PIC S9(07)V99 COMP-3. 00045400
-004610         10      FILLER                     PIC  X(03).           00045500
-004620                                                                  00045600
-004630     05      FILLER                         PIC  X(01).           00045700
-004640     05  RDZEDIT-SUPPLR-NUMBER              PIC  X(05).           00045800
-004650     05  RDZEDIT-STORE-NUMBER               PIC  9(04).           00045900
-004660     05      FILLER                         REDEFINES             00046000
-004670         RDZEDIT-STORE-NUMBER.                                    00046100
-004680                                                                  00046200
-004690         10  RDZEDIT-STORE-PACKED           PIC  9(05)    COMP-3. 00046300
-004700         10      FILLER                     PIC  X(01).           00046400
-004710                                                                  00046500
-004720     05  RDZEDIT-ITEM-NUMBER                PIC  9(07).           00046600
-004730     05  RDZEDIT-OFFSET-CODE                PIC  X(01).           00046700
-004740     05      FILLER                         PIC  X(09).           00046800
-004750     05  RDZEDIT-DEPOSIT-DATE               PIC  9(06).           00046900
-004760     05  RDZEDIT-ARP-PRICE-NUMBER           PIC  9(03)    COMP-3. 00047000
-004770     05  RDZEDIT-SEQUENCE-NUMBER            PIC  9(03)    COMP-3. 00047100
-004780     05  RDZEDIT-PROCESSOR                  PIC  X(03).           00047200
-004790     05      FILLER                         PIC  X(10).           00047300
-004800                                                                  00047400
-004810 01  PLATFRM-RECORD-LENGTH                  PIC S9(04)    COMP    00047500
-004820                                            VALUE +90.            00047600
-      ******************************************************************        
-000010****                                                              00000100
-000020**** SUPPLR WREHOUSE BALANCES                                     00000200
-000030****                                                              00000300
-000040                                                                  00000400
+001920     05      FILLER                         PIC  X(14).           00001920
+001930                                                                  00001930
+001940**** 100, 101, 102, 103, 104, 105, 106                            00001940
+001950**** MASTER FILE CHANGE - SUPPLR                                  00001950
+001960                                                                  00001960
+001930                                                                  00001930
+001940**** 100, 101, 102, 103, 104, 105, 106                            00001940
+001970 01  PLATFRM-RDZ-SUPPLR-REC                 REDEFINES             00001970
+001980     BILL-LADING-REC.                                             00001980
+001990                                                                  00001990
+002000     05  RDZ001L-TRAN-CODE                  PIC  9(03).           00002000
+002010     05  RDZ001L-SUPPLR-NUMBER              PIC  X(05).           00002010
+002020     05      FILLER                         PIC  X(82).           00002020
+002030                                                                  00002030
+002040**** 190, 290 SALES EXPNSE PRICE HEADER                           00002040
+002050                                                                  00002050
+002060 01  PLATFRM-SALES-PRICE-HDR                REDEFINES             00002060
+002070     BILL-LADING-REC.                                             00002070
+002080                                                                  00002080
+002090     05  A90ILBH-TRAN-CODE                  PIC  9(03).           00002090
+002100     05  A90ILBH-PRICE-NUMBER               PIC  9(03).           00002100
+002110     05      FILLER                         PIC  X(07).           00002110
+002120     05  A90ILBH-SUPPLR-NUMBER              PIC  X(05).           00002120
+002130     05      FILLER                         PIC  X(17).           00002130
+002140     05  A90ILBH-PRICE-DATE                 PIC  9(06).           00002140
+002150     05  A90ILBH-PRICE-AMOUNT               PIC  9(06)V99.        00002150
+002160     05      FILLER                         REDEFINES             00002160
+002170         A90ILBH-PRICE-AMOUNT.                                    00002170
+002180                                                                  00002180
+002190         10  A90ILBH-ENTRY-AMOUNT-PACKED    PIC S9(07)V99 COMP-3. 00002190
+002200         10      FILLER                     PIC  X(03).           00002200
+002210                                                                  00002210
+002220     05      FILLER                         PIC  X(30).           00002220
+002230     05  A90ILBH-FILM-NUMBER.                                     00002230
+002240                                                                  00002240
+002250         10  A90ILBH-FILM-DATE              PIC  9(05).           00002250
+002260         10  A90ILBH-FILM-SEQUENCE          PIC  9(06).           00002260
+002270                                                                  00002270
+002280     05  A90ILBH-NEW-FILM-NUMBER            REDEFINES             00002280
+002290         A90ILBH-FILM-NUMBER.                                     00002290
+002300                                                                  00002300
+002310         10 A90ILBH-NEW-FILM-DATE           PIC 9(3).             00002310
+002320         10 A90ILBH-NEW-PRICE-NUMBER        PIC 9(4).             00002320
+002330         10 A90ILBH-NEW-SEQUENCE-NUMBER     PIC 9(4).             00002330
+002340                                                                  00002340
+002350**** 120, 121, 122, 130, 131, 160, 161, 170, 171, 180, 191, 220,  00002350
+002360**** 221, 222, 281, 291                                           00002360
+002370**** SALES EXPNSE/ PRCE1 RECORD                                   00002370
+002380                                                                  00002380
+002390 01  PLATFRM-SALES-REC                      REDEFINES             00002390
+002400     BILL-LADING-REC.                                             00002400
+002410                                                                  00002410
+002420     05  A90I-TRAN-CODE                     PIC  9(03).           00002420
+002430     05  A90I-PRICE-NUMBER                  PIC  9(03).           00002430
+002440     05  A90I-WREHOUSE-NUMBER               PIC  9(07).           00002440
+002450     05  A90I-SUPPLR-NUMBER                 PIC  X(05).           00002450
+002460     05  A90I-STORE-NUMBER                  PIC  9(04).           00002460
+002470     05      FILLER                         REDEFINES             00002470
+002480         A90I-STORE-NUMBER.                                       00002480
+002490                                                                  00002490
+002500         10  A90I-STORE-PACKED              PIC  9(05)    COMP-3. 00002500
+002510         10      FILLER                     PIC  X(01).           00002510
+002520                                                                  00002520
+002530     05  A90I-EXPNSE-NUMBER                PIC  9(07).            00002530
+002540     05  A90I-EXPNSE-DATE                  PIC  9(06).            00002540
+002550     05  A90I-PRICE-DATE                    PIC  9(06).           00002550
+002560     05  A90I-EXPNSE-AMOUNT                PIC  9(06)V99.         00002560
+002570     05      FILLER                         REDEFINES             00002570
+002580         A90I-EXPNSE-AMOUNT.                                      00002580
+002590                                                                  00002590
+002600         10  A90I-EXPNSE-AMOUNT-PACKED     PIC S9(07)V99 COMP-3.  00002600
+002610         10      FILLER                     PIC  X(03).           00002610
+002620                                                                  00002620
+002630     05  A90I-EXPNSE-TERM-CODE             PIC  9(03).            00002630
+002640     05  A90I-EXTRA-DAYS                    PIC  9(03).           00002640
+002650     05  A90I-FREIGHT-AMOUNT                PIC S9(07)V99 COMP-3. 00002650
+002660     05      FILLER                         REDEFINES             00002660
+002670         A90I-FREIGHT-AMOUNT.                                     00002670
+002680                                                                  00002680
+002690         10  A90I-FREIGHT-AMOUNT-UNPACKED   PIC S9(03)V99.        00002690
+002700                                                                  00002700
+002710     05  A90I-RECOURSE-TO-OTHER             PIC  X(01).           00002710
+002720     05  A90I-LAST-TRANS-DATE               PIC  9(07)    COMP-3. 00002720
+002730     05  A90I-DEPOSIT-DATE                  PIC  9(07)    COMP-3. 00002730
+002740     05  A90I-SEQUENCE-NUMBER               PIC  9(03)    COMP-3. 00002740
+002750     05  A90I-PROCESSOR                     PIC  X(03).           00002750
+002760     05  A90I-REFERENCE-NO                  PIC  9(05).           00002760
+002770     05  A90I-FILM-NUMBER.                                        00002770
+002780                                                                  00002780
+002790         10  A90I-FILM-DATE                 PIC  9(05).           00002790
+002800         10  A90I-FILM-SEQUENCE             PIC  9(06).           00002800
+002810                                                                  00002810
+002820     05  A90I-NEW-FILM-NUMBER            REDEFINES                00002820
+002830         A90I-FILM-NUMBER.                                        00002830
+002840                                                                  00002840
+002850         10 A90I-NEW-FILM-DATE           PIC 9(3).                00002850
+002860         10 A90I-NEW-PRICE-NUMBER        PIC 9(4).                00002860
+002870         10 A90I-NEW-SEQUENCE-NUMBER     PIC 9(4).                00002870
+002880                                                                  00002880
+002890**** 885 CHANGE OF TERMS                                          00002890
+002900                                                                  00002900
+002910 01  PLATFRM-TERM-CHANGE-REC                REDEFINES             00002910
+002920     BILL-LADING-REC.                                             00002920
+002930                                                                  00002930
+002940     05  SUPLR-TRAN-CODE                    PIC  9(03).           00002940
+002950     05  SUPLR-PRICE-NUMBER                 PIC  9(03).           00002950
+002960     05  SUPLR-WREHOUSE-NUMBER              PIC  9(07).           00002960
+002970     05  SUPLR-SUPPLR-NUMBER                PIC  X(05).           00002970
+002980     05  SUPLR-STORE-NUMBER                 PIC  9(04).           00002980
+002990     05      FILLER                         REDEFINES             00002990
+003000         SUPLR-STORE-NUMBER.                                      00003000
+003010                                                                  00003010
+003020         10  SUPLR-STORE-PACKED             PIC  9(05)    COMP-3. 00003020
+003030         10      FILLER                     PIC  X(01).           00003030
+003040                                                                  00003040
+003050     05  SUPLR-EXPNSE-NUMBER               PIC  9(07).            00003050
+003060     05  SUPLR-EXPNSE-DATE                 PIC  9(06).            00003060
+003070     05  SUPLR-PRICE-DATE                   PIC  9(06).           00003070
+003080     05  SUPLR-EXPNSE-AMOUNT               PIC  9(06)V99.         00003080
+003090     05      FILLER                         REDEFINES             00003090
+003100         SUPLR-EXPNSE-AMOUNT.                                     00003100
+003110                                                                  00003110
+003120         10  SUPLR-EXPNSE-AMOUNT-PACKED    PIC S9(07)V99 COMP-3.  00003120
+003130         10      FILLER                     PIC  X(03).           00003130
+003140                                                                  00003140
+003150     05  SUPLR-NEW-EXPNSE-TERM-CODE        PIC  9(03).            00003150
+003160     05  SUPLR-EXTRA-DAYS                   PIC  9(03).           00003160
+003170     05      FILLER                         PIC  X(16).           00003170
+003180     05  SUPLR-ADDITIONAL-DAYS              PIC  9(03).           00003180
+003190     05      FILLER                         PIC  X(03).           00003190
+003200     05  SUPLR-PROCESSOR                    PIC  X(03).           00003200
+003210     05  SUPLR-DEPOSIT-DATE                 PIC  9(07) COMP-3.    00003210
+003220     05  SUPLR-CHECK-PRICE-NUMBER           PIC  9(03).           00003220
+003230     05  SUPLR-SEQUENCE-NUMBER              PIC  9(03).           00003230
+003240                                                                  00003240
+003250**** 811, 825 - 875 MATERIAL ENTRY RECORD                         00003250
+003260                                                                  00003260
+003270 01  PLATFRM-MATERIAL-ENTRY-REC              REDEFINES            00003270
+003280     BILL-LADING-REC.                                             00003280
+003290                                                                  00003290
+003300     05  PRTN0-TRAN-CODE                    PIC  9(03).           00003300
+003310     05  PRTN0-PRICE-NUMBER                 PIC  9(03).           00003310
+003320     05  PRTN0-WREHOUSE-NUMBER              PIC  9(07).           00003320
+003330     05  PRTN0-SUPPLR-NUMBER                PIC  X(05).           00003330
+003340     05  PRTN0-STORE-NUMBER                 PIC  9(04).           00003340
+003350     05      FILLER                         REDEFINES             00003350
+003360         PRTN0-STORE-NUMBER.                                      00003360
+003370                                                                  00003370
+003380         10  PRTN0-STORE-PACKED             PIC  9(05)    COMP-3. 00003380
+004110         10      FILLER                     PIC  X(01).           00004110
+003400                                                                  00003400
+003410     05  PRTN0-EXPNSE-NUMBER               PIC  9(07).            00003410
+003420     05  PRTN0-EXPNSE-DATE                 PIC  9(06).            00003420
+003430     05  PRTN0-PRICE-DATE                   PIC  9(06).           00003430
+003440     05  PRTN0-EXPNSE-AMOUNT               PIC  9(06)V99.         00003440
+003450     05      FILLER                         REDEFINES             00003450
+003460         PRTN0-EXPNSE-AMOUNT.                                     00003460
+003470                                                                  00003470
+003480         10  PRTN0-EXPNSE-AMOUNT-PACKED    PIC S9(07)V99 COMP-3.  00003480
+003490         10      FILLER                     PIC  X(03).           00003490
+003500                                                                  00003500
+003510     05      FILLER                         PIC  X(01).           00003510
+003520     05  PRTN0-CHECK-NUMBER                 PIC  9(07).           00003520
+003530     05      FILLER                         PIC  X(18).           00003530
+003540     05  PRTN0-SEQUENCE-NUMBER              PIC  9(03)    COMP-3. 00003540
+003550     05  PRTN0-PROCESSOR                    PIC  X(03).           00003550
+003560     05      FILLER                         PIC  X(10).           00003560
+003570                                                                  00003570
+003580**** 311, 321 COLR FINDER/SHIPPING                                00003580
+003590                                                                  00003590
+003600 01  PLATFRM-COLR-REC                       REDEFINES             00003600
+003610     BILL-LADING-REC.                                             00003610
+003620                                                                  00003620
+003630     05  WEIGHT1-TRAN-CODE                  PIC  9(03).           00003630
+003640     05  WEIGHT1-PRICE-NUMBER               PIC  9(03).           00003640
+003650     05  WEIGHT1-WREHOUSE-NUMBER            PIC  9(07).           00003650
+003660     05  WEIGHT1-PRICE-DATE                 PIC  9(06).           00003660
+003670     05  WEIGHT1-CHECK-NUMBER               PIC  9(07).           00003670
+003680     05  WEIGHT1-CHECK-DATE                 PIC  9(06).           00003680
+003690     05  WEIGHT1-CHECK-AMOUNT               PIC  9(06)V99.        00003690
+003700     05      FILLER                         REDEFINES             00003700
+003710         WEIGHT1-CHECK-AMOUNT.                                    00003710
+003720                                                                  00003720
+003730         10  WEIGHT1-CHECK-AMOUNT-PACKED    PIC S9(07)V99 COMP-3. 00003730
+003740         10      FILLER                     PIC  X(03).           00003740
+003750                                                                  00003750
+003760     05      FILLER                         PIC  X(01).           00003760
+003770     05  WEIGHT1-SUPPLR-NUMBER              PIC  X(05).           00003770
+003780     05  WEIGHT1-STORE-NUMBER               PIC  9(04).           00003780
+003790     05      FILLER                         REDEFINES             00003790
+003800         WEIGHT1-STORE-NUMBER.                                    00003800
+003810                                                                  00003810
+003820         10  WEIGHT1-STORE-PACKED           PIC  9(05)    COMP-3. 00003820
+003830         10      FILLER                     PIC  X(01).           00003830
+003840                                                                  00003840
+003850     05  WEIGHT1-EXPNSE-NUMBER             PIC  9(07).            00003850
+003860     05  WEIGHT1-TRANSIT-ROUTING-NUMBER     PIC  9(08).           00003860
+003870     05  WEIGHT1-CHECK-ACCOUNT-NUMBER       PIC  9(10).           00003870
+003880     05  WEIGHT1-SEQUENCE-NUMBER            PIC  9(03)    COMP-3. 00003880
+003890     05  WEIGHT1-PROCESSOR                  PIC  X(03).           00003890
+003900     05  WEIGHT1-EARNED-CODE                PIC  9(01).           00003900
+003910     05  WEIGHT1-TAKEN-CODE                 PIC  9(01).           00003910
+003920     05  WEIGHT1-ANTICIPATION               PIC  9(05)V99 COMP-3. 00003920
+003930     05      FILLER                         PIC  X(04).           00003930
+003940                                                                  00003940
+003970                                                                  00003970
+003980 01  PLATFRM-ON-ACCOUNT-REC                 REDEFINES             00003980
+003990     BILL-LADING-REC.                                             00003990
+004000                                                                  00004000
+004010     05  LOCATN-TRAN-CODE                   PIC  9(03).           00004010
+004020     05  LOCATN-PRICE-NUMBER                PIC  9(03).           00004020
+004030     05  LOCATN-WREHOUSE-NUMBER             PIC  9(07).           00004030
+004040     05  LOCATN-PRICE-DATE                  PIC  9(06).           00004040
+004050     05  LOCATN-CHECK-NUMBER                PIC  9(07).           00004050
+004060     05  LOCATN-CHECK-DATE                  PIC  9(06).           00004060
+004070     05  LOCATN-ITEM-AMOUNT                 PIC  9(06)V99.        00004070
+004080     05      FILLER                         REDEFINES             00004080
+004090         LOCATN-ITEM-AMOUNT.                                      00004090
+004100                                                                  00004100
+004110         10  LOCATN-ITEM-AMOUNT-PACKED      PIC S9(07)V99 COMP-3. 00004110
+004120         10      FILLER                     PIC  X(03).           00004120
+004130                                                                  00004130
+004140     05      FILLER                         PIC  X(01).           00004140
+004150     05  LOCATN-SUPPLR-NUMBER               PIC  X(05).           00004150
+004160     05  LOCATN-STORE-NUMBER                PIC  9(04).           00004160
+004170     05      FILLER                         REDEFINES             00004170
+004180         LOCATN-STORE-NUMBER.                                     00004180
+004190                                                                  00004190
+004200         10  LOCATN-STORE-PACKED            PIC  9(05)    COMP-3. 00004200
+004210         10      FILLER                     PIC  X(01).           00004210
+004220                                                                  00004220
+004230     05  LOCATN-ITEM-NUMBER                 PIC  9(07).           00004230
+004240     05  LOCATN-IRSOUNT-RATE               PIC  9(02)V99.         00004240
+004250     05  LOCATN-SEQUENCE-NUMBER             PIC  9(03)    COMP-3. 00004250
+004260     05  LOCATN-REFERENCE-NUMBER            PIC  9(05).           00004260
+004270     05  LOCATN-HEADING-CODE                PIC  9(01).           00004270
+004280     05  LOCATN-REASON-CODE                 PIC  9(02).           00004280
+004290     05  LOCATN-CK-AREA.                                          00004290
+004300                                                                  00004300
+004310         10  LOCATN-CHECK-AMOUNT            PIC  9(06)V99.        00004310
+004320         10      FILLER                     PIC  X(01).           00004320
+004330                                                                  00004330
+004340     05      FILLER                         REDEFINES             00004340
+004350         LOCATN-CK-AREA.                                          00004350
+004360                                                                  00004360
+004370         10  LOCATN-CHECK-AMOUNT-PACKED     PIC S9(07)V99 COMP-3. 00004370
+004380         10      FILLER                     PIC  X(01).           00004380
+004390         10  LOCATN-PROCESSOR               PIC  X(03).           00004390
+004400                                                                  00004400
+004410     05  LOCATN-DEPOSIT-DATE                PIC  9(07)    COMP-3. 00004410
+004420     05      FILLER                         PIC  X(06).           00004420
+004430                                                                  00004430
+004440**** 551 - 765                                                    00004440
+004450**** ACCOUNT RECEIVABLE ADD BACK                                  00004450
+004460                                                                  00004460
+004470 01  PLATFRM-CHARGE-BACK-REC                REDEFINES             00004470
+004480     BILL-LADING-REC.                                             00004480
+004490                                                                  00004490
+004500     05  RDZEDIT-TRAN-CODE                  PIC  9(03).           00004500
+004510     05  RDZEDIT-PRICE-NUMBER               PIC  9(03).           00004510
+004520     05  RDZEDIT-WREHOUSE-NUMBER            PIC  9(07).           00004520
+004530     05  RDZEDIT-PRICE-DATE                 PIC  9(06).           00004530
+004540     05  RDZEDIT-CHECK-NUMBER               PIC  9(07).           00004540
+004550     05      FILLER                         PIC  X(06).           00004550
+004560     05  RDZEDIT-ITEM-AMOUNT                PIC  9(06)V99.        00004560
+004570     05      FILLER                         REDEFINES             00004570
+004580         RDZEDIT-ITEM-AMOUNT.                                     00004580
+004590                                                                  00004590
+004600         10  RDZEDIT-ITEM-AMOUNT-PACKED     PIC S9(07)V99 COMP-3. 00004600
+004610         10      FILLER                     PIC  X(03).           00004610
+004620                                                                  00004620
+004630     05      FILLER                         PIC  X(01).           00004630
+004640     05  RDZEDIT-SUPPLR-NUMBER              PIC  X(05).           00004640
+004650     05  RDZEDIT-STORE-NUMBER               PIC  9(04).           00004650
+004660     05      FILLER                         REDEFINES             00004660
+004670         RDZEDIT-STORE-NUMBER.                                    00004670
+004680                                                                  00004680
+004690         10  RDZEDIT-STORE-PACKED           PIC  9(05)    COMP-3. 00004690
+004700         10      FILLER                     PIC  X(01).           00004700
+004710                                                                  00004710
+004720     05  RDZEDIT-ITEM-NUMBER                PIC  9(07).           00004720
+004730     05  RDZEDIT-OFFSET-CODE                PIC  X(01).           00004730
+004740     05      FILLER                         PIC  X(09).           00004740
+004750     05  RDZEDIT-DEPOSIT-DATE               PIC  9(06).           00004750
+004760     05  RDZEDIT-ARP-PRICE-NUMBER           PIC  9(03)    COMP-3. 00004760
+004770     05  RDZEDIT-SEQUENCE-NUMBER            PIC  9(03)    COMP-3. 00004770
+004780     05  RDZEDIT-PROCESSOR                  PIC  X(03).           00004780
+004790     05      FILLER                         PIC  X(10).           00004790
+004800                                                                  00004800
+004810****                                                              00004810
+004820**** 654 - SUPPLIER NAME LOOKUP                                   00004820
+004830****                                                              00004830
+004840 01  PLATFRM-SUPPLR-LOOKUP-REC              REDEFINES             00004840
+004850     BILL-LADING-REC.                                             00004850
+004860                                                                  00004860
+004870     05  RDZ654-TRAN-CODE                   PIC  9(03).           00004870
+004880     05  RDZ654-SUPPLR-NAME                 PIC  X(30).           00004880
+004890     05      FILLER                         PIC  X(57).           00004890
+000010****                                                              00000010
+000020****  GENERIC TRANSACTION HEADER (COMMON TO ALL BILL-LADING       00000020
+000030****  TRANSACTION TYPES) - USED BY THE 300-LOOKUP DISPATCH LOGIC  00000030
+000040****                                                              00000040
+000050 01  BILL-LADING-COMMON-REC                 REDEFINES             00000050
+000060     BILL-LADING-REC.                                             00000060
+000070     05  BLC-TRAN-CODE                       PIC  9(03).          00000070
+000080     05  BLC-PRICE-NUMBER                    PIC  9(03).          00000080
+000090     05  BLC-WREHOUSE-NUMBER                 PIC  9(07).          00000090
+000100     05  BLC-SUPPLR-NUMBER                   PIC  X(05).          00000100
+000110     05      FILLER                          PIC  X(72).          00000110
+000120*                                                                 00000120
+004810 01  PLATFRM-RECORD-LENGTH                  PIC S9(04)    COMP    00004810
+004820                                            VALUE +90.            00004820
+000130****                                                              00000130
+000140****  SPARE TRAILING BYTES OF THE PHYSICAL 113-BYTE TRANS-FILE-IN 00000140
+000150****  RECORD (POSITIONS 91-113) NOT COVERED BY BILL-LADING-REC.   00000150
+000160****  RE-CREATED HERE AS A WORKING MIRROR - MOVE TO/FROM          00000160
+000170****  BILL-LADING-RECORD(91:23) IN THE FILE SECTION.              00000170
+000180****                                                              00000180
+000190 01  BILL-LADING-TRAILER-REC.                                     00000190
+000200     05  RDZ0001-APPR-OFFICER-2              PIC  X(03).          00000200
+000210     05  RDZ0001-APPR-AMOUNT-2               PIC  9(06)V99.       00000210
+000220     05      FILLER                          PIC  X(14).          00000220
+000230*                                                                 00000230
+000240****                                                              00000240
+000250****  CALL PARAMETERS FOR THE ADVPSWD CREDENTIAL SUBPROGRAM.      00000250
+000260****                                                              00000260
+000270 01  AP-CALL-PARMS.                                               00000270
+000280     05  AP-FUNCTION-CODE                    PIC  X(01).          00000280
+000290     05  AP-OFFICER-INDEX                    PIC  9(01).          00000290
+000300     05  AP-OFFICER-PSWD                     PIC  X(09).          00000300
+000310     05  AP-RETURN-CODE                      PIC  9(04) COMP.     00000310
+      ******************************************************************
+000010****                                                              00000010
+000020**** SUPPLR WREHOUSE BALANCES                                     00000020
+000030****                                                              00000030
+000040                                                                  00000040
       *COPY SUPPLIER.                                                           
                                                                                 
       * Copybook Location:                                                      
       * C:\education_workspace\IDz Tech Portal\IDz Resources\Education T        
       * raining Resource\IDzClass\copy\SUPPLIER.cpy                             
                                                                                 
-000050 01  SUPPLR-BAL-REC.                                              00000500
-000060                                                                  00000600
-000070     05  SUPPLR-BAL-SUPPLR-NO               PIC  X(03).           00000700
-000080     05  SUPPLR-BAL-GROSS-REC               PIC S9(09)V99 COMP-3. 00000800
-000090     05  SUPPLR-BAL-NET-REC                 PIC S9(09)V99 COMP-3. 00000900
-000100                                                                  00001000
-000110**** THE DATE IN THIS COPYBOOK IS IN MMDDYY FORMAT                00001100
-000120                                                                  00001200
-000130     05  SUPPLR-BAL-DATE                    PIC  9(06)    COMP-3. 00001300
-000140     05  SUPPLR-BAL-BILLING-11-30          PIC S9(09)V99 COMP-3.  00001400
-000150     05  SUPPLR-BAL-BILLING-31-60          PIC S9(09)V99 COMP-3.  00001500
-000160     05  SUPPLR-BAL-BILLING-61-90          PIC S9(09)V99 COMP-3.  00001600
-000170     05  SUPPLR-BAL-BILLING-91-180         PIC S9(09)V99 COMP-3.  00001700
-000180     05  SUPPLR-BAL-BILLING-181-UP         PIC S9(09)V99 COMP-3.  00001800
-000190     05  SUPPLR-BAL-DISPUTE                 PIC S9(09)V99 COMP-3. 00001900
-000200     05  SUPPLR-BAL-OSD                     PIC S9(09)V99 COMP-3. 00002000
-000210     05  SUPPLR-BAL-LOC1                    PIC S9(09)V99 COMP-3. 00002100
-000220     05  SUPPLR-BAL-RET-CK                  PIC S9(09)V99 COMP-3. 00002200
-000230     05  SUPPLR-BAL-4XX                     PIC S9(09)V99 COMP-3. 00002300
-000240     05  SUPPLR-BAL-MATURED-GROSS           PIC S9(09)V99 COMP-3. 00002400
-000250     05  SUPPLR-BAL-MATURED-NET             PIC S9(09)V99 COMP-3. 00002500
-000260     05  SUPPLR-BAL-BILLING-11-30-G        PIC S9(09)V99 COMP-3.  00002600
-000270     05  SUPPLR-BAL-BILLING-31-60-G        PIC S9(09)V99 COMP-3.  00002700
-000280     05  SUPPLR-BAL-BILLING-61-90-G        PIC S9(09)V99 COMP-3.  00002800
-000290     05  SUPPLR-BAL-BILLING-91-180-G       PIC S9(09)V99 COMP-3.  00002900
-000300     05  SUPPLR-BAL-BILLING-181-UP-G       PIC S9(09)V99 COMP-3.  00003000
-000310     05  SUPPLR-BAL-DISPUTE-G               PIC S9(09)V99 COMP-3. 00003100
-000320     05  SUPPLR-BAL-OSD-G                   PIC S9(09)V99 COMP-3. 00003200
-000330     05  SUPPLR-BAL-LOC1-G                  PIC S9(09)V99 COMP-3. 00003300
-000340     05  SUPPLR-BAL-CATALOG-002             PIC S9(09)V99 COMP-3. 00003400
-000350     05  SUPPLR-BAL-CLAIM-G                 PIC S9(09)V99 COMP-3. 00003500
-000360     05  SUPPLR-BAL-WREHOUSE-NO             PIC  9(07)    COMP-3. 00003600
+000050 01  SUPPLR-BAL-REC.                                              00000050
+000060                                                                  00000060
+000070     05  SUPPLR-BAL-SUPPLR-NO               PIC  X(03).           00000070
+000080     05  SUPPLR-BAL-GROSS-REC               PIC S9(09)V99 COMP-3. 00000080
+000090     05  SUPPLR-BAL-NET-REC                 PIC S9(09)V99 COMP-3. 00000090
+000100                                                                  00000100
+000110**** THE DATE IN THIS COPYBOOK IS IN MMDDYY FORMAT                00000110
+000120                                                                  00000120
+000130     05  SUPPLR-BAL-DATE                    PIC  9(06)    COMP-3. 00000130
+000140     05  SUPPLR-BAL-BILLING-11-30          PIC S9(09)V99 COMP-3.  00000140
+000150     05  SUPPLR-BAL-BILLING-31-60          PIC S9(09)V99 COMP-3.  00000150
+000160     05  SUPPLR-BAL-BILLING-61-90          PIC S9(09)V99 COMP-3.  00000160
+000170     05  SUPPLR-BAL-BILLING-91-180         PIC S9(09)V99 COMP-3.  00000170
+000180     05  SUPPLR-BAL-BILLING-181-UP         PIC S9(09)V99 COMP-3.  00000180
+000190     05  SUPPLR-BAL-DISPUTE                 PIC S9(09)V99 COMP-3. 00000190
+000200     05  SUPPLR-BAL-OSD                     PIC S9(09)V99 COMP-3. 00000200
+000210     05  SUPPLR-BAL-LOC1                    PIC S9(09)V99 COMP-3. 00000210
+000220     05  SUPPLR-BAL-RET-CK                  PIC S9(09)V99 COMP-3. 00000220
+000230     05  SUPPLR-BAL-4XX                     PIC S9(09)V99 COMP-3. 00000230
+000240     05  SUPPLR-BAL-MATURED-GROSS           PIC S9(09)V99 COMP-3. 00000240
+000250     05  SUPPLR-BAL-MATURED-NET             PIC S9(09)V99 COMP-3. 00000250
+000260     05  SUPPLR-BAL-BILLING-11-30-G        PIC S9(09)V99 COMP-3.  00000260
+000270     05  SUPPLR-BAL-BILLING-31-60-G        PIC S9(09)V99 COMP-3.  00000270
+000280     05  SUPPLR-BAL-BILLING-61-90-G        PIC S9(09)V99 COMP-3.  00000280
+000290     05  SUPPLR-BAL-BILLING-91-180-G       PIC S9(09)V99 COMP-3.  00000290
+000300     05  SUPPLR-BAL-BILLING-181-UP-G       PIC S9(09)V99 COMP-3.  00000300
+000310     05  SUPPLR-BAL-DISPUTE-G               PIC S9(09)V99 COMP-3. 00000310
+000320     05  SUPPLR-BAL-OSD-G                   PIC S9(09)V99 COMP-3. 00000320
+000330     05  SUPPLR-BAL-LOC1-G                  PIC S9(09)V99 COMP-3. 00000330
+000340     05  SUPPLR-BAL-CATALOG-002             PIC S9(09)V99 COMP-3. 00000340
+000350     05  SUPPLR-BAL-CLAIM-G                 PIC S9(09)V99 COMP-3. 00000350
+000360     05  SUPPLR-BAL-WREHOUSE-NO             PIC  9(07)    COMP-3. 00000360
 000361     05  SUPPLR-BAL-NET-SHIPPER-11-30       PIC S9(09)V99 COMP-3.         
 000363     05  SUPPLR-BAL-NET-SHIPPER-31-60       PIC S9(09)V99 COMP-3.         
 000364     05  SUPPLR-BAL-NET-SHIPPER-61-90       PIC S9(09)V99 COMP-3.         
@@ -927,9 +1181,9 @@
 000420     05  SUPPLR-BAL-UNSHIPPED-BALANCE      PIC S9(09)V99 COMP-3.          
 000421     05  SUPPLR-BAL-UNPRCE1ED-4XX          PIC S9(09)V99 COMP-3.          
 000431     05  FILLER                             PIC X(15).                    
-000440                                                                  00003700
-000450 01  SUPPLR-BAL-REC-LENGTH                  PIC S9(04)    COMP    00003800
-000451                                            VALUE +230.           00003900
+000440                                                                  00000440
+000450 01  SUPPLR-BAL-REC-LENGTH                  PIC S9(04)    COMP    00000450
+000451                                            VALUE +230.           00000451
       ******************************************************************        
 00010 ****                                                               0000010
 000200**** FACTORING OPEN/CLOSED/CST9ING DETAIL FILE                    00000200
@@ -1029,10 +1283,10 @@
 009600     05  UNIT-ALL-ORIGINAL-PRICE-DATE      PIC  9(07)    COMP-3.  00009600
 009700     05  UNIT-ALL-ORIGINAL-PRICE-NO        PIC  9(03)    COMP-3.  00009700
 009800     05  UNIT-ALL-DAYS-PAST-DUE            PIC S9(03)    COMP-3.  00009800
-009800     05  UNIT-ALL-DISPUTE-CODE             PIC X.                 00009810
-009800     05  UNIT-ALL-NO-LOCATION-FLAG         PIC X.                 00009820
+009800     05  UNIT-ALL-DISPUTE-CODE             PIC X.                 00009800
+009800     05  UNIT-ALL-NO-LOCATION-FLAG         PIC X.                 00009800
 009900     05  UNIT-ALL-RECOURSE-TO-OTHER        PIC  X(01).            00009900
-009900     05      FILLER                         PIC  X(01).           00009910
+009900     05      FILLER                         PIC  X(01).           00009900
 010000                                                                  00010000
 010100**** UNADJUSTED DEDUCTION & RECEIVED ON ACCT                      00010100
 010200**** RECORD CODE = 2                                              00010200
@@ -1062,18 +1316,18 @@
 012400     05  UNIT-MISC-PROCESSOR               PIC  X(03).            0012402 
 012400     05  UNIT-ALL-MISC-STORUNIT            PIC  9(03)    COMP-3.  0012403 
 012300     05  UNIT-DESCRIPTION                  PIC  X(20).            0012404 
-012400     05      FILLER                         PIC  X(32).           00012405
+012400     05      FILLER                         PIC  X(32).           00012400
 012400     05  UNIT-PT-CODE                      PIC  X(01).            0012406 
-012400*            SPACE = GL RECORD                                    00012407
-012400*            I     = GL RECORD                                    00012408
-012400*            N     = NO GL RECORD                                 00012409
-012300     05  FILLER                             PIC X(20).            00012411
+012400*            SPACE = GL RECORD                                    00012400
+012400*            I     = GL RECORD                                    00012400
+012400*            N     = NO GL RECORD                                 00012400
+012300     05  FILLER                             PIC X(20).            00012300
 012300     05  UNIT-LOCATION-TYPE                PIC X(10).             0012412 
 012300     05  UNIT-ALL-MISC-BANK                PIC 9(03).             0012413 
 012300     05  UNIT-ALL-MISC-ACCT                PIC 9(15).             0012414 
 012300     05  UNIT-ALL-LC-NUMBER                PIC X(07).             0012415 
 012400     05  UNIT-KEYWORD                      PIC  X(10).            0012416 
-012400     05      FILLER                         PIC  X(01).           00012420
+012400     05      FILLER                         PIC  X(01).           00012400
 012500                                                                  00012500
 012600 01  UNIT-ALL-REC-LENGTH                   PIC S9(04)    COMP     0012600 
 012700                                            VALUE +180.           00012700
@@ -1084,121 +1338,121 @@
       * raining Resource\IDzClass\copy\MASTER.cpy                               
                                                                                 
       *******************************************************************       
-000010***                                                               00000100
-000020**** LOOKUP SUPPLR MASTER                                         00000200
-000070**** 06/94 REM RE-LO-SEPAC-SUPPLR-ID AND REPLACE THOSE 4 POSITIONS00000500
-000070****       WITH 2 FIELDS: RE-LO-PRIMARY-PRCE1-MGR, PIC 9(3) AND   00000500
-000070****       RE-LO-IMP-EXP-IND, PIC X. REM RE-LO-SIGN-OFF-LEVELS AND00000500
-000070****       REPLACE IT WITH RE-LO-CAN-MEX-IND, PIC X.              00000500
-000030**** 09/94 EXPANDED.                                              00000300
-000030**** 05/95 REPLACE CAN-MEX-IND WITH EDILOOKUP-IND                 00000300
-000030****       ADD IMP-EXP-TYPE, MULTICURRENCY-IND, FCI-CODE          00000300
-000030****                                                              00000300
-000080 01  SUPPLR-MASTER-REC.                                           00000600
-000090                                                                  00000700
-000100     05  RE-LO-COMPANY-CODE                 PIC  X(01).           00000800
-000110     05  RE-LO-SUPPLR-NO                    PIC  X(05).           00000900
-000120     05  RE-LO-COMM-CHG-CODE                PIC  9(01).           00001000
-000130     05  RE-LO-SUPPLR-NAME                  PIC  X(30).           00001100
-000130     05  RE-LO-SUPPLR-NAME2                 PIC  X(30).           00001100
-000140     05  RE-LO-ADDRESS1                     PIC  X(30).           00001200
-000150     05  RE-LO-ADDRESS2                     PIC  X(30).           00001300
-000160     05  RE-LO-CITY                         PIC  X(20).           00001400
-000170     05  RE-LO-STATE                        PIC  X(05).           00001500
-000180     05  RE-LO-ZIP-CODE                     PIC  X(09).           00001600
+000010***                                                               00000010
+000020**** LOOKUP SUPPLR MASTER                                         00000020
+000070**** 06/94 REM RE-LO-SEPAC-SUPPLR-ID AND REPLACE THOSE 4 POSITIONS00000070
+000070****       WITH 2 FIELDS: RE-LO-PRIMARY-PRCE1-MGR, PIC 9(3) AND   00000070
+000070****       RE-LO-IMP-EXP-IND, PIC X. REM RE-LO-SIGN-OFF-LEVELS AND00000070
+000070****       REPLACE IT WITH RE-LO-CAN-MEX-IND, PIC X.              00000070
+000030**** 09/94 EXPANDED.                                              00000030
+000030**** 05/95 REPLACE CAN-MEX-IND WITH EDILOOKUP-IND                 00000030
+000030****       ADD IMP-EXP-TYPE, MULTICURRENCY-IND, FCI-CODE          00000030
+000030****                                                              00000030
+000080 01  SUPPLR-MASTER-REC.                                           00000080
+000090                                                                  00000090
+000100     05  RE-LO-COMPANY-CODE                 PIC  X(01).           00000100
+000110     05  RE-LO-SUPPLR-NO                    PIC  X(05).           00000110
+000120     05  RE-LO-COMM-CHG-CODE                PIC  9(01).           00000120
+000130     05  RE-LO-SUPPLR-NAME                  PIC  X(30).           00000130
+000130     05  RE-LO-SUPPLR-NAME2                 PIC  X(30).           00000130
+000140     05  RE-LO-ADDRESS1                     PIC  X(30).           00000140
+000150     05  RE-LO-ADDRESS2                     PIC  X(30).           00000150
+000160     05  RE-LO-CITY                         PIC  X(20).           00000160
+000170     05  RE-LO-STATE                        PIC  X(05).           00000170
+000180     05  RE-LO-ZIP-CODE                     PIC  X(09).           00000180
            05  FILLER                             REDEFINES                     
                RE-LO-ZIP-CODE.                                                  
                10  RE-LO-ZIP                      PIC  9(05).                   
                10  RE-LO-EXPANDED-ZIP             PIC  X(04).                   
-000190     05  RE-LO-MIN-MNTHLY-COMM              PIC  9(05)    COMP-3. 00001700
-000200     05  RE-LO-INDUSTRY-CODE                PIC S9(03)    COMP-3. 00001800
+000190     05  RE-LO-MIN-MNTHLY-COMM              PIC  9(05)    COMP-3. 00000190
+000200     05  RE-LO-INDUSTRY-CODE                PIC S9(03)    COMP-3. 00000200
            05  RE-LO-COUNTRY-CODE                 PIC  X(02).                   
            05  RE-LO-CURRENCY-CODE                PIC  X(03).                   
            05  RE-LO-COLLATERAL-CODE              PIC  X(03).                   
            05  RE-LO-SIC                          PIC  9(04)    COMP-3.         
-000210     05  RE-LO-PRINT-YY                     PIC  9(01).           00001900
+000210     05  RE-LO-PRINT-YY                     PIC  9(01).           00000210
                88  PRINT-YY-DEFAULT               VALUE 0.                      
                88  PRINT-YY-PRINT-AVG-DUE-DATE    VALUE 1.                      
                88  PRINT-YY-SUPPRESS-NO-SALESPRC  VALUE 2.                      
-000250     05  RE-LO-PRINT-AGEING                 PIC  9(01).           00002300
+000250     05  RE-LO-PRINT-AGEING                 PIC  9(01).           00000250
                88  PRINT-AGEING-1-LINE-PER-CUST         VALUE 0.                
                88  PRINT-AGEING-DETAIL-AGEING           VALUE 1.                
                88  PRINT-AGEING-PAST-DUE-1-LINE         VALUE 2.                
                88  PRINT-AGEING-ALT-FOR-LOU-LEVY        VALUE 7.                
                88  PRINT-AGEING-NO-PRINT                VALUE 8.                
                88  PRINT-AGEING-MERCHANT-FACTORS        VALUE 9.                
-000320     05  RE-LO-PRINT-SALES-SUMMARY          PIC  9(01).           00002900
+000320     05  RE-LO-PRINT-SALES-SUMMARY          PIC  9(01).           00000320
                88  PRINT-SALES-SUMM-DEFAULT             VALUE 0.                
                88  PRINT-SALES-SUMM-QUARTERLY           VALUE 1.                
                88  PRINT-SALES-SUMM-MONTHLY             VALUE 2.                
                88  PRINT-SALES-SUMM-MTHLY-TRDSTYL       VALUE 3.                
                88  PRINT-SALES-SUMM-QTRLY-TRDSTYL       VALUE 4.                
-000380     05  RE-LO-CHARGES-RATE                 PIC S9(2)V999 COMP-3. 00003500
-000390     05  RE-LO-PRCE1-RATE                  PIC S9(2)V999 COMP-3.  00003600
-000400     05  RE-LO-BASE-DAYS                    PIC S9(03)    COMP-3. 00003700
-000410     05  RE-LO-UNIT-DAYS                    PIC S9(03)    COMP-3. 00003800
-000420     05  RE-LO-NUMBER-UNITS                 PIC S9(01)    COMP-3. 00003900
-000430     05  RE-LO-COMMISION-RATE               PIC      V999 COMP-3. 00004000
-000440     05  RE-LO-INT-RATE-DIFFER              PIC S9(2)V999 COMP-3. 00004100
-000450     05  RE-LO-CATALOG001-DAYS              PIC S9(03)    COMP-3. 00004200
-000460     05  RE-LO-MINIMUM-INV-AMT              PIC S9(01)V99 COMP-3. 00004300
-000470     05  RE-LO-CONTRACT-CODE                PIC  9(01).           00004400
-000480     05  RE-LO-SPECIAL-AUDIT-AMT            PIC S9(05)    COMP-3. 00004500
-000490     05  RE-LO-ACCT-CURR-AGE-CODE           PIC  9(01).           00004600
-000500     05  RE-LO-ASSIGNMENT1                  PIC S9(03)    COMP-3. 00004700
-000510     05  RE-LO-ASSIGNMENT2                  PIC S9(03)    COMP-3. 00004800
-000520     05  RE-LO-ASSIGNMENT3                  PIC S9(03)    COMP-3. 00004900
-000530     05  RE-LO-ASSIGNMENT4                  PIC S9(03)    COMP-3. 00005000
-000540     05  RE-LO-ASSIGNMENT5                  PIC S9(03)    COMP-3. 00005100
-000550     05  RE-LO-LADING-ACCT-NO               PIC  9(07)    COMP-3. 00005200
-000560     05  RE-LO-TERMS-1                      PIC  X(22).           00005300
-000570     05  FILLER      REDEFINES      RE-LO-TERMS-1.                00005400
-000600         10  RE-LO-TERM-CODE-1              PIC  9(03).           00005700
-000610         10  RE-LO-TERM-CODE-2              PIC  9(03).           00005800
-000620         10  RE-LO-TERM-CODE-3              PIC  9(03).           00005900
-000630         10  RE-LO-TERM-CODE-4              PIC  9(03).           00006000
-000640         10  RE-LO-TERM-CODE-5              PIC  9(03).           00006100
-000650         10  RE-LO-TERM-CODE-6              PIC  9(03).           00006200
-000660         10  RE-LO-TERM-CODE-7              PIC  9(03).           00006300
-000670         10  FILLER                         PIC  X(01).           00006400
-000690     05  RE-LO-TERMS-2                      PIC  X(22).           00006600
-000700     05  FILLER      REDEFINES      RE-LO-TERMS-2.                00006700
-000730         10  RE-LO-TERM-CODE-8              PIC  9(03).           00007000
-000740         10  RE-LO-TERM-CODE-9              PIC  9(03).           00007100
-000750         10  RE-LO-TERM-CODE-10             PIC  9(03).           00007200
-000760         10  RE-LO-TERM-CODE-11             PIC  9(03).           00007300
-000770         10  RE-LO-TERM-CODE-12             PIC  9(03).           00007400
-000780         10  RE-LO-TERM-CODE-13             PIC  9(03).           00007500
-000790         10  RE-LO-TERM-CODE-14             PIC  9(03).           00007600
-000800         10  FILLER                         PIC  X(01).           00007700
-000820     05  RE-LO-UNPROCESSED-SALES            PIC S9(11)V99 COMP-3. 00007900
-003850     05  RE-LO-MATURING-11-30               PIC S9(09)    COMP-3. 00037900
-000830     05  RE-LO-MATURING-31-60               PIC S9(09)    COMP-3. 00008000
-000840     05  RE-LO-MATURING-61-90               PIC S9(09)    COMP-3. 00008100
-000850     05  RE-LO-MATURING-91-180              PIC S9(09)    COMP-3. 00008200
+000380     05  RE-LO-CHARGES-RATE                 PIC S9(2)V999 COMP-3. 00000380
+000390     05  RE-LO-PRCE1-RATE                  PIC S9(2)V999 COMP-3.  00000390
+000400     05  RE-LO-BASE-DAYS                    PIC S9(03)    COMP-3. 00000400
+000410     05  RE-LO-UNIT-DAYS                    PIC S9(03)    COMP-3. 00000410
+000420     05  RE-LO-NUMBER-UNITS                 PIC S9(01)    COMP-3. 00000420
+000430     05  RE-LO-COMMISION-RATE               PIC      V999 COMP-3. 00000430
+000440     05  RE-LO-INT-RATE-DIFFER              PIC S9(2)V999 COMP-3. 00000440
+000450     05  RE-LO-CATALOG001-DAYS              PIC S9(03)    COMP-3. 00000450
+000460     05  RE-LO-MINIMUM-INV-AMT              PIC S9(01)V99 COMP-3. 00000460
+000470     05  RE-LO-CONTRACT-CODE                PIC  9(01).           00000470
+000480     05  RE-LO-SPECIAL-AUDIT-AMT            PIC S9(05)    COMP-3. 00000480
+000490     05  RE-LO-ACCT-CURR-AGE-CODE           PIC  9(01).           00000490
+000500     05  RE-LO-ASSIGNMENT1                  PIC S9(03)    COMP-3. 00000500
+000510     05  RE-LO-ASSIGNMENT2                  PIC S9(03)    COMP-3. 00000510
+000520     05  RE-LO-ASSIGNMENT3                  PIC S9(03)    COMP-3. 00000520
+000530     05  RE-LO-ASSIGNMENT4                  PIC S9(03)    COMP-3. 00000530
+000540     05  RE-LO-ASSIGNMENT5                  PIC S9(03)    COMP-3. 00000540
+000550     05  RE-LO-LADING-ACCT-NO               PIC  9(07)    COMP-3. 00000550
+000560     05  RE-LO-TERMS-1                      PIC  X(22).           00000560
+000570     05  FILLER      REDEFINES      RE-LO-TERMS-1.                00000570
+000600         10  RE-LO-TERM-CODE-1              PIC  9(03).           00000600
+000610         10  RE-LO-TERM-CODE-2              PIC  9(03).           00000610
+000620         10  RE-LO-TERM-CODE-3              PIC  9(03).           00000620
+000630         10  RE-LO-TERM-CODE-4              PIC  9(03).           00000630
+000640         10  RE-LO-TERM-CODE-5              PIC  9(03).           00000640
+000650         10  RE-LO-TERM-CODE-6              PIC  9(03).           00000650
+000660         10  RE-LO-TERM-CODE-7              PIC  9(03).           00000660
+000670         10  FILLER                         PIC  X(01).           00000670
+000690     05  RE-LO-TERMS-2                      PIC  X(22).           00000690
+000700     05  FILLER      REDEFINES      RE-LO-TERMS-2.                00000700
+000730         10  RE-LO-TERM-CODE-8              PIC  9(03).           00000730
+000740         10  RE-LO-TERM-CODE-9              PIC  9(03).           00000740
+000750         10  RE-LO-TERM-CODE-10             PIC  9(03).           00000750
+000760         10  RE-LO-TERM-CODE-11             PIC  9(03).           00000760
+000770         10  RE-LO-TERM-CODE-12             PIC  9(03).           00000770
+000780         10  RE-LO-TERM-CODE-13             PIC  9(03).           00000780
+000790         10  RE-LO-TERM-CODE-14             PIC  9(03).           00000790
+000800         10  FILLER                         PIC  X(01).           00000800
+000820     05  RE-LO-UNPROCESSED-SALES            PIC S9(11)V99 COMP-3. 00000820
+003850     05  RE-LO-MATURING-11-30               PIC S9(09)    COMP-3. 00003850
+000830     05  RE-LO-MATURING-31-60               PIC S9(09)    COMP-3. 00000830
+000840     05  RE-LO-MATURING-61-90               PIC S9(09)    COMP-3. 00000840
+000850     05  RE-LO-MATURING-91-180              PIC S9(09)    COMP-3. 00000850
            05  RE-LO-MATURING-151-180             PIC S9(09)    COMP-3.         
-000860     05  RE-LO-MATURING-181                 PIC S9(09)    COMP-3. 00008300
-000870     05  RE-LO-MERCHANDISE-DISPUTE          PIC S9(07)    COMP-3. 00008400
-000880     05  RE-LO-OSD-CUST-DEDUCT              PIC S9(07)    COMP-3. 00008500
-000890     05  RE-LO-SUPPLR-LOC1                  PIC S9(07)    COMP-3. 00008600
-000900     05  RE-LO-EFFECTIVE-IR-DATE            PIC  9(07)    COMP-3. 00008700
-000910     05  RE-LO-ASSIGN-AMT1                  PIC S9(07)V99 COMP-3. 00008800
-000920     05  RE-LO-ASSIGN-AMT2                  PIC S9(07)V99 COMP-3. 00008900
-000930     05  RE-LO-ASSIGN-AMT3                  PIC S9(07)V99 COMP-3. 00009000
-000940     05  RE-LO-ASSIGN-AMT4                  PIC S9(07)V99 COMP-3. 00009100
-000950     05  RE-LO-ASSIGN-AMT5                  PIC S9(07)V99 COMP-3. 00009200
-000960     05  RE-LO-TRADE-STYLES                 PIC  X(03).           00009300
-000970     05  RE-LO-GROUP-CODE                   PIC  9(03)    COMP-3. 00009400
-000980     05  RE-LO-GROUP-CODE-A REDEFINES RE-LO-GROUP-CODE PIC XX.    00009500
-000990     05  RE-LO-STOP-ADVANCE-CODE            PIC  9(01).           00009600
-001000     05  RE-LO-ADVANCE-PRIORITY             PIC  9(01).           00009700
-001010     05  RE-LO-SALES-PRCE1-CODE            PIC  9(01).            00009800
-001020     05  RE-LO-TERMINATING-SUPPLR           PIC  9(01).           00009900
-001030     05  RE-LO-TERM-MMYY                    PIC  9(04).           00010000
-001040     05  RE-LO-SUPPLR-EXPIRE-MMYY           PIC  9(04).           00010100
-001050     05  RE-LO-COA-CODE                     PIC  X(01).           00010200
-001060     05  RE-LO-CHARGE-BACK-PRINT            PIC  9(01).           00010300
-001070     05  RE-LO-TRANSFER-CODE                PIC  X(01).           00010400
+000860     05  RE-LO-MATURING-181                 PIC S9(09)    COMP-3. 00000860
+000870     05  RE-LO-MERCHANDISE-DISPUTE          PIC S9(07)    COMP-3. 00000870
+000880     05  RE-LO-OSD-CUST-DEDUCT              PIC S9(07)    COMP-3. 00000880
+000890     05  RE-LO-SUPPLR-LOC1                  PIC S9(07)    COMP-3. 00000890
+000900     05  RE-LO-EFFECTIVE-IR-DATE            PIC  9(07)    COMP-3. 00000900
+000910     05  RE-LO-ASSIGN-AMT1                  PIC S9(07)V99 COMP-3. 00000910
+000920     05  RE-LO-ASSIGN-AMT2                  PIC S9(07)V99 COMP-3. 00000920
+000930     05  RE-LO-ASSIGN-AMT3                  PIC S9(07)V99 COMP-3. 00000930
+000940     05  RE-LO-ASSIGN-AMT4                  PIC S9(07)V99 COMP-3. 00000940
+000950     05  RE-LO-ASSIGN-AMT5                  PIC S9(07)V99 COMP-3. 00000950
+000960     05  RE-LO-TRADE-STYLES                 PIC  X(03).           00000960
+000970     05  RE-LO-GROUP-CODE                   PIC  9(03)    COMP-3. 00000970
+000980     05  RE-LO-GROUP-CODE-A REDEFINES RE-LO-GROUP-CODE PIC XX.    00000980
+000990     05  RE-LO-STOP-ADVANCE-CODE            PIC  9(01).           00000990
+001000     05  RE-LO-ADVANCE-PRIORITY             PIC  9(01).           00001000
+001010     05  RE-LO-SALES-PRCE1-CODE            PIC  9(01).            00001010
+001020     05  RE-LO-TERMINATING-SUPPLR           PIC  9(01).           00001020
+001030     05  RE-LO-TERM-MMYY                    PIC  9(04).           00001030
+001040     05  RE-LO-SUPPLR-EXPIRE-MMYY           PIC  9(04).           00001040
+001050     05  RE-LO-COA-CODE                     PIC  X(01).           00001050
+001060     05  RE-LO-CHARGE-BACK-PRINT            PIC  9(01).           00001060
+001070     05  RE-LO-TRANSFER-CODE                PIC  X(01).           00001070
                88  TXFER-DETAILS-TO-VALID-SUPPLR       VALUE '*'.               
                88  PAY-COLLECTED-INSRN-FROM-FC024      VALUE 'C'.               
                88  USE-CALC-AMT-ADD-MTD-INT-COMM       VALUE 'A'.               
@@ -1206,123 +1460,123 @@
                88  TRANSFER-CALC-AMT-TO-SUPPLR         VALUE 'T'.               
                88  HOLD-TRANSFER                       VALUE 'H'.               
                88  PAY-INTEREST                        VALUE 'I'.               
-001170     05  RE-LO-TRANSFER-SUPPLR              PIC  X(05).           00011400
-001180     05  RE-LO-AQR-RATING                   PIC  9(02).           00011500
+001170     05  RE-LO-TRANSFER-SUPPLR              PIC  X(05).           00001170
+001180     05  RE-LO-AQR-RATING                   PIC  9(02).           00001180
 001190     05  RE-LO-AQR-OADV-STATUS-CD           PIC  X(01).                 00
 001200     05  RE-LO-AQR-OADV-STRATEGY-CD         PIC  X(01).                 00
-001210     05  RE-LO-REVIEW-DATE                  PIC  9(05)    COMP-3. 00011600
-001220     05  RE-LO-FISCAL-DATE                  PIC  9(02).           00011700
-001230     05  RE-LO-FIN-STMT-CODE                PIC  X(01).           00011800
-001240     05  RE-LO-LAST-FIN-STMT-DATE           PIC  9(05)    COMP-3. 00011900
-001250     05  RE-LO-WIRE-TRANSFER-FEE            PIC  999V99   COMP-3. 00012000
-001260     05  RE-LO-UNPROC-SALES-X876-PCT        PIC S9V99     COMP-3. 00012100
-001270     05  RE-LO-FIXED-ADJ-AMT                PIC S9(09)    COMP-3. 00012200
-001280     05  RE-LO-SPECIAL-MAX-RESERVE          PIC S9(07)    COMP-3. 00012300
-001290     05  RE-LO-RECEIVABLE-RESV-PCT          PIC     S9V99 COMP-3. 00012400
-001300     05  RE-LO-LIABILITY-RESV-PCT           PIC     S9V99 COMP-3. 00012500
-001310     05  RE-LO-NEW-SALES-AVAIL-PCT          PIC     S9V99 COMP-3. 00012600
-001320     05  RE-LO-NEW-SALES-RESV-PCT           PIC     S9V99 COMP-3. 00012700
-001330     05  RE-LO-CTLS-EXPIRE-DATE             PIC  9(07)    COMP-3. 00012800
-001340     05  RE-LO-OVER-ADV-DIFFER              PIC S9(2)V999 COMP-3. 00012900
-001350     05  RE-LO-MAT-INSRN-DIFFER             PIC S9(2)V999 COMP-3. 00013000
-001360     05  RE-LO-MAX-INT-RATE                 PIC S9(2)V999 COMP-3. 00013100
-001370     05  RE-LO-MIN-INT-RATE                 PIC S9(2)V999 COMP-3. 00013200
-001380     05  RE-LO-NEW-SALES-AVAIL              PIC S9(07)V99 COMP-3. 00013300
-001390     05  RE-LO-NET-CHGS-THIS-MO             PIC S9(07)V99 COMP-3. 00013400
-001400     05  RE-LO-SPECIAL-RESERVE              PIC S9(07)V99 COMP-3. 00013500
-001410     05  RE-LO-SUPPLR-RESERVE               PIC S9(09)V99 COMP-3. 00013600
-001420     05  RE-LO-SALES-THIS-MO                PIC S9(13)V99 COMP-3. 00013700
-001430     05  RE-LO-RETURNS-THIS-MO              PIC S9(07)V99 COMP-3. 00013800
-001440     05  RE-LO-LAST-ADV-DATE                PIC  9(07)    COMP-3. 00013900
-001450     05  RE-LO-LAST-ADV-AMT                 PIC S9(07)V99 COMP-3. 00014000
-001460     05  RE-LO-ADVANCES-THIS-MO             PIC S9(09)V99 COMP-3. 00014100
-001470     05  RE-LO-NEXT-MAT-DATE                PIC  9(07)    COMP-3. 00014200
-001480     05  RE-LO-NEXT-MAT-AMT                 PIC S9(09)V99 COMP-3. 00014300
-001490     05  RE-LO-ADVANCES-OUTSTAND            PIC S9(11)V99 COMP-3. 00014400
-001500     05  RE-LO-ADVANCES-TODAY               PIC S9(07)V99 COMP-3. 00014500
-001510     05  RE-LO-TOT-OS-SUPPLIERLOC           PIC S9(09)V99 COMP-3. 00014600
-001520     05  RE-LO-SALES-YTD                    PIC S9(09)    COMP-3. 00014700
-001530     05  RE-LO-RETURNS-YTD                  PIC S9(09)    COMP-3. 00014800
-001540     05  RE-LO-PREV-RESV-MO1                PIC S9(07)V99 COMP-3. 00014900
-001550     05  RE-LO-PREV-RESV-MO2                PIC S9(07)V99 COMP-3. 00015000
-001560     05  RE-LO-PREV-RESV-MO3                PIC S9(07)V99 COMP-3. 00015100
-001570     05  RE-LO-CURR-RESV-MO1                PIC S9(07)V99 COMP-3. 00015200
-001580     05  RE-LO-CURR-RESV-MO2                PIC S9(07)V99 COMP-3. 00015300
-001590     05  RE-LO-CURR-RESV-MO3                PIC S9(07)V99 COMP-3. 00015400
-001600     05  RE-LO-FIXED-ADJ-CODE               PIC  9(01).           00015500
-001610     05  RE-LO-SPLIT-MAT-INSRN              PIC  9(01).           00015600
-001620     05  RE-LO-NEW-SALES-PCT-SW             PIC  9(01).           00015700
-001630     05  RE-LO-FE-PERCENT                   PIC  X(01).           00015800
-001670     05  RE-LO-TRANSMISSION-CODE            PIC  X(01).           00016200
+001210     05  RE-LO-REVIEW-DATE                  PIC  9(05)    COMP-3. 00001210
+001220     05  RE-LO-FISCAL-DATE                  PIC  9(02).           00001220
+001230     05  RE-LO-FIN-STMT-CODE                PIC  X(01).           00001230
+001240     05  RE-LO-LAST-FIN-STMT-DATE           PIC  9(05)    COMP-3. 00001240
+001250     05  RE-LO-WIRE-TRANSFER-FEE            PIC  999V99   COMP-3. 00001250
+001260     05  RE-LO-UNPROC-SALES-X876-PCT        PIC S9V99     COMP-3. 00001260
+001270     05  RE-LO-FIXED-ADJ-AMT                PIC S9(09)    COMP-3. 00001270
+001280     05  RE-LO-SPECIAL-MAX-RESERVE          PIC S9(07)    COMP-3. 00001280
+001290     05  RE-LO-RECEIVABLE-RESV-PCT          PIC     S9V99 COMP-3. 00001290
+001300     05  RE-LO-LIABILITY-RESV-PCT           PIC     S9V99 COMP-3. 00001300
+001310     05  RE-LO-NEW-SALES-AVAIL-PCT          PIC     S9V99 COMP-3. 00001310
+001320     05  RE-LO-NEW-SALES-RESV-PCT           PIC     S9V99 COMP-3. 00001320
+001330     05  RE-LO-CTLS-EXPIRE-DATE             PIC  9(07)    COMP-3. 00001330
+001340     05  RE-LO-OVER-ADV-DIFFER              PIC S9(2)V999 COMP-3. 00001340
+001350     05  RE-LO-MAT-INSRN-DIFFER             PIC S9(2)V999 COMP-3. 00001350
+001360     05  RE-LO-MAX-INT-RATE                 PIC S9(2)V999 COMP-3. 00001360
+001370     05  RE-LO-MIN-INT-RATE                 PIC S9(2)V999 COMP-3. 00001370
+001380     05  RE-LO-NEW-SALES-AVAIL              PIC S9(07)V99 COMP-3. 00001380
+001390     05  RE-LO-NET-CHGS-THIS-MO             PIC S9(07)V99 COMP-3. 00001390
+001400     05  RE-LO-SPECIAL-RESERVE              PIC S9(07)V99 COMP-3. 00001400
+001410     05  RE-LO-SUPPLR-RESERVE               PIC S9(09)V99 COMP-3. 00001410
+001420     05  RE-LO-SALES-THIS-MO                PIC S9(13)V99 COMP-3. 00001420
+001430     05  RE-LO-RETURNS-THIS-MO              PIC S9(07)V99 COMP-3. 00001430
+001440     05  RE-LO-LAST-ADV-DATE                PIC  9(07)    COMP-3. 00001440
+001450     05  RE-LO-LAST-ADV-AMT                 PIC S9(07)V99 COMP-3. 00001450
+001460     05  RE-LO-ADVANCES-THIS-MO             PIC S9(09)V99 COMP-3. 00001460
+001470     05  RE-LO-NEXT-MAT-DATE                PIC  9(07)    COMP-3. 00001470
+001480     05  RE-LO-NEXT-MAT-AMT                 PIC S9(09)V99 COMP-3. 00001480
+001490     05  RE-LO-ADVANCES-OUTSTAND            PIC S9(11)V99 COMP-3. 00001490
+001500     05  RE-LO-ADVANCES-TODAY               PIC S9(07)V99 COMP-3. 00001500
+001510     05  RE-LO-TOT-OS-SUPPLIERLOC           PIC S9(09)V99 COMP-3. 00001510
+001520     05  RE-LO-SALES-YTD                    PIC S9(09)    COMP-3. 00001520
+001530     05  RE-LO-RETURNS-YTD                  PIC S9(09)    COMP-3. 00001530
+001540     05  RE-LO-PREV-RESV-MO1                PIC S9(07)V99 COMP-3. 00001540
+001550     05  RE-LO-PREV-RESV-MO2                PIC S9(07)V99 COMP-3. 00001550
+001560     05  RE-LO-PREV-RESV-MO3                PIC S9(07)V99 COMP-3. 00001560
+001570     05  RE-LO-CURR-RESV-MO1                PIC S9(07)V99 COMP-3. 00001570
+001580     05  RE-LO-CURR-RESV-MO2                PIC S9(07)V99 COMP-3. 00001580
+001590     05  RE-LO-CURR-RESV-MO3                PIC S9(07)V99 COMP-3. 00001590
+001600     05  RE-LO-FIXED-ADJ-CODE               PIC  9(01).           00001600
+001610     05  RE-LO-SPLIT-MAT-INSRN              PIC  9(01).           00001610
+001620     05  RE-LO-NEW-SALES-PCT-SW             PIC  9(01).           00001620
+001630     05  RE-LO-FE-PERCENT                   PIC  X(01).           00001630
+001670     05  RE-LO-TRANSMISSION-CODE            PIC  X(01).           00001670
                88  RECEIVE-CHARGEBACKS-FROM-FC018      VALUE '1'.               
-001710     05  RE-LO-ADVANCE-CONTACT              PIC  X(03).           00016600
-001720     05  RE-LO-ACCOUNT-OFFICER              PIC  X(03).           00016700
-001730     05  RE-LO-ACCOUNT-SPECIALIST           PIC  X(03).           00016800
-001740     05  RE-LO-CUST-DED-PERCENT             PIC     S9V99 COMP-3. 00016900
+001710     05  RE-LO-ADVANCE-CONTACT              PIC  X(03).           00001710
+001720     05  RE-LO-ACCOUNT-OFFICER              PIC  X(03).           00001720
+001730     05  RE-LO-ACCOUNT-SPECIALIST           PIC  X(03).           00001730
+001740     05  RE-LO-CUST-DED-PERCENT             PIC     S9V99 COMP-3. 00001740
                88  DEFAULT-PERCENT                VALUE +1.00.                  
-001800**** GROUP CODE ALTERNATE INDEX KEY POS 488                       00017500
-001780     05  RE-LO-ALT1-KEY.                                          00017300
-001820         10  RE-LO-ALT1-GROUP-CODE          PIC  9(03)    COMP-3. 00017700
-001830         10  RE-LO-ALT1-SUPPLR              PIC  X(05).           00017800
-001850     05  RE-LO-LAST-RDZ-DATE                PIC  9(07)    COMP-3. 00018000
-001860     05  RE-LO-PRCE1-UNIT-1                PIC  9(03).            00018100
-001870     05  RE-LO-PRCE1-UNIT-2                PIC  9(03).            00018200
-001880     05  RE-LO-PRCE1-UNIT-3                PIC  9(03).            00018300
-003220     05  RE-LO-PRCE1-UNIT-4                PIC  9(03).            00031700
-003230     05  RE-LO-PRCE1-UNIT-5                PIC  9(03).            00031800
-003240     05  RE-LO-PRCE1-UNIT-6                PIC  9(03).            00031900
-003250     05  RE-LO-PRCE1-UNIT-7                PIC  9(03).            00032000
-003260     05  RE-LO-PRCE1-UNIT-8                PIC  9(03).            00032100
-003270     05  RE-LO-PRCE1-UNIT-9                PIC  9(03).            00032200
-003280     05  RE-LO-PRCE1-UNIT-10               PIC  9(03).            00032300
-003290     05  RE-LO-PRCE1-UNIT-11               PIC  9(03).            00032400
-003300     05  RE-LO-PRCE1-UNIT-12               PIC  9(03).            00032500
+001800**** GROUP CODE ALTERNATE INDEX KEY POS 488                       00001800
+001780     05  RE-LO-ALT1-KEY.                                          00001780
+001820         10  RE-LO-ALT1-GROUP-CODE          PIC  9(03)    COMP-3. 00001820
+001830         10  RE-LO-ALT1-SUPPLR              PIC  X(05).           00001830
+001850     05  RE-LO-LAST-RDZ-DATE                PIC  9(07)    COMP-3. 00001850
+001860     05  RE-LO-PRCE1-UNIT-1                PIC  9(03).            00001860
+001870     05  RE-LO-PRCE1-UNIT-2                PIC  9(03).            00001870
+001880     05  RE-LO-PRCE1-UNIT-3                PIC  9(03).            00001880
+003220     05  RE-LO-PRCE1-UNIT-4                PIC  9(03).            00003220
+003230     05  RE-LO-PRCE1-UNIT-5                PIC  9(03).            00003230
+003240     05  RE-LO-PRCE1-UNIT-6                PIC  9(03).            00003240
+003250     05  RE-LO-PRCE1-UNIT-7                PIC  9(03).            00003250
+003260     05  RE-LO-PRCE1-UNIT-8                PIC  9(03).            00003260
+003270     05  RE-LO-PRCE1-UNIT-9                PIC  9(03).            00003270
+003280     05  RE-LO-PRCE1-UNIT-10               PIC  9(03).            00003280
+003290     05  RE-LO-PRCE1-UNIT-11               PIC  9(03).            00003290
+003300     05  RE-LO-PRCE1-UNIT-12               PIC  9(03).            00003300
            05  RE-LO-PRCE1-UNIT-IND-AT           PIC  9(03).                    
            05  RE-LO-PRCE1-UNIT-IND-LA           PIC  9(03).                    
            05  RE-LO-PRCE1-UNIT-IND-NY           PIC  9(03).                    
-001890     05  RE-LO-FE-DAYS-CODE                 PIC  X(01).           00018400
+001890     05  RE-LO-FE-DAYS-CODE                 PIC  X(01).           00001890
                88  BUSINESS-DAYS                       VALUE 'B'.               
                88  CALENDAR-DAYS                       VALUE 'C'.               
-001910     05  RE-LO-FE-LATE-APPLICATION          PIC  X(01).           00018600
-001920     05  RE-LO-SALES-STORUNIT               PIC  9(03).           00018700
-001930     05  RE-LO-DATE-OPENED                  PIC  9(07)    COMP-3. 00018800
-001940     05  RE-LO-WREHOUSE-BILLING-CODE        PIC  X(01).           00018900
-001950     05  RE-LO-INVENTORY-CTL-CODE           PIC  X(01).           00019000
-001960     05  RE-LO-COMMISSION-GROUP             PIC  X(01).           00019100
-001970     05  RE-LO-INTEREST-PAID                PIC S9(09)V99 COMP-3. 00019200
-001980     05  RE-LO-INTEREST-CHARGED             PIC S9(09)V99 COMP-3. 00019300
-001990     05  RE-LO-REGULAR-COMMISSION           PIC S9(09)V99 COMP-3. 00019400
-002000     05  RE-LO-ACTUAL-COMM-YTD              PIC S9(09)V99 COMP-3. 00019500
-002010     05  RE-LO-MINIMUM-ANNUAL-COMM          PIC S9(09)V99 COMP-3. 00019600
-002020     05  RE-LO-COMM-DIFFERENCE-YTD          PIC S9(09)V99 COMP-3. 00019700
-002060     05  RE-LO-MTD-CHARGES                  PIC S9(09)V99 COMP-3. 00020100
-002070     05  RE-LO-UNPROCESSED-LOC1             PIC S9(07)    COMP-3. 00020200
-002080     05  RE-LO-SHIPING-METHOD               PIC  X(05).           00020300
-002110**** GROUP CODE ALTERNATE INDEX KEY POS 571                       00020600
-002090     05  RE-LO-ALT3-KEY.                                          00020400
-002130         10  RE-LO-ALT3-MAIL-TO-CODE        PIC  X(03).           00020800
-002140         10  RE-LO-ALT3-SUPPLR              PIC  X(05).           00020900
-002180**** GROUP CODE ALTERNATE INDEX KEY POS 579                       00021300
-002160     05  RE-LO-ALT4-KEY.                                          00021100
-002200         10  RE-LO-ALT4-RELATED-SUPPLR      PIC  X(03).           00021500
-002210         10  RE-LO-ALT4-SUPPLR              PIC  X(05).           00021600
-002230     05  RE-LO-INTEREST-BASIS-CODE          PIC  X(01).           00021800
+001910     05  RE-LO-FE-LATE-APPLICATION          PIC  X(01).           00001910
+001920     05  RE-LO-SALES-STORUNIT               PIC  9(03).           00001920
+001930     05  RE-LO-DATE-OPENED                  PIC  9(07)    COMP-3. 00001930
+001940     05  RE-LO-WREHOUSE-BILLING-CODE        PIC  X(01).           00001940
+001950     05  RE-LO-INVENTORY-CTL-CODE           PIC  X(01).           00001950
+001960     05  RE-LO-COMMISSION-GROUP             PIC  X(01).           00001960
+001970     05  RE-LO-INTEREST-PAID                PIC S9(09)V99 COMP-3. 00001970
+001980     05  RE-LO-INTEREST-CHARGED             PIC S9(09)V99 COMP-3. 00001980
+001990     05  RE-LO-REGULAR-COMMISSION           PIC S9(09)V99 COMP-3. 00001990
+002000     05  RE-LO-ACTUAL-COMM-YTD              PIC S9(09)V99 COMP-3. 00002000
+002010     05  RE-LO-MINIMUM-ANNUAL-COMM          PIC S9(09)V99 COMP-3. 00002010
+002020     05  RE-LO-COMM-DIFFERENCE-YTD          PIC S9(09)V99 COMP-3. 00002020
+002060     05  RE-LO-MTD-CHARGES                  PIC S9(09)V99 COMP-3. 00002060
+002070     05  RE-LO-UNPROCESSED-LOC1             PIC S9(07)    COMP-3. 00002070
+002080     05  RE-LO-SHIPING-METHOD               PIC  X(05).           00002080
+002110**** GROUP CODE ALTERNATE INDEX KEY POS 571                       00002110
+002090     05  RE-LO-ALT3-KEY.                                          00002090
+002130         10  RE-LO-ALT3-MAIL-TO-CODE        PIC  X(03).           00002130
+002140         10  RE-LO-ALT3-SUPPLR              PIC  X(05).           00002140
+002180**** GROUP CODE ALTERNATE INDEX KEY POS 579                       00002180
+002160     05  RE-LO-ALT4-KEY.                                          00002160
+002200         10  RE-LO-ALT4-RELATED-SUPPLR      PIC  X(03).           00002200
+002210         10  RE-LO-ALT4-SUPPLR              PIC  X(05).           00002210
+002230     05  RE-LO-INTEREST-BASIS-CODE          PIC  X(01).           00002230
                88  INTEREST-BASIS-MONTHLY              VALUE 'M'.               
                88  INTEREST-BASIS-DAILY                VALUE 'D'.               
-002250     05  RE-LO-INTEREST-PAID-RATE-CODE      PIC  X(01).           00022000
+002250     05  RE-LO-INTEREST-PAID-RATE-CODE      PIC  X(01).           00002250
                88  INTEREST-PAID-RATE-PRIME            VALUE 'P'.               
                88  INTEREST-PAID-RATE-COMM-MIA         VALUE 'M'.               
                88  INTEREST-PAID-RATE-MIA-PREM         VALUE 'S'.               
-002270     05  RE-LO-MIN-ANNUAL-ASSESSMENT        PIC  X(01).           00022200
+002270     05  RE-LO-MIN-ANNUAL-ASSESSMENT        PIC  X(01).           00002270
                88  MIN-ANNUAL-ASSESS-QTRLY             VALUE 'Q'.               
                88  MIN-ANNUAL-ASSESS-MTHLY             VALUE 'M'.               
                88  MIN-ANNUAL-ASSESS-ANN               VALUE 'A'.               
                88  MIN-ANNUAL-ASSESS-NONE              VALUE 'N'.               
-002290     05  RE-LO-COMM-YEAR-BASIS-CODE         PIC  X(01).           00022400
+002290     05  RE-LO-COMM-YEAR-BASIS-CODE         PIC  X(01).           00002290
                88  COMM-YEAR-BASIS-CONTRACT            VALUE '1'.               
                88  COMM-YEAR-BASIS-CALENDAR            VALUE '0'.               
-002310     05  RE-LO-NEW-BUSINESS-CODE            PIC  X(03).           00022600
-002320     05  RE-LO-LPI-CODE                     PIC  X(01).           00022700
+002310     05  RE-LO-NEW-BUSINESS-CODE            PIC  X(03).           00002310
+002320     05  RE-LO-LPI-CODE                     PIC  X(01).           00002320
                88  LPI-WHOSL-INTEREST                  VALUE 'C'.               
                88  LPI-INTEREST                        VALUE 'I'.               
                88  LPI-ADJUST-COLLECT-DAYS             VALUE 'A'.               
@@ -1330,147 +1584,147 @@
                88  LPI-RETAIL                          VALUE 'R'.               
                88  LPI-WHOLESALE                       VALUE 'W'.               
                88  LPI-EXTEND                          VALUE 'X'.               
-002370     05  RE-LO-LPI-PRINT-CODE               PIC  X(01).           00023200
+002370     05  RE-LO-LPI-PRINT-CODE               PIC  X(01).           00002370
                88  LPI-PRINT-PAPER                     VALUE 'Y'.               
-002390     05  RE-LO-CBI-CODE                     PIC  X(01).           00023400
+002390     05  RE-LO-CBI-CODE                     PIC  X(01).           00002390
                88  CBI-DOLLAR-DAYS                     VALUE 'D'.               
                88  CBI-INTEREST                        VALUE 'I'.               
                88  CBI-EXTEND                          VALUE 'X'.               
-002410     05  RE-LO-PHONE-COUNTRY                PIC  X(03).           00023600
-002410     05  RE-LO-PHONE-AREA-CITY              PIC  X(03).           00023600
-002410     05  RE-LO-PHONE-NUMBER                 PIC  X(09).           00023600
-002420     05  RE-LO-CHARGE-BACK-DAYS             PIC S9(03)    COMP-3. 00023700
-002430     05  RE-LO-ACCT-OFFICER-SECOND          PIC  X(03).           00023800
-002440     05  RE-LO-NEW-INT-RATE                 PIC S99V999   COMP-3. 00023900
-002450     05  RE-LO-NEW-MIA-RATE                 PIC S99V999   COMP-3. 00024000
-002460     05  RE-LO-NEW-OVER-ADV-RATE            PIC S99V999   COMP-3. 00024100
-002470     05  RE-LO-DR-COMMISSION-RATE           PIC S99V999   COMP-3. 00024200
-002480     05  RE-LO-SPEC-CUST-COMM-RATE-A        PIC S99V999   COMP-3. 00024300
-002490     05  RE-LO-SPEC-CUST-COMM-RATE-B        PIC S99V999   COMP-3. 00024400
-002500     05  RE-LO-SPEC-CUST-COMM-RATE-C        PIC S99V999   COMP-3. 00024500
-002510     05  RE-LO-SPEC-CUST-COMM-RATE-D        PIC S99V999   COMP-3. 00024600
-002520     05  RE-LO-SPEC-CUST-COMM-RATE-E        PIC S99V999   COMP-3. 00024700
-002530     05  RE-LO-SPEC-CUST-COMM-RATE-F        PIC S99V999   COMP-3. 00024800
-002540     05  RE-LO-SPEC-CUST-COMM-RATE-G        PIC S99V999   COMP-3. 00024900
-002550     05  RE-LO-SPEC-CUST-COMM-RATE-H        PIC S99V999   COMP-3. 00025000
-002560     05  RE-LO-SPEC-CUST-COMM-RATE-I        PIC S99V999   COMP-3. 00025100
-002570     05  RE-LO-SPEC-CUST-COMM-RATE-J        PIC S99V999   COMP-3. 00025200
-002580     05  RE-LO-COMM-HANDLING-CHARGE         PIC S999V99   COMP-3. 00025300
-002590     05  RE-LO-TERMS-3                      PIC  X(22).           00025400
-002600     05  FILLER      REDEFINES      RE-LO-TERMS-3.                00025500
-002630         10  RE-LO-TERM-CODE-15             PIC  9(03).           00025800
-002640         10  RE-LO-TERM-CODE-16             PIC  9(03).           00025900
-002650         10  RE-LO-TERM-CODE-17             PIC  9(03).           00026000
-002660         10  RE-LO-TERM-CODE-18             PIC  9(03).           00026100
-002670         10  RE-LO-TERM-CODE-19             PIC  9(03).           00026200
-002680         10  RE-LO-TERM-CODE-20             PIC  9(03).           00026300
-002690         10  RE-LO-TERM-CODE-21             PIC  9(03).           00026400
-002700         10  FILLER                         PIC  X(01).           00026500
-002720     05  RE-LO-TERMS-4                      PIC  X(22).           00026700
-002730     05  FILLER      REDEFINES      RE-LO-TERMS-4.                00026800
-002760         10  RE-LO-TERM-CODE-22             PIC  9(03).           00027100
-002770         10  RE-LO-TERM-CODE-23             PIC  9(03).           00027200
-002780         10  RE-LO-TERM-CODE-24             PIC  9(03).           00027300
-002790         10  RE-LO-TERM-CODE-25             PIC  9(03).           00027400
-002800         10  RE-LO-TERM-CODE-26             PIC  9(03).           00027500
-002810         10  RE-LO-TERM-CODE-27             PIC  9(03).           00027600
-002820         10  RE-LO-TERM-CODE-28             PIC  9(03).           00027700
-002830         10  FILLER                         PIC  X(01).           00027800
-002850     05  RE-LO-PRIMARY-PRCE1-MGR           PIC  9(03).            00028000
-002850     05  RE-LO-IMP-EXP-IND                  PIC  X(01).           00028000
-002860     05  RE-LO-AMT0-NUMBER                  PIC  9(09)    COMP-3. 00028100
-002870     05  RE-LO-REBILL-LIMIT                 PIC  9(03).           00028200
-002880     05  RE-LO-TERMINAL-ACCESS-FEE          PIC  9(03).           00028300
-002940     05  RE-LO-TRANSMISSION-SUPPLR          PIC  9(01).           00028900
+002410     05  RE-LO-PHONE-COUNTRY                PIC  X(03).           00002410
+002410     05  RE-LO-PHONE-AREA-CITY              PIC  X(03).           00002410
+002410     05  RE-LO-PHONE-NUMBER                 PIC  X(09).           00002410
+002420     05  RE-LO-CHARGE-BACK-DAYS             PIC S9(03)    COMP-3. 00002420
+002430     05  RE-LO-ACCT-OFFICER-SECOND          PIC  X(03).           00002430
+002440     05  RE-LO-NEW-INT-RATE                 PIC S99V999   COMP-3. 00002440
+002450     05  RE-LO-NEW-MIA-RATE                 PIC S99V999   COMP-3. 00002450
+002460     05  RE-LO-NEW-OVER-ADV-RATE            PIC S99V999   COMP-3. 00002460
+002470     05  RE-LO-DR-COMMISSION-RATE           PIC S99V999   COMP-3. 00002470
+002480     05  RE-LO-SPEC-CUST-COMM-RATE-A        PIC S99V999   COMP-3. 00002480
+002490     05  RE-LO-SPEC-CUST-COMM-RATE-B        PIC S99V999   COMP-3. 00002490
+002500     05  RE-LO-SPEC-CUST-COMM-RATE-C        PIC S99V999   COMP-3. 00002500
+002510     05  RE-LO-SPEC-CUST-COMM-RATE-D        PIC S99V999   COMP-3. 00002510
+002520     05  RE-LO-SPEC-CUST-COMM-RATE-E        PIC S99V999   COMP-3. 00002520
+002530     05  RE-LO-SPEC-CUST-COMM-RATE-F        PIC S99V999   COMP-3. 00002530
+002540     05  RE-LO-SPEC-CUST-COMM-RATE-G        PIC S99V999   COMP-3. 00002540
+002550     05  RE-LO-SPEC-CUST-COMM-RATE-H        PIC S99V999   COMP-3. 00002550
+002560     05  RE-LO-SPEC-CUST-COMM-RATE-I        PIC S99V999   COMP-3. 00002560
+002570     05  RE-LO-SPEC-CUST-COMM-RATE-J        PIC S99V999   COMP-3. 00002570
+002580     05  RE-LO-COMM-HANDLING-CHARGE         PIC S999V99   COMP-3. 00002580
+002590     05  RE-LO-TERMS-3                      PIC  X(22).           00002590
+002600     05  FILLER      REDEFINES      RE-LO-TERMS-3.                00002600
+002630         10  RE-LO-TERM-CODE-15             PIC  9(03).           00002630
+002640         10  RE-LO-TERM-CODE-16             PIC  9(03).           00002640
+002650         10  RE-LO-TERM-CODE-17             PIC  9(03).           00002650
+002660         10  RE-LO-TERM-CODE-18             PIC  9(03).           00002660
+002670         10  RE-LO-TERM-CODE-19             PIC  9(03).           00002670
+002680         10  RE-LO-TERM-CODE-20             PIC  9(03).           00002680
+002690         10  RE-LO-TERM-CODE-21             PIC  9(03).           00002690
+002700         10  FILLER                         PIC  X(01).           00002700
+002720     05  RE-LO-TERMS-4                      PIC  X(22).           00002720
+002730     05  FILLER      REDEFINES      RE-LO-TERMS-4.                00002730
+002760         10  RE-LO-TERM-CODE-22             PIC  9(03).           00002760
+002770         10  RE-LO-TERM-CODE-23             PIC  9(03).           00002770
+002780         10  RE-LO-TERM-CODE-24             PIC  9(03).           00002780
+002790         10  RE-LO-TERM-CODE-25             PIC  9(03).           00002790
+002800         10  RE-LO-TERM-CODE-26             PIC  9(03).           00002800
+002810         10  RE-LO-TERM-CODE-27             PIC  9(03).           00002810
+002820         10  RE-LO-TERM-CODE-28             PIC  9(03).           00002820
+002830         10  FILLER                         PIC  X(01).           00002830
+002850     05  RE-LO-PRIMARY-PRCE1-MGR           PIC  9(03).            00002850
+002850     05  RE-LO-IMP-EXP-IND                  PIC  X(01).           00002850
+002860     05  RE-LO-AMT0-NUMBER                  PIC  9(09)    COMP-3. 00002860
+002870     05  RE-LO-REBILL-LIMIT                 PIC  9(03).           00002870
+002880     05  RE-LO-TERMINAL-ACCESS-FEE          PIC  9(03).           00002880
+002940     05  RE-LO-TRANSMISSION-SUPPLR          PIC  9(01).           00002940
                88  TRANSMIT-NO                         VALUE 0.                 
                88  TRANSMIT-YES                        VALUE 1.                 
-002950     05  RE-LO-TRANSMISSION-ORDERS          PIC  9(01).           00029000
-002960     05  RE-LO-TRANSMISSION-SALES           PIC  9(01).           00029100
-002970     05  RE-LO-COMMISSION-RATE-1            PIC  9(2)V999 COMP-3. 00029200
-002980     05  RE-LO-COMMISSION-DOLLAR-1          PIC S9(07)    COMP-3. 00029300
-002990     05  RE-LO-COMMISSION-RATE-2            PIC  9(2)V999 COMP-3. 00029400
-003000     05  RE-LO-COMMISSION-DOLLAR-2          PIC S9(07)    COMP-3. 00029500
-003010     05  RE-LO-COMMISSION-RATE-3            PIC  9(2)V999 COMP-3. 00029600
-003020     05  RE-LO-COMMISSION-DOLLAR-3          PIC S9(07)    COMP-3. 00029700
-003030     05  RE-LO-COMMISSION-RATE-4            PIC  9(2)V999 COMP-3. 00029800
-003040     05  RE-LO-COMMISSION-DOLLAR-4          PIC S9(07)    COMP-3. 00029900
-003050     05  RE-LO-LC-INVENTORY                 PIC S9(09)V99 COMP-3. 00030000
-003060     05  RE-LO-LC-PIECE-GOODS               PIC S9(09)V99 COMP-3. 00030100
-003070     05  RE-LO-LC-FINISHED-GOODS            PIC S9(09)V99 COMP-3. 00030200
-003080     05  RE-LO-LC-LIMIT                     PIC S9(11)    COMP-3. 00030300
-003090     05  RE-LO-SUPPLR-LINE                  PIC S9(11)    COMP-3. 00030400
-003100     05  RE-LO-LC-ACCEPTANCES-OPEN          PIC S9(09)V99 COMP-3. 00030500
-003110     05  RE-LO-LC-DOCUMENTS-CST9ING         PIC S9(09)V99 COMP-3. 00030600
-003120     05  RE-LO-LC-OTHER-COLLATERAL          PIC S9(11)    COMP-3. 00030700
-003130     05  RE-LO-LINE-EXPIRE-DATE             PIC  9(07)    COMP-3. 00030800
-003140     05  RE-LO-INVENTORY-RESERVE            PIC      9V99 COMP-3. 00030900
-003150     05  RE-LO-LC-PG-PERCENT                PIC      9V99 COMP-3. 00031000
-003160     05  RE-LO-LC-FG-PERCENT                PIC      9V99 COMP-3. 00031100
-003170     05  RE-LO-LIQUID-COLL-RESERVE          PIC      9V99 COMP-3. 00031200
-003180     05  RE-LO-LC-GROSS-MARGIN              PIC      9V99 COMP-3. 00031300
-003190     05  RE-LO-LC-DUTY-FREIGHT              PIC      9V99 COMP-3. 00031400
-003200     05  RE-LO-LADING-COLR-RESERVE          PIC      9V99 COMP-3. 00031500
-003210     05  RE-LO-SUPPLR-LOC1-RESERVE          PIC      9V99 COMP-3. 00031600
-003310     05  RE-LO-APPROVING-AE                 PIC  X(03).           00032600
-003320     05  RE-LO-LIQUID-COLLATERAL            PIC  S9(09) COMP-3.   00032700
-003330     05  RE-LO-CHARGESS-PD-MTD            PIC  S9(09)V99 COMP-3.  00032800
-003340     05  RE-LO-LAST-AUDIT-DATE              PIC  9(04).           00032900
-003350     05  RE-LO-MULTIPLE-FACTOR-CODE         PIC  X(01).           00033000
+002950     05  RE-LO-TRANSMISSION-ORDERS          PIC  9(01).           00002950
+002960     05  RE-LO-TRANSMISSION-SALES           PIC  9(01).           00002960
+002970     05  RE-LO-COMMISSION-RATE-1            PIC  9(2)V999 COMP-3. 00002970
+002980     05  RE-LO-COMMISSION-DOLLAR-1          PIC S9(07)    COMP-3. 00002980
+002990     05  RE-LO-COMMISSION-RATE-2            PIC  9(2)V999 COMP-3. 00002990
+003000     05  RE-LO-COMMISSION-DOLLAR-2          PIC S9(07)    COMP-3. 00003000
+003010     05  RE-LO-COMMISSION-RATE-3            PIC  9(2)V999 COMP-3. 00003010
+003020     05  RE-LO-COMMISSION-DOLLAR-3          PIC S9(07)    COMP-3. 00003020
+003030     05  RE-LO-COMMISSION-RATE-4            PIC  9(2)V999 COMP-3. 00003030
+003040     05  RE-LO-COMMISSION-DOLLAR-4          PIC S9(07)    COMP-3. 00003040
+003050     05  RE-LO-LC-INVENTORY                 PIC S9(09)V99 COMP-3. 00003050
+003060     05  RE-LO-LC-PIECE-GOODS               PIC S9(09)V99 COMP-3. 00003060
+003070     05  RE-LO-LC-FINISHED-GOODS            PIC S9(09)V99 COMP-3. 00003070
+003080     05  RE-LO-LC-LIMIT                     PIC S9(11)    COMP-3. 00003080
+003090     05  RE-LO-SUPPLR-LINE                  PIC S9(11)    COMP-3. 00003090
+003100     05  RE-LO-LC-ACCEPTANCES-OPEN          PIC S9(09)V99 COMP-3. 00003100
+003110     05  RE-LO-LC-DOCUMENTS-CST9ING         PIC S9(09)V99 COMP-3. 00003110
+003120     05  RE-LO-LC-OTHER-COLLATERAL          PIC S9(11)    COMP-3. 00003120
+003130     05  RE-LO-LINE-EXPIRE-DATE             PIC  9(07)    COMP-3. 00003130
+003140     05  RE-LO-INVENTORY-RESERVE            PIC      9V99 COMP-3. 00003140
+003150     05  RE-LO-LC-PG-PERCENT                PIC      9V99 COMP-3. 00003150
+003160     05  RE-LO-LC-FG-PERCENT                PIC      9V99 COMP-3. 00003160
+003170     05  RE-LO-LIQUID-COLL-RESERVE          PIC      9V99 COMP-3. 00003170
+003180     05  RE-LO-LC-GROSS-MARGIN              PIC      9V99 COMP-3. 00003180
+003190     05  RE-LO-LC-DUTY-FREIGHT              PIC      9V99 COMP-3. 00003190
+003200     05  RE-LO-LADING-COLR-RESERVE          PIC      9V99 COMP-3. 00003200
+003210     05  RE-LO-SUPPLR-LOC1-RESERVE          PIC      9V99 COMP-3. 00003210
+003310     05  RE-LO-APPROVING-AE                 PIC  X(03).           00003310
+003320     05  RE-LO-LIQUID-COLLATERAL            PIC  S9(09) COMP-3.   00003320
+003330     05  RE-LO-CHARGESS-PD-MTD            PIC  S9(09)V99 COMP-3.  00003330
+003340     05  RE-LO-LAST-AUDIT-DATE              PIC  9(04).           00003340
+003350     05  RE-LO-MULTIPLE-FACTOR-CODE         PIC  X(01).           00003350
            05  RE-LO-FACTOR-CODE                  PIC  X(07).                   
-003360     05  RE-LO-MTD-LC-SHIPINGS            PIC  S9(09)V99 COMP-3.  00033100
-003370     05  RE-LO-MTD-ACCEPT-PAID            PIC  S9(09)V99 COMP-3.  00033200
-003380     05  RE-LO-MTD-INT-COMM               PIC  S9(09)V99 COMP-3.  00033300
-003390     05  RE-LO-INVENTORY-DATE               PIC  9(4).            00033400
-003400     05  RE-LO-YY-EXTRA-COPY                PIC  X.               00033500
-003410     05  RE-LO-AGE-EXTRA-COPY               PIC  X.               00033600
-003420     05  RE-LO-LIABILITY-EXTRA-COPY         PIC  X.               00033700
-003430     05  RE-LO-STATEMENT-EXTRA-COPY         PIC  X.               00033800
-003440     05  RE-LO-MANUFACTURING-LOC1           PIC  X.               00033900
-003450     05  RE-LO-FAX-COUNTRY                  PIC  X(03).           00034000
-003450     05  RE-LO-FAX-AREA-CITY                PIC  X(03).           00034000
-003450     05  RE-LO-FAX-NUMBER                   PIC  X(09).           00034000
-003460     05  RE-LO-RELATIONSHIPS                PIC  9(7) COMP-3.     00034100
-003470     05  RE-LO-PREV-NEW-SALES-AVAIL-PCT     PIC S9V99 COMP-3.     00034200
-003480     05  RE-LO-TERMS-5                      PIC  X(22).           00034300
-003490     05  FILLER      REDEFINES      RE-LO-TERMS-5.                00034400
-003520         10  RE-LO-TERM-CODE-29             PIC  9(03).           00034700
-003530         10  RE-LO-TERM-CODE-30             PIC  9(03).           00034800
-003540         10  RE-LO-TERM-CODE-31             PIC  9(03).           00034900
-003550         10  RE-LO-TERM-CODE-32             PIC  9(03).           00035000
-003560         10  RE-LO-TERM-CODE-33             PIC  9(03).           00035100
-003570         10  RE-LO-TERM-CODE-34             PIC  9(03).           00035200
-003580         10  RE-LO-TERM-CODE-35             PIC  9(03).           00035300
+003360     05  RE-LO-MTD-LC-SHIPINGS            PIC  S9(09)V99 COMP-3.  00003360
+003370     05  RE-LO-MTD-ACCEPT-PAID            PIC  S9(09)V99 COMP-3.  00003370
+003380     05  RE-LO-MTD-INT-COMM               PIC  S9(09)V99 COMP-3.  00003380
+003390     05  RE-LO-INVENTORY-DATE               PIC  9(4).            00003390
+003400     05  RE-LO-YY-EXTRA-COPY                PIC  X.               00003400
+003410     05  RE-LO-AGE-EXTRA-COPY               PIC  X.               00003410
+003420     05  RE-LO-LIABILITY-EXTRA-COPY         PIC  X.               00003420
+003430     05  RE-LO-STATEMENT-EXTRA-COPY         PIC  X.               00003430
+003440     05  RE-LO-MANUFACTURING-LOC1           PIC  X.               00003440
+003450     05  RE-LO-FAX-COUNTRY                  PIC  X(03).           00003450
+003450     05  RE-LO-FAX-AREA-CITY                PIC  X(03).           00003450
+003450     05  RE-LO-FAX-NUMBER                   PIC  X(09).           00003450
+003460     05  RE-LO-RELATIONSHIPS                PIC  9(7) COMP-3.     00003460
+003470     05  RE-LO-PREV-NEW-SALES-AVAIL-PCT     PIC S9V99 COMP-3.     00003470
+003480     05  RE-LO-TERMS-5                      PIC  X(22).           00003480
+003490     05  FILLER      REDEFINES      RE-LO-TERMS-5.                00003490
+003520         10  RE-LO-TERM-CODE-29             PIC  9(03).           00003520
+003530         10  RE-LO-TERM-CODE-30             PIC  9(03).           00003530
+003540         10  RE-LO-TERM-CODE-31             PIC  9(03).           00003540
+003550         10  RE-LO-TERM-CODE-32             PIC  9(03).           00003550
+003560         10  RE-LO-TERM-CODE-33             PIC  9(03).           00003560
+003570         10  RE-LO-TERM-CODE-34             PIC  9(03).           00003570
+003580         10  RE-LO-TERM-CODE-35             PIC  9(03).           00003580
  03590         10  FILLER                         PIC  X(01).           00035400
-003610     05  RE-LO-TERMS-6                      PIC  X(22).           00035600
-003620     05  FILLER      REDEFINES      RE-LO-TERMS-6.                00035700
-003650         10  RE-LO-TERM-CODE-36             PIC  9(03).           00036000
-003660         10  RE-LO-TERM-CODE-37             PIC  9(03).           00036100
-003670         10  RE-LO-TERM-CODE-38             PIC  9(03).           00036200
-003680         10  RE-LO-TERM-CODE-39             PIC  9(03).           00036300
-003690         10  RE-LO-TERM-CODE-40             PIC  9(03).           00036400
-003700         10  RE-LO-TERM-CODE-41             PIC  9(03).           00036500
-003710         10  RE-LO-TERM-CODE-42             PIC  9(03).           00036600
-003720         10  FILLER                         PIC  X(01).           00036700
-003740     05  RE-LO-COMMISSION-SALES-MTD         PIC S9(9)V99  COMP-3. 00036900
-003750     05  RE-LO-COMMISSION-SALES-YTD         PIC S9(9)V99  COMP-3. 00037000
-003760     05  RE-LO-EDILOOKUP-IND             PIC  X.                  00037100
-003770     05  RE-LO-BILL-N-HOLD-SALES            PIC  X.               00037200
+003610     05  RE-LO-TERMS-6                      PIC  X(22).           00003610
+003620     05  FILLER      REDEFINES      RE-LO-TERMS-6.                00003620
+003650         10  RE-LO-TERM-CODE-36             PIC  9(03).           00003650
+003660         10  RE-LO-TERM-CODE-37             PIC  9(03).           00003660
+003670         10  RE-LO-TERM-CODE-38             PIC  9(03).           00003670
+003680         10  RE-LO-TERM-CODE-39             PIC  9(03).           00003680
+003690         10  RE-LO-TERM-CODE-40             PIC  9(03).           00003690
+003700         10  RE-LO-TERM-CODE-41             PIC  9(03).           00003700
+003710         10  RE-LO-TERM-CODE-42             PIC  9(03).           00003710
+003720         10  FILLER                         PIC  X(01).           00003720
+003740     05  RE-LO-COMMISSION-SALES-MTD         PIC S9(9)V99  COMP-3. 00003740
+003750     05  RE-LO-COMMISSION-SALES-YTD         PIC S9(9)V99  COMP-3. 00003750
+003760     05  RE-LO-EDILOOKUP-IND             PIC  X.                  00003760
+003770     05  RE-LO-BILL-N-HOLD-SALES            PIC  X.               00003770
 003780     05  RE-LO-ALT5-KEY.                                          000373  
-003790         10  RE-LO-ALT5-ADVANCE-GROUP-CODE  PIC X(3).             00037400
-003800         10  RE-LO-ALT5-SUPPLR              PIC X(5).             00037400
-003810     05  RE-LO-ORDER-AUTO-APPROVAL          PIC S9(5)  COMP-3.    00037500
-003820     05  RE-LO-CHARGE-OFF-DEDUCTABLE        PIC S9(5)  COMP-3.    00037600
-003830     05  RE-LO-MATURED-NET-SALES            PIC S9(9)V99  COMP-3. 00037700
-003840     05  RE-LO-TERM-ACCESS-FEE              PIC  9(04).           00037800
-003860     05  RE-LO-INVENTORY-LOAN-LIMIT         PIC S9(11)    COMP-3. 00038000
-003870     05  RE-LO-MTD-DF-CF                    PIC S9(9)V99  COMP-3. 00038100
-003880     05  RE-LO-CANADIAN-ACCORD-IND          PIC X(01).            00038200
-003890     05  RE-LO-INT-ON-COMM-IND              PIC X(01).            00038201
-003900     05  RE-LO-TRANSMISSION-IND             PIC X(01).            00038202
-003910     05  RE-LO-CS-NUMBER-IND                PIC X(01).            00038203
-003920     05  RE-LO-NON-NOTIF-CR-IND             PIC X(01).            00038204
-003930     05  RE-LO-NON-NOTIF-AR-IND             PIC X(01).            00038205
-003940     05  RE-LO-LOCATION-CODE                PIC 9(01).            00038210
+003790         10  RE-LO-ALT5-ADVANCE-GROUP-CODE  PIC X(3).             00003790
+003800         10  RE-LO-ALT5-SUPPLR              PIC X(5).             00003800
+003810     05  RE-LO-ORDER-AUTO-APPROVAL          PIC S9(5)  COMP-3.    00003810
+003820     05  RE-LO-CHARGE-OFF-DEDUCTABLE        PIC S9(5)  COMP-3.    00003820
+003830     05  RE-LO-MATURED-NET-SALES            PIC S9(9)V99  COMP-3. 00003830
+003840     05  RE-LO-TERM-ACCESS-FEE              PIC  9(04).           00003840
+003860     05  RE-LO-INVENTORY-LOAN-LIMIT         PIC S9(11)    COMP-3. 00003860
+003870     05  RE-LO-MTD-DF-CF                    PIC S9(9)V99  COMP-3. 00003870
+003880     05  RE-LO-CANADIAN-ACCORD-IND          PIC X(01).            00003880
+003890     05  RE-LO-INT-ON-COMM-IND              PIC X(01).            00003890
+003900     05  RE-LO-TRANSMISSION-IND             PIC X(01).            00003900
+003910     05  RE-LO-CS-NUMBER-IND                PIC X(01).            00003910
+003920     05  RE-LO-NON-NOTIF-CR-IND             PIC X(01).            00003920
+003930     05  RE-LO-NON-NOTIF-AR-IND             PIC X(01).            00003930
+003940     05  RE-LO-LOCATION-CODE                PIC 9(01).            00003940
            05  RE-LO-ORDER-RATE                   PIC S9V9(06)  COMP-3.         
            05  RE-LO-TAX-ID                       PIC 9(10)     COMP-3.         
            05  RE-LO-DO-NOT-POST                  PIC X(01).                    
@@ -1489,38 +1743,38 @@
            05  RE-LO-MULTI-CURRENCY-IND           PIC X(01).                    
            05  RE-LO-FCI-CODE                     PIC X(07).                    
            05  RE-LO-FILLER                       PIC X(41).                    
-003950                                                                  00038300
-003960 01  RE-LO-REC-LENGTH                       PIC S9(4)     COMP    00038400
-003970                                            VALUE +1200.          00038500
+003950                                                                  00003950
+003960 01  RE-LO-REC-LENGTH                       PIC S9(4)     COMP    00003960
+003970                                            VALUE +1200.          00003970
       ******************************************************************        
-000010****                                                              00000100
-000020**** LOOKUP CROSS REFERENCE FILE                                  00000200
-000030****                                                              00000210
-000040                                                                  00000220
-000050 01  LIST-ACCT-REC.                                               00000300
-000060                                                                  00000310
-000070     05  LIST-KEY.                                                00000400
-000080         10  LIST-SUPPLR                    PIC  X(03).           00000500
-000090         10  LIST-COMMON-NO                 PIC  X(15).           00000600
-000100         10  LIST-SEQUENCE-NO               PIC  999.             00000601
-000110                                                                  00000610
-000120     05  LIST-ALT-KEY.                                            00000700
-000130         10  LIST-SUPPLR-ALT                PIC  X(03).           00000730
-000140         10  LIST-CS-NO                     PIC  9(07)    COMP-3. 00000731
-000150         10  LIST-PRIORITY-CODE             PIC  9(5).            00000732
-000160                                                                  00000740
-000170     05  LIST-ALT-KEY-2.                                          00000750
-000180         10  LIST-CS-NO-2                   PIC  9(07)    COMP-3. 00000780
-000190         10  LIST-SEQ-NO-2                  PIC  9(9).            00000790
-000200                                                                  00000791
-000210     05  LIST-CROSS-REF-NO                  PIC  9(07)    COMP-3. 00000800
-000220     05  LIST-TERRITORY-CODE                PIC  9(01).           00000900
-000230     05  LIST-PERMANENT-PRCE1-UNIT         PIC  9(03)    COMP-3.  00001000
-000240     05  LIST-FILE-PRCE1-CODE              PIC  X(01).            00001500
-000250     05  FILLER                             PIC  X(04).           00001600
-000260                                                                  00004100
-000270 01  LIST-ACCT-REC-LENGTH                   PIC S9(4)     COMP    00004200
-000280                                            VALUE +58.            00004300
+000010****                                                              00000010
+000020**** LOOKUP CROSS REFERENCE FILE                                  00000020
+000030****                                                              00000030
+000040                                                                  00000040
+000050 01  LIST-ACCT-REC.                                               00000050
+000060                                                                  00000060
+000070     05  LIST-KEY.                                                00000070
+000080         10  LIST-SUPPLR                    PIC  X(03).           00000080
+000090         10  LIST-COMMON-NO                 PIC  X(15).           00000090
+000100         10  LIST-SEQUENCE-NO               PIC  999.             00000100
+000110                                                                  00000110
+000120     05  LIST-ALT-KEY.                                            00000120
+000130         10  LIST-SUPPLR-ALT                PIC  X(03).           00000130
+000140         10  LIST-CS-NO                     PIC  9(07)    COMP-3. 00000140
+000150         10  LIST-PRIORITY-CODE             PIC  9(5).            00000150
+000160                                                                  00000160
+000170     05  LIST-ALT-KEY-2.                                          00000170
+000180         10  LIST-CS-NO-2                   PIC  9(07)    COMP-3. 00000180
+000190         10  LIST-SEQ-NO-2                  PIC  9(9).            00000190
+000200                                                                  00000200
+000210     05  LIST-CROSS-REF-NO                  PIC  9(07)    COMP-3. 00000210
+000220     05  LIST-TERRITORY-CODE                PIC  9(01).           00000220
+000230     05  LIST-PERMANENT-PRCE1-UNIT         PIC  9(03)    COMP-3.  00000230
+000240     05  LIST-FILE-PRCE1-CODE              PIC  X(01).            00000240
+000250     05  FILLER                             PIC  X(04).           00000250
+000260                                                                  00000260
+000270 01  LIST-ACCT-REC-LENGTH                   PIC S9(4)     COMP    00000270
+000280                                            VALUE +58.            00000280
       ******************************************************************        
 000100*******           LOOKUP SUPPLR  PRCE1-UNIT.                      00000100
 000200*******                                                           00000200
@@ -1530,29 +1784,29 @@
 000600         10   PRCE1-UNIT-TABLE-T OCCURS 3 TIMES.                  00000600
 000700             15   PRCE1-UNIT          PIC 99.                     00000700
 000800                                                                  00000800
-000400 01  COLLECTOR-RANGE-TABLE  REDEFINES  PRCE1-UNIT-RECORD.         00000900
-000600     02  COLLECTOR-RANGE-PORTION.                                 00001000
-000600       05  COLLECTOR-RANGE-ENTRY          OCCURS 307 TIMES.       00001010
-000800         10  COLL-RANGE-INDUSTRY     PIC S9(03) COMP-3.           00001100
-000900         10  COLL-RANGE-TERRITORY    PIC X(01).                   00001200
-001000         10  COLL-RANGE-COLL-UNIT    PIC S9(03) COMP-3.           00001300
-001100         10  COLL-RANGE-BEG-CUST     PIC S9(07) COMP-3.           00001400
-001200         10  COLL-RANGE-END-CUST     PIC S9(07) COMP-3.           00001500
-001300       05  FILLER                      PIC X(09).                 00001600
-000600     02  IND-PD-RANGE-PORTION.                                    00001610
-001500       05  IND-PD-RANGE-ENTRY  OCCURS 54 TIMES.                   00001700
-001600         10  IND-CODE                 PIC S9(03)    COMP-3.       00001800
-001800         10  IND-MAX-AMOUNT-1         PIC S9(07)V99 COMP-3.       00001900
+000400 01  COLLECTOR-RANGE-TABLE  REDEFINES  PRCE1-UNIT-RECORD.         00000400
+000600     02  COLLECTOR-RANGE-PORTION.                                 00000600
+000600       05  COLLECTOR-RANGE-ENTRY          OCCURS 307 TIMES.       00000600
+000800         10  COLL-RANGE-INDUSTRY     PIC S9(03) COMP-3.           00000800
+000900         10  COLL-RANGE-TERRITORY    PIC X(01).                   00000900
+001000         10  COLL-RANGE-COLL-UNIT    PIC S9(03) COMP-3.           00001000
+001100         10  COLL-RANGE-BEG-CUST     PIC S9(07) COMP-3.           00001100
+001200         10  COLL-RANGE-END-CUST     PIC S9(07) COMP-3.           00001200
+001300       05  FILLER                      PIC X(09).                 00001300
+000600     02  IND-PD-RANGE-PORTION.                                    00000600
+001500       05  IND-PD-RANGE-ENTRY  OCCURS 54 TIMES.                   00001500
+001600         10  IND-CODE                 PIC S9(03)    COMP-3.       00001600
+001800         10  IND-MAX-AMOUNT-1         PIC S9(07)V99 COMP-3.       00001800
 002000         10  IND-MAX-AMOUNT-2         PIC S9(07)V99 COMP-3.       00002000
-002200         10  IND-MAX-AMOUNT-3         PIC S9(07)V99 COMP-3.       00002100
-002400         10  IND-MAX-AMOUNT-4         PIC S9(07)V99 COMP-3.       00002200
-002600         10  IND-MAX-AMOUNT-5         PIC S9(07)V99 COMP-3.       00002300
-002800         10  IND-MAX-AMOUNT-6         PIC S9(07)V99 COMP-3.       00002400
-003000         10  IND-MAX-AMOUNT-7         PIC S9(07)V99 COMP-3.       00002500
-003100       05  FILLER                      PIC X(2).                  00002700
-003200 01  CRUN-REC-LENGTH                 PIC S9(4) COMP               00002800
-003300                                         VALUE +6000.             00002900
-003400*******                                                           00110000
+002200         10  IND-MAX-AMOUNT-3         PIC S9(07)V99 COMP-3.       00002200
+002400         10  IND-MAX-AMOUNT-4         PIC S9(07)V99 COMP-3.       00002400
+002600         10  IND-MAX-AMOUNT-5         PIC S9(07)V99 COMP-3.       00002600
+002800         10  IND-MAX-AMOUNT-6         PIC S9(07)V99 COMP-3.       00002800
+003000         10  IND-MAX-AMOUNT-7         PIC S9(07)V99 COMP-3.       00003000
+003100       05  FILLER                      PIC X(2).                  00003100
+003200 01  CRUN-REC-LENGTH                 PIC S9(4) COMP               00003200
+003300                                         VALUE +6000.             00003300
+003400*******                                                           00003400
       ******************************************************************        
 000100****                                                              00000100
 000200**** LOOKUP GENERAL LADING ACCOUNT NUMBER FILE                    00000200
@@ -1591,7 +1845,7 @@
 001200         10  SUPPLR-CUST-WREHOUSE-NO        PIC  9(07).           00001200
 001300     05  SUPPLR-CUST-WREHOUSE-NAME          PIC  X(30).           00001300
 001400     05  SUPPLR-CUST-AMT0-RATING            PIC  X(03).           00001400
-001400     05  SUPPLR-CUST-ATB-RATING            PIC  X(03).            00001410
+001400     05  SUPPLR-CUST-ATB-RATING            PIC  X(03).            00001400
 001500     05  SUPPLR-CUST-GROSS-REC              PIC S9(11)V99 COMP-3. 00001500
 001600     05  SUPPLR-CUST-MATURED-GROSS          PIC S9(09)V99 COMP-3. 00001600
 001700     05  SUPPLR-CUST-BILLING-11-30         PIC S9(09)V99 COMP-3.  00001700
@@ -1619,170 +1873,170 @@
 003900                                            VALUE +140.           00003900
       ******************************************************************        
 000100*                                                                         
-000200**** WREHOUSE MASTER FILE                                         00000600
-000300****                                                              00000700
-000400**** WREHOUSE HEADER RECORD                                       00000800
-000500**** RECORD CODE = 1                                              00000900
-000600**** SUPPLR NO = 000000                                           00001000
-000800                                                                  00001100
-000900 01  WREHOUSE-MASTER-REC.                                         00001200
-001000                                                                  00001300
-001100     05  WRHSE-WREHOUSE-NO                   PIC  9(07)    COMP-3.00001400
-001200     05  WRHSE-RECORD-CODE                   PIC  9(01).          00001500
-001300     05  WRHSE-SUPPLR-NO                     PIC  X(05).          00001600
-001400     05  WRHSE-WREHOUSE-NAME                 PIC  X(30).          00001700
-001400     05  WRHSE-WREHOUSE-NAME2                PIC  X(30).          00001800
-001500     05  WRHSE-ADDRESS1                      PIC  X(30).          00001900
-001600     05  WRHSE-ADDRESS2                      PIC  X(30).          00002000
-001700     05  WRHSE-CITY                          PIC  X(20).          00002100
-001800     05  WRHSE-STATE                         PIC  X(05).          00002200
-001900     05  WRHSE-ZIP-CODE                      PIC  X(09).          00002300
+000200**** WREHOUSE MASTER FILE                                         00000200
+000300****                                                              00000300
+000400**** WREHOUSE HEADER RECORD                                       00000400
+000500**** RECORD CODE = 1                                              00000500
+000600**** SUPPLR NO = 000000                                           00000600
+000800                                                                  00000800
+000900 01  WREHOUSE-MASTER-REC.                                         00000900
+001000                                                                  00001000
+001100     05  WRHSE-WREHOUSE-NO                   PIC  9(07)    COMP-3.00001100
+001200     05  WRHSE-RECORD-CODE                   PIC  9(01).          00001200
+001300     05  WRHSE-SUPPLR-NO                     PIC  X(05).          00001300
+001400     05  WRHSE-WREHOUSE-NAME                 PIC  X(30).          00001400
+001400     05  WRHSE-WREHOUSE-NAME2                PIC  X(30).          00001400
+001500     05  WRHSE-ADDRESS1                      PIC  X(30).          00001500
+001600     05  WRHSE-ADDRESS2                      PIC  X(30).          00001600
+001700     05  WRHSE-CITY                          PIC  X(20).          00001700
+001800     05  WRHSE-STATE                         PIC  X(05).          00001800
+001900     05  WRHSE-ZIP-CODE                      PIC  X(09).          00001900
            05      FILLER                         REDEFINES             00002400
                WRHSE-ZIP-CODE.                                          00002500
-004400         10  WRHSE-ZIP                       PIC  9(05).          00002600
-004400         10  WRHSE-EXPANDED-ZIP              PIC  X(04).          00002700
-002000     05  WRHSE-STATE-CODE                    PIC  9(02).          00002800
+004400         10  WRHSE-ZIP                       PIC  9(05).          00004400
+004400         10  WRHSE-EXPANDED-ZIP              PIC  X(04).          00004400
+002000     05  WRHSE-STATE-CODE                    PIC  9(02).          00002000
            05  WRHSE-COUNTRY-CODE                  PIC  X(02).          00002900
-002100     05  WRHSE-TERRITORY                     PIC  X(01).          00003000
-002200     05  WRHSE-INDUSTRY                      PIC S9(03)    COMP-3.00003100
+002100     05  WRHSE-TERRITORY                     PIC  X(01).          00002100
+002200     05  WRHSE-INDUSTRY                      PIC S9(03)    COMP-3.00002200
            05  WRHSE-SIC                           PIC  9(04)    COMP.  00003200
-002300     05  WRHSE-CROSS-REF                     PIC S9(07)    COMP-3.00003300
-002400     05  WRHSE-DATE-OPEN                     PIC S9(07)    COMP-3.00003400
+002300     05  WRHSE-CROSS-REF                     PIC S9(07)    COMP-3.00002300
+002400     05  WRHSE-DATE-OPEN                     PIC S9(07)    COMP-3.00002400
            05  WRHSE-AV-LAST-VERIFY-DT             PIC  9(08)    COMP.  00003500
            05  WRHSE-AV-EXCLUDED-STATUS            PIC  X(01).          00003600
-002500     05  WRHSE-AMT0-NO                       PIC  9(09)    COMP-3.00003700
-002600     05  WRHSE-AMT0-RATING                   PIC  X(03).          00003800
-002700     05  WRHSE-AMT0-DATE                     PIC  9(07)    COMP-3.00003900
+002500     05  WRHSE-AMT0-NO                       PIC  9(09)    COMP-3.00002500
+002600     05  WRHSE-AMT0-RATING                   PIC  X(03).          00002600
+002700     05  WRHSE-AMT0-DATE                     PIC  9(07)    COMP-3.00002700
            05  WRHSE-DO-NOT-POST                   PIC  X(01).          00004000
            05  WRHSE-FACTOR-CODE                   PIC  X(07).          00004100
-002800     05  WRHSE-HIGH-VOL-PAST-DUE-CD          PIC  9(01).          00004200
-002900     05  WRHSE-LOC1-CODE                     PIC  9(01).          00004300
-003000     05  WRHSE-ACCT-TYPE-CODE                PIC  X(01).          00004400
-003100     05  WRHSE-PRCE1-FILE-CODE              PIC  X(01).           00004500
-003200     05  WRHSE-ATB-RATING                    PIC  X(03).          00004600
-003300     05  WRHSE-ATB-DATE                      PIC  9(07)    COMP-3.00004700
-003400     05  WRHSE-PREV-DB-RATING                PIC  X(03).          00004800
-003500     05  WRHSE-PREV-ATB-RATING               PIC  X(03).          00004900
-003600     05  WRHSE-YEAR-BUS-STARTED              PIC  9(05)    COMP-3.00005000
+002800     05  WRHSE-HIGH-VOL-PAST-DUE-CD          PIC  9(01).          00002800
+002900     05  WRHSE-LOC1-CODE                     PIC  9(01).          00002900
+003000     05  WRHSE-ACCT-TYPE-CODE                PIC  X(01).          00003000
+003100     05  WRHSE-PRCE1-FILE-CODE              PIC  X(01).           00003100
+003200     05  WRHSE-ATB-RATING                    PIC  X(03).          00003200
+003300     05  WRHSE-ATB-DATE                      PIC  9(07)    COMP-3.00003300
+003400     05  WRHSE-PREV-DB-RATING                PIC  X(03).          00003400
+003500     05  WRHSE-PREV-ATB-RATING               PIC  X(03).          00003500
+003600     05  WRHSE-YEAR-BUS-STARTED              PIC  9(05)    COMP-3.00003600
            05  WRHSE-CONTACT-PHONE-COUNTRY         PIC  X(03).          00005100
            05  WRHSE-CONTACT-PHONE-CITY            PIC  X(03).          00005200
-003700     05  WRHSE-CONTACT-PHONE                 PIC  X(09).          00005300
+003700     05  WRHSE-CONTACT-PHONE                 PIC  X(09).          00003700
            05  WRHSE-FAX-COUNTRY                   PIC  X(03).          00005400
            05  WRHSE-FAX-CITY                      PIC  X(03).          00005500
            05  WRHSE-FAX-NUMBER                    PIC  X(09).          00005600
-003800     05  WRHSE-CONTACT-NAME                  PIC  X(20).          00005700
+003800     05  WRHSE-CONTACT-NAME                  PIC  X(20).          00003800
            05  WRHSE-TAX-ID                        PIC  9(10)    COMP.  00005800
-003900     05  WRHSE-CATALOG001-WORK-CD            PIC  X(01).          00005900
-004000     05  WRHSE-CUST-PRCE1-LIMIT             PIC S9(09)    COMP-3. 00006000
-004100     05  WRHSE-OVRD-PRCE1-UNIT              PIC S9(03)    COMP-3. 00006100
-004200     05  WRHSE-DATE-DB-LAST-ORDERED          PIC S9(07)    COMP-3.00006200
-004300     05  WRHSE-COLLECTOR-CODE                PIC S9(03)    COMP-3.00006300
-004500     05  WRHSE-DB-RATING-METHOD              PIC  9(01).          00006400
-004600     05  WRHSE-ATB-RATING-METHOD             PIC  9(01).          00006500
-004700     05      FILLER                         PIC  X(01).           00006600
-004800     05  WRHSE-NET-WORTH-CODE                PIC  X(05).          00006700
-004900     05  WRHSE-AQR-RATING                    PIC  9(02).          00006800
-005000     05  FILLER                             PIC  X(02).           00006900
-005000     05  WRHSE-AQR-DATE                      PIC S9(07)    COMP-3.00007000
-005100     05      FILLER                         PIC  X(02).           00007100
-005200     05  WRHSE-LAST-RDZ-DATE                 PIC S9(07)    COMP-3.00007200
-005300     05      FILLER                         PIC  X(04).           00007300
-005400     05  WRHSE-REVIEW-DATE                   PIC S9(07)    COMP-3.00007400
-005500     05  WRHSE-MAX-DAYS-PAST-DUE             PIC S9(03)    COMP-3.00007500
-005600     05  WRHSE-MAX-PCT-PAST-DUE              PIC S9(03)    COMP-3.00007600
+003900     05  WRHSE-CATALOG001-WORK-CD            PIC  X(01).          00003900
+004000     05  WRHSE-CUST-PRCE1-LIMIT             PIC S9(09)    COMP-3. 00004000
+004100     05  WRHSE-OVRD-PRCE1-UNIT              PIC S9(03)    COMP-3. 00004100
+004200     05  WRHSE-DATE-DB-LAST-ORDERED          PIC S9(07)    COMP-3.00004200
+004300     05  WRHSE-COLLECTOR-CODE                PIC S9(03)    COMP-3.00004300
+004500     05  WRHSE-DB-RATING-METHOD              PIC  9(01).          00004500
+004600     05  WRHSE-ATB-RATING-METHOD             PIC  9(01).          00004600
+004700     05      FILLER                         PIC  X(01).           00004700
+004800     05  WRHSE-NET-WORTH-CODE                PIC  X(05).          00004800
+004900     05  WRHSE-AQR-RATING                    PIC  9(02).          00004900
+005000     05  FILLER                             PIC  X(02).           00005000
+005000     05  WRHSE-AQR-DATE                      PIC S9(07)    COMP-3.00005000
+005100     05      FILLER                         PIC  X(02).           00005100
+005200     05  WRHSE-LAST-RDZ-DATE                 PIC S9(07)    COMP-3.00005200
+005300     05      FILLER                         PIC  X(04).           00005300
+005400     05  WRHSE-REVIEW-DATE                   PIC S9(07)    COMP-3.00005400
+005500     05  WRHSE-MAX-DAYS-PAST-DUE             PIC S9(03)    COMP-3.00005500
+005600     05  WRHSE-MAX-PCT-PAST-DUE              PIC S9(03)    COMP-3.00005600
            05  WRHSE-COLL-CONTACT-PHONE-CNTRY      PIC  X(03).          00007700
            05  WRHSE-COLL-CONTACT-PHONE-CITY       PIC  X(03).          00007800
-005700     05  WRHSE-COLL-CONTACT-PHONE            PIC  X(09).          00007900
-005700     05  WRHSE-PRIVATE-LABEL-CODE            PIC  9(03)    COMP-3.00008000
-005700     05  WRHSE-PRCE1-CORPORATE-GROUP        PIC  9(05)    COMP-3. 00008100
+005700     05  WRHSE-COLL-CONTACT-PHONE            PIC  X(09).          00005700
+005700     05  WRHSE-PRIVATE-LABEL-CODE            PIC  9(03)    COMP-3.00005700
+005700     05  WRHSE-PRCE1-CORPORATE-GROUP        PIC  9(05)    COMP-3. 00005700
            05  WRHSE-AV-EXCL-STAT-CHG-DT           PIC  X(8).           00008110
            05  WRHSE-AV-EXCL-STAT-CHG-BY           PIC  X(8).           00008120
-005800     05      FILLER                         PIC  X(82).           00008200
-005900                                                                  00008300
-006000****                                                              00008400
-006100**** SUPPLR CONTROL BLOCK RECORD                                  00008500
-006200**** RECORD CODE = 2                                              00008600
-006300****                                                              00008700
-006400                                                                  00008800
-006500 01  WREHOUSE-MASTER-REC2                   REDEFINES             00008900
-006600     WREHOUSE-MASTER-REC.                                         00009000
-006700                                                                  00009100
-006800     05      FILLER                         PIC  X(10).           00009200
-006900     05  WRHSE2-DATE-LAST-ACTIVE             PIC S9(07)    COMP-3.00009300
-007000     05      FILLER                         PIC  X(05).           00009400
-007100     05  WRHSE2-SUPPLR-TERRITORY             PIC  9(02).          00009500
-007200     05      FILLER                         PIC  X(03).           00009600
+005800     05      FILLER                         PIC  X(82).           00005800
+005900                                                                  00005900
+006000****                                                              00006000
+006100**** SUPPLR CONTROL BLOCK RECORD                                  00006100
+006200**** RECORD CODE = 2                                              00006200
+006300****                                                              00006300
+006400                                                                  00006400
+006500 01  WREHOUSE-MASTER-REC2                   REDEFINES             00006500
+006600     WREHOUSE-MASTER-REC.                                         00006600
+006700                                                                  00006700
+006800     05      FILLER                         PIC  X(10).           00006800
+006900     05  WRHSE2-DATE-LAST-ACTIVE             PIC S9(07)    COMP-3.00006900
+007000     05      FILLER                         PIC  X(05).           00007000
+007100     05  WRHSE2-SUPPLR-TERRITORY             PIC  9(02).          00007100
+007200     05      FILLER                         PIC  X(03).           00007200
            05  WRHSE2-CURRENCY-CODE                PIC  X(03).          00009700
            05  WRHSE2-DATE-RELATIONSHIP-OPE     PIC  9(08)    COMP.     00009800
            05  WRHSE2-PRCE1-LINE-EXP-DATE         PIC  9(08)    COMP.   00009900
-007300     05  WRHSE2-PRCE1-LINE                  PIC S9(07)    COMP-3. 00010000
-007400     05  WRHSE2-PRCE1-LINE-DATE             PIC S9(07)    COMP-3. 00010100
-007500     05  WRHSE2-PRCE1-LINE-CODE             PIC  9(01).           00010200
-007600     05  WRHSE2-MAX-ORDER-LIMIT              PIC S9(07)    COMP-3.00010300
-007700     05      FILLER                         PIC  X(04).           00010400
-007800     05  WRHSE2-MAX-TERMS-DAYS               PIC S9(03)    COMP-3.00010500
-007900     05  WRHSE2-OUTSTAND-PRCHS-ORD           PIC S9(09)V99 COMP-3.00010600
-008000     05  WRHSE2-EXECUTED-PRCHS-ORD           PIC S9(09)V99 COMP-3.00010700
-008100     05  WRHSE2-UNSHIPPED-BALANCE           PIC S9(07)V99 COMP-3. 00010800
-008200     05  WRHSE2-AUTO-APPROVED-AMT            PIC S9(09)V99 COMP-3.00010900
-008300     05  WRHSE2-AUTO-APPROVED-COUNT          PIC S9(05)    COMP-3.00011000
-008400     05  WRHSE2-MANUAL-APPROVED-AMT          PIC S9(09)V99 COMP-3.00011100
-008500     05  WRHSE2-MANUAL-APPROVED-COUNT        PIC S9(05)    COMP-3.00011200
-008600     05  WRHSE2-DECLINED-AMT                 PIC S9(07)V99 COMP-3.00011300
-008700     05  WRHSE2-DECLINED-COUNT               PIC S9(05)    COMP-3.00011400
-008800     05  WRHSE2-BILLING-15-TO-10            PIC S9(09)    COMP-3. 00011500
-008900     05  WRHSE2-BILLING-11-TO-30            PIC S9(09)    COMP-3. 00011600
-009000     05  WRHSE2-BILLING-31-TO-60            PIC S9(09)    COMP-3. 00011700
-009100     05  WRHSE2-BILLING-61-TO-90            PIC S9(09)    COMP-3. 00011800
-012900     05  WRHSE2-BILLING-91-TO-120           PIC S9(09)    COMP-3. 00011900
-013000     05  WRHSE2-BILLING-121-TO-180          PIC S9(09)    COMP-3. 00012000
+007300     05  WRHSE2-PRCE1-LINE                  PIC S9(07)    COMP-3. 00007300
+007400     05  WRHSE2-PRCE1-LINE-DATE             PIC S9(07)    COMP-3. 00007400
+007500     05  WRHSE2-PRCE1-LINE-CODE             PIC  9(01).           00007500
+007600     05  WRHSE2-MAX-ORDER-LIMIT              PIC S9(07)    COMP-3.00007600
+007700     05      FILLER                         PIC  X(04).           00007700
+007800     05  WRHSE2-MAX-TERMS-DAYS               PIC S9(03)    COMP-3.00007800
+007900     05  WRHSE2-OUTSTAND-PRCHS-ORD           PIC S9(09)V99 COMP-3.00007900
+008000     05  WRHSE2-EXECUTED-PRCHS-ORD           PIC S9(09)V99 COMP-3.00008000
+008100     05  WRHSE2-UNSHIPPED-BALANCE           PIC S9(07)V99 COMP-3. 00008100
+008200     05  WRHSE2-AUTO-APPROVED-AMT            PIC S9(09)V99 COMP-3.00008200
+008300     05  WRHSE2-AUTO-APPROVED-COUNT          PIC S9(05)    COMP-3.00008300
+008400     05  WRHSE2-MANUAL-APPROVED-AMT          PIC S9(09)V99 COMP-3.00008400
+008500     05  WRHSE2-MANUAL-APPROVED-COUNT        PIC S9(05)    COMP-3.00008500
+008600     05  WRHSE2-DECLINED-AMT                 PIC S9(07)V99 COMP-3.00008600
+008700     05  WRHSE2-DECLINED-COUNT               PIC S9(05)    COMP-3.00008700
+008800     05  WRHSE2-BILLING-15-TO-10            PIC S9(09)    COMP-3. 00008800
+008900     05  WRHSE2-BILLING-11-TO-30            PIC S9(09)    COMP-3. 00008900
+009000     05  WRHSE2-BILLING-31-TO-60            PIC S9(09)    COMP-3. 00009000
+009100     05  WRHSE2-BILLING-61-TO-90            PIC S9(09)    COMP-3. 00009100
+012900     05  WRHSE2-BILLING-91-TO-120           PIC S9(09)    COMP-3. 00012900
+013000     05  WRHSE2-BILLING-121-TO-180          PIC S9(09)    COMP-3. 00013000
            05  WRHSE2-BILLING-151-TO-180          PIC S9(09)    COMP-3. 00012100
-013100     05  WRHSE2-BILLING-181-UP              PIC S9(09)    COMP-3. 00012200
+013100     05  WRHSE2-BILLING-181-UP              PIC S9(09)    COMP-3. 00013100
            05  WRHSE2-RETURNS-LAST-MONTH           PIC S9(09)V99 COMP-3.00012300
            05  WRHSE2-RETURNS-CURR-MONTH           PIC S9(09)V99 COMP-3.00012400
-009200     05  WRHSE2-SALES-LAST-YEAR              PIC S9(09)    COMP-3.00012500
-009300     05  WRHSE2-RETURNS-LAST-YEAR            PIC S9(07)    COMP-3.00012600
-009400     05  WRHSE2-SALES-THIS-YEAR              PIC S9(09)    COMP-3.00012700
-009500     05  WRHSE2-RETURNS-THIS-YEAR            PIC S9(07)    COMP-3.00012800
-009600     05  WRHSE2-HIGH-BAL-LAST-QTR            PIC S9(09)    COMP-3.00012900
-009700     05  WRHSE2-HIGH-BAL-THIS-QTR            PIC S9(09)    COMP-3.00013000
-009800     05  WRHSE2-MERCHANDISE-DISPUTE          PIC S9(07)    COMP-3.00013100
-009900     05  WRHSE2-OSD-CUST-DEDUCT              PIC S9(07)    COMP-3.00013200
-010000     05  WRHSE2-SUPPLR-LOC1                  PIC S9(07)    COMP-3.00013300
-010100     05  WRHSE2-COMMON-ACCT                  PIC S9(07)    COMP-3.00013400
+009200     05  WRHSE2-SALES-LAST-YEAR              PIC S9(09)    COMP-3.00009200
+009300     05  WRHSE2-RETURNS-LAST-YEAR            PIC S9(07)    COMP-3.00009300
+009400     05  WRHSE2-SALES-THIS-YEAR              PIC S9(09)    COMP-3.00009400
+009500     05  WRHSE2-RETURNS-THIS-YEAR            PIC S9(07)    COMP-3.00009500
+009600     05  WRHSE2-HIGH-BAL-LAST-QTR            PIC S9(09)    COMP-3.00009600
+009700     05  WRHSE2-HIGH-BAL-THIS-QTR            PIC S9(09)    COMP-3.00009700
+009800     05  WRHSE2-MERCHANDISE-DISPUTE          PIC S9(07)    COMP-3.00009800
+009900     05  WRHSE2-OSD-CUST-DEDUCT              PIC S9(07)    COMP-3.00009900
+010000     05  WRHSE2-SUPPLR-LOC1                  PIC S9(07)    COMP-3.00010000
+010100     05  WRHSE2-COMMON-ACCT                  PIC S9(07)    COMP-3.00010100
            05  WRHSE2-SRCHGE-OVERRIDE-SW           PIC  X(01).          00013500
-010200     05  WRHSE2-DISPUTE-COUNT                PIC S9(05)    COMP-3.00013600
+010200     05  WRHSE2-DISPUTE-COUNT                PIC S9(05)    COMP-3.00010200
                                                                         00013700
-010300**** HIGH BALANCE PREVIOUS QUARTERS                               00013800
-010400                                                                  00013900
-010500     05  WRHSE2-HIGH-BAL-2ND-PREV            PIC S9(09)    COMP-3.00014000
-010600     05  WRHSE2-HIGH-BAL-3RD-PREV            PIC S9(09)    COMP-3.00014100
-010700     05  WRHSE2-HIGH-BAL-4TH-PREV            PIC S9(09)    COMP-3.00014200
-010800     05  WRHSE2-HIGH-BAL-5TH-PREV            PIC S9(09)    COMP-3.00014300
-010900                                                                  00014400
-011000**** FUTURE PRCHS-ORD                                             00014500
-011100                                                                  00014600
-011200     05  WRHSE2-APPROVAL-0-TO-60             PIC S9(09)    COMP-3.00014700
-011300     05  WRHSE2-APPROVAL-61-TO-120           PIC S9(09)    COMP-3.00014800
-011400     05  WRHSE2-APPROVAL-121-TO-180          PIC S9(09)    COMP-3.00014900
-011500     05  WRHSE2-APPROVAL-181-UP              PIC S9(09)    COMP-3.00015000
-011600                                                                  00015100
-011700**** FUTURE PRICE                                                 00015200
-011800                                                                  00015300
-011900     05  WRHSE2-EXPNSE-16-TO-60             PIC S9(09)    COMP-3. 00015400
-012000     05  WRHSE2-EXPNSE-61-TO-120            PIC S9(09)    COMP-3. 00015500
-012100     05  WRHSE2-EXPNSE-121-TO-180           PIC S9(09)    COMP-3. 00015600
-012200     05  WRHSE2-EXPNSE-181-UP               PIC S9(09)    COMP-3. 00015700
-012300     05  WRHSE2-LAST-APP-ACTION-TRAN         PIC S9(03)    COMP-3.00015800
-012400     05  WRHSE2-LAST-APP-ACTION-DATE         PIC S9(07)    COMP-3.00015900
-012500     05  WRHSE2-LAST-EXPNSE-DATE            PIC S9(07)    COMP-3. 00016000
-012600     05  WRHSE2-MAX-DAYS-PAST-DUE            PIC S9(05)    COMP-3.00016100
-012700     05      FILLER                         PIC  X(33).           00016200
+010300**** HIGH BALANCE PREVIOUS QUARTERS                               00010300
+010400                                                                  00010400
+010500     05  WRHSE2-HIGH-BAL-2ND-PREV            PIC S9(09)    COMP-3.00010500
+010600     05  WRHSE2-HIGH-BAL-3RD-PREV            PIC S9(09)    COMP-3.00010600
+010700     05  WRHSE2-HIGH-BAL-4TH-PREV            PIC S9(09)    COMP-3.00010700
+010800     05  WRHSE2-HIGH-BAL-5TH-PREV            PIC S9(09)    COMP-3.00010800
+010900                                                                  00010900
+011000**** FUTURE PRCHS-ORD                                             00011000
+011100                                                                  00011100
+011200     05  WRHSE2-APPROVAL-0-TO-60             PIC S9(09)    COMP-3.00011200
+011300     05  WRHSE2-APPROVAL-61-TO-120           PIC S9(09)    COMP-3.00011300
+011400     05  WRHSE2-APPROVAL-121-TO-180          PIC S9(09)    COMP-3.00011400
+011500     05  WRHSE2-APPROVAL-181-UP              PIC S9(09)    COMP-3.00011500
+011600                                                                  00011600
+011700**** FUTURE PRICE                                                 00011700
+011800                                                                  00011800
+011900     05  WRHSE2-EXPNSE-16-TO-60             PIC S9(09)    COMP-3. 00011900
+012000     05  WRHSE2-EXPNSE-61-TO-120            PIC S9(09)    COMP-3. 00012000
+012100     05  WRHSE2-EXPNSE-121-TO-180           PIC S9(09)    COMP-3. 00012100
+012200     05  WRHSE2-EXPNSE-181-UP               PIC S9(09)    COMP-3. 00012200
+012300     05  WRHSE2-LAST-APP-ACTION-TRAN         PIC S9(03)    COMP-3.00012300
+012400     05  WRHSE2-LAST-APP-ACTION-DATE         PIC S9(07)    COMP-3.00012400
+012500     05  WRHSE2-LAST-EXPNSE-DATE            PIC S9(07)    COMP-3. 00012500
+012600     05  WRHSE2-MAX-DAYS-PAST-DUE            PIC S9(05)    COMP-3.00012600
+012700     05      FILLER                         PIC  X(33).           00012700
  12800     05  WRHSE2-LAST-RDZ-DATE                PIC S9(07)    COMP-3.00016300
-013200     05  WRHSE2-SUPPLIERLOC-BALANCE          PIC S9(11)V99 COMP-3.00016400
-013210     05  WRHSE2-COLR-4XX                     PIC S9(09)V99 COMP-3.00016500
-013220     05  WRHSE2-MATURED-GROSS                PIC S9(09)V99 COMP-3.00016600
-013220     05  WRHSE2-SPEC-CUST-COMM-RATE          PIC X(01).           00016700
+013200     05  WRHSE2-SUPPLIERLOC-BALANCE          PIC S9(11)V99 COMP-3.00013200
+013210     05  WRHSE2-COLR-4XX                     PIC S9(09)V99 COMP-3.00013210
+013220     05  WRHSE2-MATURED-GROSS                PIC S9(09)V99 COMP-3.00013220
+013220     05  WRHSE2-SPEC-CUST-COMM-RATE          PIC X(01).           00013220
            05  WRHSE2-SPEC-COMM-RATE               PIC 9V9(02)  COMP-3. 00016800
            05  WRHSE2-SPEC-SRCHGE-RATE             PIC 9V9(06)  COMP-3. 00016900
            05  WRHSE2-ORDER-RATE                   PIC 9V9(06)  COMP-3. 00017000
@@ -1790,134 +2044,134 @@
            05  WRHSE2-TOTAL-INTEREST-OWED          PIC S9(07)V99 COMP-3.00017200
            05  WRHSE2-NUM-ORDERS-HELD-EOM          PIC S9(05)    COMP-3.00017300
            05  WRHSE2-AMT-ORDERS-HELD-EOM          PIC S9(09)V99 COMP-3.00017400
-013300     05      FILLER                         PIC  X(92).           00017500
-013400                                                                  00017600
-013500****                                                              00017700
-013600**** WREHOUSE CONTROL BLOCK RECORD                                00017800
-013700**** RECORD CODE = 3                                              00017900
-013800**** SUPPLR NO = 999999                                           00018000
-013900****                                                              00018100
-014000                                                                  00018200
-014100 01  WREHOUSE-MASTER-REC3                   REDEFINES             00018300
-014200     WREHOUSE-MASTER-REC.                                         00018400
-014300                                                                  00018500
-014400     05      FILLER                         PIC  X(10).           00018600
-014500     05  WRHSE3-LAST-SALESPRC-DATE           PIC S9(07)    COMP-3.00018700
-014600     05      FILLER                         PIC  X(05).           00018800
-014700     05  WRHSE3-HIGH-BAL-LAST-QTR            PIC S9(09)    COMP-3.00018900
-014800     05  WRHSE3-HIGH-BAL-THIS-QTR            PIC S9(09)    COMP-3.00019000
-014900                                                                  00019100
-015000**** CURRENT QUARTER                                              00019200
-015100                                                                  00019300
-015200     05      FILLER                         PIC S9(09)    COMP-3. 00019400
-015300     05  WRHSE3-CURRENT-PROMPT-AMT           PIC S9(09)    COMP-3.00019500
-015400     05  WRHSE3-CURRENT-LATE-AMT             PIC S9(09)    COMP-3.00019600
-015500     05  WRHSE3-CURRENT-DOLLAR-DAYS          PIC S9(11)    COMP-3.00019700
-015600     05  WRHSE3-CURRENT-PRICE-PAID        PIC S9(09)    COMP-3.   00019800
-015700                                                                  00019900
-015800**** FIRST PREVIOUS QUARTER                                       00020000
-015900                                                                  00020100
-016000     05      FILLER                         PIC S9(03)    COMP-3. 00020200
-016100     05  WRHSE3-LAST-PROMPT-PCT              PIC S9(03)    COMP-3.00020300
-016200     05  WRHSE3-LAST-LATE-PCT                PIC S9(03)    COMP-3.00020400
-016300     05  WRHSE3-LAST-LATE-DAYS               PIC S9(03)    COMP-3.00020500
-016400     05  WRHSE3-LAST-PRICE-PAID           PIC S9(09)    COMP-3.   00020600
-016500                                                                  00020700
-016600**** SECOND PREVIOUS QUARTER                                      00020800
-016700                                                                  00020900
-016800     05      FILLER                         PIC S9(03)    COMP-3. 00021000
-016900     05  WRHSE3-PREV-PROMPT-PCT              PIC S9(03)    COMP-3.00021100
-017000     05  WRHSE3-PREV-LATE-PCT                PIC S9(03)    COMP-3.00021200
-017100     05  WRHSE3-PREV-LATE-DAYS               PIC S9(03)    COMP-3.00021300
-017200     05  WRHSE3-PREV-PRICE-PAID           PIC S9(09)    COMP-3.   00021400
-017300                                                                  00021500
-017400**** FINANCIAL COST                                               00021600
-017500                                                                  00021700
-017600     05  WRHSE3-LAST-COLR-DATE               PIC S9(07)    COMP-3.00021800
-017700     05  WRHSE3-LAST-COLR-AMT                PIC S9(07)V99 COMP-3.00021900
-017800                                                                  00022000
-017900**** THIS YEAR                                                    00022100
-018000                                                                  00022200
-018100     05  WRHSE3-INT-WAIVED-THIS-YR           PIC S9(05)    COMP-3.00022300
-018200     05  WRHSE3-IRS-WAIVED-THIS-YR          PIC S9(05)    COMP-3. 00022400
-018300     05  WRHSE3-DIFF-ABSORBED-THIS-YR        PIC S9(05)    COMP-3.00022500
-018400     05  WRHSE3-RETURNED-CKS-THIS-YR         PIC S9(03)    COMP-3.00022600
-018500                                                                  00022700
-018600**** LAST YEAR                                                    00022800
-018700                                                                  00022900
-018800     05  WRHSE3-INT-WAIVED-LAST-YR           PIC S9(05)    COMP-3.00023000
-018900     05  WRHSE3-IRS-WAIVED-LAST-YR          PIC S9(05)    COMP-3. 00023100
-019000     05  WRHSE3-DIFF-ABSORBED-LAST-YR        PIC S9(05)    COMP-3.00023200
-019100     05  WRHSE3-RETURNED-CKS-LAST-YR         PIC S9(03)    COMP-3.00023300
-019200                                                                  00023400
-019300**** AGING FIELDS                                                 00023500
-019400                                                                  00023600
-019500     05  WRHSE3-BILLING-15-TO-10            PIC S9(09)    COMP-3. 00023700
-019600     05  WRHSE3-BILLING-11-TO-30            PIC S9(09)    COMP-3. 00023800
-019700     05  WRHSE3-BILLING-31-TO-60            PIC S9(09)    COMP-3. 00023900
-019800     05  WRHSE3-BILLING-61-TO-90            PIC S9(09)    COMP-3. 00024000
-025100     05  WRHSE3-BILLING-91-TO-120           PIC S9(09)    COMP-3. 00024100
-025200     05  WRHSE3-BILLING-121-TO-180          PIC S9(09)    COMP-3. 00024200
-025200     05  WRHSE3-BILLING-151-TO-180          PIC S9(09)    COMP-3. 00024300
-025300     05  WRHSE3-BILLING-181-UP              PIC S9(09)    COMP-3. 00024400
-019900     05  WRHSE3-SALES-LAST-YEAR              PIC S9(09)    COMP-3.00024500
+013300     05      FILLER                         PIC  X(92).           00013300
+013400                                                                  00013400
+013500****                                                              00013500
+013600**** WREHOUSE CONTROL BLOCK RECORD                                00013600
+013700**** RECORD CODE = 3                                              00013700
+013800**** SUPPLR NO = 999999                                           00013800
+013900****                                                              00013900
+014000                                                                  00014000
+014100 01  WREHOUSE-MASTER-REC3                   REDEFINES             00014100
+014200     WREHOUSE-MASTER-REC.                                         00014200
+014300                                                                  00014300
+014400     05      FILLER                         PIC  X(10).           00014400
+014500     05  WRHSE3-LAST-SALESPRC-DATE           PIC S9(07)    COMP-3.00014500
+014600     05      FILLER                         PIC  X(05).           00014600
+014700     05  WRHSE3-HIGH-BAL-LAST-QTR            PIC S9(09)    COMP-3.00014700
+014800     05  WRHSE3-HIGH-BAL-THIS-QTR            PIC S9(09)    COMP-3.00014800
+014900                                                                  00014900
+015000**** CURRENT QUARTER                                              00015000
+015100                                                                  00015100
+015200     05      FILLER                         PIC S9(09)    COMP-3. 00015200
+015300     05  WRHSE3-CURRENT-PROMPT-AMT           PIC S9(09)    COMP-3.00015300
+015400     05  WRHSE3-CURRENT-LATE-AMT             PIC S9(09)    COMP-3.00015400
+015500     05  WRHSE3-CURRENT-DOLLAR-DAYS          PIC S9(11)    COMP-3.00015500
+015600     05  WRHSE3-CURRENT-PRICE-PAID        PIC S9(09)    COMP-3.   00015600
+015700                                                                  00015700
+015800**** FIRST PREVIOUS QUARTER                                       00015800
+015900                                                                  00015900
+016000     05      FILLER                         PIC S9(03)    COMP-3. 00016000
+016100     05  WRHSE3-LAST-PROMPT-PCT              PIC S9(03)    COMP-3.00016100
+016200     05  WRHSE3-LAST-LATE-PCT                PIC S9(03)    COMP-3.00016200
+016300     05  WRHSE3-LAST-LATE-DAYS               PIC S9(03)    COMP-3.00016300
+016400     05  WRHSE3-LAST-PRICE-PAID           PIC S9(09)    COMP-3.   00016400
+016500                                                                  00016500
+016600**** SECOND PREVIOUS QUARTER                                      00016600
+016700                                                                  00016700
+016800     05      FILLER                         PIC S9(03)    COMP-3. 00016800
+016900     05  WRHSE3-PREV-PROMPT-PCT              PIC S9(03)    COMP-3.00016900
+017000     05  WRHSE3-PREV-LATE-PCT                PIC S9(03)    COMP-3.00017000
+017100     05  WRHSE3-PREV-LATE-DAYS               PIC S9(03)    COMP-3.00017100
+017200     05  WRHSE3-PREV-PRICE-PAID           PIC S9(09)    COMP-3.   00017200
+017300                                                                  00017300
+017400**** FINANCIAL COST                                               00017400
+017500                                                                  00017500
+017600     05  WRHSE3-LAST-COLR-DATE               PIC S9(07)    COMP-3.00017600
+017700     05  WRHSE3-LAST-COLR-AMT                PIC S9(07)V99 COMP-3.00017700
+017800                                                                  00017800
+017900**** THIS YEAR                                                    00017900
+018000                                                                  00018000
+018100     05  WRHSE3-INT-WAIVED-THIS-YR           PIC S9(05)    COMP-3.00018100
+018200     05  WRHSE3-IRS-WAIVED-THIS-YR          PIC S9(05)    COMP-3. 00018200
+018300     05  WRHSE3-DIFF-ABSORBED-THIS-YR        PIC S9(05)    COMP-3.00018300
+018400     05  WRHSE3-RETURNED-CKS-THIS-YR         PIC S9(03)    COMP-3.00018400
+018500                                                                  00018500
+018600**** LAST YEAR                                                    00018600
+018700                                                                  00018700
+018800     05  WRHSE3-INT-WAIVED-LAST-YR           PIC S9(05)    COMP-3.00018800
+018900     05  WRHSE3-IRS-WAIVED-LAST-YR          PIC S9(05)    COMP-3. 00018900
+019000     05  WRHSE3-DIFF-ABSORBED-LAST-YR        PIC S9(05)    COMP-3.00019000
+019100     05  WRHSE3-RETURNED-CKS-LAST-YR         PIC S9(03)    COMP-3.00019100
+019200                                                                  00019200
+019300**** AGING FIELDS                                                 00019300
+019400                                                                  00019400
+019500     05  WRHSE3-BILLING-15-TO-10            PIC S9(09)    COMP-3. 00019500
+019600     05  WRHSE3-BILLING-11-TO-30            PIC S9(09)    COMP-3. 00019600
+019700     05  WRHSE3-BILLING-31-TO-60            PIC S9(09)    COMP-3. 00019700
+019800     05  WRHSE3-BILLING-61-TO-90            PIC S9(09)    COMP-3. 00019800
+025100     05  WRHSE3-BILLING-91-TO-120           PIC S9(09)    COMP-3. 00025100
+025200     05  WRHSE3-BILLING-121-TO-180          PIC S9(09)    COMP-3. 00025200
+025200     05  WRHSE3-BILLING-151-TO-180          PIC S9(09)    COMP-3. 00025200
+025300     05  WRHSE3-BILLING-181-UP              PIC S9(09)    COMP-3. 00025300
+019900     05  WRHSE3-SALES-LAST-YEAR              PIC S9(09)    COMP-3.00019900
            05  WRHSE3-RETURNS-LAST-MONTH           PIC S9(09)V99 COMP-3.00024600
            05  WRHSE3-RETURNS-CURR-MONTH           PIC S9(09)V99 COMP-3.00024700
-020000     05  WRHSE3-RETURNS-LAST-YEAR            PIC S9(07)    COMP-3.00024800
-020100     05  WRHSE3-SALES-THIS-YEAR              PIC S9(09)    COMP-3.00024900
-020200     05  WRHSE3-RETURNS-THIS-YEAR            PIC S9(07)    COMP-3.00025000
-020300     05  WRHSE3-WEIGHTED-AVG-DAYS            PIC S9(03)    COMP-3.00025100
-020400     05  WRHSE3-RETURNED-CHK-INDIC           PIC  9(01).          00025200
-020500                                                                  00025300
-020600**** HIGH BALANCE QUARTERS                                        00025400
-020700                                                                  00025500
-020800     05  WRHSE3-HIGH-BAL-2ND-PREV            PIC S9(09)    COMP-3.00025600
-020900     05  WRHSE3-HIGH-BAL-3RD-PREV            PIC S9(09)    COMP-3.00025700
-021000     05  WRHSE3-HIGH-BAL-4TH-PREV            PIC S9(09)    COMP-3.00025800
-021100     05  WRHSE3-HIGH-BAL-5TH-PREV            PIC S9(09)    COMP-3.00025900
-021200                                                                  00026000
-021300**** FUTURE AGING PRCHS-ORD                                       00026100
-021400                                                                  00026200
-021500     05  WRHSE3-PRCHS-ORD-0-TO-60            PIC S9(09)    COMP-3.00026300
-021600     05  WRHSE3-PRCHS-ORD-61-TO-120          PIC S9(09)    COMP-3.00026400
-021700     05  WRHSE3-PRCHS-ORD-121-TO-180         PIC S9(09)    COMP-3.00026500
-021800     05  WRHSE3-PRCHS-ORD-181-UP             PIC S9(09)    COMP-3.00026600
-021900                                                                  00026700
-022000**** FUTURE AGING PRICE                                           00026800
-022100                                                                  00026900
-022200     05  WRHSE3-PRICE-0-TO-60             PIC S9(09)    COMP-3.   00027000
-022300     05  WRHSE3-PRICE-61-TO-120           PIC S9(09)    COMP-3.   00027100
-022400     05  WRHSE3-PRICE-121-TO-180          PIC S9(09)    COMP-3.   00027200
-022500     05  WRHSE3-PRICE-181-UP              PIC S9(09)    COMP-3.   00027300
-022600                                                                  00027400
-022700**** 3RD PREVIOUS QUARTER                                         00027500
-022800                                                                  00027600
-022900     05  WRHSE3-3RD-PROMPT-PCT               PIC S9(03)    COMP-3.00027700
-023000     05  WRHSE3-3RD-LATE-PCT                 PIC S9(03)    COMP-3.00027800
-023100     05  WRHSE3-3RD-LATE-DAYS                PIC S9(03)    COMP-3.00027900
-023200     05  WRHSE3-3RD-PRICE-PAID            PIC S9(09)    COMP-3.   00028000
-023300                                                                  00028100
-023400**** 4TH PREVIOUS QUARTER                                         00028200
-023500                                                                  00028300
-023600     05  WRHSE3-4TH-PROMPT-PCT               PIC S9(03)    COMP-3.00028400
-023700     05  WRHSE3-4TH-LATE-PCT                 PIC S9(03)    COMP-3.00028500
-023800     05  WRHSE3-4TH-LATE-DAYS                PIC S9(03)    COMP-3.00028600
-023900     05  WRHSE3-4TH-PRICE-PAID            PIC S9(09)    COMP-3.   00028700
-024000                                                                  00028800
-024100**** 5TH PREVIOUS QUARTER                                         00028900
-024200                                                                  00029000
-024300     05  WRHSE3-5TH-PROMPT-PCT               PIC S9(03)    COMP-3.00029100
-024400     05  WRHSE3-5TH-LATE-PCT                 PIC S9(03)    COMP-3.00029200
-024500     05  WRHSE3-5TH-LATE-DAYS                PIC S9(03)    COMP-3.00029300
-024600     05  WRHSE3-5TH-PRICE-PAID            PIC S9(09)    COMP-3.   00029400
-024700     05  WRHSE3-LAST-APP-ACTION-TRAN         PIC S9(03)    COMP-3.00029500
-024800     05  WRHSE3-LAST-APP-ACTION-DATE         PIC S9(07)    COMP-3.00029600
-024900     05      FILLER                         PIC  X(05).           00029700
-025000     05  WRHSE3-WREHOUSE-MAX-PAST            PIC S9(05)    COMP-3.00029800
-025400     05  WRHSE3-ACCOUNT-BALANCE              PIC S9(09)V99 COMP-3.00029900
-025410     05  WRHSE3-COLR-4XX                     PIC S9(09)V99 COMP-3.00030000
-025420     05  WRHSE3-MATURED-GROSS                PIC S9(09)V99 COMP-3.00030100
-025500     05      FILLER                         PIC  X(28).           00030200
+020000     05  WRHSE3-RETURNS-LAST-YEAR            PIC S9(07)    COMP-3.00020000
+020100     05  WRHSE3-SALES-THIS-YEAR              PIC S9(09)    COMP-3.00020100
+020200     05  WRHSE3-RETURNS-THIS-YEAR            PIC S9(07)    COMP-3.00020200
+020300     05  WRHSE3-WEIGHTED-AVG-DAYS            PIC S9(03)    COMP-3.00020300
+020400     05  WRHSE3-RETURNED-CHK-INDIC           PIC  9(01).          00020400
+020500                                                                  00020500
+020600**** HIGH BALANCE QUARTERS                                        00020600
+020700                                                                  00020700
+020800     05  WRHSE3-HIGH-BAL-2ND-PREV            PIC S9(09)    COMP-3.00020800
+020900     05  WRHSE3-HIGH-BAL-3RD-PREV            PIC S9(09)    COMP-3.00020900
+021000     05  WRHSE3-HIGH-BAL-4TH-PREV            PIC S9(09)    COMP-3.00021000
+021100     05  WRHSE3-HIGH-BAL-5TH-PREV            PIC S9(09)    COMP-3.00021100
+021200                                                                  00021200
+021300**** FUTURE AGING PRCHS-ORD                                       00021300
+021400                                                                  00021400
+021500     05  WRHSE3-PRCHS-ORD-0-TO-60            PIC S9(09)    COMP-3.00021500
+021600     05  WRHSE3-PRCHS-ORD-61-TO-120          PIC S9(09)    COMP-3.00021600
+021700     05  WRHSE3-PRCHS-ORD-121-TO-180         PIC S9(09)    COMP-3.00021700
+021800     05  WRHSE3-PRCHS-ORD-181-UP             PIC S9(09)    COMP-3.00021800
+021900                                                                  00021900
+022000**** FUTURE AGING PRICE                                           00022000
+022100                                                                  00022100
+022200     05  WRHSE3-PRICE-0-TO-60             PIC S9(09)    COMP-3.   00022200
+022300     05  WRHSE3-PRICE-61-TO-120           PIC S9(09)    COMP-3.   00022300
+022400     05  WRHSE3-PRICE-121-TO-180          PIC S9(09)    COMP-3.   00022400
+022500     05  WRHSE3-PRICE-181-UP              PIC S9(09)    COMP-3.   00022500
+022600                                                                  00022600
+022700**** 3RD PREVIOUS QUARTER                                         00022700
+022800                                                                  00022800
+022900     05  WRHSE3-3RD-PROMPT-PCT               PIC S9(03)    COMP-3.00022900
+023000     05  WRHSE3-3RD-LATE-PCT                 PIC S9(03)    COMP-3.00023000
+023100     05  WRHSE3-3RD-LATE-DAYS                PIC S9(03)    COMP-3.00023100
+023200     05  WRHSE3-3RD-PRICE-PAID            PIC S9(09)    COMP-3.   00023200
+023300                                                                  00023300
+023400**** 4TH PREVIOUS QUARTER                                         00023400
+023500                                                                  00023500
+023600     05  WRHSE3-4TH-PROMPT-PCT               PIC S9(03)    COMP-3.00023600
+023700     05  WRHSE3-4TH-LATE-PCT                 PIC S9(03)    COMP-3.00023700
+023800     05  WRHSE3-4TH-LATE-DAYS                PIC S9(03)    COMP-3.00023800
+023900     05  WRHSE3-4TH-PRICE-PAID            PIC S9(09)    COMP-3.   00023900
+024000                                                                  00024000
+024100**** 5TH PREVIOUS QUARTER                                         00024100
+024200                                                                  00024200
+024300     05  WRHSE3-5TH-PROMPT-PCT               PIC S9(03)    COMP-3.00024300
+024400     05  WRHSE3-5TH-LATE-PCT                 PIC S9(03)    COMP-3.00024400
+024500     05  WRHSE3-5TH-LATE-DAYS                PIC S9(03)    COMP-3.00024500
+024600     05  WRHSE3-5TH-PRICE-PAID            PIC S9(09)    COMP-3.   00024600
+024700     05  WRHSE3-LAST-APP-ACTION-TRAN         PIC S9(03)    COMP-3.00024700
+024800     05  WRHSE3-LAST-APP-ACTION-DATE         PIC S9(07)    COMP-3.00024800
+024900     05      FILLER                         PIC  X(05).           00024900
+025000     05  WRHSE3-WREHOUSE-MAX-PAST            PIC S9(05)    COMP-3.00025000
+025400     05  WRHSE3-ACCOUNT-BALANCE              PIC S9(09)V99 COMP-3.00025400
+025410     05  WRHSE3-COLR-4XX                     PIC S9(09)V99 COMP-3.00025410
+025420     05  WRHSE3-MATURED-GROSS                PIC S9(09)V99 COMP-3.00025420
+025500     05      FILLER                         PIC  X(28).           00025500
            05  WRHSE3-TOT-IRSOUNT-OWED            PIC S9(09)V99 COMP-3. 00030300
            05  WRHSE3-TOT-INTEREST-OWED            PIC S9(09)V99 COMP-3.00030400
            05  WRHSE3-AMT-ORDERS-HELD-EOM          PIC S9(09)V99 COMP-3.00030500
@@ -1962,380 +2216,380 @@
 002400                                               VALUE +80.               00
                                                                                 
       ******************************************************************        
-000010****                                                              00000100
-000020**** LOOKUP REPORT FILE                                           00000200
-000030**** OUT OF RDZ22                                                 00000300
-000040**** REPORT CODE 0T IS PASSED TO RDZ26 FOR COLR                   00000400
-000050**** REPORT CODE 0X IS PASSED TO RDZ25 FOR SALES                  00000500
-000060**** SORT DATES CCYYMMDD                                          00000600
-000070****                                                              00000700
-000080                                                                  00000800
-000090 01  REPORT-DETAIL-DATE-RECORD.                                   00000900
-000100                                                                  00001000
-000110     05  REPORT-REC-CODE                    PIC  X(02).           00001100
-000120     05      FILLER                         PIC  X(31).           00001200
-000130     05  REPORT-DATE-REC                    PIC  9(07)    COMP-3. 00001300
-000140     05      FILLER                         PIC  X(337).          00001400
-000150                                                                  00001500
-000160 01  REPORT-RECORD-01                       REDEFINES             00001600
-000170     REPORT-DETAIL-DATE-RECORD.                                   00001700
-000180                                                                  00001800
-000190     05  PRT001-REPORT-CODE                 PIC  9(02).           00001900
-000200     05  PRT001-SORT-CUST-NO                PIC  9(07).           00002000
-000210     05  PRT001-SORT-SUPPLR                 PIC  X(03).           00002100
-000220     05  PRT001-SORT-STORE                  PIC  9(05)    COMP-3. 00002200
-000230     05      FILLER                         PIC  X(01).           00002300
-000240     05  PRT001-SORT-EXPNSE                PIC  9(07).            00002400
-000250     05  PRT001-SORT-TRAN-CD                PIC  9(03).           00002500
-000260     05      FILLER                         PIC  X(03).           00002600
-000270     05  PRT001-SORT-RDZ-DATE               PIC  9(07)    COMP-3. 00002700
-000280     05  REPORT-DETAIL-INFO-01.                                   00002800
-000290                                                                  00002900
-000300         10  PRT001-CUST-NO                 PIC  9(07)    COMP-3. 00003000
-000310         10  PRT001-SUPPLR-NO               PIC  X(05).           00003100
-000320         10  PRT001-STORE-NO                PIC  9(05)    COMP-3. 00003200
-000330         10  PRT001-EXPNSE-NO              PIC  9(09)    COMP-3.  00003300
-000340         10  PRT001-ORIG-TRAN-CODE          PIC  9(03)    COMP-3. 00003400
-000350         10  PRT001-TRAN-CODE               PIC  9(03)    COMP-3. 00003500
-000360         10  PRT001-GROSS                   PIC S9(07)V99 COMP-3. 00003600
-000370         10  PRT001-NET                     PIC S9(07)V99 COMP-3. 00003700
-000380         10  PRT001-POSTED-NET              PIC S9(07)V99 COMP-3. 00003800
-000390         10  PRT001-IRSOUNT-AMT            PIC S9(05)V99 COMP-3.  00003900
-000400         10  PRT001-IRSOUNT-RATE           REDEFINES              00004000
-000410             PRT001-IRSOUNT-AMT            PIC S9(4)V999 COMP-3.  00004100
-000420         10  PRT001-PRICE-NO                PIC  9(03).           00004200
-000430         10  PRT001-CHECK-NO                PIC  9(07).           00004300
-000440         10  PRT001-DISPUTE-CODE            PIC  X.               00004400
-000450         10  PRT001-RECOURSE-CODE           PIC  X.               00004401
-000460         10      FILLER                     PIC  X(190).          00004500
-000470                                                                  00004600
-000480     05  REPORT-DETAIL-NAME-01              REDEFINES             00004700
-000490         REPORT-DETAIL-INFO-01.                                   00004800
-000500                                                                  00004900
-000510         10      FILLER                     PIC  X(04).           00005000
-000520         10  PRT001-BALANCE                 PIC S9(9)V99  COMP-3. 00005100
-000530         10  PRT001-NAME                    PIC  X(30).           00005200
-000540         10  PRT001-ADDRESS-1               PIC  X(30).           00005300
-000550         10  PRT001-ADDRESS-2               PIC  X(30).           00005400
-000560         10  PRT001-CITY                    PIC  X(20).           00005500
-000570         10  PRT001-STATE                   PIC  X(05).           00005600
-000580         10  PRT001-ZIP                     PIC  9(05).           00005700
-000590         10      FILLER                     PIC  X(111).          00005800
-000600                                                                  00005900
-000610 01  REPORT-RECORD-04                       REDEFINES             00006000
-000620     REPORT-DETAIL-DATE-RECORD.                                   00006100
-000630                                                                  00006200
-000640     05  RDZ004-REPORT-CODE                 PIC  9(02).           00006300
-000650     05  RDZ004-SORTFLD                     PIC  X(31).           00006400
-000660     05      FILLER                         REDEFINES             00006500
-000670         RDZ004-SORTFLD.                                          00006600
-000680                                                                  00006700
-000690         10  RDZ004-SORT-FIELD              PIC  9(01).           00006800
-000700         10      FILLER                     PIC  X(02).           00006900
-000710         10  RDZ004-SORT-SUPPLR             PIC  X(03).           00007000
-000720         10  RDZ004-SORT-PRICE              PIC  9(03).           00007100
-000730         10  RDZ004-SORT-CUST-NO            PIC  9(07).           00007200
-000740         10  RDZ004-SORT-STORE              PIC  9(05)    COMP-3. 00007300
-000750         10      FILLER                     PIC  X(01).           00007400
-000760         10  RDZ004-SORT-EXPNSE            PIC  9(07).            00007500
-000770         10  RDZ004-DATE                    PIC  9(07)    COMP-3. 00007600
-000780                                                                  00007700
-000790     05  REPORT-DETAIL-INFO-04.                                   00007800
-000800                                                                  00007900
-000810         10  RDZ004-CUST-NO                 PIC  9(07)    COMP-3. 00008000
-000820         10  RDZ004-SUPPLR-NO               PIC  X(05).           00008100
-000830         10  RDZ004-STORE-NO                PIC  9(05)    COMP-3. 00008200
-000840         10  RDZ004-EXPNSE-NO              PIC  9(09)    COMP-3.  00008300
-000850         10  RDZ004-EXPNSE-DT              PIC  9(07)    COMP-3.  00008400
-000860         10  RDZ004-TRAN-CD                 PIC  9(03)    COMP-3. 00008500
-000870         10  RDZ004-EXPNSE-GR              PIC  9(07)V99 COMP-3.  00008600
-000880         10  RDZ004-REF-NO                  PIC  9(05)    COMP-3. 00008700
-000890         10  RDZ004-TERMS-CODE              PIC  9(03)    COMP-3. 00008800
-000900         10  RDZ004-XDAYS                   PIC  9(03)    COMP-3. 00008900
-000910         10  RDZ004-XDAYS-CODE              PIC  X(01).           00009000
-000920         10  RDZ004-SHORT-TERM              PIC S9(03)    COMP-3. 00009100
-000930         10  RDZ004-PRICE-NO                PIC  9(03)    COMP-3. 00009200
-000940         10  RDZ004-PRICE-DT                PIC  9(07)    COMP-3. 00009300
-000950         10  RDZ004-CHECK-NO                PIC  9(07)    COMP-3. 00009400
-000960         10  RDZ004-CHECK-DT                PIC  9(07)    COMP-3. 00009500
-000970         10  RDZ004-REFNO2                  PIC  9(07)    COMP-3. 00009600
-000980         10  RDZ004-PRINT-CTL1              PIC  X(01).           00009700
-000990         10  RDZ004-REASON-CODE             PIC  X(02).           00009800
-001000         10  RDZ004-OLD-TCODE               PIC  9(03)    COMP-3. 00009900
-001010         10  RDZ004-NEW-TCODE               PIC  9(03)    COMP-3. 00010000
-001020         10  RDZ004-REJECT-CODE             PIC  9(01).           00010100
-001030         10  RDZ004-IRSOUNT                PIC  9(03)V99 COMP-3.  00010200
-001040         10  RDZ004-FREIGHT                 PIC S9(07)V99 COMP-3. 00010300
-001050         10  RDZ004-DISPUTE-CODE            PIC X.                00010400
-001060         10  RDZ004-RECOURSE-CODE           PIC X.                00010500
-001070         10      FILLER                     PIC  X(167).          00010600
-001080                                                                  00010700
-001090 01  REPORT-RECORD-06-RDZ                   REDEFINES             00010800
-001100     REPORT-DETAIL-DATE-RECORD.                                   00010900
-001110                                                                  00011000
-001120     05  RDZ006-CODE                        PIC  9(02).           00011100
-001130     05  RDZ006-RDZ-CUST                    PIC  9(07).           00011200
-001140     05  RDZ006-RDZ-SUPPLR                  PIC  X(05).           00011300
-001150     05  RDZ006-RDZ-TRCODE                  PIC  9(03).           00011400
-001160     05  RDZ006-RDZ-FIELD                   PIC  9(03).           00011500
-001170     05      FILLER                         PIC  X(08).           00011600
-001180     05  RDZ006-REJECT-CODE                 PIC  9(01).           00011700
-001190     05  RDZ006-RDZ-DATE                    PIC  9(07)    COMP-3. 00011800
-001200     05  REPORT-DETAIL-INFO-06-RDZ.                               00011900
-001210                                                                  00012000
-001220         10  RDZ006-RDZ-CARD1               PIC  X(80).           00012100
-001230         10  RDZ006-RDZ-CARD2               PIC  X(80).           00012200
-001240         10  RDZ006-RDZ-CARD3               PIC  X(80).           00012300
-001250         10  FILLER                         PIC  X(01).           00012400
-001260                                                                  00012500
-001270 01  REPORT-RECORD-08                       REDEFINES             00012600
-001280     REPORT-DETAIL-DATE-RECORD.                                   00012700
-001290                                                                  00012800
-001300     05  REPORT-08-REPORT-CODE              PIC  9(02).           00012900
-001310     05  REPORT-08-SORTFLD                  PIC  X(31).           00013000
-001320     05      FILLER                         REDEFINES             00013100
-001330         REPORT-08-SORTFLD.                                       00013200
-001340                                                                  00013300
-001350         10  DOCUM1-SORT-DEP-DATE           PIC  9(07).           00013400
-001360         10  DOCUM1-SORT-PRICE              PIC  9(03).           00013500
-001370         10  DOCUM1-SORT-SEQUENCE           PIC  9(03).           00013600
-001380         10  DOCUM1-SORT-CUST               PIC  9(07) COMP-3.    00013700
-001390         10  DOCUM1-SORT-SUPPLR             PIC  X(03).           00013800
-001400         10  DOCUM1-SORT-STORE              PIC  9(05) COMP-3.    00013900
-001410         10  DOCUM1-SORT-EXPNSE            PIC  9(07) COMP-3.     00014000
-001420         10  DOCUM1-SORT-TRAN-CD            PIC  9(03).           00014100
-001430         10  FILLER                         PIC  X(01).           00014200
-001440                                                                  00014300
-001450     05  REPORT-DETAIL-INFO-08.                                   00014400
-001460                                                                  00014500
-001470         10  DOCUM1-PROCESS-CODE            PIC  X(01).           00014600
-001480         10  DOCUM1-RECORD-CODE             PIC  X(01).           00014700
-001490         10  DOCUM1-WREHOUSE-NO             PIC  9(07)    COMP-3. 00014800
-001500         10  DOCUM1-SUPPLR-NO               PIC  X(05).           00014900
-001510         10  DOCUM1-STORE-NO                PIC  9(05)    COMP-3. 00015000
-001520         10  DOCUM1-EXPNSE-NO              PIC  9(09)    COMP-3.  00015100
-001530         10  DOCUM1-TRAN-CD                 PIC  9(03)    COMP-3. 00015200
-001540         10  DOCUM1-POST-DATE               PIC  9(07)    COMP-3. 00015300
-001550         10  DOCUM1-EXPNSE-DT              PIC  9(07)    COMP-3.  00015400
-001560         10  DOCUM1-EXPNSE-GR              PIC  9(07)V99 COMP-3.  00015500
-001570         10  DOCUM1-EXPNSE-NET             PIC  9(07)V99 COMP-3.  00015600
-001580         10  DOCUM1-FREIGHT-AMT             PIC  9(07)V99 COMP-3. 00015700
-001590         10  DOCUM1-FIRST-IRS              PIC  9(03)V99 COMP-3.  00015800
-001600         10  DOCUM1-FIRST-DAYS              PIC  9(03)    COMP-3. 00015900
-001610         10  DOCUM1-SECOND-IRS             PIC  9(03)V99 COMP-3.  00016000
-001620         10  DOCUM1-SECOND-DAYS             PIC  9(03)    COMP-3. 00016100
-001630         10  DOCUM1-TERMS-TYPE              PIC  X(01).           00016200
-001640         10  DOCUM1-NET-DAYS                PIC  9(03)    COMP-3. 00016300
-001650         10  DOCUM1-XDAYS                   PIC  9(03)    COMP-3. 00016400
-001660         10  DOCUM1-XDAYS-CODE              PIC  X(01).           00016500
-001670         10  DOCUM1-FIRST-DUE-DT            PIC  9(07)    COMP-3. 00016600
-001680         10  DOCUM1-FIRST-AMT               PIC  9(05)V99 COMP-3. 00016700
-001690         10  DOCUM1-SECND-DUE-DT            PIC  9(07)    COMP-3. 00016800
-001700         10  DOCUM1-SECND-AMT               PIC  9(05)V99 COMP-3. 00016900
-001710         10  DOCUM1-FINAL-DUE-DT            PIC  9(07)    COMP-3. 00017000
-001720         10  DOCUM1-SHORT-TERM              PIC S9(03)    COMP-3. 00017100
-001730         10  DOCUM1-LONG-TERM               PIC  9(03)    COMP-3. 00017200
-001740         10  DOCUM1-LST-TRAN-CD             PIC  9(03)    COMP-3. 00017300
-001750         10  DOCUM1-LST-TRAN-DT             PIC  9(07)    COMP-3. 00017400
-001760         10  DOCUM1-FE-STATUS               PIC  X(01).           00017500
-001770         10  DOCUM1-REF-NO                  PIC  9(05)    COMP-3. 00017600
-001780         10  DOCUM1-DELETE-TC               PIC  9(03)    COMP-3. 00017700
-001790         10  DOCUM1-DELETE-DT               PIC  9(07)    COMP-3. 00017800
-001800         10  DOCUM1-PRICE-NO                PIC  9(03)    COMP-3. 00017900
-001810         10  DOCUM1-PRICE-DT                PIC  9(07)    COMP-3. 00018000
-001820         10  DOCUM1-CHECK-NO                PIC  9(07)    COMP-3. 00018100
-001830         10  DOCUM1-CHECK-DT                PIC  9(07)    COMP-3. 00018200
-001840         10  DOCUM1-CHECK-AMT               PIC  9(07)V99 COMP-3. 00018300
-001850         10  DOCUM1-SEQUENCE-NO             PIC  9(03)    COMP-3. 00018400
-001860         10  DOCUM1-PROCESSOR               PIC  X(03).           00018500
-001870         10  DOCUM1-FILM-NUMBER             PIC  9(11)    COMP-3. 00018600
-001880         10  DOCUM1-COMMON-ACCT             PIC  9(07)    COMP-3. 00018700
-001890         10  DOCUM1-THIRD-IRS              PIC  9(03)V99 COMP-3.  00018800
-001900         10  DOCUM1-THIRD-DAYS              PIC  9(03)    COMP-3. 00018900
-001910         10  DOCUM1-FOURTH-IRS             PIC  9(03)V99 COMP-3.  00019000
-001920         10  DOCUM1-FOURTH-DAYS             PIC  9(03)    COMP-3. 00019100
-001930         10  DOCUM1-TERMS-CODE              PIC  9(03)    COMP-3. 00019200
-001940         10  DOCUM1-THIRD-DUE-DT            PIC  9(07)    COMP-3. 00019300
-001950         10  DOCUM1-THIRD-AMT               PIC  9(05)V99 COMP-3. 00019400
-001960         10  DOCUM1-FOURTH-DUE-DT           PIC  9(07)    COMP-3. 00019500
-001970         10  DOCUM1-FOURTH-AMT              PIC  9(05)V99 COMP-3. 00019600
-001980         10  DOCUM1-ORIG-PRICE-DT           PIC  9(07)    COMP-3. 00019700
-001990         10  DOCUM1-ORIG-PRICE-NO           PIC  9(03)    COMP-3. 00019800
-002000         10  DOCUM1-DAYS-PAST-DUE           PIC  9(03)    COMP-3. 00019900
-002010         10  DOCUM1-ANTICIPATION            PIC  9(05)V99 COMP-3. 00020000
-002020         10  DOCUM1-EARNED-CODE             PIC  9(01).           00020100
-002030         10  DOCUM1-TAKEN-CODE              PIC  X(01).           00020200
-002040         10  DOCUM1-EXEMPT-DAYS             PIC  9(03).           00020300
-002050         10  DOCUM1-DISPUTE-CODE            PIC  X(01).           00020400
-002060         10  DOCUM1-RECOURSE-CODE           PIC  X(01).           00020500
-002070         10  DOCUM1-FE-XPENS-DAYS           PIC  9(03)   COMP-3.  00020600
-002080         10      FILLER                     PIC  X(58).           00020700
-002090                                                                  00020800
-002100     05  REPORT-DETAIL-08-MISC              REDEFINES             00020900
-002110         REPORT-DETAIL-INFO-08.                                   00021000
-002120                                                                  00021100
-002130         10      FILLER                     PIC  X(39).           00021200
-002140         10  DOCUM1-IRSOUNT-AMT            PIC S9(05)V99 COMP-3.  00021300
-002150         10  DOCUM1-IRSOUNT-RATE           PIC S9(2)V999 COMP-3.  00021400
-002160         10  DOCUM1-PRINT-CTL               PIC  X(01).           00021500
-002170         10  DOCUM1-REASON-CODE             PIC  X(02).           00021600
-002180         10  DOCUM1-REF-NO2                 PIC S9(05)    COMP-3. 00021700
-002190         10  DOCUM1-DEPOSIT-DATE            PIC  9(07)    COMP-3. 00021800
-002200         10  DOCUM1-DBS-PRICE               PIC  9(03)    COMP-3. 00021900
-002210         10  DOCUM1-DBS-SEQ                 PIC S9(03)    COMP-3. 00022000
-002220         10  DOCUM1-DBS-PROC                PIC  X(03).           00022100
-002230         10      FILLER                     PIC  X(178).          00022200
-002240                                                                  00022300
-002250 01  REPORT-RECORD-08-JES                   REDEFINES             00022400
-002260     REPORT-DETAIL-DATE-RECORD.                                   00022500
-002270                                                                  00022600
-002280     05      FILLER                         PIC  X(02).           00022700
-002290     05  DOCUM1-SORT-JES-CUST               PIC  9(07).           00022800
-002300     05      FILLER                         PIC  X(10).           00022900
-002310     05  DOCUM1-SORT-JES-SUPPLR             PIC  X(03).           00023000
-002320     05      FILLER                         PIC  X(11).           00023100
-002330     05  REPORT-DETAIL-INFO-08-JES.                               00023200
-002340                                                                  00023300
-002350         10      FILLER                     PIC  X(01).           00023400
-002360         10  DOCUM1-JES-RECCODE             PIC  9(01).           00023500
-002370         10  DOCUM1-JES-CUST-NO             PIC  9(07)    COMP-3. 00023600
-002380         10  DOCUM1-JES-SUPPLR-NO           PIC  X(05).           00023700
-002390         10  DOCUM1-JES-CODE                PIC  X(01).           00023800
-002400         10  DOCUM1-JES-TERMS               PIC  9(03)    COMP-3. 00023900
-002410         10  DOCUM1-JES-BAD-CO              PIC S9(07)    COMP-3. 00024000
-002420         10  DOCUM1-JES-BANK-NO             PIC  9(03)    COMP-3. 00024100
-002430         10  DOCUM1-JES-BANK-AMOUNT         PIC S9(09)    COMP-3. 00024200
-002440         10      FILLER                     PIC  X(216).          00024300
-002450                                                                  00024400
-002460 01  REPORT-RECORD-08-RDZ                   REDEFINES             00024500
-002470     REPORT-DETAIL-DATE-RECORD.                                   00024600
-002480                                                                  00024700
-002490     05      FILLER                         PIC  X(09).           00024800
-002500     05  DOCUM1-RDZ-SUPPLR                  PIC  X(05).           00024900
-002510     05  DOCUM1-RDZ-TRCODE                  PIC  9(03).           00025000
-002520     05      FILLER                         PIC  X(16).           00025100
-002530     05  REPORT-DETAIL-INFO-08-RDZ.                               00025200
-002540                                                                  00025300
-002550         10      FILLER                     PIC  X(02).           00025400
-002560         10  DOCUM1-RDZ-CARD                PIC  X(80).           00025500
-002570         10      FILLER                     PIC  X(159).          00025600
-002580                                                                  00025700
-002590**** NO WREHOUSE FOUND AND NAME/ADDRESS RECORD FOR RDZ26          00025800
-002600                                                                  00025900
-002610 01  REPORT-RECORD-08-NCF                   REDEFINES             00026000
-002620     REPORT-DETAIL-DATE-RECORD.                                   00026100
-002630                                                                  00026200
-002640     05      FILLER                         PIC  X(02).           00026300
-002650     05  DOCUM1-SORT-NCF-CUST               PIC  9(07).           00026400
-002660     05      FILLER                         PIC  X(24).           00026500
-002670     05  REPORT-DETAIL-INFO-08-NCF.                               00026600
-002680                                                                  00026700
-002690         10      FILLER                     PIC  X(01).           00026800
-002700         10  DOCUM1-NCF-RECCODE             PIC  9(01).           00026900
-002710         10  DOCUM1-NCF-CUST-NO             PIC  9(07)    COMP-3. 00027000
-002720         10  DOCUM1-NCF-NAME1               PIC  X(30).           00027100
-002730         10  DOCUM1-NCF-ADDR1               PIC  X(30).           00027200
-002740         10  DOCUM1-NCF-ADDR2               PIC  X(30).           00027300
-002750         10  DOCUM1-NCF-CITY                PIC  X(20).           00027400
-002760         10  DOCUM1-NCF-STATE               PIC  X(05).           00027500
-002770         10  DOCUM1-NCF-ZIP                 PIC  9(05).           00027600
-002780         10  DOCUM1-NCF-AUDIT-CODE          PIC  X(01).           00027700
-002790         10      FILLER                     PIC  X(114).          00027800
-002800                                                                  00027900
-002810 01  REPORT-FILE-RECORD                     REDEFINES             00028000
-002820     REPORT-DETAIL-DATE-RECORD.                                   00028100
-002830                                                                  00028200
-002840     05      FILLER                         PIC  X(02).           00028300
-002850     05  REPORT-SORTFLD                     PIC  X(31).           00028400
-002860     05      FILLER                         REDEFINES             00028500
-002870         REPORT-SORTFLD.                                          00028600
-002880                                                                  00028700
-002890         10  DOCUM2-SORT-BACK-DATE          PIC  9(06).           00028800
-002900         10  DOCUM2-SORT-SUPPLR             PIC  X(03).           00028900
-002910         10  DOCUM2-SORT-PRICE-DATE         PIC  9(06).           00029000
-002920         10  DOCUM2-SORT-PRICE-NO           PIC  9(03).           00029100
-002930         10  DOCUM2-SORT-TERMS              PIC  9(03).           00029200
-002940         10  DOCUM2-SORT-EXPNSE            PIC  9(07).            00029300
-002950         10  DOCUM2-SORT-RPT-CODE           PIC  9(02).           00029400
-002960         10      FILLER                     PIC  X(01).           00029500
-002970                                                                  00029600
-002980     05  REPORT-DETAIL-INFO-09.                                   00029700
-002990                                                                  00029800
-003000         10  DOCUM2-PROCESS-CODE            PIC  X(01).           00029900
-003010         10  DOCUM2-RECORD-CODE             PIC  X(01).           00030000
-003020         10  DOCUM2-WREHOUSE-NO             PIC  9(07)    COMP-3. 00030100
-003030         10  DOCUM2-SUPPLR-NO               PIC  X(05).           00030200
-003040         10  DOCUM2-STORE-NO                PIC  9(05)    COMP-3. 00030300
-003050         10  DOCUM2-EXPNSE-NO              PIC  9(09)    COMP-3.  00030400
-003060         10  DOCUM2-TRAN-CD                 PIC  9(03)    COMP-3. 00030500
-003070         10  DOCUM2-POST-DATE               PIC  9(07)    COMP-3. 00030600
-003080         10  DOCUM2-EXPNSE-DT              PIC  9(07)    COMP-3.  00030700
-003090         10  DOCUM2-EXPNSE-GR              PIC  9(07)V99 COMP-3.  00030800
-003100         10  DOCUM2-EXPNSE-NET             PIC  9(07)V99 COMP-3.  00030900
-003110         10  DOCUM2-FREIGHT-AMT             PIC  9(07)V99 COMP-3. 00031000
-003120         10  DOCUM2-FIRST-IRS              PIC  9(03)V99 COMP-3.  00031100
-003130         10  DOCUM2-FIRST-DAYS              PIC  9(03)    COMP-3. 00031200
-003140         10  DOCUM2-SECOND-IRS             PIC  9(03)V99 COMP-3.  00031300
-003150         10  DOCUM2-SECOND-DAYS             PIC  9(03)    COMP-3. 00031400
-003160         10  DOCUM2-TERMS-TYPE              PIC  X(01).           00031500
-003170         10  DOCUM2-NET-DAYS                PIC  9(03)    COMP-3. 00031600
-003180         10  DOCUM2-XDAYS                   PIC  9(03)    COMP-3. 00031700
-003190         10  DOCUM2-XDAYS-CODE              PIC  X(01).           00031800
-003200         10  DOCUM2-FIRST-DUE-DT            PIC  9(07)    COMP-3. 00031900
-003210         10  DOCUM2-FIRST-AMT               PIC  9(05)V99 COMP-3. 00032000
-003220         10  DOCUM2-SECND-DUE-DT            PIC  9(07)    COMP-3. 00032100
-003230         10  DOCUM2-SECND-AMT               PIC  9(05)V99 COMP-3. 00032200
-003240         10  DOCUM2-FINAL-DUE-DT            PIC  9(07)    COMP-3. 00032300
-003250         10  DOCUM2-SHORT-TERM              PIC S9(03)    COMP-3. 00032400
-003260         10  DOCUM2-LONG-TERM               PIC  9(03)    COMP-3. 00032500
-003270         10  DOCUM2-LST-TRAN-CD             PIC  9(03)    COMP-3. 00032600
-003280         10  DOCUM2-LST-TRAN-DT             PIC  9(07)    COMP-3. 00032700
-003290         10  DOCUM2-FE-STATUS               PIC  X(01).           00032800
-003300         10  DOCUM2-REF-NO                  PIC  9(05)    COMP-3. 00032900
-003310         10  DOCUM2-FILM-NUMBER             PIC  9(11)    COMP-3. 00033000
-003320         10  DOCUM2-PROCESSOR-CODE          PIC  X(03).           00033100
-003330         10  DOCUM2-THIRD-IRS              PIC  9(03)V99 COMP-3.  00033200
-003340         10  DOCUM2-THIRD-DAYS              PIC  9(03)    COMP-3. 00033300
-003350         10  DOCUM2-FOURTH-IRS             PIC  9(03)V99 COMP-3.  00033400
-003360         10  DOCUM2-FOURTH-DAYS             PIC  9(03)    COMP-3. 00033500
-003370         10  DOCUM2-TERMS-CODE              PIC  9(03)    COMP-3. 00033600
-003380         10  DOCUM2-THIRD-DUE-DT            PIC  9(07)    COMP-3. 00033700
-004110         10  DOCUM2-THIRD-AMT               PIC  9(05)V99 COMP-3. 00033800
-003400         10  DOCUM2-FOURTH-DUE-DT           PIC  9(07)    COMP-3. 00041100
-003410         10  DOCUM2-FOURTH-AMT              PIC  9(05)V99 COMP-3. 00034000
-003420         10  DOCUM2-ORIG-PRICE-DT           PIC  9(07)    COMP-3. 00034100
-003430         10  DOCUM2-ORIG-PRICE-NO           PIC  9(03)    COMP-3. 00034200
-003440         10  DOCUM2-DEPOSIT-DATE            PIC  9(07)    COMP-3. 00034300
-003450         10  DOCUM2-SEQUENCE-NUMBER         PIC  9(03)    COMP-3. 00034400
-003460         10  DOCUM2-ORIG-TRAN-CD            PIC  9(03)    COMP-3. 00034500
-003470         10  DOCUM2-SPEC-CUST-RATE          PIC  X(01).           00034600
-003480         10  DOCUM2-RECOURSE-CODE           PIC  X(01).           00034700
-003490         10  DOCUM2-DISPUTE-CODE            PIC  X(01).           00034800
-003500         10      FILLER                     PIC  X(092).          00034900
-003510                                                                  00035000
-003520 01  REPORT-RECORD-09-10                    REDEFINES             00035100
-003530     REPORT-DETAIL-DATE-RECORD.                                   00035200
-003540                                                                  00035300
-003550     05  DOCUM2-10-REPORT-CODE              PIC  9(02).           00035400
-003560     05  DOCUM2-10-SORT-SUPPLR              PIC  X(03).           00035500
-003570     05  DOCUM2-10-SORT-DATE                PIC  9(06).           00035600
-003580     05  DOCUM2-10-SORT-CODE                PIC  9(02).           00035700
-003590     05  DOCUM2-10-SORT-PRICE               PIC  9(03).           00035800
-003600     05      FILLER                         PIC  X(14).           00035900
-003610     05  DOCUM2-10-SORT-RPT-CODE            PIC  9(02).           00036000
-003620     05      FILLER                         PIC  X(01).           00036100
-003630     05  REPORT-DETAIL-INFO-09-10.                                00036200
-003640                                                                  00036300
-003650         10  DOCUM2-10-TRAN-CODE            PIC  9(03)    COMP-3. 00036400
-003660         10  DOCUM2-10-PRICE-NO             PIC  9(03)    COMP-3. 00036500
-003670         10  DOCUM2-10-SUPPLR-NO            PIC  X(05).           00036600
-003680         10  DOCUM2-10-ENTRY-NO             PIC  9(03)    COMP-3. 00036700
-003690         10  DOCUM2-10-ENTRY-DATE           PIC  9(07)    COMP-3. 00036800
-003700         10  DOCUM2-10-AMOUNT               PIC S9(07)V99 COMP-3. 00036900
-003710         10  DOCUM2-10-INTEREST             PIC  9(05)V99 COMP-3. 00037000
-003720         10  DOCUM2-10-OVER-ADVANCE         PIC  9(07)V99 COMP-3. 00037100
+000010****                                                              00000010
+000020**** LOOKUP REPORT FILE                                           00000020
+000030**** OUT OF RDZ22                                                 00000030
+000040**** REPORT CODE 0T IS PASSED TO RDZ26 FOR COLR                   00000040
+000050**** REPORT CODE 0X IS PASSED TO RDZ25 FOR SALES                  00000050
+000060**** SORT DATES CCYYMMDD                                          00000060
+000070****                                                              00000070
+000080                                                                  00000080
+000090 01  REPORT-DETAIL-DATE-RECORD.                                   00000090
+000100                                                                  00000100
+000110     05  REPORT-REC-CODE                    PIC  X(02).           00000110
+000120     05      FILLER                         PIC  X(31).           00000120
+000130     05  REPORT-DATE-REC                    PIC  9(07)    COMP-3. 00000130
+000140     05      FILLER                         PIC  X(337).          00000140
+000150                                                                  00000150
+000160 01  REPORT-RECORD-01                       REDEFINES             00000160
+000170     REPORT-DETAIL-DATE-RECORD.                                   00000170
+000180                                                                  00000180
+000190     05  PRT001-REPORT-CODE                 PIC  9(02).           00000190
+000200     05  PRT001-SORT-CUST-NO                PIC  9(07).           00000200
+000210     05  PRT001-SORT-SUPPLR                 PIC  X(03).           00000210
+000220     05  PRT001-SORT-STORE                  PIC  9(05)    COMP-3. 00000220
+000230     05      FILLER                         PIC  X(01).           00000230
+000240     05  PRT001-SORT-EXPNSE                PIC  9(07).            00000240
+000250     05  PRT001-SORT-TRAN-CD                PIC  9(03).           00000250
+000260     05      FILLER                         PIC  X(03).           00000260
+000270     05  PRT001-SORT-RDZ-DATE               PIC  9(07)    COMP-3. 00000270
+000280     05  REPORT-DETAIL-INFO-01.                                   00000280
+000290                                                                  00000290
+000300         10  PRT001-CUST-NO                 PIC  9(07)    COMP-3. 00000300
+000310         10  PRT001-SUPPLR-NO               PIC  X(05).           00000310
+000320         10  PRT001-STORE-NO                PIC  9(05)    COMP-3. 00000320
+000330         10  PRT001-EXPNSE-NO              PIC  9(09)    COMP-3.  00000330
+000340         10  PRT001-ORIG-TRAN-CODE          PIC  9(03)    COMP-3. 00000340
+000350         10  PRT001-TRAN-CODE               PIC  9(03)    COMP-3. 00000350
+000360         10  PRT001-GROSS                   PIC S9(07)V99 COMP-3. 00000360
+000370         10  PRT001-NET                     PIC S9(07)V99 COMP-3. 00000370
+000380         10  PRT001-POSTED-NET              PIC S9(07)V99 COMP-3. 00000380
+000390         10  PRT001-IRSOUNT-AMT            PIC S9(05)V99 COMP-3.  00000390
+000400         10  PRT001-IRSOUNT-RATE           REDEFINES              00000400
+000410             PRT001-IRSOUNT-AMT            PIC S9(4)V999 COMP-3.  00000410
+000420         10  PRT001-PRICE-NO                PIC  9(03).           00000420
+000430         10  PRT001-CHECK-NO                PIC  9(07).           00000430
+000440         10  PRT001-DISPUTE-CODE            PIC  X.               00000440
+000450         10  PRT001-RECOURSE-CODE           PIC  X.               00000450
+000460         10      FILLER                     PIC  X(190).          00000460
+000470                                                                  00000470
+000480     05  REPORT-DETAIL-NAME-01              REDEFINES             00000480
+000490         REPORT-DETAIL-INFO-01.                                   00000490
+000500                                                                  00000500
+000510         10      FILLER                     PIC  X(04).           00000510
+000520         10  PRT001-BALANCE                 PIC S9(9)V99  COMP-3. 00000520
+000530         10  PRT001-NAME                    PIC  X(30).           00000530
+000540         10  PRT001-ADDRESS-1               PIC  X(30).           00000540
+000550         10  PRT001-ADDRESS-2               PIC  X(30).           00000550
+000560         10  PRT001-CITY                    PIC  X(20).           00000560
+000570         10  PRT001-STATE                   PIC  X(05).           00000570
+000580         10  PRT001-ZIP                     PIC  9(05).           00000580
+000590         10      FILLER                     PIC  X(111).          00000590
+000600                                                                  00000600
+000610 01  REPORT-RECORD-04                       REDEFINES             00000610
+000620     REPORT-DETAIL-DATE-RECORD.                                   00000620
+000630                                                                  00000630
+000640     05  RDZ004-REPORT-CODE                 PIC  9(02).           00000640
+000650     05  RDZ004-SORTFLD                     PIC  X(31).           00000650
+000660     05      FILLER                         REDEFINES             00000660
+000670         RDZ004-SORTFLD.                                          00000670
+000680                                                                  00000680
+000690         10  RDZ004-SORT-FIELD              PIC  9(01).           00000690
+000700         10      FILLER                     PIC  X(02).           00000700
+000710         10  RDZ004-SORT-SUPPLR             PIC  X(03).           00000710
+000720         10  RDZ004-SORT-PRICE              PIC  9(03).           00000720
+000730         10  RDZ004-SORT-CUST-NO            PIC  9(07).           00000730
+000740         10  RDZ004-SORT-STORE              PIC  9(05)    COMP-3. 00000740
+000750         10      FILLER                     PIC  X(01).           00000750
+000760         10  RDZ004-SORT-EXPNSE            PIC  9(07).            00000760
+000770         10  RDZ004-DATE                    PIC  9(07)    COMP-3. 00000770
+000780                                                                  00000780
+000790     05  REPORT-DETAIL-INFO-04.                                   00000790
+000800                                                                  00000800
+000810         10  RDZ004-CUST-NO                 PIC  9(07)    COMP-3. 00000810
+000820         10  RDZ004-SUPPLR-NO               PIC  X(05).           00000820
+000830         10  RDZ004-STORE-NO                PIC  9(05)    COMP-3. 00000830
+000840         10  RDZ004-EXPNSE-NO              PIC  9(09)    COMP-3.  00000840
+000850         10  RDZ004-EXPNSE-DT              PIC  9(07)    COMP-3.  00000850
+000860         10  RDZ004-TRAN-CD                 PIC  9(03)    COMP-3. 00000860
+000870         10  RDZ004-EXPNSE-GR              PIC  9(07)V99 COMP-3.  00000870
+000880         10  RDZ004-REF-NO                  PIC  9(05)    COMP-3. 00000880
+000890         10  RDZ004-TERMS-CODE              PIC  9(03)    COMP-3. 00000890
+000900         10  RDZ004-XDAYS                   PIC  9(03)    COMP-3. 00000900
+000910         10  RDZ004-XDAYS-CODE              PIC  X(01).           00000910
+000920         10  RDZ004-SHORT-TERM              PIC S9(03)    COMP-3. 00000920
+000930         10  RDZ004-PRICE-NO                PIC  9(03)    COMP-3. 00000930
+000940         10  RDZ004-PRICE-DT                PIC  9(07)    COMP-3. 00000940
+000950         10  RDZ004-CHECK-NO                PIC  9(07)    COMP-3. 00000950
+000960         10  RDZ004-CHECK-DT                PIC  9(07)    COMP-3. 00000960
+000970         10  RDZ004-REFNO2                  PIC  9(07)    COMP-3. 00000970
+000980         10  RDZ004-PRINT-CTL1              PIC  X(01).           00000980
+000990         10  RDZ004-REASON-CODE             PIC  X(02).           00000990
+001000         10  RDZ004-OLD-TCODE               PIC  9(03)    COMP-3. 00001000
+001010         10  RDZ004-NEW-TCODE               PIC  9(03)    COMP-3. 00001010
+001020         10  RDZ004-REJECT-CODE             PIC  9(01).           00001020
+001030         10  RDZ004-IRSOUNT                PIC  9(03)V99 COMP-3.  00001030
+001040         10  RDZ004-FREIGHT                 PIC S9(07)V99 COMP-3. 00001040
+001050         10  RDZ004-DISPUTE-CODE            PIC X.                00001050
+001060         10  RDZ004-RECOURSE-CODE           PIC X.                00001060
+001070         10      FILLER                     PIC  X(167).          00001070
+001080                                                                  00001080
+001090 01  REPORT-RECORD-06-RDZ                   REDEFINES             00001090
+001100     REPORT-DETAIL-DATE-RECORD.                                   00001100
+001110                                                                  00001110
+001120     05  RDZ006-CODE                        PIC  9(02).           00001120
+001130     05  RDZ006-RDZ-CUST                    PIC  9(07).           00001130
+001140     05  RDZ006-RDZ-SUPPLR                  PIC  X(05).           00001140
+001150     05  RDZ006-RDZ-TRCODE                  PIC  9(03).           00001150
+001160     05  RDZ006-RDZ-FIELD                   PIC  9(03).           00001160
+001170     05      FILLER                         PIC  X(08).           00001170
+001180     05  RDZ006-REJECT-CODE                 PIC  9(01).           00001180
+001190     05  RDZ006-RDZ-DATE                    PIC  9(07)    COMP-3. 00001190
+001200     05  REPORT-DETAIL-INFO-06-RDZ.                               00001200
+001210                                                                  00001210
+001220         10  RDZ006-RDZ-CARD1               PIC  X(80).           00001220
+001230         10  RDZ006-RDZ-CARD2               PIC  X(80).           00001230
+001240         10  RDZ006-RDZ-CARD3               PIC  X(80).           00001240
+001250         10  FILLER                         PIC  X(01).           00001250
+001260                                                                  00001260
+001270 01  REPORT-RECORD-08                       REDEFINES             00001270
+001280     REPORT-DETAIL-DATE-RECORD.                                   00001280
+001290                                                                  00001290
+001300     05  REPORT-08-REPORT-CODE              PIC  9(02).           00001300
+001310     05  REPORT-08-SORTFLD                  PIC  X(31).           00001310
+001320     05      FILLER                         REDEFINES             00001320
+001330         REPORT-08-SORTFLD.                                       00001330
+001340                                                                  00001340
+001350         10  DOCUM1-SORT-DEP-DATE           PIC  9(07).           00001350
+001360         10  DOCUM1-SORT-PRICE              PIC  9(03).           00001360
+001370         10  DOCUM1-SORT-SEQUENCE           PIC  9(03).           00001370
+001380         10  DOCUM1-SORT-CUST               PIC  9(07) COMP-3.    00001380
+001390         10  DOCUM1-SORT-SUPPLR             PIC  X(03).           00001390
+001400         10  DOCUM1-SORT-STORE              PIC  9(05) COMP-3.    00001400
+001410         10  DOCUM1-SORT-EXPNSE            PIC  9(07) COMP-3.     00001410
+001420         10  DOCUM1-SORT-TRAN-CD            PIC  9(03).           00001420
+001430         10  FILLER                         PIC  X(01).           00001430
+001440                                                                  00001440
+001450     05  REPORT-DETAIL-INFO-08.                                   00001450
+001460                                                                  00001460
+001470         10  DOCUM1-PROCESS-CODE            PIC  X(01).           00001470
+001480         10  DOCUM1-RECORD-CODE             PIC  X(01).           00001480
+001490         10  DOCUM1-WREHOUSE-NO             PIC  9(07)    COMP-3. 00001490
+001500         10  DOCUM1-SUPPLR-NO               PIC  X(05).           00001500
+001510         10  DOCUM1-STORE-NO                PIC  9(05)    COMP-3. 00001510
+001520         10  DOCUM1-EXPNSE-NO              PIC  9(09)    COMP-3.  00001520
+001530         10  DOCUM1-TRAN-CD                 PIC  9(03)    COMP-3. 00001530
+001540         10  DOCUM1-POST-DATE               PIC  9(07)    COMP-3. 00001540
+001550         10  DOCUM1-EXPNSE-DT              PIC  9(07)    COMP-3.  00001550
+001560         10  DOCUM1-EXPNSE-GR              PIC  9(07)V99 COMP-3.  00001560
+001570         10  DOCUM1-EXPNSE-NET             PIC  9(07)V99 COMP-3.  00001570
+001580         10  DOCUM1-FREIGHT-AMT             PIC  9(07)V99 COMP-3. 00001580
+001590         10  DOCUM1-FIRST-IRS              PIC  9(03)V99 COMP-3.  00001590
+001600         10  DOCUM1-FIRST-DAYS              PIC  9(03)    COMP-3. 00001600
+001610         10  DOCUM1-SECOND-IRS             PIC  9(03)V99 COMP-3.  00001610
+001620         10  DOCUM1-SECOND-DAYS             PIC  9(03)    COMP-3. 00001620
+001630         10  DOCUM1-TERMS-TYPE              PIC  X(01).           00001630
+001640         10  DOCUM1-NET-DAYS                PIC  9(03)    COMP-3. 00001640
+001650         10  DOCUM1-XDAYS                   PIC  9(03)    COMP-3. 00001650
+001660         10  DOCUM1-XDAYS-CODE              PIC  X(01).           00001660
+001670         10  DOCUM1-FIRST-DUE-DT            PIC  9(07)    COMP-3. 00001670
+001680         10  DOCUM1-FIRST-AMT               PIC  9(05)V99 COMP-3. 00001680
+001690         10  DOCUM1-SECND-DUE-DT            PIC  9(07)    COMP-3. 00001690
+001700         10  DOCUM1-SECND-AMT               PIC  9(05)V99 COMP-3. 00001700
+001710         10  DOCUM1-FINAL-DUE-DT            PIC  9(07)    COMP-3. 00001710
+001720         10  DOCUM1-SHORT-TERM              PIC S9(03)    COMP-3. 00001720
+001730         10  DOCUM1-LONG-TERM               PIC  9(03)    COMP-3. 00001730
+001740         10  DOCUM1-LST-TRAN-CD             PIC  9(03)    COMP-3. 00001740
+001750         10  DOCUM1-LST-TRAN-DT             PIC  9(07)    COMP-3. 00001750
+001760         10  DOCUM1-FE-STATUS               PIC  X(01).           00001760
+001770         10  DOCUM1-REF-NO                  PIC  9(05)    COMP-3. 00001770
+001780         10  DOCUM1-DELETE-TC               PIC  9(03)    COMP-3. 00001780
+001790         10  DOCUM1-DELETE-DT               PIC  9(07)    COMP-3. 00001790
+001800         10  DOCUM1-PRICE-NO                PIC  9(03)    COMP-3. 00001800
+001810         10  DOCUM1-PRICE-DT                PIC  9(07)    COMP-3. 00001810
+001820         10  DOCUM1-CHECK-NO                PIC  9(07)    COMP-3. 00001820
+001830         10  DOCUM1-CHECK-DT                PIC  9(07)    COMP-3. 00001830
+001840         10  DOCUM1-CHECK-AMT               PIC  9(07)V99 COMP-3. 00001840
+001850         10  DOCUM1-SEQUENCE-NO             PIC  9(03)    COMP-3. 00001850
+001860         10  DOCUM1-PROCESSOR               PIC  X(03).           00001860
+001870         10  DOCUM1-FILM-NUMBER             PIC  9(11)    COMP-3. 00001870
+001880         10  DOCUM1-COMMON-ACCT             PIC  9(07)    COMP-3. 00001880
+001890         10  DOCUM1-THIRD-IRS              PIC  9(03)V99 COMP-3.  00001890
+001900         10  DOCUM1-THIRD-DAYS              PIC  9(03)    COMP-3. 00001900
+001910         10  DOCUM1-FOURTH-IRS             PIC  9(03)V99 COMP-3.  00001910
+001920         10  DOCUM1-FOURTH-DAYS             PIC  9(03)    COMP-3. 00001920
+001930         10  DOCUM1-TERMS-CODE              PIC  9(03)    COMP-3. 00001930
+001940         10  DOCUM1-THIRD-DUE-DT            PIC  9(07)    COMP-3. 00001940
+001950         10  DOCUM1-THIRD-AMT               PIC  9(05)V99 COMP-3. 00001950
+001960         10  DOCUM1-FOURTH-DUE-DT           PIC  9(07)    COMP-3. 00001960
+001970         10  DOCUM1-FOURTH-AMT              PIC  9(05)V99 COMP-3. 00001970
+001980         10  DOCUM1-ORIG-PRICE-DT           PIC  9(07)    COMP-3. 00001980
+001990         10  DOCUM1-ORIG-PRICE-NO           PIC  9(03)    COMP-3. 00001990
+002000         10  DOCUM1-DAYS-PAST-DUE           PIC  9(03)    COMP-3. 00002000
+002010         10  DOCUM1-ANTICIPATION            PIC  9(05)V99 COMP-3. 00002010
+002020         10  DOCUM1-EARNED-CODE             PIC  9(01).           00002020
+002030         10  DOCUM1-TAKEN-CODE              PIC  X(01).           00002030
+002040         10  DOCUM1-EXEMPT-DAYS             PIC  9(03).           00002040
+002050         10  DOCUM1-DISPUTE-CODE            PIC  X(01).           00002050
+002060         10  DOCUM1-RECOURSE-CODE           PIC  X(01).           00002060
+002070         10  DOCUM1-FE-XPENS-DAYS           PIC  9(03)   COMP-3.  00002070
+002080         10      FILLER                     PIC  X(58).           00002080
+002090                                                                  00002090
+002100     05  REPORT-DETAIL-08-MISC              REDEFINES             00002100
+002110         REPORT-DETAIL-INFO-08.                                   00002110
+002120                                                                  00002120
+002130         10      FILLER                     PIC  X(39).           00002130
+002140         10  DOCUM1-IRSOUNT-AMT            PIC S9(05)V99 COMP-3.  00002140
+002150         10  DOCUM1-IRSOUNT-RATE           PIC S9(2)V999 COMP-3.  00002150
+002160         10  DOCUM1-PRINT-CTL               PIC  X(01).           00002160
+002170         10  DOCUM1-REASON-CODE             PIC  X(02).           00002170
+002180         10  DOCUM1-REF-NO2                 PIC S9(05)    COMP-3. 00002180
+002190         10  DOCUM1-DEPOSIT-DATE            PIC  9(07)    COMP-3. 00002190
+002200         10  DOCUM1-DBS-PRICE               PIC  9(03)    COMP-3. 00002200
+002210         10  DOCUM1-DBS-SEQ                 PIC S9(03)    COMP-3. 00002210
+002220         10  DOCUM1-DBS-PROC                PIC  X(03).           00002220
+002230         10      FILLER                     PIC  X(178).          00002230
+002240                                                                  00002240
+002250 01  REPORT-RECORD-08-JES                   REDEFINES             00002250
+002260     REPORT-DETAIL-DATE-RECORD.                                   00002260
+002270                                                                  00002270
+002280     05      FILLER                         PIC  X(02).           00002280
+002290     05  DOCUM1-SORT-JES-CUST               PIC  9(07).           00002290
+002300     05      FILLER                         PIC  X(10).           00002300
+002310     05  DOCUM1-SORT-JES-SUPPLR             PIC  X(03).           00002310
+002320     05      FILLER                         PIC  X(11).           00002320
+002330     05  REPORT-DETAIL-INFO-08-JES.                               00002330
+002340                                                                  00002340
+002350         10      FILLER                     PIC  X(01).           00002350
+002360         10  DOCUM1-JES-RECCODE             PIC  9(01).           00002360
+002370         10  DOCUM1-JES-CUST-NO             PIC  9(07)    COMP-3. 00002370
+002380         10  DOCUM1-JES-SUPPLR-NO           PIC  X(05).           00002380
+002390         10  DOCUM1-JES-CODE                PIC  X(01).           00002390
+002400         10  DOCUM1-JES-TERMS               PIC  9(03)    COMP-3. 00002400
+002410         10  DOCUM1-JES-BAD-CO              PIC S9(07)    COMP-3. 00002410
+002420         10  DOCUM1-JES-BANK-NO             PIC  9(03)    COMP-3. 00002420
+002430         10  DOCUM1-JES-BANK-AMOUNT         PIC S9(09)    COMP-3. 00002430
+002440         10      FILLER                     PIC  X(216).          00002440
+002450                                                                  00002450
+002460 01  REPORT-RECORD-08-RDZ                   REDEFINES             00002460
+002470     REPORT-DETAIL-DATE-RECORD.                                   00002470
+002480                                                                  00002480
+002490     05      FILLER                         PIC  X(09).           00002490
+002500     05  DOCUM1-RDZ-SUPPLR                  PIC  X(05).           00002500
+002510     05  DOCUM1-RDZ-TRCODE                  PIC  9(03).           00002510
+002520     05      FILLER                         PIC  X(16).           00002520
+002530     05  REPORT-DETAIL-INFO-08-RDZ.                               00002530
+002540                                                                  00002540
+002550         10      FILLER                     PIC  X(02).           00002550
+002560         10  DOCUM1-RDZ-CARD                PIC  X(80).           00002560
+002570         10      FILLER                     PIC  X(159).          00002570
+002580                                                                  00002580
+002590**** NO WREHOUSE FOUND AND NAME/ADDRESS RECORD FOR RDZ26          00002590
+002600                                                                  00002600
+002610 01  REPORT-RECORD-08-NCF                   REDEFINES             00002610
+002620     REPORT-DETAIL-DATE-RECORD.                                   00002620
+002630                                                                  00002630
+002640     05      FILLER                         PIC  X(02).           00002640
+002650     05  DOCUM1-SORT-NCF-CUST               PIC  9(07).           00002650
+002660     05      FILLER                         PIC  X(24).           00002660
+002670     05  REPORT-DETAIL-INFO-08-NCF.                               00002670
+002680                                                                  00002680
+002690         10      FILLER                     PIC  X(01).           00002690
+002700         10  DOCUM1-NCF-RECCODE             PIC  9(01).           00002700
+002710         10  DOCUM1-NCF-CUST-NO             PIC  9(07)    COMP-3. 00002710
+002720         10  DOCUM1-NCF-NAME1               PIC  X(30).           00002720
+002730         10  DOCUM1-NCF-ADDR1               PIC  X(30).           00002730
+002740         10  DOCUM1-NCF-ADDR2               PIC  X(30).           00002740
+002750         10  DOCUM1-NCF-CITY                PIC  X(20).           00002750
+002760         10  DOCUM1-NCF-STATE               PIC  X(05).           00002760
+002770         10  DOCUM1-NCF-ZIP                 PIC  9(05).           00002770
+002780         10  DOCUM1-NCF-AUDIT-CODE          PIC  X(01).           00002780
+002790         10      FILLER                     PIC  X(114).          00002790
+002800                                                                  00002800
+002810 01  REPORT-FILE-RECORD                     REDEFINES             00002810
+002820     REPORT-DETAIL-DATE-RECORD.                                   00002820
+002830                                                                  00002830
+002840     05      FILLER                         PIC  X(02).           00002840
+002850     05  REPORT-SORTFLD                     PIC  X(31).           00002850
+002860     05      FILLER                         REDEFINES             00002860
+002870         REPORT-SORTFLD.                                          00002870
+002880                                                                  00002880
+002890         10  DOCUM2-SORT-BACK-DATE          PIC  9(06).           00002890
+002900         10  DOCUM2-SORT-SUPPLR             PIC  X(03).           00002900
+002910         10  DOCUM2-SORT-PRICE-DATE         PIC  9(06).           00002910
+002920         10  DOCUM2-SORT-PRICE-NO           PIC  9(03).           00002920
+002930         10  DOCUM2-SORT-TERMS              PIC  9(03).           00002930
+002940         10  DOCUM2-SORT-EXPNSE            PIC  9(07).            00002940
+002950         10  DOCUM2-SORT-RPT-CODE           PIC  9(02).           00002950
+002960         10      FILLER                     PIC  X(01).           00002960
+002970                                                                  00002970
+002980     05  REPORT-DETAIL-INFO-09.                                   00002980
+002990                                                                  00002990
+003000         10  DOCUM2-PROCESS-CODE            PIC  X(01).           00003000
+003010         10  DOCUM2-RECORD-CODE             PIC  X(01).           00003010
+003020         10  DOCUM2-WREHOUSE-NO             PIC  9(07)    COMP-3. 00003020
+003030         10  DOCUM2-SUPPLR-NO               PIC  X(05).           00003030
+003040         10  DOCUM2-STORE-NO                PIC  9(05)    COMP-3. 00003040
+003050         10  DOCUM2-EXPNSE-NO              PIC  9(09)    COMP-3.  00003050
+003060         10  DOCUM2-TRAN-CD                 PIC  9(03)    COMP-3. 00003060
+003070         10  DOCUM2-POST-DATE               PIC  9(07)    COMP-3. 00003070
+003080         10  DOCUM2-EXPNSE-DT              PIC  9(07)    COMP-3.  00003080
+003090         10  DOCUM2-EXPNSE-GR              PIC  9(07)V99 COMP-3.  00003090
+003100         10  DOCUM2-EXPNSE-NET             PIC  9(07)V99 COMP-3.  00003100
+003110         10  DOCUM2-FREIGHT-AMT             PIC  9(07)V99 COMP-3. 00003110
+003120         10  DOCUM2-FIRST-IRS              PIC  9(03)V99 COMP-3.  00003120
+003130         10  DOCUM2-FIRST-DAYS              PIC  9(03)    COMP-3. 00003130
+003140         10  DOCUM2-SECOND-IRS             PIC  9(03)V99 COMP-3.  00003140
+003150         10  DOCUM2-SECOND-DAYS             PIC  9(03)    COMP-3. 00003150
+003160         10  DOCUM2-TERMS-TYPE              PIC  X(01).           00003160
+003170         10  DOCUM2-NET-DAYS                PIC  9(03)    COMP-3. 00003170
+003180         10  DOCUM2-XDAYS                   PIC  9(03)    COMP-3. 00003180
+003190         10  DOCUM2-XDAYS-CODE              PIC  X(01).           00003190
+003200         10  DOCUM2-FIRST-DUE-DT            PIC  9(07)    COMP-3. 00003200
+003210         10  DOCUM2-FIRST-AMT               PIC  9(05)V99 COMP-3. 00003210
+003220         10  DOCUM2-SECND-DUE-DT            PIC  9(07)    COMP-3. 00003220
+003230         10  DOCUM2-SECND-AMT               PIC  9(05)V99 COMP-3. 00003230
+003240         10  DOCUM2-FINAL-DUE-DT            PIC  9(07)    COMP-3. 00003240
+003250         10  DOCUM2-SHORT-TERM              PIC S9(03)    COMP-3. 00003250
+003260         10  DOCUM2-LONG-TERM               PIC  9(03)    COMP-3. 00003260
+003270         10  DOCUM2-LST-TRAN-CD             PIC  9(03)    COMP-3. 00003270
+003280         10  DOCUM2-LST-TRAN-DT             PIC  9(07)    COMP-3. 00003280
+003290         10  DOCUM2-FE-STATUS               PIC  X(01).           00003290
+003300         10  DOCUM2-REF-NO                  PIC  9(05)    COMP-3. 00003300
+003310         10  DOCUM2-FILM-NUMBER             PIC  9(11)    COMP-3. 00003310
+003320         10  DOCUM2-PROCESSOR-CODE          PIC  X(03).           00003320
+003330         10  DOCUM2-THIRD-IRS              PIC  9(03)V99 COMP-3.  00003330
+003340         10  DOCUM2-THIRD-DAYS              PIC  9(03)    COMP-3. 00003340
+003350         10  DOCUM2-FOURTH-IRS             PIC  9(03)V99 COMP-3.  00003350
+003360         10  DOCUM2-FOURTH-DAYS             PIC  9(03)    COMP-3. 00003360
+003370         10  DOCUM2-TERMS-CODE              PIC  9(03)    COMP-3. 00003370
+003380         10  DOCUM2-THIRD-DUE-DT            PIC  9(07)    COMP-3. 00003380
+004110         10  DOCUM2-THIRD-AMT               PIC  9(05)V99 COMP-3. 00004110
+003400         10  DOCUM2-FOURTH-DUE-DT           PIC  9(07)    COMP-3. 00003400
+003410         10  DOCUM2-FOURTH-AMT              PIC  9(05)V99 COMP-3. 00003410
+003420         10  DOCUM2-ORIG-PRICE-DT           PIC  9(07)    COMP-3. 00003420
+003430         10  DOCUM2-ORIG-PRICE-NO           PIC  9(03)    COMP-3. 00003430
+003440         10  DOCUM2-DEPOSIT-DATE            PIC  9(07)    COMP-3. 00003440
+003450         10  DOCUM2-SEQUENCE-NUMBER         PIC  9(03)    COMP-3. 00003450
+003460         10  DOCUM2-ORIG-TRAN-CD            PIC  9(03)    COMP-3. 00003460
+003470         10  DOCUM2-SPEC-CUST-RATE          PIC  X(01).           00003470
+003480         10  DOCUM2-RECOURSE-CODE           PIC  X(01).           00003480
+003490         10  DOCUM2-DISPUTE-CODE            PIC  X(01).           00003490
+003500         10      FILLER                     PIC  X(092).          00003500
+003510                                                                  00003510
+003520 01  REPORT-RECORD-09-10                    REDEFINES             00003520
+003530     REPORT-DETAIL-DATE-RECORD.                                   00003530
+003540                                                                  00003540
+003550     05  DOCUM2-10-REPORT-CODE              PIC  9(02).           00003550
+003560     05  DOCUM2-10-SORT-SUPPLR              PIC  X(03).           00003560
+003570     05  DOCUM2-10-SORT-DATE                PIC  9(06).           00003570
+003580     05  DOCUM2-10-SORT-CODE                PIC  9(02).           00003580
+003590     05  DOCUM2-10-SORT-PRICE               PIC  9(03).           00003590
+003600     05      FILLER                         PIC  X(14).           00003600
+003610     05  DOCUM2-10-SORT-RPT-CODE            PIC  9(02).           00003610
+003620     05      FILLER                         PIC  X(01).           00003620
+003630     05  REPORT-DETAIL-INFO-09-10.                                00003630
+003640                                                                  00003640
+003650         10  DOCUM2-10-TRAN-CODE            PIC  9(03)    COMP-3. 00003650
+003660         10  DOCUM2-10-PRICE-NO             PIC  9(03)    COMP-3. 00003660
+003670         10  DOCUM2-10-SUPPLR-NO            PIC  X(05).           00003670
+003680         10  DOCUM2-10-ENTRY-NO             PIC  9(03)    COMP-3. 00003680
+003690         10  DOCUM2-10-ENTRY-DATE           PIC  9(07)    COMP-3. 00003690
+003700         10  DOCUM2-10-AMOUNT               PIC S9(07)V99 COMP-3. 00003700
+003710         10  DOCUM2-10-INTEREST             PIC  9(05)V99 COMP-3. 00003710
+003720         10  DOCUM2-10-OVER-ADVANCE         PIC  9(07)V99 COMP-3. 00003720
 003730         10  DOCUM2-10-DESCRIPTION          PIC  X(20).                   
-003740         10      FILLER                     PIC  X(192).          00037200
+003740         10      FILLER                     PIC  X(192).          00003740
                                                                                 
       ******************************************************************        
 000100*******               LOOKUP ONLINE TERMS CODE FILE               00000100
@@ -2440,8 +2694,8 @@
 005100     05  UNIT-ORIGINAL-PRICE-DATE          PIC  9(07)    COMP-3.  00005100
 005200     05  UNIT-ORIGINAL-PRICE-NO            PIC  9(03)    COMP-3.  00005200
 005300     05  UNIT-DAYS-PAST-DUE                PIC S9(03)    COMP-3.  00005300
-005300     05  UNIT-DISPUTE-CODE                 PIC  X.                00005310
-005300     05  UNIT-RECOURSE-TO-OTHER            PIC  X.                00005320
+005300     05  UNIT-DISPUTE-CODE                 PIC  X.                00005300
+005300     05  UNIT-RECOURSE-TO-OTHER            PIC  X.                00005300
 005500                                                                  00005500
 005600**** UNADJUSTED DEDUCTION & RECEIVED ON ACCT                      00005600
 005700**** RECORD CODE = 2                                              00005700
@@ -4238,6 +4492,8 @@
 020720         10  WS01-NEXT-WREHOUSE              PIC X(01) VALUE 'N'. 00020720
 020730         10  WS01-WREHOUSE-TOTAL             PIC X(01) VALUE 'N'. 00020730
 020740         10  WS01-WAREHOUS-SW                PIC X(01) VALUE 'N'. 00020740
+020741         10  WS01-CRITERIA-SW                PIC X(01) VALUE 'N'. 00020741
+020742             88  END-OF-CRITERIA                       VALUE 'Y'. 00020742
 020750         10  WS01-SUPPLR-TOTAL               PIC X(01) VALUE 'N'. 00020750
 020760         10  WS01-INVALID-SWITCH             PIC X(01) VALUE 'N'. 00020760
 020770             88  INVALID-KEY                           VALUE 'Y'. 00020770
@@ -4259,6 +4515,34 @@
 020930             88  BIAS-DNB-CHANGE                       VALUE 'Y'. 00020930
 020940         10  WS01-BIAS-ATB-CHANGE            PIC X(01) VALUE 'N'. 00020940
 020950             88  BIAS-ATB-CHANGE                       VALUE 'Y'. 00020950
+000010         10  WS01-RESTART-PENDING            PIC X(01) VALUE 'N'. 00000010
+000020             88  RESTART-PENDING                       VALUE 'Y'. 00000020
+000030         10  WS01-SKIP-SWITCH                PIC X(01) VALUE 'N'. 00000030
+000040             88  SKIP-THIS-RECORD                      VALUE 'Y'. 00000040
+000050         10  WS01-REJECT-SWITCH              PIC X(01) VALUE 'N'. 00000050
+000060             88  TRAN-REJECTED                         VALUE 'Y'. 00000060
+000070         10  WS01-CKPT-SUPPLR-NUMBER         PIC X(05).           00000070
+000080         10  WS01-CKPT-WREHOUSE-NUMBR        PIC 9(07).           00000080
+000090         10  WS01-EOF-TERMS                  PIC X(01) VALUE 'N'. 00000090
+000100             88  END-OF-TERMS-FILE                     VALUE 'Y'. 00000100
+000110         10  WS01-EOF-PD-CRIT                PIC X(01) VALUE 'N'. 00000110
+000120             88  END-OF-PD-CRITERIA                    VALUE 'Y'. 00000120
+000130         10  WS01-EOF-PL-PD-CRIT             PIC X(01) VALUE 'N'. 00000130
+000140             88  END-OF-PL-PD-CRITERIA                 VALUE 'Y'. 00000140
+000150         10  WS01-EOF-LADING                 PIC X(01) VALUE 'N'. 00000150
+000160             88  END-OF-LADING-FILE                    VALUE 'Y'. 00000160
+000170         10  WS01-EOF-LADING-COLR            PIC X(01) VALUE 'N'. 00000170
+000180             88  END-OF-LADING-COLR-FILE               VALUE 'Y'. 00000180
+000190         10  WS01-EOF-COLLECT                PIC X(01) VALUE 'N'. 00000190
+000200             88  END-OF-COLLECT-FILE                   VALUE 'Y'. 00000200
+000210         10  WS01-EOF-CST9                   PIC X(01) VALUE 'N'. 00000210
+000220             88  END-OF-CST9-FILE                      VALUE 'Y'. 00000220
+000230         10  WS01-EOF-LIST                   PIC X(01) VALUE 'N'. 00000230
+000240             88  END-OF-LIST-FILE                      VALUE 'Y'. 00000240
+000241         10  WS01-EOF-SUPPLR-BAL             PIC X(01) VALUE 'N'. 00000241
+000242             88  END-OF-SUPPLR-BAL                     VALUE 'Y'. 00000242
+000243         10  WS01-EOF-CALLLIST-SORT          PIC X(01) VALUE 'N'. 00000243
+000244             88  END-OF-CALLLIST-SORT                  VALUE 'Y'. 00000244
 020960*                                                                 00020960
 020970 01  WT-PT-TABLE.                                                 00020970
 020980     05  WT01-OVRHEDS-TABLE OCCURS 800 TIMES INDEXED BY           00020980
@@ -4411,7 +4695,40 @@
 022450             15  FILLER                      PIC X(21).           00022450
 022460*                                                                 00022460
 022470     05  WT03-SUB                       PIC 9(3) COMP VALUE 1.    00022470
+022471     05  WT03-LOOKUP-SUB                 PIC 9(3) COMP VALUE 1.   00022471
+022472     05  WT03-LOOKUP-SW                  PIC X(01) VALUE 'N'.     00022472
+022473         88  WT03-LOOKUP-FOUND                     VALUE 'Y'.     00022473
 022480*                                                                 00022480
+022481******************************************************************00022481
+022482*         SUPPLIER BALANCE TABLE FOR PAST-DUE RECONCILE   *      00022482
+022483*         LOADED FROM SUPPLR-BAL-OUT BEFORE THE WT03 LOOP*       00022483
+022484******************************************************************00022484
+022485     05  WT04-SUPPLR-BAL-TABLE.                                   00022485
+022486         10  WT04-SUPPLR-BAL-TBL       OCCURS 100 TIMES.          00022486
+022487             15  WT04-SUPPLR-BAL-SUPPLR-NO   PIC X(03).           00022487
+022488             15  WT04-SUPPLR-BAL-TOTAL       PIC S9(09)V99 COMP-3.00022488
+022490     05  WT04-SUB                       PIC 9(3) COMP VALUE 1.    00022490
+022491     05  WT04-LOOKUP-SUB                 PIC 9(3) COMP VALUE 1.   00022491
+022492     05  WT04-LOOKUP-SW                  PIC X(01) VALUE 'N'.     00022492
+022493         88  WT04-LOOKUP-FOUND                     VALUE 'Y'.     00022493
+022494     05  WS-PDRECON-SUPPLR-CODE          PIC X(05).               00022494
+022495*                                                                00022495
+022496*         SUPPLR PAYMENT-TERMS EXCEPTION ACTUAL-DAYS TABLE     *  00022496
+022497*         ACCUMULATED FROM RDZ0001-BILL-DATE/ACTION-DATE       *  00022497
+022498     05  WT05-TRMSEXC-TABLE.                                      00022498
+022499         10  WT05-TRMSEXC-TBL          OCCURS 100 TIMES.          00022499
+022500             15  WT05-TERMS-DAYS-KEY  PIC 9(03).                  00022500
+022501             15  WT05-DAYS-TOTAL      PIC S9(07) COMP-3.          00022501
+022502             15  WT05-DAYS-COUNT      PIC S9(05) COMP-3.          00022502
+022503     05  WT05-SUB                       PIC 9(3) COMP VALUE 1.    00022503
+022504     05  WT05-ENTRY-COUNT                PIC 9(3) COMP VALUE 0.   00022504
+022505     05  WT05-LOOKUP-SUB                 PIC 9(3) COMP VALUE 1.   00022505
+022506     05  WT05-LOOKUP-SW                  PIC X(01) VALUE 'N'.     00022506
+022507         88  WT05-LOOKUP-FOUND                     VALUE 'Y'.     00022507
+022508     05  WT05-BILL-JULIAN               PIC S9(7) COMP-3 VALUE +0.00022508
+022509     05  WT05-ACTION-JULIAN             PIC S9(7) COMP-3 VALUE +0.00022509
+022510     05  WT05-ACTUAL-DAYS-USED          PIC S9(5) COMP-3 VALUE +0.00022510
+022511*                                                                00022511 
 022490     05  WW-WORK-AREAS.                                           00022490
 022500         10  FILLER                          PIC X(10) VALUE      00022500
 022510             'WORK AREAS'.                                        00022510
@@ -4488,6 +4805,166 @@
 023220     05  LW40-ABEND-CODE                    PIC X(3).             00023220
 023230     05  FILLER                             PIC X(4) VALUE 'DUMP'.00023230
 023240*                                                                 00023240
+000010******************************************************************00000010
+000020*        PRINT-LINE WORKING STORAGE FOR THE NEW PARTSUPP         *00000020
+000030*        SUPPLEMENTAL REPORTS - MOVED TO THE FLAT FD RECORD      *00000030
+000040*        BEFORE EACH WRITE.                                      *00000040
+000050******************************************************************00000050
+000060 01  SBTOTRPT-LINE.                                               00000060
+000070     05  SBTL-STORUNIT                       PIC 9(03).           00000070
+000080     05  FILLER                              PIC X(02).           00000080
+000090     05  SBTL-CATEGORY-NAME                  PIC X(30).           00000090
+000100     05  FILLER                              PIC X(02).           00000100
+000110     05  SBTL-CATEGORY-AMOUNT                PIC -(9)9.99.        00000110
+000120     05  FILLER                              PIC X(75).           00000120
+000170*                                                                 00000170
+000171******************************************************************00000171
+000172*        NAMES OF THE 25 SBTOT SUBTOTAL CATEGORIES, IN THE       *00000172
+000173*        SAME ORDER AS SIZE-DIV-TABLE-ENTRY, FOR THE 9510-       *00000173
+000174*        SBTOT-REPORT ONE-CATEGORY-PER-LINE BREAKDOWN.           *00000174
+000175******************************************************************00000175
+000176 01  SBTOT-CATEGORY-NAMES.                                        00000176
+000177     05  FILLER  PIC X(30) VALUE 'TOTAL PRICE-0 PROCESSED'.       00000177
+000178     05  FILLER  PIC X(30) VALUE 'KNOWN LOCATION ADJUSTMENT'.     00000178
+000179     05  FILLER  PIC X(30) VALUE 'NET SUPPLIER LOC CHG - COLR'.   00000179
+000180     05  FILLER  PIC X(30) VALUE 'WAREHOUSE INCOME'.              00000180
+000181     05  FILLER  PIC X(30) VALUE 'DORMANT RETURNS USED'.          00000181
+000182     05  FILLER  PIC X(30) VALUE 'BAD COLOR RECOVERIES'.          00000182
+000183     05  FILLER  PIC X(30) VALUE 'CATALOG 001 COST'.              00000183
+000184     05  FILLER  PIC X(30) VALUE 'SUPPLIER RETURNS - CC'.         00000184
+000185     05  FILLER  PIC X(30) VALUE 'SUPPLIER SALES'.                00000185
+000186     05  FILLER  PIC X(30) VALUE 'RETURN PRICE-0 POSTED'.         00000186
+000187     05  FILLER  PIC X(30) VALUE 'VOUCHERS'.                      00000187
+000188     05  FILLER  PIC X(30) VALUE 'SUPPLIER EXPENSE'.              00000188
+000189     05  FILLER  PIC X(30) VALUE 'SUPPLIER RETURNS - JE'.         00000189
+000190     05  FILLER  PIC X(30) VALUE 'BAD COLOR CHARGE-OFFS'.         00000190
+000191     05  FILLER  PIC X(30) VALUE 'MISCELLANEOUS OFFSETS'.         00000191
+000192     05  FILLER  PIC X(30) VALUE 'NET SUPPLIER LOC CHG - JE'.     00000192
+000193     05  FILLER  PIC X(30) VALUE 'REFUNDED TO SUPPLIER'.          00000193
+000194     05  FILLER  PIC X(30) VALUE 'FE CONTRACT CODES'.             00000194
+000195     05  FILLER  PIC X(30) VALUE 'OTHER CONTRACT CODES'.          00000195
+000196     05  FILLER  PIC X(30) VALUE 'PREVIOUS GROSS'.                00000196
+000197     05  FILLER  PIC X(30) VALUE 'PREVIOUS IRS AMOUNT'.           00000197
+000198     05  FILLER  PIC X(30) VALUE 'PREVIOUS NET'.                  00000198
+000199     05  FILLER  PIC X(30) VALUE 'CURRENT GROSS'.                 00000199
+000200     05  FILLER  PIC X(30) VALUE 'CURRENT IRS AMOUNT'.            00000200
+000201     05  FILLER  PIC X(30) VALUE 'CURRENT NET'.                   00000201
+000202 01  SBTOT-CATEGORY-NAME-TABLE REDEFINES SBTOT-CATEGORY-NAMES.    00000202
+000203     05  SBTOT-CATEGORY-NAME    PIC X(30) OCCURS 25 TIMES         00000203
+000204                                 INDEXED BY SBTOT-CAT-SUBSC.      00000204
+000205 01  SBTOT-CAT-NO                            PIC 9(02) COMP.      00000205
+000206 01  SBTOT-CAT-AMOUNT                        PIC S9(9)V99 COMP-3. 00000206
+000207*                                                                 00000207
+000180 01  PDRECON-LINE.                                                00000180
+000190     05  PDRL-SUPPLR-CODE                    PIC X(05).           00000190
+000200     05  FILLER                              PIC X(02).           00000200
+000210     05  PDRL-WT03-TOTAL                     PIC -(7)9.99.        00000210
+000220     05  FILLER                              PIC X(02).           00000220
+000230     05  PDRL-SUPPLR-BAL-TOTAL               PIC -(7)9.99.        00000230
+000240     05  FILLER                              PIC X(02).           00000240
+000250     05  PDRL-TIE-OUT-FLAG                   PIC X(01).           00000250
+000260     05  FILLER                              PIC X(78).           00000260
+000270*                                                                 00000270
+000280 01  FCSTVAR-LINE.                                                00000280
+000290     05  FVL-LABEL                           PIC X(20)            00000290
+000300         VALUE 'FORECAST VARIANCE   '.                            00000300
+000310     05  FVL-LAST-YR-YTD                     PIC -(9)9.99.        00000310
+000320     05  FILLER                              PIC X(02).           00000320
+000330     05  FVL-THIS-YR-YTD                     PIC -(9)9.99.        00000330
+000340     05  FILLER                              PIC X(02).           00000340
+000350     05  FVL-FORECAST-YTD                    PIC -(9)9.99.        00000350
+000360     05  FILLER                              PIC X(02).           00000360
+000370     05  FVL-VARIANCE-YTD                    PIC -(9)9.99.        00000370
+000380     05  FILLER                              PIC X(30).           00000380
+000390*                                                                 00000390
+000400 01  PDXCHK-LINE.                                                 00000400
+000410     05  PXL-SUPPLR-CODE                     PIC X(05).           00000410
+000420     05  FILLER                              PIC X(02).           00000420
+000430     05  PXL-GEN-AMT-1-6                     PIC -(7)9.99.        00000430
+000440     05  FILLER                              PIC X(02).           00000440
+000450     05  PXL-PL-AMT-1-6                      PIC -(7)9.99.        00000450
+000460     05  FILLER                              PIC X(02).           00000460
+000470     05  PXL-MISMATCH-FLAG                   PIC X(01).           00000470
+000480     05  FILLER                              PIC X(48).           00000480
+000490*                                                                 00000490
+000500 01  FRTCOST-LINE.                                                00000500
+000510     05  FCL-SUPPLR                          PIC X(03).           00000510
+000520     05  FILLER                              PIC X(02).           00000520
+000530     05  FCL-ACCT                             PIC 9(07).          00000530
+000540     05  FILLER                              PIC X(02).           00000540
+000550     05  FCL-LADING-CHARGE                   PIC -(7)9.99.        00000550
+000560     05  FILLER                              PIC X(60).           00000560
+000570*                                                                 00000570
+000580 01  TRMSEXC-LINE.                                                00000580
+000590     05  TXL-TERMS-KEY                       PIC 9(03).           00000590
+000600     05  FILLER                              PIC X(02).           00000600
+000610     05  TXL-ACTUAL-DAYS                     PIC 9(03).           00000610
+000620     05  FILLER                              PIC X(02).           00000620
+000630     05  TXL-EXCEPTION-TEXT                  PIC X(30).           00000630
+000640     05  FILLER                              PIC X(58).           00000640
+000650*                                                                 00000650
+000660 01  ACCTSTMT-LINE.                                               00000660
+000670     05  ASL-SUPPLR-NUMBER                   PIC X(05).           00000670
+000680     05  FILLER                              PIC X(02).           00000680
+000690     05  ASL-ACCT-NUMBER                     PIC 9(15).           00000690
+000700     05  FILLER                              PIC X(02).           00000700
+000710     05  ASL-INTEREST                        PIC -(4)9.99.        00000710
+000720     05  FILLER                              PIC X(02).           00000720
+000730     05  ASL-SALES-AVAIL-ADJ                 PIC -(5)9.99.        00000730
+000740     05  FILLER                              PIC X(70).           00000740
+000750*                                                                 00000750
+000760 01  DSPTRPT-LINE.                                                00000760
+000770     05  DRL-SUPPLR-NUMBER                   PIC X(05).           00000770
+000780     05  FILLER                              PIC X(02).           00000780
+000790     05  DRL-DISPUTE-OPEN-DATE               PIC 9(06).           00000790
+000800     05  FILLER                              PIC X(02).           00000800
+000810     05  DRL-DISPUTE-AGE-DAYS                PIC 9(03).           00000810
+000820     05  FILLER                              PIC X(02).           00000820
+000830     05  DRL-COMMENT                         PIC X(25).           00000830
+000840     05  FILLER                              PIC X(55).           00000840
+000841*                                                                 00000841
+000842 01  SUPLKUP-LINE.                                                00000842
+000843     05  SKL-SUPPLR-NAME                     PIC X(30).           00000843
+000844     05  FILLER                              PIC X(02).           00000844
+000845     05  SKL-SUPPLR-HQ                       PIC X(03).           00000845
+000846     05  FILLER                              PIC X(02).           00000846
+000847     05  SKL-SUPPLR-TS                       PIC X(02).           00000847
+000848     05  FILLER                              PIC X(02).           00000848
+000849     05  SKL-FOUND-FLAG                      PIC X(09).           00000849
+000850     05  FILLER                              PIC X(50).           00000850
+000851*                                                                 00000851
+000860 01  OVRDUE-LINE.                                                 00000860
+000870     05  OVL-SUPPLR-NO                       PIC X(03).           00000870
+000880     05  FILLER                              PIC X(02).           00000880
+000890     05  OVL-MATURED-GROSS                   PIC -(9)9.99.        00000890
+000900     05  FILLER                              PIC X(02).           00000900
+000910     05  OVL-MATURED-NET                     PIC -(9)9.99.        00000910
+000920     05  FILLER                              PIC X(02).           00000920
+000930     05  OVL-BILLING-91-180                  PIC -(9)9.99.        00000930
+000940     05  FILLER                              PIC X(02).           00000940
+000950     05  OVL-BILLING-181-UP                  PIC -(9)9.99.        00000950
+000960     05  FILLER                              PIC X(43).           00000960
+000970*                                                                 00000970
+000980 01  OSDRPT-LINE.                                                 00000980
+000990     05  OSL-SUPPLR-NO                       PIC X(03).           00000990
+000010     05  FILLER                              PIC X(02).           00000010
+000020     05  OSL-OSD-AMOUNT                      PIC -(7)9.99.        00000020
+000030     05  FILLER                              PIC X(02).           00000030
+000040     05  OSL-RET-CK-AMOUNT                   PIC -(7)9.99.        00000040
+000050     05  FILLER                              PIC X(02).           00000050
+000060     05  OSL-DISPUTE-AMOUNT                  PIC -(7)9.99.        00000060
+000070     05  FILLER                              PIC X(42).           00000070
+000080*                                                                 00000080
+000090 01  CALLLIST-LINE.                                               00000090
+000100     05  CLL-SOURCE                          PIC X(08).           00000100
+000110     05  FILLER                              PIC X(02).           00000110
+000120     05  CLL-DETAIL                          PIC X(25).           00000120
+000130     05  FILLER                              PIC X(02).           00000130
+000140     05  CLL-PRIORITY                        PIC 9(03).           00000140
+000150     05  FILLER                              PIC X(60).           00000150
+000160*                                                                 00000160
+000170     EJECT                                                        00000170
+000180*                                                                 00000180
 023250     EJECT                                                        00023250
 023260*                                                                 00023260
 023270 LINKAGE SECTION.                                                 00023270
@@ -4501,7 +4978,7 @@
 023350*                                                                 00023350
 023360 000-PROGRAM-DRIVER SECTION.                                      00023360
 023370     PERFORM 100-HOUSEKEEPING.                                    00023370
-023380     PERFORM 300-LOOKUP                                           00023380
+023380     PERFORM 300-LOOKUP THRU 300-LOOKUP-EXIT                      00023380
 024110         UNTIL END-OF-TRANS-FILE.                                 00024110
 023400     PERFORM 9500-TERMINATION.                                    00023400
 023410     EJECT                                                        00023410
@@ -4535,7 +5012,21 @@
 023770                 WAREHOUS-FILE-OUT                                00023770
 023780                 LADING-FILE                                      00023780
 023790                 LADING-COLR-FILE                                 00023790
-023800                 LOOKUP-CNS-BIAS-FILE.                            00023800
+023800                 LOOKUP-CNS-BIAS-FILE                             00023800
+090401                 REJECT-FILE-OUT                                  00090401
+090402                 SBTOTRPT-FILE-OUT                                00090402
+090403                 PDRECON-FILE-OUT                                 00090403
+090404                 FCSTVAR-FILE-OUT                                 00090404
+090405                 PDXCHK-FILE-OUT                                  00090405
+090406                 FRTCOST-FILE-OUT                                 00090406
+090407                 TRMSEXC-FILE-OUT                                 00090407
+090408                 ACCTSTMT-FILE-OUT                                00090408
+090409                 DSPTRPT-FILE-OUT                                 00090409
+090414                 SUPLKUP-FILE-OUT                                 00090414
+090410                 OVRDUE-FILE-OUT                                  00090410
+090411                 OSDRPT-FILE-OUT                                  00090411
+090412                 CALLLIST-FILE-OUT.                               00090412
+090413     PERFORM 118-CHECK-RESTART.                                   00090413
 023810 112-READ-WAREHOUS-FILE.                                          00023810
 023820     READ WAREHOUS-FILE-IN INTO LIST-ACCT-REC                     00023820
 023830        AT END                                                    00023830
@@ -4578,7 +5069,7 @@
 024200 116-INIT-RDZ-PD-RANGE-TABLE.                                     00024200
 024210     IF WT03-SUB GREATER THAN 100                                 00024210
 024220         MOVE 1 TO WT03-SUB                                       00024220
-024230         GO TO 120-DATE-AND-HEADINGS.                             00024230
+024221         GO TO 117-LOAD-RDZ-PD-RANGE-TABLE.                       00024221
 024240                                                                  00024240
 024250     MOVE ZEROS  TO WT03-RDZ-SUPPLR-CODE (WT03-SUB)               00024250
 024260                    WT03-RDZ-INDUSTRY-CODE (WT03-SUB)             00024260
@@ -4592,6 +5083,41 @@
 024340                                                                  00024340
 024350      ADD 1 TO WT03-SUB.                                          00024350
 024360      GO TO 116-INIT-RDZ-PD-RANGE-TABLE.                          00024360
+024361*                                                                 00024361
+024362******************************************************************00024362
+024363*        LOAD THE PAST-DUE RANGE TABLE FROM PAST-DUE-CRITERIA    *00024363
+024364*        ONE CRITERIA RECORD PER SUPPLIER ENTRY, UP TO THE       *00024364
+024365*        100 ENTRIES THE TABLE HOLDS.                            *00024365
+024366******************************************************************00024366
+024367 117-LOAD-RDZ-PD-RANGE-TABLE.                                     00024367
+024368     IF END-OF-CRITERIA OR WT03-SUB GREATER THAN 100              00024368
+024369         MOVE 1 TO WT03-SUB                                       00024369
+024370         GO TO 120-DATE-AND-HEADINGS.                             00024370
+024371                                                                  00024371
+024372     READ PAST-DUE-CRITERIA INTO CRITERIA-RECORD-ENTRY            00024372
+024373         AT END                                                   00024373
+024374             MOVE 'Y' TO WS01-CRITERIA-SW                         00024374
+024375             GO TO 117-LOAD-RDZ-PD-RANGE-TABLE.                   00024375
+024376                                                                  00024376
+024377     MOVE CRC-SUPPLR-CODE TO WT03-RDZ-SUPPLR-CODE (WT03-SUB).     00024377
+024378     MOVE CRC-INDUSTRY-CODE TO WT03-RDZ-INDUSTRY-CODE (WT03-SUB). 00024378
+024379     MOVE CRC-PAST-DUE-AMT-1-6                                    00024379
+024380         TO WT03-RDZ-PAST-DUE-AMT-1-6 (WT03-SUB).                 00024380
+024381     MOVE CRC-PAST-DUE-AMT-7-14                                   00024381
+024382         TO WT03-RDZ-PAST-DUE-AMT-7-14 (WT03-SUB).                00024382
+024383     MOVE CRC-PAST-DUE-AMT-15-19                                  00024383
+024384         TO WT03-RDZ-PAST-DUE-AMT-15-19 (WT03-SUB).               00024384
+024385     MOVE CRC-PAST-DUE-AMT-20-24                                  00024385
+024386         TO WT03-RDZ-PAST-DUE-AMT-20-24 (WT03-SUB).               00024386
+024387     MOVE CRC-PAST-DUE-AMT-25-29                                  00024387
+024388         TO WT03-RDZ-PAST-DUE-AMT-25-29 (WT03-SUB).               00024388
+024389     MOVE CRC-PAST-DUE-AMT-30-36                                  00024389
+024390         TO WT03-RDZ-PAST-DUE-AMT-30-36 (WT03-SUB).               00024390
+024391     MOVE CRC-PAST-DUE-AMT-37-45                                  00024391
+024392         TO WT03-RDZ-PAST-DUE-AMT-37-45 (WT03-SUB).               00024392
+024393                                                                  00024393
+024394     ADD 1 TO WT03-SUB.                                           00024394
+024395     GO TO 117-LOAD-RDZ-PD-RANGE-TABLE.                           00024395
 024370******************************************************************00024370
 024380*        PROCESS CURRENT DATE ADJUSTED FOR MIDNIGHT               00024380
 024390*        PROCESS CURRENT DATE LESS 30 DAYS FOR LIST TRANS         00024390
@@ -4706,4 +5232,744 @@
 025400                   SUPPLR-BAL-BILLING-31-60                       00025400
 025410                   SUPPLR-BAL-BILLING-61-90                       00025410
 025420                   SUPPLR-BAL-BILLING-91-180                      00025420
-025430                   SUPPLR-BAL-BILLING-181-UP                      00025430
+025430                   SUPPLR-BAL-BILLING-181-UP.                     00025430
+025440*                                                                 00025440
+025450******************************************************************00025450
+025460*     LOOK UP AN ADVANCE-AUTHORIZATION PASSWORD FOR APPROVAL     *00025460
+025470*     OFFICER SLOT AP-OFFICER-INDEX (1-6) THROUGH THE ADVPSWD    *00025470
+025480*     CREDENTIAL SUBPROGRAM.  CALLER SETS AP-OFFICER-INDEX       *00025480
+025490*     BEFORE PERFORMING THIS PARAGRAPH.                          *00025490
+025500******************************************************************00025500
+025510 121-GET-ADV-PSWD.                                                00025510
+025520     MOVE 'L' TO AP-FUNCTION-CODE.                                00025520
+025530     CALL 'ADVPSWD' USING AP-FUNCTION-CODE                        00025530
+025540                          AP-OFFICER-INDEX                        00025540
+025550                          AP-OFFICER-PSWD                         00025550
+025560                          AP-RETURN-CODE.                         00025560
+025570     IF AP-RETURN-CODE NOT EQUAL ZERO                             00025570
+025580         MOVE SPACES TO AP-OFFICER-PSWD.                          00025580
+000010******************************************************************00000010
+000020*        RESTART / CHECKPOINT PROCESSING                         *00000020
+000030******************************************************************00000030
+000040 118-CHECK-RESTART.                                               00000040
+000050     MOVE 'N' TO WS01-RESTART-PENDING.                            00000050
+000060     OPEN INPUT CHECKPOINT-FILE.                                  00000060
+000070     READ CHECKPOINT-FILE                                         00000070
+000080         AT END NEXT SENTENCE                                     00000080
+000090         NOT AT END                                               00000090
+000100             MOVE CKPT-SUPPLR-NUMBER TO WS01-CKPT-SUPPLR-NUMBER   00000100
+000110             MOVE CKPT-WREHOUSE-NUMBER TO WS01-CKPT-WREHOUSE-NUMBR00000110
+000120             MOVE 'Y' TO WS01-RESTART-PENDING                     00000120
+000130             DISPLAY 'PARTSUPP RESTARTING AFTER SUPPLR='          00000130
+000140                 WS01-CKPT-SUPPLR-NUMBER ' WREHOUSE='             00000140
+000150                 WS01-CKPT-WREHOUSE-NUMBR.                        00000150
+000160     CLOSE CHECKPOINT-FILE.                                       00000160
+000170     OPEN OUTPUT CHECKPOINT-FILE.                                 00000170
+000180*                                                                 00000180
+000190******************************************************************00000190
+000200*        MAIN TRANSACTION PROCESSING LOOP                        *00000200
+000210*        READS ONE BILL-LADING TRANSACTION, EDITS IT, POSTS OR   *00000210
+000220*        REJECTS IT, AND ADVANCES THE RESTART CHECKPOINT.        *00000220
+000230******************************************************************00000230
+000240 300-LOOKUP SECTION.                                              00000240
+000250 310-READ-TRANS.                                                  00000250
+000260     READ TRANS-FILE-IN INTO BILL-LADING-REC                      00000260
+000270         AT END                                                   00000270
+000280             MOVE 'Y' TO WS01-EOF-TRANS                           00000280
+000290             GO TO 300-LOOKUP-EXIT.                               00000290
+000300     IF RESTART-PENDING                                           00000300
+000310         PERFORM 315-CHECK-RESTART-SKIP                           00000310
+000320         IF SKIP-THIS-RECORD                                      00000320
+000330             GO TO 300-LOOKUP-EXIT.                               00000330
+000340     PERFORM 320-EDIT-TRANSACTION.                                00000340
+000350     IF TRAN-REJECTED                                             00000350
+000360         PERFORM 330-WRITE-REJECT                                 00000360
+000370     ELSE                                                         00000370
+000380         PERFORM 325-POST-TRANSACTION                             00000380
+000390         PERFORM 340-WRITE-CHECKPOINT.                            00000390
+000391 300-LOOKUP-EXIT.                                                 00000391
+000392     EXIT.                                                        00000392
+000420*                                                                 00000420
+000430 315-CHECK-RESTART-SKIP.                                          00000430
+000440     MOVE 'Y' TO WS01-SKIP-SWITCH.                                00000440
+000450     IF BLC-SUPPLR-NUMBER    EQUAL WS01-CKPT-SUPPLR-NUMBER        00000450
+000460        AND BLC-WREHOUSE-NUMBER EQUAL WS01-CKPT-WREHOUSE-NUMBR    00000460
+000470         MOVE 'N' TO WS01-RESTART-PENDING.                        00000470
+000480*                                                                 00000480
+000490******************************************************************00000490
+000500*       VALIDATE THE TRANSACTION - REJECT IF UNPOSTABLE          *00000500
+000510******************************************************************00000510
+000520 320-EDIT-TRANSACTION.                                            00000520
+000530     MOVE 'N' TO WS01-REJECT-SWITCH.                              00000530
+000540     MOVE SPACES TO REJECT-RECORD.                                00000540
+000541     MOVE BILL-LADING-RECORD (91:23) TO BILL-LADING-TRAILER-REC.  00000541
+000550     IF BLC-TRAN-CODE EQUAL ZEROS                                 00000550
+000560         MOVE 'Y'  TO WS01-REJECT-SWITCH                          00000560
+000570         MOVE 'BTC' TO REJ-REASON-CODE                            00000570
+000580         MOVE 'INVALID TRANSACTION CODE' TO REJ-REASON-TEXT       00000580
+000590     ELSE                                                         00000590
+000600     IF BLC-WREHOUSE-NUMBER NOT NUMERIC                           00000600
+000601         AND BLC-TRAN-CODE NOT EQUAL 654                          00000601
+000610         MOVE 'Y'  TO WS01-REJECT-SWITCH                          00000610
+000620         MOVE 'BWN' TO REJ-REASON-CODE                            00000620
+000630         MOVE 'INVALID WAREHOUSE NUMBER' TO REJ-REASON-TEXT       00000630
+000640     ELSE                                                         00000640
+000650     IF BLC-SUPPLR-NUMBER EQUAL SPACES                            00000650
+000651         AND BLC-TRAN-CODE NOT EQUAL 654                          00000651
+000660         MOVE 'Y'  TO WS01-REJECT-SWITCH                          00000660
+000670         MOVE 'BSN' TO REJ-REASON-CODE                            00000670
+000680         MOVE 'MISSING SUPPLIER NUMBER' TO REJ-REASON-TEXT        00000680
+000681     ELSE                                                         00000681
+000682     IF BLC-TRAN-CODE EQUAL 654                                   00000682
+000683         AND RDZ654-SUPPLR-NAME EQUAL SPACES                      00000683
+000684         MOVE 'Y'  TO WS01-REJECT-SWITCH                          00000684
+000685         MOVE 'BSN' TO REJ-REASON-CODE                            00000685
+000686         MOVE 'MISSING SUPPLIER NAME' TO REJ-REASON-TEXT          00000686
+000687     ELSE                                                         00000687
+000688     IF BLC-TRAN-CODE NOT LESS THAN 901                           00000688
+000689         AND RDZ0001-APPR-AMOUNT-PACKED GREATER THAN 5000.00      00000689
+000690         AND RDZ0001-APPR-AMOUNT-2 EQUAL ZEROS                    00000690
+000691         MOVE 'Y'  TO WS01-REJECT-SWITCH                          00000691
+000692         MOVE 'B2A' TO REJ-REASON-CODE                            00000692
+000693         MOVE 'PRICE CHANGE OVER THRESHOLD NEEDS 2ND APPR'        00000693
+000694             TO REJ-REASON-TEXT.                                  00000694
+000690*                                                                 00000690
+000700******************************************************************00000700
+000710*       POST A VALID TRANSACTION TO THE DETAIL FILE              *00000710
+000720******************************************************************00000720
+000730 325-POST-TRANSACTION.                                            00000730
+000740     MOVE SPACES TO DETAIL-RECORD-OUT.                            00000740
+000750     MOVE BILL-LADING-REC TO DETAIL-RECORD-OUT (1:90).            00000750
+000760     WRITE DETAIL-RECORD-OUT.                                     00000760
+000770     IF BLC-TRAN-CODE NOT LESS THAN 901                           00000770
+000780         MOVE BILL-LADING-RECORD (91:23)                          00000780
+000781             TO BILL-LADING-TRAILER-REC                           00000781
+000782         PERFORM 329-ACCUM-TERMS-ACTUAL.                          00000782
+000790         IF RDZ0001-APPR-AMOUNT-2 GREATER THAN ZEROS              00000790
+000791             MOVE RDZ0001-APPR-OFFICER-2 (3:1) TO AP-OFFICER-INDEX00000791
+000792             PERFORM 121-GET-ADV-PSWD                             00000792
+000793             IF AP-RETURN-CODE EQUAL ZERO                         00000793
+000800                 DISPLAY 'RDZ0001 2ND TIER APPROVAL BY '          00000800
+000810                     RDZ0001-APPR-OFFICER-2 ' AMT '                00093310
+000811                     RDZ0001-APPR-AMOUNT-2 ' PSWD ON FILE'         00093311
+000794             ELSE                                                 00000794
+000795                 DISPLAY 'RDZ0001 2ND TIER APPROVAL BY '           00093295
+000796                     RDZ0001-APPR-OFFICER-2 ' AMT '                00093296
+000797                     RDZ0001-APPR-AMOUNT-2 ' - NO PSWD ON FILE'.   00093297
+000821     IF BLC-TRAN-CODE EQUAL 987                                   00000821
+000822         PERFORM 326-WRITE-ACCTSTMT.                              00000822
+000823     IF BLC-TRAN-CODE EQUAL 456                                   00000823
+000824         PERFORM 327-WRITE-DSPTRPT.                               00000824
+000825     IF BLC-TRAN-CODE EQUAL 654                                   00000825
+000826         PERFORM 328-SUPPLR-NAME-LOOKUP.                          00000826
+000830*                                                                 00000830
+000831******************************************************************00000831
+000832*        WRITE AN ACCOUNT CURRENT STATEMENT LINE *                00000832
+000833******************************************************************00000833
+000834 326-WRITE-ACCTSTMT.                                              00000834
+000835     MOVE SPACES TO ACCTSTMT-LINE.                                00000835
+000836     MOVE RDZ987-SUPPLR-NUMBER  TO ASL-SUPPLR-NUMBER.             00000836
+000837     MOVE RDZ987-ACCT-NUMBER    TO ASL-ACCT-NUMBER.               00000837
+000838     MOVE RDZ987-INTEREST       TO ASL-INTEREST.                  00000838
+000839     MOVE RDZ987-SALES-AVAIL-ADJ TO ASL-SALES-AVAIL-ADJ.          00000839
+000840     MOVE ACCTSTMT-LINE TO ACCTSTMT-RECORD.                       00000840
+000841     WRITE ACCTSTMT-RECORD.                                       00000841
+000842*                                                                 00000842
+000843******************************************************************00000843
+000844*        WRITE A DISPUTE-AGING REPORT LINE *                      00000844
+000845******************************************************************00000845
+000846 327-WRITE-DSPTRPT.                                               00000846
+000847     IF DISPUTE-OPEN                                              00000847
+000848         MOVE SPACES TO DSPTRPT-LINE                              00000848
+000849         MOVE RDZ456-SUPPLR-NUMBER TO DRL-SUPPLR-NUMBER           00000849
+000850         MOVE RDZ456-DISPUTE-OPEN-DATE TO DRL-DISPUTE-OPEN-DATE   00000850
+000851         MOVE RDZ456-DISPUTE-AGE-DAYS TO DRL-DISPUTE-AGE-DAYS     00000851
+000852         MOVE RDZ456-COMMENT TO DRL-COMMENT                       00000852
+000853         MOVE DSPTRPT-LINE TO DSPTRPT-RECORD                      00000853
+000854         WRITE DSPTRPT-RECORD.                                    00000854
+000855*                                                                 00000855
+000856******************************************************************00000856
+000857*        LOOK UP A SUPPLIER BY NAME - WRITE THE RESULT LINE      *00000857
+000858******************************************************************00000858
+000859 328-SUPPLR-NAME-LOOKUP.                                          00000859
+000860     MOVE SPACES TO SUPLKUP-LINE.                                 00000860
+000861     MOVE RDZ654-SUPPLR-NAME TO SKL-SUPPLR-NAME.                  00000861
+000862     MOVE RDZ654-SUPPLR-NAME TO SUPPLR-NAME.                      00000862
+000863     READ VSAM-SUPPLR-FILE KEY IS SUPPLR-NAME                     00000863
+000864         INVALID KEY                                              00000864
+000865             MOVE SPACES TO SKL-SUPPLR-HQ SKL-SUPPLR-TS           00000865
+000866             MOVE 'NOT FOUND' TO SKL-FOUND-FLAG                   00000866
+000867         NOT INVALID KEY                                          00000867
+000868             MOVE SUPPLR-HQ TO SKL-SUPPLR-HQ                      00000868
+000869             MOVE SUPPLR-TS TO SKL-SUPPLR-TS                      00000869
+000870             MOVE 'FOUND' TO SKL-FOUND-FLAG.                      00000870
+000871     MOVE SUPLKUP-LINE TO SUPLKUP-RECORD.                         00000871
+000872     WRITE SUPLKUP-RECORD.                                        00000872
+000873*                                                                 00000873
+000874******************************************************************00000874
+000875*        ACCUMULATE ACTUAL PAYMENT-TIMING DAYS BY TERMS FOR THE  *00000875
+000876*        9560-TRMSEXC-REPORT, KEYED BY RDZ0001-NET-TERMS-DAYS    *00000876
+000877******************************************************************00000877
+000878 329-ACCUM-TERMS-ACTUAL.                                          00000878
+000879     IF RDZ0001-BILL-DATE GREATER THAN ZEROS                      00000879
+000880        AND RDZ0001-ACTION-DATE GREATER THAN ZEROS                00000880
+000881         MOVE CAL-INIT-DATE-PARMS TO CAL-DATE-PARMS               00000881
+000882         MOVE RDZ0001-BILL-DATE TO CAL-CALENDAR-DT-1              00000882
+000883         MOVE LK20-DIFFDATE TO CAL-FUNCTION-CODE                  00000883
+000884         PERFORM 9000-DATE-PROCESSING                             00000884
+000885         PERFORM 9600-DATE-RETURN-CODE                            00000885
+000886         MOVE CAL-JULIAN-DT-1 TO WT05-BILL-JULIAN                 00000886
+000887         MOVE CAL-INIT-DATE-PARMS TO CAL-DATE-PARMS               00000887
+000888         MOVE RDZ0001-ACTION-DATE TO CAL-CALENDAR-DT-1            00000888
+000889         MOVE LK20-DIFFDATE TO CAL-FUNCTION-CODE                  00000889
+000890         PERFORM 9000-DATE-PROCESSING                             00000890
+000891         PERFORM 9600-DATE-RETURN-CODE                            00000891
+000892         MOVE CAL-JULIAN-DT-1 TO WT05-ACTION-JULIAN               00000892
+000893         COMPUTE WT05-ACTUAL-DAYS-USED =                          00000893
+000894             WT05-ACTION-JULIAN - WT05-BILL-JULIAN                00000894
+000895         MOVE 1 TO WT05-LOOKUP-SUB                                00000895
+000896         MOVE 'N' TO WT05-LOOKUP-SW                               00000896
+000897         PERFORM 331-FIND-TERMS-ENTRY THRU 331-EXIT               00000897
+000898         IF NOT WT05-LOOKUP-FOUND                                 00000898
+000899            AND WT05-ENTRY-COUNT LESS THAN 100                    00000899
+000900             ADD 1 TO WT05-ENTRY-COUNT                            00000900
+000901             MOVE WT05-ENTRY-COUNT TO WT05-LOOKUP-SUB             00000901
+000902             MOVE RDZ0001-NET-TERMS-DAYS                          00000902
+000903                 TO WT05-TERMS-DAYS-KEY (WT05-LOOKUP-SUB)         00000903
+000904             MOVE ZEROS TO WT05-DAYS-TOTAL (WT05-LOOKUP-SUB)      00000904
+000905             MOVE ZEROS TO WT05-DAYS-COUNT (WT05-LOOKUP-SUB).     00000905
+000906         IF WT05-LOOKUP-SUB NOT GREATER THAN 100                  00000906
+000907             ADD WT05-ACTUAL-DAYS-USED                            00000907
+000908                 TO WT05-DAYS-TOTAL (WT05-LOOKUP-SUB)             00000908
+000909             ADD 1 TO WT05-DAYS-COUNT (WT05-LOOKUP-SUB).          00000909
+000910*                                                                 00000910
+000911 331-FIND-TERMS-ENTRY.                                            00000911
+000912     IF WT05-LOOKUP-FOUND                                         00000912
+000913        OR WT05-LOOKUP-SUB GREATER THAN WT05-ENTRY-COUNT          00000913
+000914         GO TO 331-EXIT.                                          00000914
+000915     IF WT05-TERMS-DAYS-KEY (WT05-LOOKUP-SUB) EQUAL               00000915
+000916         RDZ0001-NET-TERMS-DAYS                                   00000916
+000917         MOVE 'Y' TO WT05-LOOKUP-SW                               00000917
+000918         GO TO 331-EXIT.                                          00000918
+000919     ADD 1 TO WT05-LOOKUP-SUB.                                    00000919
+000920     GO TO 331-FIND-TERMS-ENTRY.                                  00000920
+000921 331-EXIT.                                                        00000921
+000922     EXIT.                                                        00000922
+000923*                                                                 00000923
+000840******************************************************************00000840
+000850*        WRITE AN UNPOSTABLE TRANSACTION TO THE SUSPENSE FILE    *00000850
+000860******************************************************************00000860
+000870 330-WRITE-REJECT.                                                00000870
+000880     MOVE BILL-LADING-REC TO REJ-ORIGINAL-RECORD (1:90).          00000880
+000890     WRITE REJECT-RECORD.                                         00000890
+000900*                                                                 00000900
+000910******************************************************************00000910
+000920*        ADVANCE THE RESTART CHECKPOINT PAST THIS TRANSACTION    *00000920
+000930******************************************************************00000930
+000940 340-WRITE-CHECKPOINT.                                            00000940
+000950     CLOSE CHECKPOINT-FILE.                                       00000950
+000960     OPEN OUTPUT CHECKPOINT-FILE.                                 00000960
+000970     MOVE BLC-SUPPLR-NUMBER    TO CKPT-SUPPLR-NUMBER.             00000970
+000980     MOVE BLC-WREHOUSE-NUMBER  TO CKPT-WREHOUSE-NUMBER.           00000980
+000990     WRITE CHECKPOINT-RECORD.                                     00000990
+000991*                                                                 00000991
+000010*                                                                 00000010
+000020******************************************************************00000020
+000030*        CALL THE PARTSUPP DATE UTILITY SUBPROGRAM                00000030
+000040******************************************************************00000040
+000050 9000-DATE-PROCESSING SECTION.                                    00000050
+000060     CALL 'DATEVAL' USING CAL-DATE-PARMS.                         00000060
+000070*                                                                 00000070
+000080******************************************************************00000080
+000090*        VERIFY THE DATE UTILITY RETURN CODE - ABEND IF BAD *     00000090
+000100******************************************************************00000100
+000110 9600-DATE-RETURN-CODE SECTION.                                   00000110
+000120     IF CAL-RETURN-CODE NOT EQUAL ZEROS                           00000120
+000130         MOVE '333' TO LW40-ABEND-CODE                            00000130
+000140         MOVE 3 TO COLR-ABEND-CODE                                00000140
+000150         PERFORM 9700-ABEND.                                      00000150
+000160*                                                                 00000160
+000170******************************************************************00000170
+000180*        ISSUE A USER ABEND AND DUMP *                            00000180
+000190******************************************************************00000190
+000200 9700-ABEND SECTION.                                              00000200
+000210     DISPLAY 'PARTSUPP ABEND - CODE=' LW40-ABEND-CODE.            00000210
+000220     MOVE COLR-ABEND-CODE TO RETURN-CODE.                         00000220
+000230     CALL 'ILBOABN0' USING 0USER-ABEND.                           00000230
+000240     STOP RUN.                                                    00000240
+000010*                                                                 00000010
+000020******************************************************************00000020
+000030*        END OF JOB - RUN THE SUPPLEMENTAL REPORTS AND CLOSE *    00000030
+000040*        EVERY FILE THE PROGRAM HAS OPEN.                        *00000040
+000050******************************************************************00000050
+000060 9500-TERMINATION SECTION.                                        00000060
+000070     PERFORM 9510-SBTOT-REPORT.                                   00000070
+000080     PERFORM 9520-PDRECON-REPORT.                                 00000080
+000090     PERFORM 9530-FCSTVAR-REPORT.                                 00000090
+000100     PERFORM 9540-PDXCHK-REPORT.                                  00000100
+000110     PERFORM 9550-FRTCOST-REPORT.                                 00000110
+000120     PERFORM 9560-TRMSEXC-REPORT.                                 00000120
+000130     PERFORM 9570-OVRDUE-REPORT THRU 9570-EXIT.                   00000130
+000140     PERFORM 9580-OSDRPT-REPORT THRU 9580-EXIT.                   00000140
+000150     PERFORM 9590-CALLLIST-REPORT.                                00000150
+000160     PERFORM 9900-CLOSE-FILES.                                    00000160
+000170     STOP RUN.                                                    00000170
+000180*                                                                 00000180
+000190******************************************************************00000190
+000200*        PER-STORUNIT, ALL-25-CATEGORY SUBTOTAL BREAKDOWN, ONE   *00000200
+000210*        DETAIL LINE PER CATEGORY PER STORE UNIT.                *00000210
+000220******************************************************************00000220
+000230 9510-SBTOT-REPORT.                                               00000230
+000240     SET SBTOT-SUBSC TO 1.                                        00000240
+000250     PERFORM 9511-WRITE-SBTOT-LINE                                00000250
+000260         UNTIL SBTOT-SUBSC GREATER THAN 22.                       00000260
+000270 9511-WRITE-SBTOT-LINE.                                           00000270
+000280     MOVE 1 TO SBTOT-CAT-NO.                                      00000280
+000290     PERFORM 9512-WRITE-SBTOT-CATEGORY-LINE                       00000290
+000300         UNTIL SBTOT-CAT-NO GREATER THAN 25.                      00000300
+000310     SET SBTOT-SUBSC UP BY 1.                                     00000310
+000320 9512-WRITE-SBTOT-CATEGORY-LINE.                                  00000320
+000330     SET SBTOT-CAT-SUBSC TO SBTOT-CAT-NO.                         00000330
+000340     EVALUATE SBTOT-CAT-NO                                        00000340
+000350         WHEN 1                                                   00000350
+000360             MOVE SIZE-TOTAL-PRICE0-PROCESSED (SBTOT-SUBSC)       00000360
+000370                 TO SBTOT-CAT-AMOUNT                              00000370
+000380         WHEN 2                                                   00000380
+000390             MOVE SIZE-KNOWN-LOCATION-ADJ (SBTOT-SUBSC)           00000390
+000400                 TO SBTOT-CAT-AMOUNT                              00000400
+000410         WHEN 3                                                   00000410
+000420             MOVE SIZE-NET-SUPPLIERLOC-CHG-COLR (SBTOT-SUBSC)     00000420
+000430                 TO SBTOT-CAT-AMOUNT                              00000430
+000440         WHEN 4                                                   00000440
+000450             MOVE SIZE-WREHOUSE-INCOME (SBTOT-SUBSC)              00000450
+000460                 TO SBTOT-CAT-AMOUNT                              00000460
+000470         WHEN 5                                                   00000470
+000480             MOVE SIZE-DORMANT-RETURNS-USED (SBTOT-SUBSC)         00000480
+000490                 TO SBTOT-CAT-AMOUNT                              00000490
+000500         WHEN 6                                                   00000500
+000510             MOVE SIZE-BAD-COLR-RECOVERIES (SBTOT-SUBSC)          00000510
+000520                 TO SBTOT-CAT-AMOUNT                              00000520
+000530         WHEN 7                                                   00000530
+000540             MOVE SIZE-CATALOG001-COST (SBTOT-SUBSC)              00000540
+000550                 TO SBTOT-CAT-AMOUNT                              00000550
+000560         WHEN 8                                                   00000560
+000570             MOVE SIZE-SUPPLR-RETURNS-CC (SBTOT-SUBSC)            00000570
+000580                 TO SBTOT-CAT-AMOUNT                              00000580
+000590         WHEN 9                                                   00000590
+000600             MOVE SIZE-SUPPLR-SALESS (SBTOT-SUBSC)                00000600
+000610                 TO SBTOT-CAT-AMOUNT                              00000610
+000620         WHEN 10                                                  00000620
+000630             MOVE SIZE-RETURN-PRICE0-POSTED (SBTOT-SUBSC)         00000630
+000640                 TO SBTOT-CAT-AMOUNT                              00000640
+000650         WHEN 11                                                  00000650
+000660             MOVE SIZE-VOUCHERS (SBTOT-SUBSC)                     00000660
+000670                 TO SBTOT-CAT-AMOUNT                              00000670
+000680         WHEN 12                                                  00000680
+000690             MOVE SIZE-SUPPLR-EXPNSE (SBTOT-SUBSC)                00000690
+000700                 TO SBTOT-CAT-AMOUNT                              00000700
+000710         WHEN 13                                                  00000710
+000720             MOVE SIZE-SUPPLR-RETURNS-JE (SBTOT-SUBSC)            00000720
+000730                 TO SBTOT-CAT-AMOUNT                              00000730
+000740         WHEN 14                                                  00000740
+000750             MOVE SIZE-BAD-COLR-CHARGE-OFFS (SBTOT-SUBSC)         00000750
+000760                 TO SBTOT-CAT-AMOUNT                              00000760
+000770         WHEN 15                                                  00000770
+000780             MOVE SIZE-MISC-OFFSETS (SBTOT-SUBSC)                 00000780
+000790                 TO SBTOT-CAT-AMOUNT                              00000790
+000800         WHEN 16                                                  00000800
+000810             MOVE SIZE-NET-SUPPLIERLOC-CHG-JE (SBTOT-SUBSC)       00000810
+000820                 TO SBTOT-CAT-AMOUNT                              00000820
+000830         WHEN 17                                                  00000830
+000840             MOVE SIZE-REFUNDED-TO-SUPPLR (SBTOT-SUBSC)           00000840
+000850                 TO SBTOT-CAT-AMOUNT                              00000850
+000860         WHEN 18                                                  00000860
+000870             MOVE SIZE-FE-CONTRACT-CODES (SBTOT-SUBSC)            00000870
+000880                 TO SBTOT-CAT-AMOUNT                              00000880
+000890         WHEN 19                                                  00000890
+000900             MOVE SIZE-OTHER-CONTRACT-CODES (SBTOT-SUBSC)         00000900
+000910                 TO SBTOT-CAT-AMOUNT                              00000910
+000920         WHEN 20                                                  00000920
+000930             MOVE SIZE-PREV-GROSS (SBTOT-SUBSC)                   00000930
+000940                 TO SBTOT-CAT-AMOUNT                              00000940
+000950         WHEN 21                                                  00000950
+000960             MOVE SIZE-PREV-IRSOUNT (SBTOT-SUBSC)                 00000960
+000970                 TO SBTOT-CAT-AMOUNT                              00000970
+000980         WHEN 22                                                  00000980
+000990             MOVE SIZE-PREV-NET (SBTOT-SUBSC)                     00000990
+001000                 TO SBTOT-CAT-AMOUNT                              00001000
+001010         WHEN 23                                                  00001010
+001020             MOVE SIZE-CURRENT-GROSS (SBTOT-SUBSC)                00001020
+001030                 TO SBTOT-CAT-AMOUNT                              00001030
+001040         WHEN 24                                                  00001040
+001050             MOVE SIZE-CURRENT-IRSOUNT (SBTOT-SUBSC)              00001050
+001060                 TO SBTOT-CAT-AMOUNT                              00001060
+001070         WHEN 25                                                  00001070
+001080             MOVE SIZE-CURRENT-NET (SBTOT-SUBSC)                  00001080
+001090                 TO SBTOT-CAT-AMOUNT                              00001090
+001100     END-EVALUATE.                                                00001100
+001110     MOVE SPACES TO SBTOTRPT-LINE.                                00001110
+001120     MOVE SIZE-SALES-STORUNIT (SBTOT-SUBSC) TO SBTL-STORUNIT.     00001120
+001130     MOVE SBTOT-CATEGORY-NAME (SBTOT-CAT-SUBSC)                   00001130
+001140         TO SBTL-CATEGORY-NAME.                                   00001140
+001150     MOVE SBTOT-CAT-AMOUNT TO SBTL-CATEGORY-AMOUNT.               00001150
+001160     MOVE SBTOTRPT-LINE TO SBTOTRPT-RECORD.                       00001160
+001170     WRITE SBTOTRPT-RECORD.                                       00001170
+001180     ADD 1 TO SBTOT-CAT-NO.                                       00001180
+001190*                                                                 00001190
+000400******************************************************************00000400
+000410*        RECONCILE WT03 AND SUPPLR-BAL-REC PAST-DUE BUCKETS *     00000410
+000420******************************************************************00000420
+000430 9520-PDRECON-REPORT.                                             00000430
+000431     PERFORM 9522-LOAD-SUPPLR-BAL-TABLE.                          00000431
+000440     MOVE 1 TO WT03-SUB.                                          00000440
+000450     PERFORM 9521-WRITE-PDRECON-LINE                              00000450
+000460         UNTIL WT03-SUB GREATER THAN 100.                         00000460
+000470 9521-WRITE-PDRECON-LINE.                                         00000470
+000480     IF WT03-RDZ-SUPPLR-CODE (WT03-SUB) NOT EQUAL SPACES          00000480
+000490        AND WT03-RDZ-SUPPLR-CODE (WT03-SUB) NOT EQUAL ZEROS       00000490
+000500         MOVE SPACES TO PDRECON-LINE                              00000500
+000510         MOVE WT03-RDZ-SUPPLR-CODE (WT03-SUB) TO PDRL-SUPPLR-CODE 00000510
+000520         COMPUTE PDRL-WT03-TOTAL =                                00000520
+000530             WT03-RDZ-PAST-DUE-AMT-1-6   (WT03-SUB) +             00000530
+000540             WT03-RDZ-PAST-DUE-AMT-7-14  (WT03-SUB) +             00000540
+000550             WT03-RDZ-PAST-DUE-AMT-15-19 (WT03-SUB) +             00000550
+000560             WT03-RDZ-PAST-DUE-AMT-20-24 (WT03-SUB) +             00000560
+000570             WT03-RDZ-PAST-DUE-AMT-25-29 (WT03-SUB) +             00000570
+000580             WT03-RDZ-PAST-DUE-AMT-30-36 (WT03-SUB) +             00000580
+000590             WT03-RDZ-PAST-DUE-AMT-37-45 (WT03-SUB).              00000590
+000591         MOVE WT03-RDZ-SUPPLR-CODE (WT03-SUB)                     00000591
+000592             TO WS-PDRECON-SUPPLR-CODE.                           00000592
+000593         MOVE 1 TO WT04-LOOKUP-SUB.                               00000593
+000594         MOVE 'N' TO WT04-LOOKUP-SW.                              00000594
+000595         PERFORM 9523-FIND-SUPPLR-BAL-ENTRY THRU 9523-EXIT.       00000595
+000596         IF WT04-LOOKUP-FOUND                                     00000596
+000597             MOVE WT04-SUPPLR-BAL-TOTAL (WT04-LOOKUP-SUB)         00000597
+000598                 TO PDRL-SUPPLR-BAL-TOTAL                         00000598
+000599         ELSE                                                     00000599
+000601             MOVE ZEROS TO PDRL-SUPPLR-BAL-TOTAL.                 00000601
+000640         IF PDRL-WT03-TOTAL EQUAL PDRL-SUPPLR-BAL-TOTAL           00000640
+000650             MOVE 'Y' TO PDRL-TIE-OUT-FLAG                        00000650
+000660         ELSE                                                     00000660
+000670             MOVE 'N' TO PDRL-TIE-OUT-FLAG.                       00000670
+000680         MOVE PDRECON-LINE TO PDRECON-RECORD.                     00000680
+000690         WRITE PDRECON-RECORD.                                    00000690
+000700     ADD 1 TO WT03-SUB.                                           00000700
+000701*                                                                 00000701
+000702******************************************************************00000702
+000703*        LOAD SUPPLR-BAL-OUT INTO WT04 SO EACH WT03 SUPPLIER CAN *00000703
+000704*        BE RECONCILED AGAINST ITS OWN BALANCE, NOT THE LAST     *00000704
+000705*        RECORD LEFT IN SUPPLR-BAL-REC BY SOME OTHER PARAGRAPH   *00000705
+000706******************************************************************00000706
+000707 9522-LOAD-SUPPLR-BAL-TABLE.                                      00000707
+000708     MOVE 1 TO WT04-SUB.                                          00000708
+000709     MOVE 'N' TO WS01-EOF-SUPPLR-BAL.                             00000709
+000710     OPEN INPUT SUPPLR-BAL-OUT.                                   00000710
+000711     PERFORM 9524-READ-SUPPLR-BAL-FOR-TABLE.                      00000711
+000712     PERFORM 9525-STORE-SUPPLR-BAL-ENTRY                          00000712
+000713         UNTIL END-OF-SUPPLR-BAL                                  00000713
+000714            OR WT04-SUB GREATER THAN 100.                         00000714
+000715     CLOSE SUPPLR-BAL-OUT.                                        00000715
+000716 9524-READ-SUPPLR-BAL-FOR-TABLE.                                  00000716
+000717     READ SUPPLR-BAL-OUT INTO SUPPLR-BAL-REC                      00000717
+000718         AT END MOVE 'Y' TO WS01-EOF-SUPPLR-BAL.                  00000718
+000719 9525-STORE-SUPPLR-BAL-ENTRY.                                     00000719
+000720     MOVE SUPPLR-BAL-SUPPLR-NO                                    00000720
+000721         TO WT04-SUPPLR-BAL-SUPPLR-NO (WT04-SUB).                 00000721
+000722     COMPUTE WT04-SUPPLR-BAL-TOTAL (WT04-SUB) =                   00000722
+000723         SUPPLR-BAL-BILLING-11-30  + SUPPLR-BAL-BILLING-31-60     00000723
+000724       + SUPPLR-BAL-BILLING-61-90                                 00000724
+000725       + SUPPLR-BAL-BILLING-91-180                                00000725
+000726       + SUPPLR-BAL-BILLING-181-UP.                               00000726
+000727     ADD 1 TO WT04-SUB.                                           00000727
+000728     PERFORM 9524-READ-SUPPLR-BAL-FOR-TABLE.                      00000728
+000729*                                                                 00000729
+000730******************************************************************00000730
+000731*        LINEAR LOOKUP OF WT04 BY THE FIRST 3 CHARACTERS OF THE  *00000731
+000732*        WT03 SUPPLIER CODE (SUPPLR-BAL-SUPPLR-NO IS 3 CHARS,    *00000732
+000733*        THE SAME LEADING PORTION USED AS WH20-SUPPLR3 ELSEWHERE)*00000733
+000734******************************************************************00000734
+000735 9523-FIND-SUPPLR-BAL-ENTRY.                                      00000735
+000736     IF WT04-LOOKUP-FOUND OR WT04-LOOKUP-SUB GREATER THAN 100     00000736
+000737         GO TO 9523-EXIT.                                         00000737
+000738     IF WT04-SUPPLR-BAL-SUPPLR-NO (WT04-LOOKUP-SUB) EQUAL         00000738
+000739         WS-PDRECON-SUPPLR-CODE (1:3)                             00000739
+000740         MOVE 'Y' TO WT04-LOOKUP-SW                               00000740
+000741         GO TO 9523-EXIT.                                         00000741
+000742     ADD 1 TO WT04-LOOKUP-SUB.                                    00000742
+000743     GO TO 9523-FIND-SUPPLR-BAL-ENTRY.                            00000743
+000744 9523-EXIT.                                                       00000744
+000745     EXIT.                                                        00000745
+000746*                                                                 00000746
+000710*                                                                 00000710
+000720******************************************************************00000720
+000730*        SALES FORECAST VS ACTUAL VARIANCE *                      00000730
+000740******************************************************************00000740
+000750 9530-FCSTVAR-REPORT.                                             00000750
+000760     MOVE SPACES TO FCSTVAR-LINE.                                 00000760
+000770     MOVE CTLFILE-SLS-LAST-YR-YTD TO FVL-LAST-YR-YTD.             00000770
+000780     MOVE CTLFILE-SLS-THIS-YR-YTD TO FVL-THIS-YR-YTD.             00000780
+000790     MOVE CTLFILE-FORECAST-YTD    TO FVL-FORECAST-YTD.            00000790
+000800     COMPUTE FVL-VARIANCE-YTD =                                   00000800
+000810         CTLFILE-SLS-THIS-YR-YTD - CTLFILE-FORECAST-YTD.          00000810
+000820     MOVE FCSTVAR-LINE TO FCSTVAR-RECORD.                         00000820
+000830     WRITE FCSTVAR-RECORD.                                        00000830
+000840*                                                                 00000840
+000850******************************************************************00000850
+000860*        CROSS-CHECK PAST-DUE-CRITERIA VS PL-PAST-DUE-CRITERIA *  00000860
+000870******************************************************************00000870
+000880 9540-PDXCHK-REPORT.                                              00000880
+000890     PERFORM 9541-READ-PL-PD-CRIT.                                00000890
+000900     PERFORM 9542-WRITE-PDXCHK-LINE                               00000900
+000910         UNTIL END-OF-PL-PD-CRITERIA.                             00000910
+000920 9541-READ-PL-PD-CRIT.                                            00000920
+000930     READ PL-PAST-DUE-CRITERIA                                    00000930
+000940         AT END MOVE 'Y' TO WS01-EOF-PL-PD-CRIT.                  00000940
+000950 9542-WRITE-PDXCHK-LINE.                                          00000950
+000960     MOVE SPACES TO PDXCHK-LINE.                                  00000960
+000970     MOVE PL-SUPPLR-CODE TO PXL-SUPPLR-CODE.                      00000970
+000980     MOVE PL-PAST-DUE-AMT-1-6 TO PXL-PL-AMT-1-6.                  00000980
+000981     MOVE 1 TO WT03-LOOKUP-SUB.                                   00000981
+000982     MOVE 'N' TO WT03-LOOKUP-SW.                                  00000982
+000983     PERFORM 9543-FIND-WT03-ENTRY THRU 9543-EXIT.                 00000983
+000984     IF WT03-LOOKUP-FOUND                                         00000984
+000985         MOVE WT03-RDZ-PAST-DUE-AMT-1-6 (WT03-LOOKUP-SUB)         00000985
+000986             TO PXL-GEN-AMT-1-6                                   00000986
+000987     ELSE                                                         00000987
+000988         MOVE ZEROS TO PXL-GEN-AMT-1-6.                           00000988
+000010     IF PXL-GEN-AMT-1-6 NOT EQUAL PXL-PL-AMT-1-6                  00000010
+000020         MOVE 'Y' TO PXL-MISMATCH-FLAG                            00000020
+000030     ELSE                                                         00000030
+000040         MOVE 'N' TO PXL-MISMATCH-FLAG.                           00000040
+000050     MOVE PDXCHK-LINE TO PDXCHK-RECORD.                           00000050
+000060     WRITE PDXCHK-RECORD.                                         00000060
+000061     PERFORM 9541-READ-PL-PD-CRIT.                                00000061
+000062*                                                                 00000062
+000063******************************************************************00000063
+000064*        LINEAR LOOKUP OF WT03-RDZ-PD-RANGE-TBL BY SUPPLIER FOR  *00000064
+000065*        THE SAME-SUPPLIER CROSS-CHECK ABOVE.                    *00000065
+000066******************************************************************00000066
+000067 9543-FIND-WT03-ENTRY.                                            00000067
+000068     IF WT03-LOOKUP-FOUND OR WT03-LOOKUP-SUB GREATER THAN 100     00000068
+000069         GO TO 9543-EXIT.                                         00000069
+000070     IF WT03-RDZ-SUPPLR-CODE (WT03-LOOKUP-SUB) EQUAL              00000070
+000071         PL-SUPPLR-CODE                                           00000071
+000072         MOVE 'Y' TO WT03-LOOKUP-SW                                00098062
+000073         GO TO 9543-EXIT.                                          00098063
+000074     ADD 1 TO WT03-LOOKUP-SUB.                                    00000074
+000075     GO TO 9543-FIND-WT03-ENTRY.                                  00000075
+000076 9543-EXIT.                                                       00000076
+000077     EXIT.                                                        00000077
+000080*                                                                 00000080
+000090******************************************************************00000090
+000100*        FREIGHT/LADING COST REPORT *                             00000100
+000110******************************************************************00000110
+000120 9550-FRTCOST-REPORT.                                             00000120
+000130     PERFORM 9551-READ-LADING.                                    00000130
+000140     PERFORM 9552-WRITE-FRTCOST-LINE                              00000140
+000150         UNTIL END-OF-LADING-FILE.                                00000150
+000160 9551-READ-LADING.                                                00000160
+000170     READ LADING-FILE INTO LADING-RECORD                          00000170
+000180         AT END MOVE 'Y' TO WS01-EOF-LADING.                      00000180
+000190 9552-WRITE-FRTCOST-LINE.                                         00000190
+000200     MOVE SPACES TO FRTCOST-LINE.                                 00000200
+000210     MOVE LDV-SUPPLR TO FCL-SUPPLR.                               00000210
+000220     MOVE LDV-CHARGE TO FCL-LADING-CHARGE.                        00000220
+000230     MOVE FRTCOST-LINE TO FRTCOST-RECORD.                         00000230
+000240     WRITE FRTCOST-RECORD.                                        00000240
+000250     PERFORM 9551-READ-LADING.                                    00000250
+000260*                                                                 00000260
+000270******************************************************************00000270
+000280*        TERMS-EXCEPTION REPORT VS TERMS-FILE *                   00000280
+000290******************************************************************00000290
+000300 9560-TRMSEXC-REPORT.                                             00000300
+000310     PERFORM 9561-READ-TERMS.                                     00000310
+000320     PERFORM 9562-WRITE-TRMSEXC-LINE                              00000320
+000330         UNTIL END-OF-TERMS-FILE.                                 00000330
+000340 9561-READ-TERMS.                                                 00000340
+000350     READ TERMS-FILE                                              00000350
+000360         AT END MOVE 'Y' TO WS01-EOF-TERMS.                       00000360
+000370 9562-WRITE-TRMSEXC-LINE.                                         00000370
+000380     IF TERMS-KEY NOT EQUAL ZEROS                                 00000380
+000390         MOVE SPACES TO TRMSEXC-LINE                              00000390
+000400         MOVE TERMS-KEY TO TXL-TERMS-KEY                          00000400
+000401         MOVE 1 TO WT05-LOOKUP-SUB                                00000401
+000402         MOVE 'N' TO WT05-LOOKUP-SW                               00000402
+000403         PERFORM 9563-FIND-TRMSEXC-ENTRY THRU 9563-EXIT           00000403
+000404         IF WT05-LOOKUP-FOUND                                     00000404
+000405            AND WT05-DAYS-COUNT (WT05-LOOKUP-SUB)                 00000405
+000405                GREATER THAN ZEROS                                00000405
+000406             COMPUTE TXL-ACTUAL-DAYS =                            00000406
+000407                 WT05-DAYS-TOTAL (WT05-LOOKUP-SUB) /              00000407
+000408                 WT05-DAYS-COUNT (WT05-LOOKUP-SUB)                00000408
+000409             IF TXL-ACTUAL-DAYS GREATER THAN TERMS-KEY            00000409
+000410                 MOVE 'PAYMENT TIMING EXCEEDS TERMS' TO           00000410
+000411                     TXL-EXCEPTION-TEXT                           00000411
+000412             ELSE                                                 00000412
+000413                 MOVE 'WITHIN TERMS' TO TXL-EXCEPTION-TEXT        00000413
+000414         ELSE                                                     00000414
+000415             MOVE ZEROS TO TXL-ACTUAL-DAYS                        00000415
+000416             MOVE 'NO PAYMENT ACTIVITY REVIEWED' TO               00000416
+000417                 TXL-EXCEPTION-TEXT                               00000417
+000440         MOVE TRMSEXC-LINE TO TRMSEXC-RECORD                      00000440
+000450         WRITE TRMSEXC-RECORD.                                    00000450
+000460     PERFORM 9561-READ-TERMS.                                     00000460
+000470*                                                                 00000470
+000471*                                                                 00000471
+000472*        LOOKUP OF WT05 BY THE TERMS-KEY JUST READ FROM  TERMS-FIL00000472
+000473 9563-FIND-TRMSEXC-ENTRY.                                         00000473
+000474     IF WT05-LOOKUP-FOUND                                         00000474
+000475        OR WT05-LOOKUP-SUB GREATER THAN WT05-ENTRY-COUNT          00000475
+000476         GO TO 9563-EXIT.                                         00000476
+000477     IF WT05-TERMS-DAYS-KEY (WT05-LOOKUP-SUB) EQUAL TERMS-KEY     00000477
+000478         MOVE 'Y' TO WT05-LOOKUP-SW                               00000478
+000479         GO TO 9563-EXIT.                                         00000479
+000480     ADD 1 TO WT05-LOOKUP-SUB.                                    00000480
+000481     GO TO 9563-FIND-TRMSEXC-ENTRY.                               00000481
+000482 9563-EXIT.                                                       00000482
+000483     EXIT.                                                        00000483
+000484*                                                                 00000484
+000480******************************************************************00000480
+000490*        INTEREST-BEARING OVERDUE NOTICE (91-180 / 181-UP) *      00000490
+000500******************************************************************00000500
+000510 9570-OVRDUE-REPORT.                                              00000510
+000511     MOVE 'N' TO WS01-EOF-SUPPLR-BAL.                             00000511
+000512     CLOSE SUPPLR-BAL-OUT.                                        00000512
+000513     OPEN INPUT SUPPLR-BAL-OUT.                                   00000513
+000514     PERFORM 9571-READ-SUPPLR-BAL.                                00000514
+000515     PERFORM 9572-WRITE-OVRDUE-LINE UNTIL END-OF-SUPPLR-BAL.      00000515
+000516     CLOSE SUPPLR-BAL-OUT.                                        00000516
+000517 9571-READ-SUPPLR-BAL.                                            00000517
+000518     READ SUPPLR-BAL-OUT INTO SUPPLR-BAL-REC                      00000518
+000519         AT END MOVE 'Y' TO WS01-EOF-SUPPLR-BAL.                  00000519
+000520 9572-WRITE-OVRDUE-LINE.                                          00000520
+000521     IF END-OF-SUPPLR-BAL                                         00000521
+000522         GO TO 9570-EXIT.                                         00000522
+000523     IF SUPPLR-BAL-BILLING-91-180 GREATER THAN ZEROS              00000523
+000530        OR SUPPLR-BAL-BILLING-181-UP GREATER THAN ZEROS           00000530
+000540         MOVE SPACES TO OVRDUE-LINE                               00000540
+000550         MOVE SUPPLR-BAL-SUPPLR-NO TO OVL-SUPPLR-NO               00000550
+000560         MOVE SUPPLR-BAL-MATURED-GROSS TO OVL-MATURED-GROSS       00000560
+000570         MOVE SUPPLR-BAL-MATURED-NET TO OVL-MATURED-NET           00000570
+000580         MOVE SUPPLR-BAL-BILLING-91-180 TO OVL-BILLING-91-180     00000580
+000590         MOVE SUPPLR-BAL-BILLING-181-UP TO OVL-BILLING-181-UP     00000590
+000600         MOVE OVRDUE-LINE TO OVRDUE-RECORD                        00000600
+000610         WRITE OVRDUE-RECORD.                                     00000610
+000611     PERFORM 9571-READ-SUPPLR-BAL.                                00000611
+000612 9570-EXIT.                                                       00000612
+000613     EXIT.                                                        00000613
+000620*                                                                 00000620
+000630******************************************************************00000630
+000640*        OSD (OVERAGE/SHORTAGE/DAMAGE) EXCEPTION REPORT *         00000640
+000650******************************************************************00000650
+000660 9580-OSDRPT-REPORT.                                              00000660
+000661     MOVE 'N' TO WS01-EOF-SUPPLR-BAL.                             00000661
+000662     OPEN INPUT SUPPLR-BAL-OUT.                                   00000662
+000663     PERFORM 9581-READ-SUPPLR-BAL.                                00000663
+000664     PERFORM 9582-WRITE-OSDRPT-LINE UNTIL END-OF-SUPPLR-BAL.      00000664
+000665     CLOSE SUPPLR-BAL-OUT.                                        00000665
+000666 9581-READ-SUPPLR-BAL.                                            00000666
+000667     READ SUPPLR-BAL-OUT INTO SUPPLR-BAL-REC                      00000667
+000668         AT END MOVE 'Y' TO WS01-EOF-SUPPLR-BAL.                  00000668
+000670 9582-WRITE-OSDRPT-LINE.                                          00000670
+000671     IF END-OF-SUPPLR-BAL                                         00000671
+000672         GO TO 9580-EXIT.                                         00000672
+000680     IF SUPPLR-BAL-OSD NOT EQUAL ZEROS                            00000680
+000690         MOVE SPACES TO OSDRPT-LINE                               00000690
+000700         MOVE SUPPLR-BAL-SUPPLR-NO TO OSL-SUPPLR-NO               00000700
+000710         MOVE SUPPLR-BAL-OSD TO OSL-OSD-AMOUNT                    00000710
+000720         MOVE SUPPLR-BAL-RET-CK TO OSL-RET-CK-AMOUNT              00000720
+000730         MOVE SUPPLR-BAL-DISPUTE TO OSL-DISPUTE-AMOUNT            00000730
+000740         MOVE OSDRPT-LINE TO OSDRPT-RECORD                        00000740
+000750         WRITE OSDRPT-RECORD.                                     00000750
+000751     PERFORM 9581-READ-SUPPLR-BAL.                                00000751
+000752 9580-EXIT.                                                       00000752
+000753     EXIT.                                                        00000753
+000754*                                                                 00000754
+000760******************************************************************00000760
+000770*        PRIORITIZED COLLECTOR CALL LIST                         *00000770
+000771*        THE THREE SOURCE FILES CARRY NO PARSED BALANCE/AGING    *00000771
+000772*        FIELDS OF THEIR OWN (THEY REACH PARTSUPP AS OPAQUE      *00000772
+000773*        PRINT-LINE TEXT, WITH NO COPY MEMBER DEFINING THEIR     *00000773
+000774*        INTERNAL LAYOUT), SO THE RANKING BELOW SORTS ON THE     *00000774
+000775*        ONE URGENCY SIGNAL PARTSUPP ACTUALLY HAS - WHICH DESK   *00000775
+000776*        A GIVEN ENTRY CAME FROM (COLLECT, THEN CST9, THEN       *00000776
+000777*        LIST) - AND ON THE DETAIL TEXT WITHIN THAT DESK.        *00000777
+000780******************************************************************00000780
+000790 9590-CALLLIST-REPORT.                                            00000790
+000800     CLOSE COLLECT-FILE-OUT CST9-FILE-OUT LIST-FILE-OUT.          00000800
+000810     OPEN INPUT COLLECT-FILE-OUT CST9-FILE-OUT LIST-FILE-OUT.     00000810
+000820     SORT CALLLIST-SORT-FILE                                      00000820
+000821         ASCENDING KEY CLLS-PRIORITY CLLS-SOURCE CLLS-DETAIL      00000821
+000830         INPUT PROCEDURE IS 9591-RELEASE-CALLLIST-SOURCES         00000830
+000840         OUTPUT PROCEDURE IS 9597-WRITE-SORTED-CALLLIST.          00000840
+000880     CLOSE COLLECT-FILE-OUT CST9-FILE-OUT LIST-FILE-OUT.          00000880
+000890 9591-RELEASE-CALLLIST-SOURCES.                                   00000890
+000900     PERFORM 9592-RELEASE-COLLECT-LINE UNTIL END-OF-COLLECT-FILE. 00000900
+000910     PERFORM 9594-RELEASE-CST9-LINE UNTIL END-OF-CST9-FILE.       00000910
+000920     PERFORM 9596-RELEASE-LIST-LINE UNTIL END-OF-LIST-FILE.       00000920
+000930 9592-RELEASE-COLLECT-LINE.                                       00000930
+000940     READ COLLECT-FILE-OUT                                        00000940
+000950         AT END                                                   00000950
+000960             MOVE 'Y' TO WS01-EOF-COLLECT                         00000960
+000970         NOT AT END                                               00000970
+000980             MOVE SPACES TO CALLLIST-SORT-REC                     00000980
+000990             MOVE 'COLLECT ' TO CLLS-SOURCE                       00000990
+001000             MOVE COLLECT-RECORD TO CLLS-DETAIL (1:25)            00001000
+001010             MOVE 1 TO CLLS-PRIORITY                              00001010
+001020             RELEASE CALLLIST-SORT-REC                            00001020
+001030     END-READ.                                                    00001030
+001040 9594-RELEASE-CST9-LINE.                                          00001040
+001050     READ CST9-FILE-OUT                                           00001050
+001060         AT END                                                   00001060
+001070             MOVE 'Y' TO WS01-EOF-CST9                            00001070
+001080         NOT AT END                                               00001080
+001090             MOVE SPACES TO CALLLIST-SORT-REC                     00001090
+001100             MOVE 'CST9    ' TO CLLS-SOURCE                       00001100
+001110             MOVE CST9-RECORD TO CLLS-DETAIL (1:25)               00001110
+001120             MOVE 2 TO CLLS-PRIORITY                              00001120
+001130             RELEASE CALLLIST-SORT-REC                            00001130
+001140     END-READ.                                                    00001140
+001150 9596-RELEASE-LIST-LINE.                                          00001150
+001160     READ LIST-FILE-OUT                                           00001160
+001170         AT END                                                   00001170
+001180             MOVE 'Y' TO WS01-EOF-LIST                            00001180
+001190         NOT AT END                                               00001190
+001200             MOVE SPACES TO CALLLIST-SORT-REC                     00001200
+001210             MOVE 'LIST    ' TO CLLS-SOURCE                       00001210
+001220             MOVE LIST-RECORD TO CLLS-DETAIL (1:25)               00001220
+001230             MOVE 3 TO CLLS-PRIORITY                              00001230
+001240             RELEASE CALLLIST-SORT-REC                            00001240
+001250     END-READ.                                                    00001250
+001260 9597-WRITE-SORTED-CALLLIST.                                      00001260
+001270     PERFORM 9598-WRITE-ONE-SORTED-LINE                           00001270
+001280         UNTIL END-OF-CALLLIST-SORT.                              00001280
+001290 9598-WRITE-ONE-SORTED-LINE.                                      00001290
+001300     RETURN CALLLIST-SORT-FILE                                    00001300
+001310         AT END                                                   00001310
+001320             MOVE 'Y' TO WS01-EOF-CALLLIST-SORT                   00001320
+001330         NOT AT END                                               00001330
+001340             MOVE SPACES TO CALLLIST-LINE                         00001340
+001350             MOVE CLLS-SOURCE TO CLL-SOURCE                       00001350
+001360             MOVE CLLS-DETAIL TO CLL-DETAIL                       00001360
+001370             MOVE CLLS-PRIORITY TO CLL-PRIORITY                   00001370
+001380             MOVE CALLLIST-LINE TO CALLLIST-RECORD                00001380
+001390             WRITE CALLLIST-RECORD                                00001390
+001400     END-RETURN.                                                  00001400
+000230*                                                                 00000230
+000240******************************************************************00000240
+000250*       CLOSE EVERY FILE THE PROGRAM OPENED                      *00000250
+000260******************************************************************00000260
+000270 9900-CLOSE-FILES.                                                00000270
+000280     CLOSE TRANS-FILE-IN DETAIL-FILE-IN WREHOUSE-FILE-IN          00000280
+000290           OVRHED-FILE-IN PAST-DUE-CRITERIA PL-PAST-DUE-CRITERIA  00000290
+000300           VSAM-SUPPLR-FILE TERMS-FILE COST-CONTROL-FILE          00000300
+000310           WAREHOUS-FILE-IN PAST-DUE-FILE-OUT DETAIL-FILE-OUT     00000310
+000320           WREHOUSE-FILE-OUT OVRFLE-FILE-OUT REPORT-FILE-OUT      00000320
+000330           SUPPLR-WREHOUSE-FILE-OUT                               00000330
+000340           TOTAL-PAGE WAREHOUS-FILE-OUT LADING-FILE               00000340
+000350           LADING-COLR-FILE LOOKUP-CNS-BIAS-FILE REJECT-FILE-OUT  00000350
+000360           CHECKPOINT-FILE SBTOTRPT-FILE-OUT PDRECON-FILE-OUT     00000360
+000370           FCSTVAR-FILE-OUT PDXCHK-FILE-OUT FRTCOST-FILE-OUT      00000370
+000380           TRMSEXC-FILE-OUT ACCTSTMT-FILE-OUT DSPTRPT-FILE-OUT    00000380
+000390           OVRDUE-FILE-OUT OSDRPT-FILE-OUT CALLLIST-FILE-OUT      00000390
+000395           SUPLKUP-FILE-OUT.                                      00000395
