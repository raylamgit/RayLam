@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+       PROGRAM-ID.  CUSTINQ.
+       AUTHOR. D.ELLIS.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 2026.
+       DATE-COMPILED. 2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *
+      * MOD LOG
+      * ---------------------------------------------------------------
+      * 2026  D.ELLIS  ORIGINAL PROGRAM.  MAINTENANCE TRANSACTION FOR
+      *                THE CUSTOMER-MASTER-FILE (SEE CUSTMAST/CUSTLOAD)
+      *                - APPLIES ADD/CHANGE TRANSACTIONS AGAINST
+      *                INDIVIDUAL CUSTOMER ENTRIES BY CUSTOMER-CODE AND
+      *                LISTS THE RESULT.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CUSTRANS
+           ASSIGN TO UT-S-CUSTRANS
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS TRANS-STATUS.
+
+           SELECT CUSTOMER-MASTER-FILE
+                  ASSIGN       to CUSTMAST
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is RANDOM
+                  RECORD KEY   is CUSTOMER-CODE
+                  FILE STATUS  is CM-STATUS.
+
+           SELECT CUSTRPT
+           ASSIGN TO UT-S-CUSTRPT
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTRANS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CUSTRANS-REC.
+       01  CUSTRANS-REC.
+           05  TRANS-CODE                  PIC X(01).
+               88  TRANS-ADD                  VALUE "A".
+               88  TRANS-CHANGE                VALUE "C".
+               88  TRANS-INQUIRY               VALUE "I".
+           05  TRANS-CUSTOMER-CODE         PIC 9(04).
+           05  TRANS-CUSTOMER-ACCOUNT      PIC 9(05).
+           05  TRANS-CUSTOMER-NAME         PIC X(15).
+           05  TRANS-MAINT-USER            PIC X(08).
+           05  FILLER                      PIC X(47).
+
+       FD  CUSTRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CUSTRPT-REC.
+       01  CUSTRPT-REC  PIC X(133).
+
+       FD  CUSTOMER-MASTER-FILE
+           DATA RECORD IS CUSTOMER-MASTER-REC.
+       COPY CUSTMAST.
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS-CODES.
+           05  TRANS-STATUS            PIC X(2).
+               88 TRANS-FOUND     VALUE "00".
+               88 END-OF-TRANS    VALUE "10".
+           05  CM-STATUS               PIC X(2).
+               88 CM-FOUND         VALUE "00".
+           05  OFCODE                  PIC X(2).
+               88 CODE-WRITE      VALUE SPACES.
+
+       01  MISC-FIELDS.
+           05  PARA-NAME                   PIC X(40).
+           05  WS-TODAY                    PIC X(08) VALUE SPACES.
+
+       01  WS-CUSTRPT-LINE.
+           05  FILLER                  PIC X(10) VALUE "CUST CODE:".
+           05  CUSTRPT-CODE-O          PIC 9(04).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(09) VALUE " ACCOUNT:".
+           05  CUSTRPT-ACCOUNT-O       PIC 9(05).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE " NAME:".
+           05  CUSTRPT-NAME-O          PIC X(15).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(08) VALUE "ACTION:".
+           05  CUSTRPT-ACTION-O        PIC X(07).
+
+       PROCEDURE DIVISION.
+      *
+      * APPLY ADD/CHANGE/INQUIRY TRANSACTIONS AGAINST THE CUSTOMER
+      * MASTER FILE AND PRINT A LISTING OF WHAT WAS MAINTAINED.
+      *
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY.
+
+           READ CUSTRANS INTO CUSTRANS-REC
+               AT END SET END-OF-TRANS TO TRUE.
+
+           PERFORM 100-APPLY-TRANSACTION THRU 100-EXIT
+               UNTIL END-OF-TRANS.
+
+           PERFORM 900-CLOSE-FILES THRU 900-EXIT.
+
+           GOBACK.
+
+       100-APPLY-TRANSACTION.
+           MOVE "100-APPLY-TRANSACTION" TO PARA-NAME.
+
+           MOVE TRANS-CUSTOMER-CODE TO CUSTOMER-CODE.
+
+           EVALUATE TRUE
+               WHEN TRANS-ADD
+                   MOVE TRANS-CUSTOMER-ACCOUNT TO CUSTOMER-ACCOUNT
+                   MOVE TRANS-CUSTOMER-NAME TO CUSTOMER-NAME
+                   MOVE WS-TODAY TO CUSTOMER-LAST-MAINT-DATE
+                   MOVE TRANS-MAINT-USER TO CUSTOMER-LAST-MAINT-USER
+                   WRITE CUSTOMER-MASTER-REC
+                   MOVE "ADDED  " TO CUSTRPT-ACTION-O
+               WHEN TRANS-CHANGE
+                   READ CUSTOMER-MASTER-FILE INTO CUSTOMER-MASTER-REC
+                   IF CM-FOUND
+                       MOVE TRANS-CUSTOMER-ACCOUNT TO CUSTOMER-ACCOUNT
+                       MOVE TRANS-CUSTOMER-NAME TO CUSTOMER-NAME
+                       MOVE WS-TODAY TO CUSTOMER-LAST-MAINT-DATE
+                       MOVE TRANS-MAINT-USER
+                           TO CUSTOMER-LAST-MAINT-USER
+                       REWRITE CUSTOMER-MASTER-REC
+                       MOVE "CHANGED" TO CUSTRPT-ACTION-O
+                   ELSE
+                       MOVE "NOT FND" TO CUSTRPT-ACTION-O
+                   END-IF
+               WHEN TRANS-INQUIRY
+                   READ CUSTOMER-MASTER-FILE INTO CUSTOMER-MASTER-REC
+                   IF CM-FOUND
+                       MOVE "FOUND  " TO CUSTRPT-ACTION-O
+                   ELSE
+                       MOVE "NOT FND" TO CUSTRPT-ACTION-O
+                   END-IF
+               WHEN OTHER
+                   MOVE "BAD CD " TO CUSTRPT-ACTION-O
+           END-EVALUATE.
+
+           MOVE CUSTOMER-CODE TO CUSTRPT-CODE-O.
+           MOVE CUSTOMER-ACCOUNT TO CUSTRPT-ACCOUNT-O.
+           MOVE CUSTOMER-NAME TO CUSTRPT-NAME-O.
+           WRITE CUSTRPT-REC FROM WS-CUSTRPT-LINE.
+
+           READ CUSTRANS INTO CUSTRANS-REC
+               AT END SET END-OF-TRANS TO TRUE.
+
+       100-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT CUSTRANS.
+           OPEN I-O CUSTOMER-MASTER-FILE.
+           OPEN OUTPUT CUSTRPT.
+           DISPLAY "CUSTINQ OPEN FILES".
+           DISPLAY TRANS-STATUS.
+           DISPLAY CM-STATUS.
+       800-EXIT.
+           EXIT.
+
+       900-CLOSE-FILES.
+           MOVE "900-CLOSE-FILES" TO PARA-NAME.
+           CLOSE CUSTRANS, CUSTOMER-MASTER-FILE, CUSTRPT.
+           DISPLAY "CUSTINQ FILES CLOSED".
+       900-EXIT.
+           EXIT.
