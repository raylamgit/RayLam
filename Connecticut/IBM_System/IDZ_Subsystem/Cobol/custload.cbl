@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+       PROGRAM-ID.  CUSTLOAD.
+       AUTHOR. D.ELLIS.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 2026.
+       DATE-COMPILED. 2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *
+      * MOD LOG
+      * ---------------------------------------------------------------
+      * 2026  D.ELLIS  ORIGINAL PROGRAM.  LOADS THE IN-MEMORY
+      *                CUSTOMER-TABLE (COBTABLE) FROM THE CUSTOMER
+      *                MASTER FILE AT STARTUP, REPLACING THE OLD
+      *                COMPILED-IN 10-ENTRY TABLE.  CALLING PROGRAMS
+      *                COPY COBTABLE, CALL THIS PROGRAM ONCE PASSING
+      *                THAT TABLE, AND THEN SEARCH CUSTOMER-REC BY
+      *                CUST-INDEX AS BEFORE.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CUSTOMER-MASTER-FILE
+                  ASSIGN       to CUSTMAST
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is SEQUENTIAL
+                  RECORD KEY   is CUSTOMER-CODE OF CUSTOMER-MASTER-REC
+                  FILE STATUS  is CM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-MASTER-FILE
+           DATA RECORD IS CUSTOMER-MASTER-REC.
+       COPY CUSTMAST.
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS-CODES.
+           05  CM-STATUS                   PIC X(2).
+               88 CM-FOUND         VALUE "00".
+               88 END-OF-CM        VALUE "10".
+
+       01  MISC-FIELDS.
+           05  PARA-NAME                   PIC X(40).
+
+       LINKAGE SECTION.
+       COPY cobtable.
+
+       PROCEDURE DIVISION USING CUSTOMER-TABLE.
+
+       0000-MAINLINE.
+           MOVE ZERO TO CUSTOMER-TABLE-COUNT.
+
+           OPEN INPUT CUSTOMER-MASTER-FILE.
+
+           READ CUSTOMER-MASTER-FILE INTO CUSTOMER-MASTER-REC
+               AT END SET END-OF-CM TO TRUE.
+
+           PERFORM 1000-LOAD-ONE-CUSTOMER THRU 1000-EXIT
+               UNTIL END-OF-CM
+                  OR CUSTOMER-TABLE-COUNT = 500.
+
+           CLOSE CUSTOMER-MASTER-FILE.
+
+           GOBACK.
+
+       1000-LOAD-ONE-CUSTOMER.
+           MOVE "1000-LOAD-ONE-CUSTOMER" TO PARA-NAME.
+
+           ADD 1 TO CUSTOMER-TABLE-COUNT.
+           MOVE CORRESPONDING CUSTOMER-MASTER-REC
+               TO CUSTOMER-REC (CUSTOMER-TABLE-COUNT).
+
+           READ CUSTOMER-MASTER-FILE INTO CUSTOMER-MASTER-REC
+               AT END SET END-OF-CM TO TRUE.
+
+       1000-EXIT.
+           EXIT.
