@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+       PROGRAM-ID.  PATRESUB.
+       AUTHOR. D.ELLIS.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 2026.
+       DATE-COMPILED. 2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *
+      * MOD LOG
+      * ---------------------------------------------------------------
+      * 2026  D.ELLIS  ORIGINAL PROGRAM.  READS THE PATERR RECORDS
+      *                MSTRUPDT COULDN'T COST, RE-READS THE (NOW
+      *                OPERATOR-CORRECTED) PATMSTR RECORD BY KEY, AND
+      *                CALLS MSTRCALC TO RECALCULATE AND REWRITE IT -
+      *                WITHOUT WAITING FOR THE NEXT MSTRUPDT CYCLE.
+      *                RECORDS STILL FAILING ARE WRITTEN BACK TO A
+      *                FRESH PATERR FOR THE NEXT RESUBMISSION PASS.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PATERR
+           ASSIGN TO UT-S-PATERR
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
+           SELECT PATERR-OUT
+           ASSIGN TO UT-S-PATERR-OUT
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
+           SELECT PATMSTR
+                  ASSIGN       to PATMSTR
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is RANDOM
+                  RECORD KEY   is PATIENT-KEY
+                  FILE STATUS  is PATMSTR-STATUS.
+
+           SELECT PRSNMSTR
+                  ASSIGN       to PRSNMSTR
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is RANDOM
+                  RECORD KEY   is PRSN-KEY
+                  FILE STATUS  is PRSN-STATUS.
+
+           SELECT PATRPT
+           ASSIGN TO UT-S-PATRPT
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PATERR
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 1133 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS INPATIENT-DAILY-REC-ERR.
+       01  INPATIENT-DAILY-REC-ERR.
+           05  ERR-MSG-PAT                  PIC X(40).
+           05  REST-OF-PAT-REC              PIC X(993).
+
+       FD  PATERR-OUT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 1133 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PATERR-OUT-REC.
+       01  PATERR-OUT-REC.
+           05  ERR-OUT-MSG-PAT              PIC X(40).
+           05  ERR-OUT-REST-OF-PAT-REC      PIC X(993).
+
+       FD  PATMSTR
+           RECORD CONTAINS 2964 CHARACTERS
+           DATA RECORD IS PATIENT-MASTER-REC.
+       01  PATMSTR-REC.
+           05 PATIENT-KEY      PIC X(06).
+           05 FILLER           PIC X(2958).
+
+        FD PATRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS RPT-REC.
+       01  RPT-REC  PIC X(133).
+
+       FD  PRSNMSTR
+           DATA RECORD IS PRSNMSTR-REC.
+       01  PRSNMSTR-REC.
+           05 PRSN-KEY      PIC X(06).
+           05 FILLER           PIC X(794).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS-CODES.
+           05  PATMSTR-STATUS          PIC X(2).
+               88 PATMSTR-FOUND    VALUE "00".
+           05  PRSN-STATUS          PIC X(2).
+               88 PRSN-FOUND    VALUE "00".
+           05  OFCODE                  PIC X(2).
+              88 CODE-WRITE    VALUE SPACES.
+           05  PATERR-IN-SW            PIC X(1) VALUE "N".
+              88 END-OF-PATERR-IN VALUE "Y".
+
+       01  MISC-FIELDS.
+           05 PARA-NAME                   PIC X(40).
+           05 RPT-KTR                     PIC 9(4) VALUE 0.
+           05 WS-FUNCTION-CODE            PIC X(1).
+           05 WS-CALC-ERROR-MSG           PIC X(40).
+           05 WS-RESUB-KEY                PIC X(06).
+
+        01  WS-BLANK-LINE.
+           05  FILLER                  PIC X(134) VALUE " ".
+
+        01  WS-PATIENT-RPT-REC.
+           05  FILLER                  PIC X(12) VALUE "PATIENT ID:".
+           05  PATIENT-ID-O            PIC 9(6).
+           05  FILLER          PIC X(20) VALUE "      PATIENT NAME:".
+           05  PATIENT-NAME-O.
+              15  LAST-NAME-O   PIC X(11).
+              15  FILLER        PIC X(1) VALUE SPACES.
+              15  MIDINIT-O     PIC X(1).
+              15  FILLER        PIC X(2) VALUE ". ".
+              15  FIRST-NAME-O  PIC X(11).
+           05  FILLER       PIC X(18) VALUE "    TOTAL CHARGES:".
+           05  TOTAL-CHARGES   PIC $$,$$$,$$9.99.
+
+       COPY PATMSTR.
+       COPY PATPERSN.
+
+       01  RETURN-CD                      PIC 9(4) COMP.
+           88 VALID-CALC     VALUE 0.
+
+       PROCEDURE DIVISION.
+      *
+      * RESUBMISSION PASS - ONE PATERR RECORD AT A TIME, NO WAITING
+      * FOR THE NEXT FULL MSTRUPDT CYCLE
+      *
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+
+           READ PATERR INTO INPATIENT-DAILY-REC-ERR
+               AT END SET END-OF-PATERR-IN TO TRUE.
+
+           PERFORM 100-RESUBMIT-PATIENT THRU 100-EXIT
+               UNTIL END-OF-PATERR-IN.
+
+           PERFORM 900-CLOSE-FILES THRU 900-EXIT.
+
+           GOBACK.
+
+       100-RESUBMIT-PATIENT.
+           MOVE "100-RESUBMIT-PATIENT" TO PARA-NAME.
+
+           MOVE REST-OF-PAT-REC(1:6) TO WS-RESUB-KEY.
+           MOVE WS-RESUB-KEY TO PATIENT-KEY.
+
+           READ PATMSTR INTO PATIENT-MASTER-REC KEY IS PATIENT-KEY
+               INVALID KEY MOVE "N" TO PATMSTR-STATUS(1:1).
+
+           IF NOT PATMSTR-FOUND
+               MOVE "*** PATMSTR RECORD NOT FOUND FOR RESUBMISSION"
+                   TO ERR-OUT-MSG-PAT
+               MOVE REST-OF-PAT-REC TO ERR-OUT-REST-OF-PAT-REC
+               WRITE PATERR-OUT-REC
+               GO TO 100-EXIT.
+
+           MOVE PATIENT-ID IN PATIENT-MASTER-REC
+               TO PRSN-KEY IN PRSNMSTR-REC.
+           READ PRSNMSTR INTO PATIENT-PERSONAL-MASTER-REC
+               INVALID KEY MOVE "N" TO PRSN-STATUS(1:1).
+
+           IF NOT PRSN-FOUND
+               MOVE "*** PRSNMSTR RECORD NOT FOUND FOR RESUBMISSION"
+                   TO ERR-OUT-MSG-PAT
+               MOVE REST-OF-PAT-REC TO ERR-OUT-REST-OF-PAT-REC
+               WRITE PATERR-OUT-REC
+               GO TO 100-EXIT.
+
+           MOVE "P" TO WS-FUNCTION-CODE.
+           CALL "MSTRCALC" USING WS-FUNCTION-CODE
+                                 PATIENT-MASTER-REC
+                                 PATIENT-PERSONAL-MASTER-REC
+                                 WS-CALC-ERROR-MSG
+                                 RETURN-CD.
+
+           IF VALID-CALC
+               REWRITE PATMSTR-REC FROM PATIENT-MASTER-REC
+                   INVALID KEY
+                       DISPLAY "REWRITE FAILED ON RESUBMIT"
+               END-REWRITE
+               MOVE PATIENT-ID IN PATIENT-MASTER-REC TO PATIENT-ID-O
+               MOVE LAST-NAME TO LAST-NAME-O
+               MOVE FIRST-NAME TO FIRST-NAME-O
+               MOVE MIDINIT IN PATIENT-NAME TO MIDINIT-O
+               MOVE PATIENT-TOT-AMT TO TOTAL-CHARGES
+               ADD +1 TO RPT-KTR
+               WRITE RPT-REC FROM WS-PATIENT-RPT-REC
+           ELSE
+               MOVE WS-CALC-ERROR-MSG TO ERR-OUT-MSG-PAT
+               MOVE PATIENT-MASTER-REC TO ERR-OUT-REST-OF-PAT-REC
+               WRITE PATERR-OUT-REC
+           END-IF.
+
+           READ PATERR INTO INPATIENT-DAILY-REC-ERR
+               AT END SET END-OF-PATERR-IN TO TRUE.
+
+       100-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT PATERR.
+           OPEN OUTPUT PATERR-OUT.
+           OPEN I-O PATMSTR.
+           OPEN INPUT PRSNMSTR.
+           OPEN OUTPUT PATRPT.
+           MOVE "I" TO WS-FUNCTION-CODE.
+           CALL "MSTRCALC" USING WS-FUNCTION-CODE
+                                 PATIENT-MASTER-REC
+                                 PATIENT-PERSONAL-MASTER-REC
+                                 WS-CALC-ERROR-MSG
+                                 RETURN-CD.
+           DISPLAY "PATRESUB OPEN FILES".
+       800-EXIT.
+           EXIT.
+
+       900-CLOSE-FILES.
+           MOVE "900-CLOSE-FILES" TO PARA-NAME.
+           MOVE "T" TO WS-FUNCTION-CODE.
+           CALL "MSTRCALC" USING WS-FUNCTION-CODE
+                                 PATIENT-MASTER-REC
+                                 PATIENT-PERSONAL-MASTER-REC
+                                 WS-CALC-ERROR-MSG
+                                 RETURN-CD.
+           CLOSE PATERR, PATERR-OUT, PATMSTR, PRSNMSTR, PATRPT.
+           DISPLAY "PATRESUB FILES CLOSED".
+       900-EXIT.
+           EXIT.
