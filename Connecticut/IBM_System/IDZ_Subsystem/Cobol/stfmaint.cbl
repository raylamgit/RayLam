@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+       PROGRAM-ID.  STFMAINT.
+       AUTHOR. D.ELLIS.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 2026.
+       DATE-COMPILED. 2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *
+      * MOD LOG
+      * ---------------------------------------------------------------
+      * 2026  D.ELLIS  ORIGINAL PROGRAM.  BATCH MAINTENANCE JOB FOR THE
+      *                STATE-FACTOR FILE READ BY MSTRCALC - APPLIES
+      *                ADD/CHANGE TRANSACTIONS SO THE PER-STATE
+      *                IN-NETWORK/OUT-OF-NETWORK FACTORS CAN BE UPDATED
+      *                WITHOUT A RECOMPILE OF MSTRCALC.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT STFTRANS
+           ASSIGN TO UT-S-STFTRANS
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS TRANS-STATUS.
+
+           SELECT STATE-FACTOR-FILE
+                  ASSIGN       to STATEFAC
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is RANDOM
+                  RECORD KEY   is SF-KEY
+                  FILE STATUS  is SF-STATUS.
+
+           SELECT STFRPT
+           ASSIGN TO UT-S-STFRPT
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  STFTRANS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS STFTRANS-REC.
+       01  STFTRANS-REC.
+           05  TRANS-CODE                  PIC X(01).
+               88  TRANS-ADD                  VALUE "A".
+               88  TRANS-CHANGE                VALUE "C".
+           05  TRANS-STATE-CODE            PIC X(02).
+           05  TRANS-NETWORK-IND           PIC X(01).
+           05  TRANS-STATE-FACTOR-PCT      PIC S9(3)V99.
+           05  TRANS-MAINT-USER            PIC X(08).
+           05  FILLER                      PIC X(66).
+
+       FD  STFRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS STFRPT-REC.
+       01  STFRPT-REC  PIC X(133).
+
+       FD  STATE-FACTOR-FILE
+           DATA RECORD IS STATE-FACTOR-REC.
+       COPY STATEFAC.
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS-CODES.
+           05  TRANS-STATUS            PIC X(2).
+               88 TRANS-FOUND     VALUE "00".
+               88 END-OF-TRANS    VALUE "10".
+           05  SF-STATUS               PIC X(2).
+               88 SF-FOUND         VALUE "00".
+           05  OFCODE                  PIC X(2).
+               88 CODE-WRITE      VALUE SPACES.
+
+       01  MISC-FIELDS.
+           05  PARA-NAME                   PIC X(40).
+           05  WS-TODAY                    PIC X(08) VALUE SPACES.
+
+       01  WS-STFRPT-LINE.
+           05  FILLER                  PIC X(10) VALUE "STATE:".
+           05  STFRPT-STATE-O          PIC X(02).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE "NTWK:".
+           05  STFRPT-NTWK-O           PIC X(01).
+           05  FILLER                  PIC X(10) VALUE "  FACTOR:".
+           05  STFRPT-FACTOR-O         PIC ZZ9.99.
+           05  FILLER                  PIC X(10) VALUE "  ACTION:".
+           05  STFRPT-ACTION-O         PIC X(07).
+
+       PROCEDURE DIVISION.
+      *
+      * APPLY ADD/CHANGE TRANSACTIONS AGAINST THE STATE-FACTOR FILE
+      * AND PRINT A LISTING OF WHAT WAS MAINTAINED.
+      *
+           PERFORM 800-OPEN-FILES THRU 800-EXIT.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY.
+
+           READ STFTRANS INTO STFTRANS-REC
+               AT END SET END-OF-TRANS TO TRUE.
+
+           PERFORM 100-APPLY-TRANSACTION THRU 100-EXIT
+               UNTIL END-OF-TRANS.
+
+           PERFORM 900-CLOSE-FILES THRU 900-EXIT.
+
+           GOBACK.
+
+       100-APPLY-TRANSACTION.
+           MOVE "100-APPLY-TRANSACTION" TO PARA-NAME.
+
+           MOVE TRANS-STATE-CODE  TO SF-STATE-CODE.
+           MOVE TRANS-NETWORK-IND TO SF-NETWORK-IND.
+
+           EVALUATE TRUE
+               WHEN TRANS-ADD
+                   MOVE TRANS-STATE-FACTOR-PCT TO SF-STATE-FACTOR-PCT
+                   MOVE WS-TODAY TO SF-LAST-MAINT-DATE
+                   MOVE TRANS-MAINT-USER TO SF-LAST-MAINT-USER
+                   WRITE STATE-FACTOR-REC
+                   MOVE "ADDED  " TO STFRPT-ACTION-O
+               WHEN TRANS-CHANGE
+                   READ STATE-FACTOR-FILE INTO STATE-FACTOR-REC
+                   IF SF-FOUND
+                       MOVE TRANS-STATE-FACTOR-PCT
+                           TO SF-STATE-FACTOR-PCT
+                       MOVE WS-TODAY TO SF-LAST-MAINT-DATE
+                       MOVE TRANS-MAINT-USER TO SF-LAST-MAINT-USER
+                       REWRITE STATE-FACTOR-REC
+                       MOVE "CHANGED" TO STFRPT-ACTION-O
+                   ELSE
+                       MOVE "NOT FND" TO STFRPT-ACTION-O
+                   END-IF
+               WHEN OTHER
+                   MOVE "BAD CD " TO STFRPT-ACTION-O
+           END-EVALUATE.
+
+           MOVE TRANS-STATE-CODE  TO STFRPT-STATE-O.
+           MOVE TRANS-NETWORK-IND TO STFRPT-NTWK-O.
+           MOVE TRANS-STATE-FACTOR-PCT TO STFRPT-FACTOR-O.
+           WRITE STFRPT-REC FROM WS-STFRPT-LINE.
+
+           READ STFTRANS INTO STFTRANS-REC
+               AT END SET END-OF-TRANS TO TRUE.
+
+       100-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT STFTRANS.
+           OPEN I-O STATE-FACTOR-FILE.
+           OPEN OUTPUT STFRPT.
+           DISPLAY "STFMAINT OPEN FILES".
+           DISPLAY TRANS-STATUS.
+           DISPLAY SF-STATUS.
+       800-EXIT.
+           EXIT.
+
+       900-CLOSE-FILES.
+           MOVE "900-CLOSE-FILES" TO PARA-NAME.
+           CLOSE STFTRANS, STATE-FACTOR-FILE, STFRPT.
+           DISPLAY "STFMAINT FILES CLOSED".
+       900-EXIT.
+           EXIT.
