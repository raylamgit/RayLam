@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+       PROGRAM-ID.  ADVPSWD.
+       AUTHOR. D.ELLIS.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 2026.
+       DATE-COMPILED. 2026.
+       SECURITY. CONFIDENTIAL.
+      *
+      * MOD LOG
+      * ---------------------------------------------------------------
+      * 2026  D.ELLIS  ORIGINAL PROGRAM.  CALLABLE ADVANCE-AUTHORIZATION
+      *                CREDENTIAL LOOKUP, SPLIT OUT OF PARTSUPP'S
+      *                COST-CONTROL-RECORD SO THE SIX ADVANCE-
+      *                AUTHORIZATION PASSWORDS ARE NO LONGER CARRIED IN
+      *                CLEAR TEXT ON THE FLAT SEQUENTIAL CONTROL FILE
+      *                THAT ANY BATCH OR REPORTING JOB CAN READ.  ONLY
+      *                THIS PROGRAM OPENS THE CREDENTIAL FILE, AND ONLY
+      *                LONG ENOUGH TO SATISFY ONE LOOKUP.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ADVPSWD-FILE
+                  ASSIGN       to ADVPSWD
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is RANDOM
+                  RECORD KEY   is AP-OFFICER-INDEX
+                  FILE STATUS  is AP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ADVPSWD-FILE
+           DATA RECORD IS ADVPSWD-REC.
+       01  ADVPSWD-REC.
+           05  AP-OFFICER-INDEX            PIC 9(01).
+           05  AP-OFFICER-PSWD             PIC X(09).
+           05  FILLER                      PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS-CODES.
+           05  AP-STATUS                   PIC X(2).
+               88 AP-FOUND         VALUE "00".
+
+       01  MISC-FIELDS.
+           05  PARA-NAME                   PIC X(40).
+
+       LINKAGE SECTION.
+       01  LK-FUNCTION-CODE                PIC X(1).
+           88 LK-LOOKUP-PSWD                  VALUE "L".
+
+       01  LK-OFFICER-INDEX                PIC 9(01).
+       01  LK-OFFICER-PSWD                 PIC X(09).
+       01  LK-RETURN-CD                    PIC 9(4) COMP.
+           88 LK-PSWD-FOUND      VALUE 0.
+           88 LK-PSWD-NOT-FOUND  VALUE 4.
+
+       PROCEDURE DIVISION USING LK-FUNCTION-CODE
+                                LK-OFFICER-INDEX
+                                LK-OFFICER-PSWD
+                                LK-RETURN-CD.
+
+       0000-MAINLINE.
+           MOVE ZERO TO LK-RETURN-CD.
+           MOVE SPACES TO LK-OFFICER-PSWD.
+
+           EVALUATE TRUE
+               WHEN LK-LOOKUP-PSWD
+                   PERFORM 1000-LOOKUP-PSWD THRU 1000-EXIT
+               WHEN OTHER
+                   MOVE 8 TO LK-RETURN-CD
+           END-EVALUATE.
+
+           GOBACK.
+
+       1000-LOOKUP-PSWD.
+           MOVE "1000-LOOKUP-PSWD" TO PARA-NAME.
+
+           OPEN INPUT ADVPSWD-FILE.
+
+           MOVE LK-OFFICER-INDEX TO AP-OFFICER-INDEX.
+           READ ADVPSWD-FILE INTO ADVPSWD-REC.
+
+           IF AP-FOUND
+               MOVE AP-OFFICER-PSWD TO LK-OFFICER-PSWD
+               SET LK-PSWD-FOUND TO TRUE
+           ELSE
+               SET LK-PSWD-NOT-FOUND TO TRUE
+           END-IF.
+
+           CLOSE ADVPSWD-FILE.
+
+       1000-EXIT.
+           EXIT.
