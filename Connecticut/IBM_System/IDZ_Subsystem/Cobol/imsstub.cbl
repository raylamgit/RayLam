@@ -21,19 +21,27 @@ CBL APOST,NOOPT,DYNAM,SSRANGE,RENT,DATA(24)
            05 CARD-LEN              PIC S9(4) COMP VALUE +0.                    
            05 CARD-DATA             PIC X(80)      VALUE SPACES.                
        LINKAGE SECTION.                                                         
-       01 PARM-STRING.                                                          
-           05 PARM-LEN              PIC S9(4) COMP.                             
-           05 PARM-DATA             PIC X                                       
-               OCCURS 100 TIMES DEPENDING ON PARM-LEN.                          
-       PROCEDURE DIVISION USING PARM-STRING.                                    
-           IF PARM-LEN > 0                                                      
-             CALL 'DFSRRC00' USING PARM-STRING                                  
-           ELSE                                                                 
-             OPEN INPUT PARMFILE                                                
-             READ PARMFILE                                                      
-             UNSTRING CARDREC DELIMITED BY SPACE INTO CARD-DATA                 
-               COUNT IN CARD-LEN                                                
-             CLOSE PARMFILE                                                     
-             CALL 'DFSRRC00' USING CARD-STRING                                  
-           END-IF.                                                              
-           GOBACK.                                                              
+       01 PARM-STRING.
+           05 PARM-LEN              PIC S9(4) COMP.
+           05 PARM-DATA             PIC X
+               OCCURS 100 TIMES DEPENDING ON PARM-LEN.
+           05 PARM-TEXT REDEFINES PARM-DATA PIC X(100).
+       PROCEDURE DIVISION USING PARM-STRING.
+           IF PARM-LEN > 0
+             DISPLAY 'IMSSTUB PARM-STRING LEN=' PARM-LEN
+             DISPLAY 'IMSSTUB PARM-STRING DATA=' PARM-TEXT(1:PARM-LEN)
+             CALL 'DFSRRC00' USING PARM-STRING
+           ELSE
+             OPEN INPUT PARMFILE
+             READ PARMFILE
+             UNSTRING CARDREC DELIMITED BY SPACE INTO CARD-DATA
+               COUNT IN CARD-LEN
+             CLOSE PARMFILE
+             DISPLAY 'IMSSTUB CARD-STRING LEN=' CARD-LEN
+             DISPLAY 'IMSSTUB CARD-STRING DATA=' CARD-DATA(1:CARD-LEN)
+             CALL 'DFSRRC00' USING CARD-STRING
+           END-IF.
+           IF RETURN-CODE NOT = ZERO
+             DISPLAY 'IMSSTUB - DFSRRC00 FAILED, RC=' RETURN-CODE
+           END-IF.
+           GOBACK.
