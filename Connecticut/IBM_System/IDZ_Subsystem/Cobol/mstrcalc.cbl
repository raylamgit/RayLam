@@ -0,0 +1,581 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+       PROGRAM-ID.  MSTRCALC.
+       AUTHOR. JON SAYLES.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 01/01/08.
+       DATE-COMPILED. 01/01/08.
+       SECURITY. NON-CONFIDENTIAL.
+      *
+      * MOD LOG
+      * ---------------------------------------------------------------
+      * 2026  D.ELLIS  SPLIT OUT OF MSTRUPDT AS A CALLABLE COSTING
+      *                ENGINE SO PATRESUB CAN RECALCULATE A SINGLE
+      *                CORRECTED PATIENT WITHOUT RUNNING THE WHOLE
+      *                MSTRUPDT BATCH CYCLE.  FUNCTION CODE 'I'
+      *                OPENS THE FILES THIS PROGRAM OWNS, 'P'
+      *                RECALCULATES ONE PATIENT, 'T' CLOSES THEM.
+      * 2026  D.ELLIS  REPLACED THE HARDCODED EVALUATE EMP-STATE
+      *                TABLES WITH A KEYED LOOKUP AGAINST THE NEW
+      *                STATE-FACTOR FILE SO THE FACTORS CAN BE
+      *                MAINTAINED BY STFMAINT WITHOUT A RECOMPILE.
+      * 2026  D.ELLIS  RAISED THE LAB/EQUIPMENT LINE-ITEM LOOP LIMIT
+      *                FROM 20 TO WS-MAX-LINE-ITEMS (50), MATCHING
+      *                THE OCCURS COUNT NOW CARRIED IN PATMSTR.
+      * 2026  D.ELLIS  ADDED PROVIDER NETWORK-TIER LOOKUP TO SET
+      *                REIMBURSE-PCT INSTEAD OF A FLAT IN-NETWORK
+      *                RATE.
+      * 2026  D.ELLIS  ADDED PLAN-YEAR STOP-LOSS ACCUMULATION AGAINST
+      *                PLNACCUM, REPORTING THRESHOLD CROSSINGS TO
+      *                PLNRPT.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PATINS
+                  ASSIGN       to PATINS
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is RANDOM
+                  RECORD KEY   is PATIENT-INS-KEY
+                  FILE STATUS  is PATINS-STATUS.
+
+           SELECT STATE-FACTOR-FILE
+                  ASSIGN       to STATEFAC
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is RANDOM
+                  RECORD KEY   is SF-KEY
+                  FILE STATUS  is SF-STATUS.
+
+           SELECT PLAN-ACCUM-FILE
+                  ASSIGN       to PLNACCUM
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is RANDOM
+                  RECORD KEY   is PA-PLAN-ID
+                  FILE STATUS  is PA-STATUS.
+
+           SELECT PLNRPT
+           ASSIGN TO UT-S-PLNRPT
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS PLNRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PATINS
+           DATA RECORD IS PATINS-REC.
+       01  PATINS-REC.
+           05 PATIENT-INS-KEY      PIC X(06).
+           05 FILLER               PIC X(696).
+
+       FD  STATE-FACTOR-FILE
+           DATA RECORD IS STATE-FACTOR-REC.
+       COPY STATEFAC.
+
+       FD  PLAN-ACCUM-FILE
+           DATA RECORD IS PLAN-ACCUM-REC.
+       COPY PLNACCUM.
+
+       FD  PLNRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PLNRPT-REC.
+       01  PLNRPT-REC  PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS-CODES.
+           05  PATINS-STATUS          PIC X(2).
+               88 PATINS-FOUND    VALUE "00".
+               88 PATINS-OPEN     VALUE "00".
+           05  SF-STATUS              PIC X(2).
+               88 SF-FOUND        VALUE "00".
+           05  PA-STATUS              PIC X(2).
+               88 PA-FOUND        VALUE "00".
+           05  PLNRPT-STATUS          PIC X(2).
+
+       01  MISC-FIELDS.
+           05 TEMP-COST                   PIC S9(9)V99 COMP-3.
+           05 PARA-NAME                   PIC X(40).
+           05 TEMP-AMOUNT-TOTAL           PIC S9(9)V99 COMP-3.
+           05 PLAN-FOUND-SW               PIC X(1) VALUE "N".
+              88 PLAN-FOUND VALUE "Y".
+           05 PROVIDER-FOUND-SW           PIC X(1) VALUE "N".
+              88 PROVIDER-FOUND VALUE "Y".
+           05 ERROR-FOUND-SW              PIC X(1) VALUE " ".
+              88 ERROR-FOUND   VALUE "Y".
+           05 WS-ANCILLARY-CHARGES        PIC S9(9)V99 COMP-3.
+           05 WS-LAB-CHARGES              PIC S9(9)V99 COMP-3.
+           05 WS-EQUIP-CHARGES            PIC S9(9)V99 COMP-3.
+           05 ROW-SUB                     PIC 9(3) VALUE 0.
+           05 WS-MAX-LINE-ITEMS           PIC 9(3) VALUE 50.
+           05 PRIMARY-PHYS-NETWORK        PIC X(1) VALUE "N".
+              88 PRIMARY-PHYS-IN-NETWORK VALUE "Y".
+           05 LAB-PHYS-SW                 PIC X(1) VALUE "N".
+              88 LAB-IN-NETWORK VALUE "Y".
+           05 PHYS-FOUND-SW               PIC X(1) VALUE "N".
+              88 PHYSICIAN-FOUND VALUE "Y".
+           05 EQUIP-PHYS-SW               PIC X(1) VALUE "N".
+              88 EQUIP-IN-NETWORK VALUE "Y".
+
+       01  CALC-COSTS-REC.
+           05  CALC-TYPE-SW               PIC X.
+               88 LAB-TEST VALUE "L".
+               88 EQUIPMENT VALUE "E".
+           05  PATIENT-ID                 PIC X(8)  VALUE SPACES.
+           05  LAB-TEST-ID                PIC X(8)  VALUE SPACES.
+           05  PATIENT-DEDUCTIBLE-REM     PIC 9(4) COMP  VALUE 0.
+           05  PATIENT-COPAY              PIC 9(3) COMP-3   VALUE 0.
+           05  REIMBURSE-PCT              PIC 9(3) COMP-3   VALUE 0.
+           05  PROCEDURE-BASE-COST    PIC 9(7)V99 COMP-3   VALUE 0.
+           05  ANCILLARY-COSTS        PIC 9(5)V99 COMP-3   VALUE 0.
+           05  VENIPUNCTURE-COSTS     PIC 9(7)V99 COMP-3  VALUE 0.
+           05  NET-PATIENT-COSTS      PIC 9(7)V99 COMP-3 VALUE 0.
+           05  PHYS-ID-TEMP           PIC X(8) VALUE SPACES.
+           05  STATE-FACTOR           PIC 999 VALUE 0.
+
+       01  WS-BLANK-LINE.
+           05  FILLER                  PIC X(134) VALUE " ".
+
+       01  WS-PLNRPT-LINE.
+           05  FILLER                  PIC X(12) VALUE "PLAN ID:".
+           05  PLNRPT-PLAN-ID-O        PIC X(10).
+           05  FILLER                  PIC X(12) VALUE "YTD PAID:".
+           05  PLNRPT-YTD-O            PIC $$,$$$,$$9.99.
+           05  FILLER                  PIC X(14) VALUE "STOP-LOSS AT:".
+           05  PLNRPT-THRESH-O         PIC $$,$$$,$$9.99.
+
+       COPY HLTHPLAN.
+       COPY PROVIDER.
+       COPY PATINS.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  RETURN-CD                      PIC 9(4) COMP.
+           88 VALID-CALC     VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-FUNCTION-CODE               PIC X(1).
+           88 LK-INITIALIZE                  VALUE "I".
+           88 LK-PROCESS-PATIENT             VALUE "P".
+           88 LK-TERMINATE                   VALUE "T".
+
+       COPY PATMSTR.
+       COPY PATPERSN.
+
+       01  LK-ERROR-MSG                   PIC X(40).
+       01  LK-RETURN-CD                   PIC 9(4) COMP.
+           88 LK-VALID-CALC     VALUE 0.
+
+       PROCEDURE DIVISION USING LK-FUNCTION-CODE
+                                PATIENT-MASTER-REC
+                                PATIENT-PERSONAL-MASTER-REC
+                                LK-ERROR-MSG
+                                LK-RETURN-CD.
+
+       0000-MAINLINE.
+           MOVE ZERO TO LK-RETURN-CD.
+           MOVE SPACES TO LK-ERROR-MSG.
+
+           EVALUATE TRUE
+               WHEN LK-INITIALIZE
+                   PERFORM 800-OPEN-FILES THRU 800-EXIT
+               WHEN LK-PROCESS-PATIENT
+                   PERFORM 1000-PROCESS-PATIENT THRU 1000-PROCESS-EXIT
+               WHEN LK-TERMINATE
+                   PERFORM 900-CLOSE-FILES THRU 900-EXIT
+           END-EVALUATE.
+
+           GOBACK.
+
+       1000-PROCESS-PATIENT.
+           MOVE ZERO TO RETURN-CD, WS-LAB-CHARGES, WS-EQUIP-CHARGES.
+           MOVE "N" TO ERROR-FOUND-SW.
+
+           PERFORM 1000-GET-PLAN-DATA THRU 1000-EXIT.
+           IF ERROR-FOUND
+               GO TO 1000-PROCESS-EXIT.
+
+           IF NOT PLAN-FOUND
+               MOVE "*** HEALTH PLAN NOT FOUND FOR PATIENT" TO
+                   LK-ERROR-MSG
+               MOVE -1 TO LK-RETURN-CD
+               GO TO 1000-PROCESS-EXIT
+           END-IF.
+
+           PERFORM 2000-GET-PRIMARY-PROVIDER THRU 2000-EXIT.
+           IF PROVIDER-FOUND
+               IF NETWORK-FLAG = "Y"
+                     MOVE "Y" TO PRIMARY-PHYS-NETWORK
+               ELSE
+                     MOVE "N" TO PRIMARY-PHYS-NETWORK
+               END-IF
+           ELSE
+               MOVE "*** PRIMARY PROVIDER NOT FOUND FOR PATIENT" TO
+                   LK-ERROR-MSG
+               MOVE -1 TO LK-RETURN-CD
+               GO TO 1000-PROCESS-EXIT
+           END-IF.
+
+           PERFORM 3000-CALCULATE-TREATMENT-COSTS THRU 3000-EXIT.
+           PERFORM 4000-CALCULATE-EQUIPMENT-COSTS THRU 4000-EXIT.
+           PERFORM 5000-COMPUTE-TOTAL-AMOUNT THRU 5000-EXIT.
+           PERFORM 5500-ACCUMULATE-PLAN-STOP-LOSS THRU 5500-EXIT.
+
+       1000-PROCESS-EXIT.
+           EXIT.
+
+       800-OPEN-FILES.
+           MOVE "800-OPEN-FILES" TO PARA-NAME.
+           OPEN INPUT PATINS.
+           OPEN I-O STATE-FACTOR-FILE.
+           OPEN I-O PLAN-ACCUM-FILE.
+           OPEN OUTPUT PLNRPT.
+           DISPLAY "MSTRCALC OPEN FILES".
+           DISPLAY PATINS-STATUS.
+           DISPLAY SF-STATUS.
+           DISPLAY PA-STATUS.
+       800-EXIT.
+           EXIT.
+
+       900-CLOSE-FILES.
+           MOVE "900-CLOSE-FILES" TO PARA-NAME.
+           CLOSE PATINS, STATE-FACTOR-FILE, PLAN-ACCUM-FILE, PLNRPT.
+           DISPLAY "MSTRCALC FILES CLOSED".
+       900-EXIT.
+           EXIT.
+
+       1000-GET-PLAN-DATA.
+      *** CALL DB2 HEALTH_PLAN TABLE.  GET RECORD
+           MOVE "1000-GET-PLAN-DATA" TO PARA-NAME.
+           MOVE "N" TO PLAN-FOUND-SW.
+      ******** EXEC SQL to get info from DB2
+           MOVE PATIENT-ID IN PATIENT-MASTER-REC TO
+                PATIENT-INS-KEY.
+
+           READ PATINS INTO PATIENT-INSURANCE.
+
+           IF NOT PATINS-FOUND
+              MOVE "** PATIENT NOT ON PATINS" TO LK-ERROR-MSG
+              MOVE "Y" TO ERROR-FOUND-SW
+              MOVE -1 TO LK-RETURN-CD
+              GO TO 1000-EXIT.
+
+           MOVE INS-IDENT-NBR IN INS-COMPANY-PRIMARY
+                        TO  PLAN-ID IN DCLHEALTH-PLAN.
+
+      ****** CHECK FOR VALID DIAGNOSTIC CODE
+           EXEC SQL
+           SELECT
+            PLAN_ID,
+             GROUP_ID,
+             PROVIDER,
+             DEDUCTIBLE,
+             COPAYMENT,
+             CO_INSURANCE,
+             COVERAGE_LIMITS,
+             OOP_MAX       ,
+             IN_NETWORK_REQ  ,
+             PRIOR_AUTHORIZATION    ,
+             EXCLUSIONS     ,
+             PLAN_COMMENTS  ,
+             STOP_LOSS_THRESHOLD
+           INTO
+           :PLAN-ID               ,
+           :GROUP-ID              ,
+           :PROVIDER              ,
+           :DEDUCTIBLE            ,
+           :COPAYMENT             ,
+           :CO-INSURANCE          ,
+           :COVERAGE-LIMITS       ,
+           :OOP-MAX               ,
+           :IN-NETWORK-REQ        ,
+           :PRIOR-AUTHORIZATION   ,
+           :EXCLUSIONS ,
+           :PLAN-COMMENTS         ,
+           :STOP-LOSS-THRESHOLD
+              FROM DDS0001.HEALTH_PLAN
+              WHERE PLAN_ID = :PLAN-ID
+           END-EXEC.
+
+           IF SQLCODE = -811 OR 0
+               MOVE "Y" TO PLAN-FOUND-SW
+           ELSE
+           IF SQLCODE = +100 OR SQLCODE < 0
+               MOVE "*** HEALTH PLAN NOT-FOUND IN HEALTH_PLAN" TO
+               LK-ERROR-MSG
+               MOVE "Y" TO ERROR-FOUND-SW
+               GO TO 1000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-GET-PRIMARY-PROVIDER.
+      *** CALL DB2 PROVIDER TABLE.  GET RECORD
+           MOVE "2000-GET-PRIMARY-PROVIDER" TO PARA-NAME.
+           MOVE "N" TO PROVIDER-FOUND-SW.
+      ******** EXEC SQL to get info from DB2
+           MOVE PRIMARY-CARE-PHYSICIAN-ID IN PATIENT-MASTER-REC TO
+                PROVIDER-ID IN DCLPROVIDER.
+      ****** CHECK PROVIDER IN/OUT OF NETWORK
+           EXEC SQL
+           SELECT
+             PROVIDER_ID,
+             NETWORK_FLAG,
+             NETWORK_TIER,
+             COST_OVERRIDE_PCT
+           INTO
+             :PROVIDER-ID,
+             :NETWORK-FLAG,
+             :NETWORK-TIER,
+             :COST-OVERRIDE-PCT
+              FROM DDS0001.PROVIDER
+              WHERE PROVIDER_ID = :PROVIDER-ID
+           END-EXEC.
+
+           IF SQLCODE = -811 OR 0
+               MOVE 'Y' TO PROVIDER-FOUND-SW
+           ELSE
+           IF SQLCODE = +100 OR SQLCODE < 0
+               MOVE "** PRIMARY PHYSICIAN NOT-FOUND IN PROVIDER" TO
+               LK-ERROR-MSG
+               MOVE "Y" TO ERROR-FOUND-SW
+               GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2200-GET-LAB-PROVIDER.
+      *** CALL DB2 PROVIDER TABLE.  GET RECORD
+           MOVE "2200-GET-LAB-PROVIDER" TO PARA-NAME.
+      ******** EXEC SQL to get info from DB2
+           MOVE PHYS-ID-TEMP  TO
+                PROVIDER-ID IN DCLPROVIDER.
+      ****** CHECK PROVIDER IN/OUT OF NETWORK
+           EXEC SQL
+           SELECT
+             PROVIDER_ID,
+             NETWORK_FLAG,
+             NETWORK_TIER,
+             COST_OVERRIDE_PCT
+           INTO
+             :PROVIDER-ID,
+             :NETWORK-FLAG,
+             :NETWORK-TIER,
+             :COST-OVERRIDE-PCT
+              FROM DDS0001.PROVIDER
+              WHERE PROVIDER_ID = :PROVIDER-ID
+           END-EXEC.
+
+           IF SQLCODE = -811 OR 0
+               MOVE "Y" TO PHYS-FOUND-SW
+           ELSE
+           IF SQLCODE = +100 OR SQLCODE < 0
+               MOVE "*** LAB PHYSICIAN NOT-FOUND IN PROVIDER" TO
+               LK-ERROR-MSG
+               MOVE "Y" TO ERROR-FOUND-SW
+               GO TO 2200-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       2400-GET-EQUIP-PROVIDER.
+      *** CALL DB2 PROVIDER TABLE.  GET RECORD
+           MOVE "2400-GET-EQUIP-PROVIDER" TO PARA-NAME.
+      ******** EXEC SQL to get info from DB2
+           MOVE PRIMARY-CARE-PHYSICIAN-ID IN PATIENT-MASTER-REC TO
+                PROVIDER-ID IN DCLPROVIDER.
+      ****** CHECK PROVIDER IN/OUT OF NETWORK
+           EXEC SQL
+           SELECT
+             PROVIDER_ID,
+             NETWORK_FLAG,
+             NETWORK_TIER,
+             COST_OVERRIDE_PCT
+           INTO
+             :PROVIDER-ID,
+             :NETWORK-FLAG,
+             :NETWORK-TIER,
+             :COST-OVERRIDE-PCT
+              FROM DDS0001.PROVIDER
+              WHERE PROVIDER_ID = :PROVIDER-ID
+           END-EXEC.
+
+           IF SQLCODE = -811 OR 0
+               MOVE "Y" TO PHYS-FOUND-SW
+           ELSE
+           IF SQLCODE = +100 OR SQLCODE < 0
+               MOVE "*** EQUIP PHYSICIAN NOT-FOUND IN PROVIDER" TO
+               LK-ERROR-MSG
+               MOVE "Y" TO ERROR-FOUND-SW
+               GO TO 2400-EXIT .
+       2400-EXIT.
+           EXIT.
+
+       3000-CALCULATE-TREATMENT-COSTS.
+      *** ROLL UP ALL LAB COSTS IN THE TABLE
+           MOVE "3000-CALCULATE-TREATMENT-COSTS" TO PARA-NAME.
+           PERFORM VARYING ROW-SUB FROM 1 BY 1 UNTIL
+               ROW-SUB > WS-MAX-LINE-ITEMS OR
+               LAB-TEST-S-ID(ROW-SUB) = " "
+               MOVE "N" TO PHYS-FOUND-SW
+               MOVE PRESCRIBING-S-PHYS-ID(ROW-SUB) TO PHYS-ID-TEMP
+               PERFORM 2200-GET-LAB-PROVIDER THRU 2200-EXIT
+               IF PHYSICIAN-FOUND
+                   IF NETWORK-FLAG = "Y"
+                      MOVE 80 TO REIMBURSE-PCT
+                      COMPUTE WS-LAB-CHARGES =
+                       WS-LAB-CHARGES +
+                          ( TEST-CHARGES(ROW-SUB) * REIMBURSE-PCT )
+                   ELSE
+                      COMPUTE REIMBURSE-PCT = 80 - COST-OVERRIDE-PCT
+                      COMPUTE WS-LAB-CHARGES =
+                      WS-LAB-CHARGES +
+                          ( TEST-CHARGES(ROW-SUB) * REIMBURSE-PCT )
+                   END-IF
+                END-IF
+           END-PERFORM.
+       3000-EXIT.
+           EXIT.
+
+       4000-CALCULATE-EQUIPMENT-COSTS.
+      *** ROLL UP ALL EQUIPMENT COSTS
+           MOVE "4000-CALCULATE-EQUIPMENT-COSTS" TO PARA-NAME.
+
+           PERFORM VARYING ROW-SUB FROM 1 BY 1 UNTIL
+               ROW-SUB > WS-MAX-LINE-ITEMS OR
+               EQUIPMENT-S-ID(ROW-SUB) = " "
+               MOVE "N" TO PHYS-FOUND-SW
+               MOVE EQUIPMENT-PRES-PHYS-ID(ROW-SUB) TO PHYS-ID-TEMP
+               PERFORM 2400-GET-EQUIP-PROVIDER THRU 2400-EXIT
+               IF PHYSICIAN-FOUND
+                   IF NETWORK-FLAG = "Y"
+                      MOVE 80 TO REIMBURSE-PCT
+                      COMPUTE WS-EQUIP-CHARGES  =
+                       WS-EQUIP-CHARGES  +
+                        ( EQUIPMENT-CHARGES(ROW-SUB) * REIMBURSE-PCT )
+                   ELSE
+                      COMPUTE REIMBURSE-PCT = 80 - COST-OVERRIDE-PCT
+                      COMPUTE WS-EQUIP-CHARGES =
+                      WS-EQUIP-CHARGES  +
+                        ( EQUIPMENT-CHARGES(ROW-SUB) * REIMBURSE-PCT )
+                   END-IF
+                END-IF
+           END-PERFORM.
+       4000-EXIT.
+           EXIT.
+
+       5000-COMPUTE-TOTAL-AMOUNT.
+      *** FINAL TOTALS PROCESSING
+           MOVE ZERO TO PATIENT-TOT-AMT, STATE-FACTOR.
+
+           IF PRIMARY-PHYS-IN-NETWORK
+              PERFORM 6000-COMPUTE-IN-NETWORK THRU 6000-EXIT
+           ELSE
+              PERFORM 7000-COMPUTE-OUT-OF-NETWORK THRU 7000-EXIT.
+
+       5000-EXIT.
+           EXIT.
+
+       5500-ACCUMULATE-PLAN-STOP-LOSS.
+      *** TRACK RUNNING PLAN-YEAR PAID AMOUNT AGAINST THE PLAN'S
+      *** STOP-LOSS THRESHOLD, AND REPORT ANY PLAN THAT CROSSES IT.
+           MOVE "5500-ACCUMULATE-PLAN-STOP-LOSS" TO PARA-NAME.
+           MOVE PLAN-ID IN DCLHEALTH-PLAN TO PA-PLAN-ID.
+
+           READ PLAN-ACCUM-FILE INTO PLAN-ACCUM-REC.
+           IF NOT PA-FOUND
+               MOVE PLAN-ID IN DCLHEALTH-PLAN TO PA-PLAN-ID
+               MOVE ZERO TO PA-YTD-PAID-AMOUNT
+               MOVE "N" TO PA-THRESHOLD-CROSSED-SW
+               WRITE PLAN-ACCUM-REC.
+
+           ADD PATIENT-TOT-AMT TO PA-YTD-PAID-AMOUNT.
+
+           IF PA-YTD-PAID-AMOUNT > STOP-LOSS-THRESHOLD
+                   AND NOT PA-THRESHOLD-CROSSED
+               MOVE "Y" TO PA-THRESHOLD-CROSSED-SW
+               MOVE PA-PLAN-ID TO PLNRPT-PLAN-ID-O
+               MOVE PA-YTD-PAID-AMOUNT TO PLNRPT-YTD-O
+               MOVE STOP-LOSS-THRESHOLD TO PLNRPT-THRESH-O
+               WRITE PLNRPT-REC FROM WS-PLNRPT-LINE
+           END-IF.
+
+           REWRITE PLAN-ACCUM-REC.
+
+       5500-EXIT.
+           EXIT.
+
+       6000-COMPUTE-IN-NETWORK.
+      *** STANDARD RATES - REIMBURSE% BY NETWORK TIER, STATE FACTOR
+      *** LOOKED UP FROM THE MAINTAINABLE STATE-FACTOR FILE
+
+           EVALUATE TRUE
+               WHEN TIER-PREFERRED     MOVE 90 TO REIMBURSE-PCT
+               WHEN TIER-STANDARD      MOVE 80 TO REIMBURSE-PCT
+               WHEN TIER-NON-PREFERRED MOVE 65 TO REIMBURSE-PCT
+               WHEN OTHER              MOVE 80 TO REIMBURSE-PCT
+           END-EVALUATE.
+
+           MOVE EMP-STATE TO SF-STATE-CODE.
+           MOVE "I" TO SF-NETWORK-IND.
+           READ STATE-FACTOR-FILE INTO STATE-FACTOR-REC.
+           IF SF-FOUND
+               MOVE SF-STATE-FACTOR-PCT TO STATE-FACTOR
+           ELSE
+               MOVE ZERO TO STATE-FACTOR
+           END-IF.
+
+           COMPUTE PATIENT-TOT-AMT =
+              ( WS-LAB-CHARGES + WS-EQUIP-CHARGES )
+               * ( ( REIMBURSE-PCT / 100 ) + (  STATE-FACTOR / 100 ) )
+
+
+           MOVE STATE-FACTOR  TO COPAY IN PATIENT-MASTER-REC.
+
+       6000-EXIT.
+           EXIT.
+
+       7000-COMPUTE-OUT-OF-NETWORK.
+      *** OUT OF NETWORK RATES - STATE FACTOR LOOKED UP FROM THE
+      *** MAINTAINABLE STATE-FACTOR FILE
+           MOVE 72 TO REIMBURSE-PCT IN CALC-COSTS-REC.
+           MOVE ZERO TO STATE-FACTOR.
+
+           MOVE EMP-STATE TO SF-STATE-CODE.
+           MOVE "O" TO SF-NETWORK-IND.
+           READ STATE-FACTOR-FILE INTO STATE-FACTOR-REC.
+           IF SF-FOUND
+               MOVE SF-STATE-FACTOR-PCT TO STATE-FACTOR
+           ELSE
+               MOVE ZERO TO STATE-FACTOR
+           END-IF.
+
+           COMPUTE PATIENT-TOT-AMT =
+              ( WS-LAB-CHARGES + WS-EQUIP-CHARGES )
+               * ( ( REIMBURSE-PCT / 100 ) + (  STATE-FACTOR / 100 ) )
+
+           MOVE STATE-FACTOR  TO COPAY IN PATIENT-MASTER-REC.
+
+       7000-EXIT.
+           EXIT.
+
+       1000-DB2-ERROR-RTN.
+      ************************************************************
+      *       ERROR TRAPPING ROUTINE FOR INVALID SQLCODES        *
+      ************************************************************
+
+            DISPLAY '**** WE HAVE A SERIOUS PROBLEM HERE *****'.
+            DISPLAY '999-ERROR-TRAP-RTN '.
+            MULTIPLY SQLCODE BY -1 GIVING SQLCODE.
+            DISPLAY 'SQLCODE ==> ' SQLCODE.
+            DISPLAY SQLCA.
+            DISPLAY SQLERRM.
+            EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+            EXEC SQL ROLLBACK WORK END-EXEC.
+            MOVE -1 TO LK-RETURN-CD.
+            GOBACK.
