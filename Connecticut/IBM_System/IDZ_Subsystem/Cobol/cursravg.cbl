@@ -5,18 +5,66 @@
       *     AND DISPLAYS THE AVERAGE, MAXIMUM AND MINIMUM                       
       *     HOURS, AND PERFORMANCE EVALUATION BY DEPT.                          
       *                                                                         
-       ENVIRONMENT DIVISION.                                                    
-       CONFIGURATION SECTION.                                                   
-       SOURCE-COMPUTER. IBM-370.                                                
-       OBJECT-COMPUTER. IBM-370.                                                
-                                                                                
-       DATA DIVISION.                                                           
-                                                                                
-       WORKING-STORAGE SECTION.                                                 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CURSRPT
+           ASSIGN TO UT-S-CURSRPT
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS OFCODE.
+
+           SELECT PARMCARD
+           ASSIGN TO SYSIN
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CURSRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 96 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CURSRPT-REC.
+       01  CURSRPT-REC  PIC X(96).
+
+       FD  PARMCARD
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PARM-REC.
+       01  PARM-REC.
+           05  PARM-DEPT-FILTER            PIC X(03).
+           05  PARM-DATE-FROM               PIC X(10).
+           05  PARM-DATE-TO                 PIC X(10).
+           05  FILLER                       PIC X(57).
+
+       WORKING-STORAGE SECTION.
                                                                                 
       * CODE THE NECESSARY DB2 INCLUDE STATEMENTS HERE                          
        01  WS-KTRS-SWITCHES.                                                    
            05 ROW-KTR    PIC S9(03) COMP-3 VALUE +0.                            
+
+       01  FILE-STATUS-CODES.
+           05  OFCODE               PIC X(2).
+               88  CODE-WRITE          VALUE SPACES.
+           05  PARM-STATUS          PIC X(2).
+               88  PARM-FOUND           VALUE "00".
+
+      * OPTIONAL RUN FILTERS FROM THE PARM CARD - SPACES ON ANY
+      * FIELD MEANS "DON'T FILTER ON THIS" AND THE FULL RANGE OF
+      * DEPARTMENTS/DATES IS REPORTED, AS BEFORE.
+       01  WS-RUN-FILTERS.
+           05  WS-DEPT-FILTER       PIC X(03) VALUE SPACES.
+           05  WS-DATE-FROM         PIC X(10) VALUE SPACES.
+           05  WS-DATE-TO           PIC X(10) VALUE SPACES.
                                                                                 
       * MODIFY THE TABLE-ROW PICTURE CLAUSES FOR THE HOST                       
       * PROGRAM VARIABLES - LOOK AT THE TABLE/COLUMN DEFINITIONS                
@@ -35,29 +83,33 @@
            05 PERF-TBL-AVG   PIC  S9(05)V99 COMP-3.                             
            05 PERF-TBL-MIN   PIC  S9(04)    COMP.                               
            05 PERF-TBL-MAX   PIC  S9(04)    COMP.                               
-           05 HOURS-TBL-AVG  PIC  S9(05)V99 COMP-3.                             
-           05 HOURS-TBL-MAX  PIC  S9(05)V99 COMP-3.                             
-           05 HOURS-TBL-MIN  PIC  S9(05)V99 COMP-3.                             
-                                                                                
-       01  OUTPUT-ROW.                                                          
-           05 FILLER         PIC X(01) VALUE SPACES.                            
-           05 DEPT-RPT       PIC X(03).                                         
-           05 FILLER         PIC X(03) VALUE SPACES.                            
-           05 PERF-RPT-AVG   PIC Z(03).99.                                      
-           05 FILLER         PIC X(01) VALUE SPACES.                            
-           05 PERF-RPT-MIN   PIC Z(03).99.                                      
-           05 FILLER         PIC X(01) VALUE SPACES.                            
-           05 PERF-RPT-MAX   PIC Z(03).99.                                      
-           05 FILLER         PIC X(03) VALUE SPACES.                            
-           05 HOURS-RPT-AVG  PIC Z(03).99.                                      
-           05 FILLER         PIC X(03) VALUE SPACES.                            
-           05 HOURS-RPT-MAX  PIC Z(03).99.                                      
-           05 FILLER         PIC X(03) VALUE SPACES.                            
-           05 HOURS-RPT-MIN  PIC Z(03).99.                                      
-                                                                                
-       01  NULL-GROUP.                                                          
-           05 DEPT-NULL      PIC  S9(04) COMP.                                  
-           05 PERF-NULL      PIC  S9(04) COMP.                                  
+           05 HOURS-TBL-AVG  PIC  S9(05)V99 COMP-3.
+           05 HOURS-TBL-MAX  PIC  S9(05)V99 COMP-3.
+           05 HOURS-TBL-MIN  PIC  S9(05)V99 COMP-3.
+           05 REC-CNT-TBL    PIC  S9(05)    COMP.
+
+       01  OUTPUT-ROW.
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 DEPT-RPT       PIC X(03).
+           05 FILLER         PIC X(03) VALUE SPACES.
+           05 PERF-RPT-AVG   PIC Z(03).99.
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 PERF-RPT-MIN   PIC Z(03).99.
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 PERF-RPT-MAX   PIC Z(03).99.
+           05 FILLER         PIC X(03) VALUE SPACES.
+           05 HOURS-RPT-AVG  PIC Z(03).99.
+           05 FILLER         PIC X(03) VALUE SPACES.
+           05 HOURS-RPT-MAX  PIC Z(03).99.
+           05 FILLER         PIC X(03) VALUE SPACES.
+           05 HOURS-RPT-MIN  PIC Z(03).99.
+           05 FILLER         PIC X(03) VALUE SPACES.
+           05 REC-CNT-RPT    PIC Z(04)9.
+
+       01  NULL-GROUP.
+           05 DEPT-NULL      PIC  S9(04) COMP.
+           05 PERF-NULL      PIC  S9(04) COMP.
+           05 HOURS-NULL     PIC  S9(04) COMP.
                                                                                 
        01  ROW-MSG.                                                             
            05 FILLER         PIC X(24)                                          
@@ -88,12 +140,16 @@
                                                                                 
        000-MAINLINE-RTN.                                                        
                                                                                 
-      * THE MAINLINE CONTAINS THE DRIVER CODE TO PERFORM OUR DATA               
-      * BASE ACCESS AND DISPLAY ROUTINES.                                       
-                                                                                
-           PERFORM 100-DECLARE-CURSOR-RTN THRU 100-EXIT.                        
-                                                                                
-           PERFORM 150-OPEN-CURSOR-RTN THRU 150-EXIT.                           
+      * THE MAINLINE CONTAINS THE DRIVER CODE TO PERFORM OUR DATA
+      * BASE ACCESS AND DISPLAY ROUTINES.
+
+           PERFORM 050-READ-PARM-CARD THRU 050-EXIT.
+
+           OPEN OUTPUT CURSRPT.
+
+           PERFORM 100-DECLARE-CURSOR-RTN THRU 100-EXIT.
+
+           PERFORM 150-OPEN-CURSOR-RTN THRU 150-EXIT.
                                                                                 
            PERFORM 200-FETCH-RTN THRU 200-EXIT                                  
               UNTIL SQLCODE = +100.                                             
@@ -106,32 +162,57 @@
            GOBACK.                                                              
                                                                                 
                                                                                 
-       000-EXIT.                                                                
-           EXIT.                                                                
-                                                                                
-                                                                                
-       100-DECLARE-CURSOR-RTN.                                                  
-                                                                                
-      *  THIS STATEMENT CREATES AN "ACTIVE SET", A GROUP OF ROWS                
-      *  THAT WOULD BE THE OUTPUT FROM THE EXECUTION OF THE STATEMENT           
-      *  IF YOU EXECUTED IT INTERACTIVELY.                                      
-                                                                                
-                                                                                
-      * = = = > CODE THE SQL STATEMENT TO JOIN THE EMPL AND PAY TABLES          
-      * = = = > GROUP THEM BE EMPL.DEPT AND DISPLAY THE DEPT AND:               
-      * = = = > AVERAGE, MINIMUM AND MAXIMUM - HOURS AND PERF BY DEPT           
-                                                                                
-               EXEC SQL                                                         
-                   DECLARE C1 CURSOR FOR                                        
-                   SELECT DEPT, MIN(PERF), MAX(PERF), AVG(PERF),                
-                                MIN(HOURS), MAX(HOURS), AVG(HOURS)              
-                          FROM DDS0001.EMPL E, DDS0001.PAY P                    
-                          WHERE E.NBR = P.NBR                                   
-                          GROUP BY DEPT                                         
-               END-EXEC.                                                        
-                                                                                
-       100-EXIT.                                                                
-           EXIT.                                                                
+       000-EXIT.
+           EXIT.
+
+
+       050-READ-PARM-CARD.
+      **** AN OPTIONAL PARM CARD MAY LIMIT THE RUN TO ONE DEPARTMENT
+      **** AND/OR A RANGE OF PAY DATES.  NO CARD, OR SPACES ON A
+      **** FIELD, MEANS THAT FIELD REPORTS EVERYTHING, AS BEFORE.
+           OPEN INPUT PARMCARD.
+           READ PARMCARD INTO PARM-REC.
+           IF PARM-FOUND
+               MOVE PARM-DEPT-FILTER TO WS-DEPT-FILTER
+               MOVE PARM-DATE-FROM   TO WS-DATE-FROM
+               MOVE PARM-DATE-TO     TO WS-DATE-TO
+           END-IF.
+           CLOSE PARMCARD.
+       050-EXIT.
+           EXIT.
+
+
+       100-DECLARE-CURSOR-RTN.
+
+      *  THIS STATEMENT CREATES AN "ACTIVE SET", A GROUP OF ROWS
+      *  THAT WOULD BE THE OUTPUT FROM THE EXECUTION OF THE STATEMENT
+      *  IF YOU EXECUTED IT INTERACTIVELY.
+
+
+      * = = = > CODE THE SQL STATEMENT TO JOIN THE EMPL AND PAY TABLES
+      * = = = > GROUP THEM BE EMPL.DEPT AND DISPLAY THE DEPT AND:
+      * = = = > AVERAGE, MINIMUM AND MAXIMUM - HOURS AND PERF BY DEPT
+      * = = = > A RECORD COUNT PER DEPT, AND AN OPTIONAL DEPARTMENT/
+      * = = = > PAY-DATE RANGE FILTER FROM THE PARM CARD
+
+               EXEC SQL
+                   DECLARE C1 CURSOR FOR
+                   SELECT DEPT, MIN(PERF), MAX(PERF), AVG(PERF),
+                                MIN(HOURS), MAX(HOURS), AVG(HOURS),
+                                COUNT(*)
+                          FROM DDS0001.EMPL E, DDS0001.PAY P
+                          WHERE E.NBR = P.NBR
+                            AND (:WS-DEPT-FILTER = SPACES
+                                 OR E.DEPT = :WS-DEPT-FILTER)
+                            AND (:WS-DATE-FROM = SPACES
+                                 OR P.PAY-DATE >= :WS-DATE-FROM)
+                            AND (:WS-DATE-TO = SPACES
+                                 OR P.PAY-DATE <= :WS-DATE-TO)
+                          GROUP BY DEPT
+               END-EXEC.
+
+       100-EXIT.
+           EXIT.
                                                                                 
        150-OPEN-CURSOR-RTN.                                                     
                                                                                 
@@ -152,21 +233,24 @@
       *  FROM YOUR CURSOR DECLARE STATEMENT TO VERIFY PROPER                    
       *  SELECTED TABLE/COLUMN TO FETCHED HOST-VARIABLE MATCHING                
                                                                                 
-            PERFORM 250-FETCH-A-ROW THRU 250-EXIT.                              
-                                                                                
-            IF SQLCODE = ZERO                                                   
-            THEN                                                                
-             MOVE DEPT-TBL         TO DEPT-RPT                                  
-             MOVE PERF-TBL-AVG     TO PERF-RPT-AVG                              
-             MOVE PERF-TBL-MIN     TO PERF-RPT-MIN                              
-             MOVE PERF-TBL-MAX     TO PERF-RPT-MAX                              
-             MOVE HOURS-TBL-AVG    TO HOURS-RPT-AVG                             
-             MOVE HOURS-TBL-MAX    TO HOURS-RPT-MAX                             
-             MOVE HOURS-TBL-MIN    TO HOURS-RPT-MIN                             
-                                                                                
-             DISPLAY OUTPUT-ROW                                                 
-                ELSE                                                            
-             DISPLAY '*** END - OF - DATA ***'.                                 
+            PERFORM 250-FETCH-A-ROW THRU 250-EXIT.
+
+            IF SQLCODE = ZERO
+            THEN
+             MOVE DEPT-TBL         TO DEPT-RPT
+             MOVE PERF-TBL-AVG     TO PERF-RPT-AVG
+             MOVE PERF-TBL-MIN     TO PERF-RPT-MIN
+             MOVE PERF-TBL-MAX     TO PERF-RPT-MAX
+             MOVE HOURS-TBL-AVG    TO HOURS-RPT-AVG
+             MOVE HOURS-TBL-MAX    TO HOURS-RPT-MAX
+             MOVE HOURS-TBL-MIN    TO HOURS-RPT-MIN
+             MOVE REC-CNT-TBL      TO REC-CNT-RPT
+             ADD 1 TO ROW-KTR
+
+             DISPLAY OUTPUT-ROW
+             WRITE CURSRPT-REC FROM OUTPUT-ROW
+                ELSE
+             DISPLAY '*** END - OF - DATA ***'.
                                                                                 
        200-EXIT.                                                                
            EXIT.                                                                
@@ -176,32 +260,43 @@
       *  THIS PARAGRAPH FETCHES A ROW FROM THE EMPL AND PAY TABLES              
       *  AND MOVES SPECIFIC DATA FIELDS INTO THE AVG, MIN AND MAX FIELDS        
                                                                                 
-               EXEC SQL FETCH C1 INTO                                           
-                        :DEPT-TBL:DEPT-NULL,                                    
-                        :PERF-TBL-MIN:PERF-NULL,                                
-                        :PERF-TBL-MAX:PERF-NULL,                                
-                        :PERF-TBL-AVG:PERF-NULL,                                
-                        :HOURS-TBL-MIN,                                         
-                        :HOURS-TBL-MAX,                                         
-                        :HOURS-TBL-AVG,                                         
-                                                                                
-               END-EXEC.                                                        
-                                                                                
-      *  COMPLETE THE LOGIC BELOW TO HANDLE THE NULL CONDITION FOR YOUR         
-      *  REPORT - WHY IS THIS NECESSARY?                                        
-                                                                                
-           IF DEPT-NULL < 0                                                     
-           THEN                                                                 
-               MOVE 'N/A' TO DEPT-TBL.                                          
-                                                                                
-           IF PERF-NULL < 0                                                     
-           THEN                                                                 
-               MOVE 0  TO PERF-TBL-MIN                                          
-               MOVE 0  TO PERF-TBL-MAX                                          
-               MOVE 0  TO PERF-TBL-AVG.                                         
-                                                                                
-       250-EXIT.                                                                
-           EXIT.                                                                
+               EXEC SQL FETCH C1 INTO
+                        :DEPT-TBL:DEPT-NULL,
+                        :PERF-TBL-MIN:PERF-NULL,
+                        :PERF-TBL-MAX:PERF-NULL,
+                        :PERF-TBL-AVG:PERF-NULL,
+                        :HOURS-TBL-MIN:HOURS-NULL,
+                        :HOURS-TBL-MAX:HOURS-NULL,
+                        :HOURS-TBL-AVG:HOURS-NULL,
+                        :REC-CNT-TBL
+
+               END-EXEC.
+
+      *  COMPLETE THE LOGIC BELOW TO HANDLE THE NULL CONDITION FOR YOUR
+      *  REPORT - WHY IS THIS NECESSARY?
+
+           IF DEPT-NULL < 0
+           THEN
+               MOVE 'N/A' TO DEPT-TBL.
+
+           IF PERF-NULL < 0
+           THEN
+               MOVE 0  TO PERF-TBL-MIN
+               MOVE 0  TO PERF-TBL-MAX
+               MOVE 0  TO PERF-TBL-AVG.
+
+      *  HOURS CAN BE NULL JUST LIKE PERF WHEN A DEPARTMENT HAS NO
+      *  MATCHING PAY ROWS FOR THE FILTERED DATE RANGE - WITHOUT THIS
+      *  CHECK THE AVG/MIN/MAX HOURS FIELDS WOULD BE LEFT UNCHANGED
+      *  FROM THE PRIOR ROW AND PRINT A BOGUS CARRIED-OVER VALUE.
+           IF HOURS-NULL < 0
+           THEN
+               MOVE 0  TO HOURS-TBL-MIN
+               MOVE 0  TO HOURS-TBL-MAX
+               MOVE 0  TO HOURS-TBL-AVG.
+
+       250-EXIT.
+           EXIT.
                                                                                 
        300-CLOSE-CURSOR-RTN.                                                    
                                                                                 
@@ -213,14 +308,16 @@
            EXIT.                                                                
                                                                                 
                                                                                 
-       350-TERMINATE-RTN.                                                       
-                                                                                
-           MOVE ROW-KTR TO ROW-STAT.                                            
-                                                                                
-           DISPLAY ROW-MSG.                                                     
-                                                                                
-       350-EXIT.                                                                
-           EXIT.                                                                
+       350-TERMINATE-RTN.
+
+           MOVE ROW-KTR TO ROW-STAT.
+
+           DISPLAY ROW-MSG.
+
+           CLOSE CURSRPT.
+
+       350-EXIT.
+           EXIT.
                                                                                 
        999-ERROR-TRAP-RTN.                                                      
       ************************************************************              
