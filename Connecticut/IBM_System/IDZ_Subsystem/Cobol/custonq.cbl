@@ -0,0 +1,192 @@
+       ID DIVISION.
+       PROGRAM-ID. CUSTONQ.
+      *
+      *    ONLINE INQUIRY TRANSACTION FOR CUSTOMER-MASTER-FILE.
+      *    ON INITIAL ENTRY DISPLAY THE MAP.
+      *    ON SUBSEQUENT ENTRY:
+      *       ENTER  - LOOK UP THE ENTERED CUSTOMER CODE AND SHOW IT.
+      *       CLEAR  - END THE TRANSACTION.
+      *
+      *    MOD LOG
+      *    -------------------------------------------------------
+      *    2026  D.ELLIS  ORIGINAL PROGRAM.  DRIVES THE CUSTONQ MAP
+      *                   (MAPSET CUIA0) SO STAFF CAN LOOK UP A
+      *                   CUSTOMER-ACCOUNT/CUSTOMER-NAME BY
+      *                   CUSTOMER-CODE ONLINE WITHOUT HAVING TO FIND
+      *                   A PROGRAM THAT HAPPENS TO INCLUDE COBTABLE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. Z196.
+       OBJECT-COMPUTER. Z196.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE
+                  ASSIGN       to CUSTMAST
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is RANDOM
+                  RECORD KEY   is CUSTOMER-CODE
+                  FILE STATUS  is CM-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE
+           DATA RECORD IS CUSTOMER-MASTER-REC.
+       COPY CUSTMAST.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  W-FLAGS.
+           10  W-SEND-FLAG                    PIC X.
+               88  SEND-ERASE                   VALUE '1'.
+               88  SEND-DATAONLY                VALUE '2'.
+               88  SEND-MAPONLY                 VALUE '3'.
+
+       01  W-COMAREA-LENGTH                  PIC 9(4) COMP.
+      *
+       01  END-OF-TRANS-MSG                  PIC X(30)
+             VALUE 'END OF TRANSACTION - THANK YOU'.
+           COPY DFHAID.
+           COPY CUIA0.
+      *
+       01  CM-STATUS                         PIC X(02).
+           88  CM-FOUND                        VALUE '00'.
+      *
+       01  WS-BAD-ENTRY-SW                   PIC X VALUE 'N'.
+           88  BAD-ENTRY-ENTERED                 VALUE 'Y'.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+           05  LK-PROCESS-INDICATOR          PIC X.
+      *
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *
+       A000-MAINLINE SECTION.
+       A000-10.
+           MOVE LENGTH OF DFHCOMMAREA TO W-COMAREA-LENGTH.
+      * Pseudo-conversational re-invocations come back in with a fresh
+      * task and no open files, so the master file must be opened on
+      * every entry, not just the first.
+           OPEN INPUT CUSTOMER-MASTER-FILE.
+           EVALUATE TRUE
+               WHEN EIBCALEN = ZERO
+      * First time in - show the blank screen.
+                   MOVE LOW-VALUES TO CUSTONQO
+                   MOVE 'ENTER A CUSTOMER CODE.' TO MSGOUTO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM A300-SEND-MAP
+                   MOVE '1' TO LK-PROCESS-INDICATOR
+               WHEN EIBAID = DFHCLEAR
+      * Process CLEAR key - close the master file and end the
+      * transaction.
+                   CLOSE CUSTOMER-MASTER-FILE
+                   EXEC CICS
+                       SEND TEXT FROM (END-OF-TRANS-MSG)
+                       ERASE
+                       FREEKB
+                   END-EXEC
+                   EXEC CICS
+                       RETURN
+                   END-EXEC
+               WHEN EIBAID = DFHENTER
+      * Process ENTER key - look up the entered customer code.
+                   PERFORM A100-PROCESS-MAP
+                   MOVE '1' TO LK-PROCESS-INDICATOR
+               WHEN OTHER
+      * Invalid key.
+                   MOVE LOW-VALUES TO CUSTONQO
+                   MOVE 'INVALID KEY PRESSED.' TO MSGERRO
+                   SET SEND-DATAONLY TO TRUE
+                   PERFORM A300-SEND-MAP
+                   MOVE '1' TO LK-PROCESS-INDICATOR
+           END-EVALUATE.
+           EXEC CICS
+               RETURN TRANSID(EIBTRNID)
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(W-COMAREA-LENGTH)
+           END-EXEC.
+      * NEVER EXECUTED BECAUSE OF ABOVE EXEC CICS RETURN
+       A000-EXIT.
+           GOBACK.
+      *
+       A100-PROCESS-MAP SECTION.
+       A100-10.
+           PERFORM A400-RECEIVE-MAP.
+           IF BAD-ENTRY-ENTERED
+               SET SEND-DATAONLY TO TRUE
+               PERFORM A300-SEND-MAP
+               GO TO A100-EXIT
+           END-IF.
+           PERFORM A500-LOOKUP-CUSTOMER.
+           SET SEND-DATAONLY TO TRUE.
+           PERFORM A300-SEND-MAP.
+       A100-EXIT.
+           EXIT.
+      *
+       A300-SEND-MAP SECTION.
+       A300-10.
+           EVALUATE TRUE
+               WHEN SEND-MAPONLY
+                   EXEC CICS
+                     SEND MAP ('CUSTONQ')
+                       MAPSET('CUIA0')
+                       MAPONLY
+                       FREEKB
+                       CURSOR
+                   END-EXEC
+               WHEN SEND-ERASE
+                   EXEC CICS
+                     SEND MAP ('CUSTONQ')
+                         MAPSET('CUIA0')
+                         FROM(CUSTONQO)
+                         ERASE
+                         FREEKB
+                         CURSOR
+                   END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                     SEND MAP ('CUSTONQ')
+                         MAPSET('CUIA0')
+                         FROM(CUSTONQO)
+                         DATAONLY
+                         CURSOR
+                         FREEKB
+                   END-EXEC
+           END-EVALUATE.
+       A300-EXIT.
+           EXIT.
+      *
+       A400-RECEIVE-MAP SECTION.
+       A400-10.
+           MOVE 'N' TO WS-BAD-ENTRY-SW.
+           MOVE SPACES TO MSGERRO.
+           EXEC CICS
+                RECEIVE MAP('CUSTONQ')
+                   MAPSET('CUIA0')
+                   INTO (CUSTONQI)
+           END-EXEC.
+           IF CUCODEI IS NOT NUMERIC
+               MOVE 'CUSTOMER CODE MUST BE NUMERIC.' TO MSGERRO
+               SET BAD-ENTRY-ENTERED TO TRUE
+           END-IF.
+       A400-EXIT.
+           EXIT.
+      *
+       A500-LOOKUP-CUSTOMER SECTION.
+       A500-10.
+           MOVE CUCODEI TO CUSTOMER-CODE.
+           READ CUSTOMER-MASTER-FILE INTO CUSTOMER-MASTER-REC
+               INVALID KEY NEXT SENTENCE.
+           IF CM-FOUND
+               MOVE CUSTOMER-ACCOUNT TO CUACCTO
+               MOVE CUSTOMER-NAME TO CUNAMEO
+               MOVE CUSTOMER-LAST-MAINT-DATE TO CUMDTO
+               MOVE CUSTOMER-LAST-MAINT-USER TO CUMUSRO
+               MOVE 'CUSTOMER FOUND.' TO MSGOUTO
+           ELSE
+               MOVE SPACES TO CUACCTO CUNAMEO CUMDTO CUMUSRO
+               MOVE 'CUSTOMER CODE NOT FOUND.' TO MSGOUTO
+           END-IF.
+       A500-EXIT.
+           EXIT.
