@@ -0,0 +1,219 @@
+       ID DIVISION.
+       PROGRAM-ID. CNSONLN.
+      *
+      *    ONLINE MAINTENANCE TRANSACTION FOR LOOKUP-CNS-BIAS-FILE.
+      *    ON INITIAL ENTRY DISPLAY THE MAP.
+      *    ON SUBSEQUENT ENTRY:
+      *       ENTER  - APPLY THE ADD/CHANGE AND SHOW THE RESULT.
+      *       CLEAR  - END THE TRANSACTION.
+      *
+      *    MOD LOG
+      *    -------------------------------------------------------
+      *    2026  D.ELLIS  ORIGINAL PROGRAM.  DRIVES THE CNSONLN MAP
+      *                   (MAPSET CNSA0) SO A CONSIGNMENT BIAS ENTRY
+      *                   CAN BE ADDED OR CHANGED ONLINE, ONE RECORD
+      *                   AT A TIME, WITHOUT WAITING FOR THE CNSMAINT
+      *                   BATCH JOB.  READS/WRITES LOOKUP-CNS-BIAS-FILE
+      *                   DIRECTLY BY CNS-BIAS-KEY.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. Z196.
+       OBJECT-COMPUTER. Z196.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOOKUP-CNS-BIAS-FILE
+                  ASSIGN       to UT-S-YYNSBINT
+                  ORGANIZATION is INDEXED
+                  ACCESS MODE  is RANDOM
+                  RECORD KEY   is CNS-BIAS-KEY
+                  FILE STATUS  is CNS-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOOKUP-CNS-BIAS-FILE
+           DATA RECORD IS LOOKUP-CNS-BIAS-REC.
+       COPY CNSBIAS.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  W-FLAGS.
+           10  W-SEND-FLAG                    PIC X.
+               88  SEND-ERASE                   VALUE '1'.
+               88  SEND-DATAONLY                VALUE '2'.
+               88  SEND-MAPONLY                 VALUE '3'.
+
+       01  W-COMAREA-LENGTH                  PIC 9(4) COMP.
+      *
+       01  END-OF-TRANS-MSG                  PIC X(30)
+             VALUE 'END OF TRANSACTION - THANK YOU'.
+           COPY DFHAID.
+           COPY CNSA0.
+      *
+       01  CNS-STATUS                        PIC X(02).
+           88  CNS-FOUND                       VALUE '00'.
+      *
+       01  WS-BAD-ENTRY-SW                   PIC X VALUE 'N'.
+           88  BAD-ENTRY-ENTERED                 VALUE 'Y'.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+           05  LK-PROCESS-INDICATOR          PIC X.
+      *
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *
+       A000-MAINLINE SECTION.
+       A000-10.
+           MOVE LENGTH OF DFHCOMMAREA TO W-COMAREA-LENGTH.
+      * Pseudo-conversational re-invocations come back in with a fresh
+      * task and no open files, so the master file must be opened on
+      * every entry, not just the first.
+           OPEN I-O LOOKUP-CNS-BIAS-FILE.
+           EVALUATE TRUE
+               WHEN EIBCALEN = ZERO
+      * First time in - show the blank screen.
+                   MOVE LOW-VALUES TO CNSONLNO
+                   MOVE 'ENTER A OR C, KEY, DESCRIPTION, FACTOR.'
+                       TO MSGOUTO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM A300-SEND-MAP
+                   MOVE '1' TO LK-PROCESS-INDICATOR
+               WHEN EIBAID = DFHCLEAR
+      * Process CLEAR key - close the master file and end the
+      * transaction.
+                   CLOSE LOOKUP-CNS-BIAS-FILE
+                   EXEC CICS
+                       SEND TEXT FROM (END-OF-TRANS-MSG)
+                       ERASE
+                       FREEKB
+                   END-EXEC
+                   EXEC CICS
+                       RETURN
+                   END-EXEC
+               WHEN EIBAID = DFHENTER
+      * Process ENTER key - apply the maintenance transaction.
+                   PERFORM A100-PROCESS-MAP
+                   MOVE '1' TO LK-PROCESS-INDICATOR
+               WHEN OTHER
+      * Invalid key.
+                   MOVE LOW-VALUES TO CNSONLNO
+                   MOVE 'INVALID KEY PRESSED.' TO MSGERRO
+                   SET SEND-DATAONLY TO TRUE
+                   PERFORM A300-SEND-MAP
+                   MOVE '1' TO LK-PROCESS-INDICATOR
+           END-EVALUATE.
+           EXEC CICS
+               RETURN TRANSID(EIBTRNID)
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(W-COMAREA-LENGTH)
+           END-EXEC.
+      * NEVER EXECUTED BECAUSE OF ABOVE EXEC CICS RETURN
+       A000-EXIT.
+           GOBACK.
+      *
+       A100-PROCESS-MAP SECTION.
+       A100-10.
+           PERFORM A400-RECEIVE-MAP.
+           IF BAD-ENTRY-ENTERED
+               SET SEND-DATAONLY TO TRUE
+               PERFORM A300-SEND-MAP
+               GO TO A100-EXIT
+           END-IF.
+           PERFORM A500-APPLY-MAINTENANCE.
+           SET SEND-DATAONLY TO TRUE.
+           PERFORM A300-SEND-MAP.
+       A100-EXIT.
+           EXIT.
+      *
+       A300-SEND-MAP SECTION.
+       A300-10.
+           EVALUATE TRUE
+               WHEN SEND-MAPONLY
+                   EXEC CICS
+                     SEND MAP ('CNSONLN')
+                       MAPSET('CNSA0')
+                       MAPONLY
+                       FREEKB
+                       CURSOR
+                   END-EXEC
+               WHEN SEND-ERASE
+                   EXEC CICS
+                     SEND MAP ('CNSONLN')
+                         MAPSET('CNSA0')
+                         FROM(CNSONLNO)
+                         ERASE
+                         FREEKB
+                         CURSOR
+                   END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                     SEND MAP ('CNSONLN')
+                         MAPSET('CNSA0')
+                         FROM(CNSONLNO)
+                         DATAONLY
+                         CURSOR
+                         FREEKB
+                   END-EXEC
+           END-EVALUATE.
+       A300-EXIT.
+           EXIT.
+      *
+       A400-RECEIVE-MAP SECTION.
+       A400-10.
+           MOVE 'N' TO WS-BAD-ENTRY-SW.
+           MOVE SPACES TO MSGERRO.
+           EXEC CICS
+                RECEIVE MAP('CNSONLN')
+                   MAPSET('CNSA0')
+                   INTO (CNSONLNI)
+           END-EXEC.
+           IF CNTRANI NOT EQUAL 'A' AND CNTRANI NOT EQUAL 'C'
+               MOVE 'ACTION MUST BE A (ADD) OR C (CHANGE).' TO MSGERRO
+               SET BAD-ENTRY-ENTERED TO TRUE
+               GO TO A400-EXIT
+           END-IF.
+           IF CNKEYI EQUAL SPACES
+               MOVE 'KEY IS REQUIRED.' TO MSGERRO
+               SET BAD-ENTRY-ENTERED TO TRUE
+               GO TO A400-EXIT
+           END-IF.
+           IF CNFACTI IS NOT NUMERIC
+               MOVE 'FACTOR MUST BE NUMERIC.' TO MSGERRO
+               SET BAD-ENTRY-ENTERED TO TRUE
+           END-IF.
+       A400-EXIT.
+           EXIT.
+      *
+       A500-APPLY-MAINTENANCE SECTION.
+       A500-10.
+           MOVE CNKEYI TO CNS-BIAS-KEY.
+           EVALUATE TRUE
+               WHEN CNTRANI EQUAL 'A'
+                   MOVE CNDESCI TO CNS-BIAS-DESCRIPTION
+                   MOVE CNFACTI TO CNS-BIAS-FACTOR
+                   MOVE FUNCTION CURRENT-DATE (1:8)
+                       TO CNS-BIAS-LAST-MAINT-DATE
+                   MOVE CNUSERI TO CNS-BIAS-LAST-MAINT-USER
+                   WRITE LOOKUP-CNS-BIAS-REC
+                   IF CNS-FOUND
+                       MOVE 'ENTRY ADDED.' TO MSGOUTO
+                   ELSE
+                       MOVE 'ADD FAILED - CHECK KEY.' TO MSGOUTO
+                   END-IF
+               WHEN CNTRANI EQUAL 'C'
+                   READ LOOKUP-CNS-BIAS-FILE INTO LOOKUP-CNS-BIAS-REC
+                   IF CNS-FOUND
+                       MOVE CNDESCI TO CNS-BIAS-DESCRIPTION
+                       MOVE CNFACTI TO CNS-BIAS-FACTOR
+                       MOVE FUNCTION CURRENT-DATE (1:8)
+                           TO CNS-BIAS-LAST-MAINT-DATE
+                       MOVE CNUSERI TO CNS-BIAS-LAST-MAINT-USER
+                       REWRITE LOOKUP-CNS-BIAS-REC
+                       MOVE 'ENTRY CHANGED.' TO MSGOUTO
+                   ELSE
+                       MOVE 'KEY NOT FOUND.' TO MSGOUTO
+                   END-IF
+           END-EVALUATE.
+       A500-EXIT.
+           EXIT.
