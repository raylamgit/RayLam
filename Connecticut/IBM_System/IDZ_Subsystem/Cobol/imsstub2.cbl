@@ -20,15 +20,17 @@ CBL APOST,NOOPT,DYNAM,SSRANGE,RENT,DATA(24)
        01  CARDREC.                                                             
            05 CARD-IN               PIC X OCCURS 80 TIMES.                      
        WORKING-STORAGE SECTION.                                                 
-       01 CARD-STRING.                                                          
-           05 CARD-LEN              PIC S9(4) COMP VALUE 1.                     
-           05 CARD-DATA             PIC X                                       
-               OCCURS 80 TIMES DEPENDING ON CARD-LEN.                           
-       LINKAGE SECTION.                                                         
-       01 PARM-STRING.                                                          
-           05 PARM-LEN              PIC S9(4) COMP.                             
-           05 PARM-DATA             PIC X                                       
-               OCCURS 100 TIMES DEPENDING ON PARM-LEN.                          
+       01 CARD-STRING.
+           05 CARD-LEN              PIC S9(4) COMP VALUE 1.
+           05 CARD-DATA             PIC X
+               OCCURS 80 TIMES DEPENDING ON CARD-LEN.
+           05 CARD-TEXT REDEFINES CARD-DATA PIC X(80).
+       LINKAGE SECTION.
+       01 PARM-STRING.
+           05 PARM-LEN              PIC S9(4) COMP.
+           05 PARM-DATA             PIC X
+               OCCURS 100 TIMES DEPENDING ON PARM-LEN.
+           05 PARM-TEXT REDEFINES PARM-DATA PIC X(100).
        PROCEDURE DIVISION USING PARM-STRING.                                    
            IF PARM-LEN > 0 GO TO PARM-USED.                                     
            OPEN INPUT PARMFILE.                                                 
@@ -38,10 +40,20 @@ CBL APOST,NOOPT,DYNAM,SSRANGE,RENT,DATA(24)
            ADD 1 TO CARD-LEN.                                                   
            IF CARD-LEN < 81 AND CARD-IN(CARD-LEN) NOT = SPACES                  
                GO TO CARD-LOOP.                                                 
-           SUBTRACT 1 FROM CARD-LEN.                                            
-           CLOSE PARMFILE.                                                      
-           CALL 'DFSRRC00' USING CARD-STRING.                                   
-           GOBACK.                                                              
-       PARM-USED.                                                               
-           CALL 'DFSRRC00' USING PARM-STRING.                                   
-           GOBACK.                                                              
+           SUBTRACT 1 FROM CARD-LEN.
+           CLOSE PARMFILE.
+           DISPLAY 'IMSSTUB CARD-STRING LEN=' CARD-LEN.
+           DISPLAY 'IMSSTUB CARD-STRING DATA=' CARD-TEXT(1:CARD-LEN).
+           CALL 'DFSRRC00' USING CARD-STRING.
+           IF RETURN-CODE NOT = ZERO
+             DISPLAY 'IMSSTUB - DFSRRC00 FAILED, RC=' RETURN-CODE
+           END-IF.
+           GOBACK.
+       PARM-USED.
+           DISPLAY 'IMSSTUB PARM-STRING LEN=' PARM-LEN.
+           DISPLAY 'IMSSTUB PARM-STRING DATA=' PARM-TEXT(1:PARM-LEN).
+           CALL 'DFSRRC00' USING PARM-STRING.
+           IF RETURN-CODE NOT = ZERO
+             DISPLAY 'IMSSTUB - DFSRRC00 FAILED, RC=' RETURN-CODE
+           END-IF.
+           GOBACK.
