@@ -1,358 +1,668 @@
-000001 IDENTIFICATION DIVISION.                                                 
-000002 PROGRAM-ID.      INSUREDCLAIM                                            
-000003 AUTHOR.          IBM.                                                    
-      ******************************************************************        
-      **** This program creates a report totaling INSURANCE claims              
-      **** entered over the past week                                           
-      ******************************************************************        
-000004                                                                          
-000005 ENVIRONMENT DIVISION.                                                    
-000006 INPUT-OUTPUT SECTION.                                                    
-000007 FILE-CONTROL.                                                            
-           SELECT CLAIM-FILE                                                    
-             ASSIGN TO UT-S-CLAIM                                               
-               ORGANIZATION IS SEQUENTIAL.                                      
-000010     SELECT PRINT-FILE                                                    
-             ASSIGN TO CLAIMRPT                                                 
-000011         ORGANIZATION IS SEQUENTIAL.                                      
-000012                                                                          
-000013 DATA DIVISION.                                                           
-000014 FILE SECTION.                                                            
-000015 FD  CLAIM-FILE                                                           
-000016     RECORD CONTAINS 56 CHARACTERS.                                       
-000017 01  CLAIM-RECORD                 PIC X(56).                              
-000018                                                                          
-000019 FD  PRINT-FILE                                                           
-000020     RECORD CONTAINS 132 CHARACTERS.                                      
-000021 01  PRINT-LINE                    PIC X(132).                            
-000022                                                                          
-000023 WORKING-STORAGE SECTION.                                                 
-000024 01  FILLER                        PIC X(60)                              
-000025         VALUE 'WORKING STORAGE DUMP LABEL'.                              
-000026                                                                          
-000027 01  CLAIM-RECORD-IN.                                                     
-000028     05  INSURED-CONTRACT-NO           PIC 9(7).                          
-           05  INSURED-LAST-NANE             PIC X(15).                         
-           05  INSURED-FIRST-NANE            PIC X(10).                         
-000037     05  POLICY-TYPE                   PIC X.                             
-               88  WHOLE-LIFE VALUE 'W'.                                        
-               88  TERM-LIFE VALUE 'T'.                                         
-               88  UNIVERSAL-LIFE VALUE 'U'.                                    
-000038     05  COINSURANCE                   PIC 99.                            
-000039     05  POLICY-DETAILS.                                                  
-000034         10  POLICY-YEAR               PIC 9(2).                          
-000035         10  POLICY-MONTH              PIC 9(2).                          
-000036         10  POLICY-DAY                PIC 9(2).                          
-000039         10  POLICY-CLAIM-AMOUNT              PIC 9(7)V99.                
-000041         10  POLICY-FACE-AMOUNT        PIC 9(7)V99.                       
-000043     05  CLAIM-TYPE                    PIC X.                             
-000044                                                                          
-000045 01  PROGRAM-SWITCHES.                                                    
-000046     05  REINSURANCE                   PIC XX  VALUE SPACES.              
-000047     05  INSURED-SUB                   PIC 999 VALUE 1.                   
-000048                                                                          
-000049 01  REPORT-FIELDS.                                                       
-000050     05  LINE-COUNT                PIC 9(2)    VALUE 6.                   
-000051     05  PAGE-COUNT                PIC 9(2)    VALUE ZEROS.               
-000052     05  LINES-PER-PAGE            PIC 9(2)    VALUE 5.                   
-000053                                                                          
-000054 01  DAILY-RATES.                                                         
-000055     05  ECONOMY-RATE              PIC 9(3)V99  VALUE 15.                 
-000056     05  COMPACT-RATE              PIC 9(3)V99  VALUE 20.                 
-000057     05  MID-RATE                  PIC 9(3)V99  VALUE 24.                 
-000058     05  FULL-RATE                 PIC 9(3)V99  VALUE 28.                 
-000059     05  LUXURY-RATE               PIC 9(3)V99  VALUE 35.                 
-000060     05  INSURANCE-RATE            PIC 99V99    VALUE 10.50.              
-000061                                                                          
-000062 01  TOT-BILL-INFORMATION.                                                
-000063     05  TOT-FACE-AMOUNT           PIC 9(7)V99.                           
-000064     05  TOT-CLAIM                 PIC 9(7)V99.                           
-000065     05  TOT-FACE-TOTAL            PIC 9(5)V99.                           
-000066     05  TOT-CLAIM-TOTAL           PIC 9(5)V99.                           
-000067     05  TOT-INSURANCE-TOTAL       PIC 9(9)V99.                           
-000068     05  TOT-REINSURANCE           PIC 9(7)V99.                           
-000069                                                                          
-000070 01  TOTALS-FOR-REPORT.                                                   
-000071     05  TOTAL-FACE-AMOUNT         PIC 9(7)V99  VALUE ZEROES.             
-000072     05  TOTAL-CLAIM-TOTAL         PIC 9(7)V99  VALUE ZEROES.             
-000073     05  TOTAL-REINSURANCE        PIC 9(6)     VALUE ZEROES.              
-000074     05  TOTAL-COINSURANCE             PIC 9(4)V99  VALUE ZEROES.         
-000075     05  TOTAL-INSURANCE           PIC 9(4)V99  VALUE ZEROES.             
-000076     05  TOTAL-AMOUNT-DUE          PIC 9(6)V99  VALUE ZEROES.             
-000077                                                                          
-000078 01  WS-DATE-FIELDS.                                                      
-000079     05  WS-YEAR                   PIC 99.                                
-000080     05  WS-MONTH                  PIC 99.                                
-000081     05  WS-DAY                    PIC 99.                                
-000082                                                                          
-000083 01  DAY-OF-WEEK-VAL                PIC 9.                                
-000084                                                                          
-000085 01  HEADING-LINE-ONE.                                                    
-000086     05  FILLER                    PIC X(20)  VALUE SPACES.               
-000087     05  FILLER                    PIC X(30)                              
-000088              VALUE 'Group Claims Daily Totals'.                          
-000089     05  FILLER                    PIC X(16)  VALUE SPACES.               
-000090     05  HDG-DAY                   PIC X(9).                              
-000091     05  FILLER                    PIC X(3)   VALUE ' - '.                
-000092     05  HDG-DATE                  PIC X(8).                              
-000093     05  FILLER                    PIC X(41)  VALUE SPACES.               
-000094     05  FILLER                    PIC X(5)   VALUE 'Page '.              
-000095     05  HDG-PAGE-NUMBER           PIC Z9.                                
-000096     05  FILLER                    PIC X(3)   VALUE SPACES.               
-000097                                                                          
-000098 01  HEADING-LINE-TWO.                                                    
-000099     05  FILLER                    PIC X(8)  VALUE 'Contract'.            
-000100     05  FILLER                    PIC X(38) VALUE SPACES.                
-000101     05  FILLER                    PIC X(4)  VALUE 'Date'.                
-000102     05  FILLER                    PIC X(5)  VALUE SPACES.                
-000103     05  FILLER                    PIC X(3)  VALUE 'Car'.                 
-000104     05  FILLER                    PIC X(3)  VALUE SPACES.                
-000105     05  FILLER                    PIC X(4)  VALUE 'Days'.                
-000106     05  FILLER                    PIC X(6)  VALUE SPACES.                
-000107     05  FILLER                    PIC X(6)  VALUE 'CLAIM'.               
-000108     05  FILLER                    PIC X(4)  VALUE SPACES.                
-000109     05  FILLER                    PIC X(5)  VALUE 'Miles'.               
-000110     05  FILLER                    PIC X(2)  VALUE SPACES.                
-000111     05  FILLER                    PIC X(7)  VALUE 'Mileage'.             
-000112     05  FILLER                    PIC X(2)  VALUE SPACES.                
-000113     05  FILLER                    PIC X(7)  VALUE 'Mileage'.             
-000114     05  FILLER                    PIC X(2)  VALUE SPACES.                
-000115     05  FILLER                    PIC X(9)  VALUE 'Insurance'.           
-000116     05  FILLER                    PIC X(6)  VALUE SPACES.                
-000117     05  FILLER                    PIC X(6)  VALUE 'Amount'.              
-000118     05  FILLER                    PIC X(5)  VALUE SPACES.                
-000119                                                                          
-000120 01  HEADING-LINE-THREE.                                                  
-000121     05  FILLER                    PIC X     VALUE SPACES.                
-000122     05  FILLER                    PIC X(6)  VALUE 'Number'.              
-000123     05  FILLER                    PIC X(4)  VALUE SPACES.                
-000124     05  FILLER                    PIC X(4)  VALUE 'Name'.                
-000125     05  FILLER                    PIC X(29)  VALUE SPACES.               
-000126     05  FILLER                    PIC X(8)  VALUE 'Returned'.            
-000127     05  FILLER                    PIC X(2)  VALUE SPACES.                
-000128     05  FILLER                    PIC X(4)  VALUE 'Type'.                
-000129     05  FILLER                    PIC X(2)  VALUE SPACES.                
-000130     05  FILLER                    PIC X(8)  VALUE 'ClaimDte'.            
-000131     05  FILLER                    PIC X(4)  VALUE SPACES.                
-000132     05  FILLER                    PIC X(5)  VALUE 'Total'.               
-000133     05  FILLER                    PIC X(3)  VALUE SPACES.                
-000134     05  FILLER                    PIC X(6)  VALUE 'Driven'.              
-000135     05  FILLER                    PIC X(4)  VALUE SPACES.                
-000136     05  FILLER                    PIC X(4)  VALUE 'Rate'.                
-000137     05  FILLER                    PIC X(4)  VALUE SPACES.                
-000138     05  FILLER                    PIC X(5)  VALUE 'Total'.               
-000139     05  FILLER                    PIC X(6)  VALUE SPACES.                
-000140     05  FILLER                    PIC X(5)  VALUE 'Total'.               
-000141     05  FILLER                    PIC X(9)  VALUE SPACES.                
-000142     05  FILLER                    PIC X(3)  VALUE 'Due'.                 
-000143     05  FILLER                    PIC X(6)  VALUE SPACES.                
-000144                                                                          
-000145 01  DETAIL-LINE.                                                         
-000146     05  DET-CONTRACT-NO           PIC 9B999B99.                          
-000147     05  FILLER                    PIC X(3)  VALUE SPACES.                
-000148     05  DET-NAME                  PIC X(30).                             
-000149     05  FILLER                    PIC X(3)  VALUE SPACES.                
-000150     05  DET-RETURN-DATE           PIC X(8).                              
-000151     05  FILLER                    PIC X(4)  VALUE SPACES.                
-000152     05  DET-CLAIM-TYPE              PIC X.                               
-000153     05  FILLER                    PIC X(5)  VALUE SPACES.                
-000154     05  DET-DAYS-INSURED           PIC Z9.                               
-000155     05  FILLER                    PIC X(5)  VALUE SPACES.                
-000156     05  DET-CLAIM-TOTAL           PIC $$,$$$,$$9.99.                     
-000157     05  FILLER                    PIC X(3)  VALUE SPACES.                
-000158     05  DET-FACE-TOTAL            PIC $$,$$$,$$9.99.                     
-000159     05  FILLER                    PIC X(5)  VALUE SPACES.                
-000160     05  DET-MILEAGE-RATE          PIC .99.                               
-000161     05  FILLER                    PIC X(5)  VALUE SPACES.                
-000162     05  DET-MILEAGE-TOTAL         PIC ZZ9.99.                            
-000163     05  FILLER                    PIC X(4)  VALUE SPACES.                
-000164     05  DET-INSURANCE-TOTAL       PIC ZZ9.99 BLANK WHEN ZERO.            
-000165     05  FILLER                    PIC X(4)  VALUE SPACES.                
-000166     05  DET-AMOUNT-DUE            PIC Z,ZZ9.99.                          
-000167     05  FILLER                    PIC X(5)  VALUE SPACES.                
-000168                                                                          
-000169 01  TOTAL-DASH-LINE.                                                     
-000170     05  FILLER                    PIC X(59)  VALUE SPACES.               
-000171     05  FILLER                    PIC X(5)   VALUE ALL '-'.              
-000172     05  FILLER                    PIC X(3)   VALUE SPACES.               
-000173     05  FILLER                    PIC X(10)  VALUE ALL '-'.              
-000174     05  FILLER                    PIC XX     VALUE SPACES.               
-000175     05  FILLER                    PIC X(7)   VALUE ALL '-'.              
-000176     05  FILLER                    PIC X(11)  VALUE SPACES.               
-000177     05  FILLER                    PIC X(8)   VALUE ALL '-'.              
-000178     05  FILLER                    PIC XX     VALUE SPACES.               
-000179     05  FILLER                    PIC X(8)   VALUE ALL '-'.              
-000180     05  FILLER                    PIC XX     VALUE SPACES.               
-000181     05  FILLER                    PIC X(10)  VALUE ALL '-'.              
-000182     05  FILLER                    PIC X(5)   VALUE SPACES.               
-000183                                                                          
-000184 01  TOTAL-LINE.                                                          
-000185     05  FILLER                    PIC XX     VALUE SPACES.               
-000186     05  FILLER                    PIC X(6)   VALUE 'Totals'.             
-000187     05  FILLER                    PIC X(51)  VALUE SPACES.               
-000188     05  TOT-DAYS-INSUREDTED           PIC Z,ZZ9.                         
-000189     05  FILLER                    PIC X(2)   VALUE SPACES.               
-000190     05  TOT-DAILY-CLAIM           PIC $$$$,$$9.99.                       
-000191     05  FILLER                    PIC XX     VALUE SPACES.               
-000192     05  TOT-MILES-DRIVEN          PIC ZZZ,ZZ9.                           
-000193     05  FILLER                    PIC X(9)   VALUE SPACES.               
-000194     05  TOT-MILEAGE               PIC $$$,$$9.99.                        
-000195     05  FILLER                    PIC X      VALUE SPACES.               
-000196     05  TOT-INSURANCE             PIC $$,$$9.99.                         
-000197     05  FILLER                    PIC X      VALUE SPACES.               
-000198     05  TOTAL-CLAIM               PIC $$$$,$$9.99.                       
-000199     05  FILLER                    PIC X(5)   VALUE SPACES.               
-000200                                                                          
-000201 01  FILLER                        PIC X(12)                              
-000202         VALUE 'WS ENDS HERE'.                                            
-000203                                                                          
-000204 PROCEDURE DIVISION.                                                      
-000205 000-PREPARE-CLAIM-REPORT.                                                
-000206     OPEN INPUT  CLAIM-FILE                                               
-000207          OUTPUT PRINT-FILE.                                              
-000208     PERFORM 100-GET-WS-DATE.                                             
-000209     PERFORM UNTIL REINSURANCE = 'NO'                                     
-000210         READ CLAIM-FILE INTO CLAIM-RECORD-IN                             
-000211             AT END                                                       
-000212                 MOVE 'NO' TO REINSURANCE                                 
-000213             NOT AT END                                                   
-000214                 PERFORM 200-PROCESS-CLAIM-RECORDS                        
-000215         END-READ                                                         
-000216     END-PERFORM.                                                         
-000217     PERFORM 700-WRITE-CLAIM-TOTALS.                                      
-000218     CLOSE CLAIM-FILE                                                     
-000219           PRINT-FILE.                                                    
-000220     STOP RUN.                                                            
-000221                                                                          
-000222 100-GET-WS-DATE.                                                         
-000223     ACCEPT WS-DATE-FIELDS FROM DATE.                                     
-000224     STRING WS-MONTH '/' WS-DAY  '/' WS-YEAR                              
-000225         DELIMITED BY SIZE INTO HDG-DATE                                  
-000226     END-STRING.                                                          
-000227     ACCEPT DAY-OF-WEEK-VAL FROM DAY-OF-WEEK.                             
-000228     EVALUATE DAY-OF-WEEK-VAL                                             
-000229         WHEN 1 MOVE '   Monday' TO HDG-DAY                               
-000230         WHEN 2 MOVE '  Tuesday' TO HDG-DAY                               
-000231         WHEN 3 MOVE 'Wednesday' TO HDG-DAY                               
-000232         WHEN 4 MOVE ' Thursday' TO HDG-DAY                               
-000233         WHEN 5 MOVE '   Friday' TO HDG-DAY                               
-000234         WHEN 6 MOVE ' Saturday' TO HDG-DAY                               
-000235         WHEN 7 MOVE '   Sunday' TO HDG-DAY                               
-000236     END-EVALUATE.                                                        
-000237                                                                          
-000238 200-PROCESS-CLAIM-RECORDS.                                               
-000239     PERFORM 300-COMPUTE-TOT-CLAIM.                                       
-000240     IF LINE-COUNT > LINES-PER-PAGE                                       
-000241         PERFORM 400-WRITE-HEADING-LINES                                  
-000242     END-IF.                                                              
-000243     PERFORM 500-WRITE-DETAIL-LINE.                                       
-000244     PERFORM 600-INCREMENT-TOTALS.                                        
-000245                                                                          
-000246 300-COMPUTE-TOT-CLAIM.                                                   
-000247     INITIALIZE TOT-BILL-INFORMATION.                                     
-000248     PERFORM 320-COMPUTE-CLAIM-TOTAL.                                     
-000249     PERFORM 340-DETAIL-LINE.                                             
-000250     PERFORM 360-COMPUTE-INSURANCE-TOTAL.                                 
-000251     COMPUTE TOT-CLAIM ROUNDED                                            
-000252         = TOT-CLAIM-TOTAL + TOT-FACE-TOTAL                               
-000253           + TOT-INSURANCE-TOTAL                                          
-000254         SIZE ERROR DISPLAY 'SIZE ERROR ON AMOUNT DUE FOR '               
-000255             INSURED-CONTRACT-NO                                          
-000256     END-COMPUTE.                                                         
-000257                                                                          
-000258 320-COMPUTE-CLAIM-TOTAL.                                                 
-000259     COMPUTE TOT-FACE-AMOUNT                                              
-000260         = POLICY-CLAIM-AMOUNT - POLICY-FACE-AMOUNT                       
-000261     END-COMPUTE.                                                         
-000262     COMPUTE TOT-CLAIM-TOTAL ROUNDED                                      
-000263         = TOT-CLAIM * COINSURANCE                                        
-000264         SIZE ERROR                                                       
-000265           DISPLAY 'COMPUTED BILL EXCESSIVELY LARGE'                      
-000266     END-COMPUTE.                                                         
-000267                                                                          
-000268 340-DETAIL-LINE.                                                         
-000269     EVALUATE POLICY-TYPE                                                 
-000270         WHEN WHOLE-LIFE MOVE 11 TO COINSURANCE                           
-000270         WHEN TERM-LIFE MOVE 11 TO COINSURANCE                            
-000270         WHEN UNIVERSAL-LIFE MOVE 11 TO COINSURANCE                       
-000275         WHEN OTHER MOVE ZEROES TO COINSURANCE                            
-000276     END-EVALUATE.                                                        
-000277     MULTIPLY POLICY-CLAIM-AMOUNT BY COINSURANCE                          
-000278         GIVING TOT-FACE-TOTAL                                            
-000279         SIZE ERROR DISPLAY 'SIZE ERROR ON CLAIM TOTAL'                   
-000280     END-MULTIPLY.                                                        
-000281                                                                          
-000282 360-COMPUTE-INSURANCE-TOTAL.                                             
-000283     IF CLAIM-TYPE = 'Y'                                                  
-000284         MULTIPLY INSURANCE-RATE BY COINSURANCE                           
-000285             GIVING TOT-INSURANCE-TOTAL                                   
-000286             SIZE ERROR DISPLAY 'SIZE ERROR ON INSURANCE TOTAL'           
-000287         END-MULTIPLY                                                     
-000288     END-IF.                                                              
-000289                                                                          
-000290 400-WRITE-HEADING-LINES.                                                 
-000291     MOVE 1 TO LINE-COUNT.                                                
-000292     ADD 1 TO PAGE-COUNT.                                                 
-000293     MOVE PAGE-COUNT TO HDG-PAGE-NUMBER.                                  
-000294     WRITE PRINT-LINE FROM HEADING-LINE-ONE                               
-000295         AFTER ADVANCING PAGE.                                            
-000296     WRITE PRINT-LINE FROM HEADING-LINE-TWO                               
-000297         AFTER ADVANCING 2 LINES.                                         
-000298     WRITE PRINT-LINE FROM HEADING-LINE-THREE.                            
-000299                                                                          
-000300 500-WRITE-DETAIL-LINE.                                                   
-000301     MOVE INSURED-CONTRACT-NO TO DET-CONTRACT-NO.                         
-000302     INSPECT DET-CONTRACT-NO REPLACING ALL ' ' BY '-'.                    
-000303     MOVE 1 TO INSURED-SUB.                                               
-000304     MOVE SPACES TO DET-NAME.                                             
-000305     STRING INSURED-LAST-NANE DELIMITED BY '  '                           
-000306         ', ' DELIMITED BY SIZE                                           
-000307         INSURED-FIRST-NANE DELIMITED BY '  '                             
-000308         INTO DET-NAME POINTER INSURED-SUB                                
-000309     END-STRING.                                                          
-000315     STRING POLICY-MONTH '/' POLICY-DAY '/'                               
-000316         POLICY-YEAR DELIMITED BY SIZE                                    
-000317         INTO DET-RETURN-DATE                                             
-000318     END-STRING.                                                          
-000319     MOVE POLICY-TYPE TO DET-CLAIM-TYPE.                                  
-000320     MOVE COINSURANCE TO DET-DAYS-INSURED.                                
-000321     MOVE TOT-FACE-TOTAL TO DET-FACE-TOTAL.                               
-000323     MOVE COINSURANCE TO DET-MILEAGE-RATE.                                
-000324     MOVE TOT-CLAIM-TOTAL TO DET-CLAIM-TOTAL.                             
-000325     MOVE TOT-INSURANCE-TOTAL TO DET-INSURANCE-TOTAL.                     
-000326     MOVE TOT-CLAIM-TOTAL TO DET-CLAIM-TOTAL.                             
-000327     MOVE TOTAL-CLAIM TO DET-AMOUNT-DUE.                                  
-000328     WRITE PRINT-LINE FROM DETAIL-LINE                                    
-000329         AFTER ADVANCING 2 LINES.                                         
-000330     ADD 1 TO LINE-COUNT.                                                 
-000331                                                                          
-000332 600-INCREMENT-TOTALS.                                                    
-000333     ADD COINSURANCE TO TOTAL-FACE-AMOUNT                                 
-000334         SIZE ERROR DISPLAY 'SIZE ERROR ON TOTAL DAYS INSUREDTED'         
-000335     END-ADD.                                                             
-000336     ADD TOT-FACE-TOTAL TO TOTAL-FACE-AMOUNT                              
-000337         SIZE ERROR DISPLAY 'SIZE ERROR ON TOTAL CLAIM'                   
-000338     END-ADD.                                                             
-000339     ADD TOT-MILES-DRIVEN TO TOTAL-REINSURANCE                            
-000340         SIZE ERROR DISPLAY 'SIZE ERROR ON TOTAL MILES DRIVEN'            
-000341     END-ADD.                                                             
-000342     ADD TOT-CLAIM-TOTAL TO TOTAL-COINSURANCE                             
-000343         SIZE ERROR DISPLAY 'SIZE ERROR ON TOTAL MILEAGE'                 
-000344     END-ADD.                                                             
-000345     ADD TOT-INSURANCE-TOTAL TO TOTAL-INSURANCE                           
-000346         SIZE ERROR DISPLAY 'SIZE ERROR ON TOTAL INSURANCE'               
-000347     END-ADD.                                                             
-000348     ADD TOTAL-CLAIM TO TOT-INSURANCE-TOTAL                               
-000349         SIZE ERROR DISPLAY 'SIZE ERROR ON TOTAL AMOUNT DUE'              
-000350     END-ADD.                                                             
-000351                                                                          
-000352 700-WRITE-CLAIM-TOTALS.                                                  
-000353     WRITE PRINT-LINE FROM TOTAL-DASH-LINE                                
-000354         AFTER ADVANCING 2 LINES.                                         
-000355     MOVE TOTAL-FACE-AMOUNT TO TOT-DAYS-INSUREDTED.                       
-000356     MOVE TOTAL-CLAIM TO TOT-DAILY-CLAIM.                                 
-000357     MOVE TOTAL-REINSURANCE TO TOT-MILES-DRIVEN.                          
-000358     MOVE TOTAL-COINSURANCE TO TOT-MILEAGE.                               
-000359     MOVE TOTAL-INSURANCE TO TOT-INSURANCE.                               
-000360     MOVE TOTAL-AMOUNT-DUE TO TOTAL-CLAIM.                                
-000361     WRITE PRINT-LINE FROM TOTAL-LINE.                                    
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID.      INSUREDCLAIM.
+000003 AUTHOR.          IBM.
+      ******************************************************************
+      **** This program creates a report totaling INSURANCE claims
+      **** entered over the past week
+      ******************************************************************
+      *    MOD LOG
+      *    --------------------------------------------------------------
+      *    2026  D.ELLIS  ADDED POLICY-TYPE SUBTOTALS, A SEPARATE REVIEW
+      *                   REPORT FOR LARGE/SUSPICIOUS CLAIMS, CHECKPOINT/
+      *                   RESTART FOR THE WEEKLY RUN, A COINSURANCE
+      *                   EXPOSURE LINE ON THE TOTALS, AND A PRIOR-WEEK
+      *                   TREND COMPARISON.
+000004
+000005 ENVIRONMENT DIVISION.
+000006 INPUT-OUTPUT SECTION.
+000007 FILE-CONTROL.
+           SELECT CLAIM-FILE
+             ASSIGN TO UT-S-CLAIM
+               ORGANIZATION IS SEQUENTIAL.
+000010     SELECT PRINT-FILE
+             ASSIGN TO CLAIMRPT
+000011         ORGANIZATION IS SEQUENTIAL.
+           SELECT REVIEW-FILE
+             ASSIGN TO CLAIMRVW
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+             ASSIGN TO CLAIMCKP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT TREND-FILE
+             ASSIGN TO CLAIMTRD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRND-STATUS.
+000012
+000013 DATA DIVISION.
+000014 FILE SECTION.
+000015 FD  CLAIM-FILE
+000016     RECORD CONTAINS 56 CHARACTERS.
+000017 01  CLAIM-RECORD                 PIC X(56).
+000018
+000019 FD  PRINT-FILE
+000020     RECORD CONTAINS 132 CHARACTERS.
+000021 01  PRINT-LINE                    PIC X(132).
+
+       FD  REVIEW-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REVIEW-LINE                   PIC X(132).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 6 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORDS-PROCESSED    PIC 9(6).
+
+       FD  TREND-FILE
+           RECORD CONTAINS 18 CHARACTERS.
+       01  TREND-RECORD.
+           05  TRND-CLAIM-TOTAL          PIC 9(7)V99.
+           05  TRND-FACE-TOTAL           PIC 9(7)V99.
+000022
+000023 WORKING-STORAGE SECTION.
+000024 01  FILLER                        PIC X(60)
+000025         VALUE 'WORKING STORAGE DUMP LABEL'.
+000026
+000027 01  CLAIM-RECORD-IN.
+000028     05  INSURED-CONTRACT-NO           PIC 9(7).
+           05  INSURED-LAST-NANE             PIC X(15).
+           05  INSURED-FIRST-NANE            PIC X(10).
+000037     05  POLICY-TYPE                   PIC X.
+               88  WHOLE-LIFE VALUE 'W'.
+               88  TERM-LIFE VALUE 'T'.
+               88  UNIVERSAL-LIFE VALUE 'U'.
+000038     05  COINSURANCE                   PIC 99.
+000039     05  POLICY-DETAILS.
+000034         10  POLICY-YEAR               PIC 9(2).
+000035         10  POLICY-MONTH              PIC 9(2).
+000036         10  POLICY-DAY                PIC 9(2).
+000039         10  POLICY-CLAIM-AMOUNT              PIC 9(7)V99.
+000041         10  POLICY-FACE-AMOUNT        PIC 9(7)V99.
+000043     05  CLAIM-TYPE                    PIC X.
+000044
+000045 01  PROGRAM-SWITCHES.
+000046     05  REINSURANCE                   PIC XX  VALUE SPACES.
+000047     05  INSURED-SUB                   PIC 999 VALUE 1.
+000048
+000049 01  REPORT-FIELDS.
+000050     05  LINE-COUNT                PIC 9(2)    VALUE 6.
+000051     05  PAGE-COUNT                PIC 9(2)    VALUE ZEROS.
+000052     05  LINES-PER-PAGE            PIC 9(2)    VALUE 5.
+000053
+000054 01  DAILY-RATES.
+000055     05  ECONOMY-RATE              PIC 9(3)V99  VALUE 15.
+000056     05  COMPACT-RATE              PIC 9(3)V99  VALUE 20.
+000057     05  MID-RATE                  PIC 9(3)V99  VALUE 24.
+000058     05  FULL-RATE                 PIC 9(3)V99  VALUE 28.
+000059     05  LUXURY-RATE               PIC 9(3)V99  VALUE 35.
+000060     05  INSURANCE-RATE            PIC 99V99    VALUE 10.50.
+000061
+000062 01  TOT-BILL-INFORMATION.
+000063     05  TOT-FACE-AMOUNT           PIC 9(7)V99.
+000064     05  TOT-CLAIM                 PIC 9(7)V99.
+000065     05  TOT-FACE-TOTAL            PIC 9(5)V99.
+000066     05  TOT-CLAIM-TOTAL           PIC 9(5)V99.
+000067     05  TOT-INSURANCE-TOTAL       PIC 9(9)V99.
+000068     05  TOT-REINSURANCE           PIC 9(7)V99.
+000069
+000070 01  TOTALS-FOR-REPORT.
+000071     05  TOTAL-FACE-AMOUNT         PIC 9(7)V99  VALUE ZEROES.
+000072     05  TOTAL-CLAIM-TOTAL         PIC 9(7)V99  VALUE ZEROES.
+000073     05  TOTAL-REINSURANCE        PIC 9(6)     VALUE ZEROES.
+000074     05  TOTAL-COINSURANCE             PIC 9(4)V99  VALUE ZEROES.
+000075     05  TOTAL-INSURANCE           PIC 9(4)V99  VALUE ZEROES.
+000076     05  TOTAL-AMOUNT-DUE          PIC 9(6)V99  VALUE ZEROES.
+000077
+000078 01  WS-DATE-FIELDS.
+000079     05  WS-YEAR                   PIC 99.
+000080     05  WS-MONTH                  PIC 99.
+000081     05  WS-DAY                    PIC 99.
+000082
+000083 01  DAY-OF-WEEK-VAL                PIC 9.
+000084
+000085 01  HEADING-LINE-ONE.
+000086     05  FILLER                    PIC X(20)  VALUE SPACES.
+000087     05  FILLER                    PIC X(30)
+000088              VALUE 'Group Claims Daily Totals'.
+000089     05  FILLER                    PIC X(16)  VALUE SPACES.
+000090     05  HDG-DAY                   PIC X(9).
+000091     05  FILLER                    PIC X(3)   VALUE ' - '.
+000092     05  HDG-DATE                  PIC X(8).
+000093     05  FILLER                    PIC X(41)  VALUE SPACES.
+000094     05  FILLER                    PIC X(5)   VALUE 'Page '.
+000095     05  HDG-PAGE-NUMBER           PIC Z9.
+000096     05  FILLER                    PIC X(3)   VALUE SPACES.
+000097
+000098 01  HEADING-LINE-TWO.
+000099     05  FILLER                    PIC X(8)  VALUE 'Contract'.
+000100     05  FILLER                    PIC X(38) VALUE SPACES.
+000101     05  FILLER                    PIC X(4)  VALUE 'Date'.
+000102     05  FILLER                    PIC X(5)  VALUE SPACES.
+000103     05  FILLER                    PIC X(3)  VALUE 'Car'.
+000104     05  FILLER                    PIC X(3)  VALUE SPACES.
+000105     05  FILLER                    PIC X(4)  VALUE 'Days'.
+000106     05  FILLER                    PIC X(6)  VALUE SPACES.
+000107     05  FILLER                    PIC X(6)  VALUE 'CLAIM'.
+000108     05  FILLER                    PIC X(4)  VALUE SPACES.
+000109     05  FILLER                    PIC X(5)  VALUE 'Miles'.
+000110     05  FILLER                    PIC X(2)  VALUE SPACES.
+000111     05  FILLER                    PIC X(7)  VALUE 'Mileage'.
+000112     05  FILLER                    PIC X(2)  VALUE SPACES.
+000113     05  FILLER                    PIC X(7)  VALUE 'Mileage'.
+000114     05  FILLER                    PIC X(2)  VALUE SPACES.
+000115     05  FILLER                    PIC X(9)  VALUE 'Insurance'.
+000116     05  FILLER                    PIC X(6)  VALUE SPACES.
+000117     05  FILLER                    PIC X(6)  VALUE 'Amount'.
+000118     05  FILLER                    PIC X(5)  VALUE SPACES.
+000119
+000120 01  HEADING-LINE-THREE.
+000121     05  FILLER                    PIC X     VALUE SPACES.
+000122     05  FILLER                    PIC X(6)  VALUE 'Number'.
+000123     05  FILLER                    PIC X(4)  VALUE SPACES.
+000124     05  FILLER                    PIC X(4)  VALUE 'Name'.
+000125     05  FILLER                    PIC X(29)  VALUE SPACES.
+000126     05  FILLER                    PIC X(8)  VALUE 'Returned'.
+000127     05  FILLER                    PIC X(2)  VALUE SPACES.
+000128     05  FILLER                    PIC X(4)  VALUE 'Type'.
+000129     05  FILLER                    PIC X(2)  VALUE SPACES.
+000130     05  FILLER                    PIC X(8)  VALUE 'ClaimDte'.
+000131     05  FILLER                    PIC X(4)  VALUE SPACES.
+000132     05  FILLER                    PIC X(5)  VALUE 'Total'.
+000133     05  FILLER                    PIC X(3)  VALUE SPACES.
+000134     05  FILLER                    PIC X(6)  VALUE 'Driven'.
+000135     05  FILLER                    PIC X(4)  VALUE SPACES.
+000136     05  FILLER                    PIC X(4)  VALUE 'Rate'.
+000137     05  FILLER                    PIC X(4)  VALUE SPACES.
+000138     05  FILLER                    PIC X(5)  VALUE 'Total'.
+000139     05  FILLER                    PIC X(6)  VALUE SPACES.
+000140     05  FILLER                    PIC X(5)  VALUE 'Total'.
+000141     05  FILLER                    PIC X(9)  VALUE SPACES.
+000142     05  FILLER                    PIC X(3)  VALUE 'Due'.
+000143     05  FILLER                    PIC X(6)  VALUE SPACES.
+000144
+000145 01  DETAIL-LINE.
+000146     05  DET-CONTRACT-NO           PIC 9B999B99.
+000147     05  FILLER                    PIC X(3)  VALUE SPACES.
+000148     05  DET-NAME                  PIC X(30).
+000149     05  FILLER                    PIC X(3)  VALUE SPACES.
+000150     05  DET-RETURN-DATE           PIC X(8).
+000151     05  FILLER                    PIC X(4)  VALUE SPACES.
+000152     05  DET-CLAIM-TYPE              PIC X.
+000153     05  FILLER                    PIC X(5)  VALUE SPACES.
+000154     05  DET-DAYS-INSURED           PIC Z9.
+000155     05  FILLER                    PIC X(5)  VALUE SPACES.
+000156     05  DET-CLAIM-TOTAL           PIC $$,$$$,$$9.99.
+000157     05  FILLER                    PIC X(3)  VALUE SPACES.
+000158     05  DET-FACE-TOTAL            PIC $$,$$$,$$9.99.
+000159     05  FILLER                    PIC X(5)  VALUE SPACES.
+000160     05  DET-MILEAGE-RATE          PIC .99.
+000161     05  FILLER                    PIC X(5)  VALUE SPACES.
+000162     05  DET-MILEAGE-TOTAL         PIC ZZ9.99.
+000163     05  FILLER                    PIC X(4)  VALUE SPACES.
+000164     05  DET-INSURANCE-TOTAL       PIC ZZ9.99 BLANK WHEN ZERO.
+000165     05  FILLER                    PIC X(4)  VALUE SPACES.
+000166     05  DET-AMOUNT-DUE            PIC Z,ZZ9.99.
+000167     05  FILLER                    PIC X(5)  VALUE SPACES.
+000168
+000169 01  TOTAL-DASH-LINE.
+000170     05  FILLER                    PIC X(59)  VALUE SPACES.
+000171     05  FILLER                    PIC X(5)   VALUE ALL '-'.
+000172     05  FILLER                    PIC X(3)   VALUE SPACES.
+000173     05  FILLER                    PIC X(10)  VALUE ALL '-'.
+000174     05  FILLER                    PIC XX     VALUE SPACES.
+000175     05  FILLER                    PIC X(7)   VALUE ALL '-'.
+000176     05  FILLER                    PIC X(11)  VALUE SPACES.
+000177     05  FILLER                    PIC X(8)   VALUE ALL '-'.
+000178     05  FILLER                    PIC XX     VALUE SPACES.
+000179     05  FILLER                    PIC X(8)   VALUE ALL '-'.
+000180     05  FILLER                    PIC XX     VALUE SPACES.
+000181     05  FILLER                    PIC X(10)  VALUE ALL '-'.
+000182     05  FILLER                    PIC X(5)   VALUE SPACES.
+000183
+000184 01  TOTAL-LINE.
+000185     05  FILLER                    PIC XX     VALUE SPACES.
+000186     05  FILLER                    PIC X(6)   VALUE 'Totals'.
+000187     05  FILLER                    PIC X(51)  VALUE SPACES.
+000188     05  TOT-DAYS-INSUREDTED           PIC Z,ZZ9.
+000189     05  FILLER                    PIC X(2)   VALUE SPACES.
+000190     05  TOT-DAILY-CLAIM           PIC $$$$,$$9.99.
+000191     05  FILLER                    PIC XX     VALUE SPACES.
+000192     05  TOT-MILES-DRIVEN          PIC ZZZ,ZZ9.
+000193     05  FILLER                    PIC X(9)   VALUE SPACES.
+000194     05  TOT-MILEAGE               PIC $$$,$$9.99.
+000195     05  FILLER                    PIC X      VALUE SPACES.
+000196     05  TOT-INSURANCE             PIC $$,$$9.99.
+000197     05  FILLER                    PIC X      VALUE SPACES.
+000198     05  TOTAL-CLAIM               PIC $$$$,$$9.99.
+000199     05  FILLER                    PIC X(5)   VALUE SPACES.
+000200
+
+      *    ADDED FOR POLICY-TYPE SUBTOTALS (REQUEST FROM CLAIMS DESK).
+       01  POLICY-TYPE-TOTALS.
+           05  WL-CLAIM-COUNT            PIC 9(5) VALUE ZEROES.
+           05  WL-CLAIM-TOTAL            PIC 9(7)V99 VALUE ZEROES.
+           05  TL-CLAIM-COUNT            PIC 9(5) VALUE ZEROES.
+           05  TL-CLAIM-TOTAL            PIC 9(7)V99 VALUE ZEROES.
+           05  UL-CLAIM-COUNT            PIC 9(5) VALUE ZEROES.
+           05  UL-CLAIM-TOTAL            PIC 9(7)V99 VALUE ZEROES.
+           05  OTH-CLAIM-COUNT           PIC 9(5) VALUE ZEROES.
+           05  OTH-CLAIM-TOTAL           PIC 9(7)V99 VALUE ZEROES.
+
+       01  POLICY-SUBTOTAL-LINE.
+           05  FILLER                    PIC XX     VALUE SPACES.
+           05  PST-LABEL                 PIC X(20).
+           05  FILLER                    PIC X(5)   VALUE SPACES.
+           05  PST-COUNT                 PIC Z,ZZ9.
+           05  FILLER                    PIC X(5)   VALUE SPACES.
+           05  PST-TOTAL                 PIC $$$$,$$9.99.
+           05  FILLER                    PIC X(69)  VALUE SPACES.
+
+      *    ADDED FOR LARGE/SUSPICIOUS CLAIM REVIEW REPORT.
+       01  WS-REVIEW-LIMIT               PIC 9(7)V99 VALUE 10000.00.
+       01  WS-REVIEW-COINS-LIMIT         PIC 99      VALUE 50.
+
+      *    ADDED - IN-MEMORY TABLE OF CONTRACT NUMBERS AND CLAIM-TYPE
+      *    FLAGS ALREADY SEEN ON THIS RUN, SO A CONTRACT WHOSE
+      *    CLAIM-TYPE CHANGES FROM ONE CLAIM TO THE NEXT CAN BE
+      *    FLAGGED TO THE REVIEW REPORT.
+       01  WS-CONTRACT-HISTORY-TABLE.
+           05  WS-CT-ENTRY-COUNT         PIC 9(4) COMP VALUE ZERO.
+           05  WS-CT-SUB                 PIC 9(4) COMP VALUE 1.
+           05  WS-CT-HISTORY-ENTRY OCCURS 500 TIMES.
+               10  CT-CONTRACT-NO        PIC 9(7).
+               10  CT-CLAIM-TYPE         PIC X.
+       01  WS-CT-FOUND-SW                PIC X       VALUE 'N'.
+           88  WS-CT-FOUND                           VALUE 'Y'.
+       01  WS-CT-MISMATCH-SW             PIC X       VALUE 'N'.
+           88  WS-CT-MISMATCH                        VALUE 'Y'.
+
+       01  REVIEW-HEADING-LINE.
+           05  FILLER                    PIC X(30)
+                    VALUE 'Claims Held For Manual Review'.
+           05  FILLER                    PIC X(102) VALUE SPACES.
+
+       01  REVIEW-DETAIL-LINE.
+           05  RVW-CONTRACT-NO           PIC 9B999B99.
+           05  FILLER                    PIC X(3)   VALUE SPACES.
+           05  RVW-NAME                  PIC X(25).
+           05  FILLER                    PIC X(3)   VALUE SPACES.
+           05  RVW-CLAIM-TOTAL           PIC $$,$$$,$$9.99.
+           05  FILLER                    PIC X(3)   VALUE SPACES.
+           05  RVW-REASON                PIC X(40).
+           05  FILLER                    PIC X(28)  VALUE SPACES.
+
+      *    ADDED FOR CHECKPOINT/RESTART ON THE WEEKLY RUN.
+       01  WS-CKPT-STATUS                PIC XX      VALUE SPACES.
+       01  WS-RECORD-COUNT               PIC 9(6)    VALUE ZEROES.
+       01  WS-RESTART-COUNT              PIC 9(6)    VALUE ZEROES.
+       01  WS-CKPT-INTERVAL.
+           05  WS-CKPT-DIVIDE            PIC 9(6)    VALUE ZEROES.
+           05  WS-CKPT-REMAINDER         PIC 9(6)    VALUE ZEROES.
+
+      *    ADDED FOR PRIOR-WEEK TREND COMPARISON.
+       01  WS-TRND-STATUS                PIC XX      VALUE SPACES.
+       01  WS-TREND-FOUND-SW             PIC X       VALUE 'N'.
+           88  TREND-DATA-FOUND            VALUE 'Y'.
+       01  WS-PRIOR-CLAIM-TOTAL          PIC 9(7)V99 VALUE ZEROES.
+       01  WS-PRIOR-FACE-TOTAL           PIC 9(7)V99 VALUE ZEROES.
+       01  WS-CLAIM-VARIANCE             PIC S9(7)V99 VALUE ZEROES.
+
+       01  TREND-LINE-ONE.
+           05  FILLER                    PIC X(24)
+                    VALUE 'Prior Week Claim Total:'.
+           05  TRND-PRIOR-CLAIM          PIC $$$$,$$9.99.
+           05  FILLER                    PIC X(5)   VALUE SPACES.
+           05  FILLER                    PIC X(10)  VALUE 'Variance: '.
+           05  TRND-VARIANCE             PIC -$,$$$,$$9.99.
+           05  FILLER                    PIC X(60)  VALUE SPACES.
+
+      *    ADDED TO SHOW COINSURANCE EXPOSURE SEPARATELY FROM THE
+      *    GROSS BILL TOTAL.
+       01  TOTAL-COINSURANCE-EXPOSURE    PIC 9(7)V99 VALUE ZEROES.
+       01  COINSURANCE-EXPOSURE-LINE.
+           05  FILLER                    PIC X(28)
+                    VALUE 'Total Coinsurance Exposure:'.
+           05  CEL-COINSURANCE-EXPOSURE  PIC $$$$,$$9.99.
+           05  FILLER                    PIC X(90)  VALUE SPACES.
+
+000201 01  FILLER                        PIC X(12)
+000202         VALUE 'WS ENDS HERE'.
+000203
+000204 PROCEDURE DIVISION.
+000205 000-PREPARE-CLAIM-REPORT.
+000206     OPEN INPUT  CLAIM-FILE
+000207          OUTPUT PRINT-FILE
+                 OUTPUT REVIEW-FILE.
+           PERFORM 050-CHECK-RESTART.
+           PERFORM 060-READ-PRIOR-TREND.
+000208     PERFORM 100-GET-WS-DATE.
+           WRITE REVIEW-LINE FROM REVIEW-HEADING-LINE.
+000209     PERFORM UNTIL REINSURANCE = 'NO'
+000210         READ CLAIM-FILE INTO CLAIM-RECORD-IN
+000211             AT END
+000212                 MOVE 'NO' TO REINSURANCE
+000213             NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+                       IF WS-RECORD-COUNT > WS-RESTART-COUNT
+000214                     PERFORM 200-PROCESS-CLAIM-RECORDS
+                           PERFORM 090-SAVE-CHECKPOINT
+                       END-IF
+000215         END-READ
+000216     END-PERFORM.
+000217     PERFORM 700-WRITE-CLAIM-TOTALS.
+           PERFORM 095-CLEAR-CHECKPOINT.
+           PERFORM 800-SAVE-TREND-DATA.
+000218     CLOSE CLAIM-FILE
+                 REVIEW-FILE
+000219           PRINT-FILE.
+000220     STOP RUN.
+000221
+000222 100-GET-WS-DATE.
+000223     ACCEPT WS-DATE-FIELDS FROM DATE.
+000224     STRING WS-MONTH '/' WS-DAY  '/' WS-YEAR
+000225         DELIMITED BY SIZE INTO HDG-DATE
+000226     END-STRING.
+000227     ACCEPT DAY-OF-WEEK-VAL FROM DAY-OF-WEEK.
+000228     EVALUATE DAY-OF-WEEK-VAL
+000229         WHEN 1 MOVE '   Monday' TO HDG-DAY
+000230         WHEN 2 MOVE '  Tuesday' TO HDG-DAY
+000231         WHEN 3 MOVE 'Wednesday' TO HDG-DAY
+000232         WHEN 4 MOVE ' Thursday' TO HDG-DAY
+000233         WHEN 5 MOVE '   Friday' TO HDG-DAY
+000234         WHEN 6 MOVE ' Saturday' TO HDG-DAY
+000235         WHEN 7 MOVE '   Sunday' TO HDG-DAY
+000236     END-EVALUATE.
+000237
+000238 200-PROCESS-CLAIM-RECORDS.
+000239     PERFORM 300-COMPUTE-TOT-CLAIM.
+           PERFORM 250-CHECK-SUSPICIOUS-CLAIM.
+000240     IF LINE-COUNT > LINES-PER-PAGE
+000241         PERFORM 400-WRITE-HEADING-LINES
+000242     END-IF.
+000243     PERFORM 500-WRITE-DETAIL-LINE.
+000244     PERFORM 600-INCREMENT-TOTALS.
+000245
+000246 300-COMPUTE-TOT-CLAIM.
+000247     INITIALIZE TOT-BILL-INFORMATION.
+000248     PERFORM 320-COMPUTE-CLAIM-TOTAL.
+000249     PERFORM 340-DETAIL-LINE.
+000250     PERFORM 360-COMPUTE-INSURANCE-TOTAL.
+000251     COMPUTE TOT-CLAIM ROUNDED
+000252         = TOT-CLAIM-TOTAL + TOT-FACE-TOTAL
+000253           + TOT-INSURANCE-TOTAL
+000254         SIZE ERROR DISPLAY 'SIZE ERROR ON AMOUNT DUE FOR '
+000255             INSURED-CONTRACT-NO
+000256     END-COMPUTE.
+000257
+000258 320-COMPUTE-CLAIM-TOTAL.
+000259     COMPUTE TOT-FACE-AMOUNT
+000260         = POLICY-CLAIM-AMOUNT - POLICY-FACE-AMOUNT
+000261     END-COMPUTE.
+000262     COMPUTE TOT-CLAIM-TOTAL ROUNDED
+000263         = TOT-CLAIM * COINSURANCE
+000264         SIZE ERROR
+000265           DISPLAY 'COMPUTED BILL EXCESSIVELY LARGE'
+000266     END-COMPUTE.
+000267
+000268 340-DETAIL-LINE.
+000269     EVALUATE TRUE
+000270         WHEN WHOLE-LIFE MOVE 11 TO COINSURANCE
+000271         WHEN TERM-LIFE MOVE 11 TO COINSURANCE
+000272         WHEN UNIVERSAL-LIFE MOVE 11 TO COINSURANCE
+000275         WHEN OTHER MOVE ZEROES TO COINSURANCE
+000276     END-EVALUATE.
+000277     MULTIPLY POLICY-CLAIM-AMOUNT BY COINSURANCE
+000278         GIVING TOT-FACE-TOTAL
+000279         SIZE ERROR DISPLAY 'SIZE ERROR ON CLAIM TOTAL'
+000280     END-MULTIPLY.
+000281
+000282 360-COMPUTE-INSURANCE-TOTAL.
+000283     IF CLAIM-TYPE = 'Y'
+000284         MULTIPLY INSURANCE-RATE BY COINSURANCE
+000285             GIVING TOT-INSURANCE-TOTAL
+000286             SIZE ERROR DISPLAY 'SIZE ERROR ON INSURANCE TOTAL'
+000287         END-MULTIPLY
+000288     END-IF.
+000289
+      *    ADDED - CHECK THIS CLAIM AGAINST THE POLICY FACE AMOUNT AND
+      *    AGAINST THIS CONTRACT'S CLAIM-TYPE HISTORY FOR THE RUN AND,
+      *    IF EITHER LOOKS WRONG, LOG IT TO THE REVIEW REPORT INSTEAD
+      *    OF LETTING IT PASS THROUGH SILENTLY ON THE DAILY REPORT
+      *    ALONE.
+       250-CHECK-SUSPICIOUS-CLAIM.
+           MOVE SPACES TO REVIEW-DETAIL-LINE.
+           IF POLICY-CLAIM-AMOUNT > POLICY-FACE-AMOUNT
+              MOVE INSURED-CONTRACT-NO TO RVW-CONTRACT-NO
+              STRING INSURED-LAST-NANE DELIMITED BY '  '
+                  ', ' DELIMITED BY SIZE
+                  INSURED-FIRST-NANE DELIMITED BY '  '
+                  INTO RVW-NAME
+              END-STRING
+              MOVE TOT-CLAIM-TOTAL TO RVW-CLAIM-TOTAL
+              MOVE 'CLAIM AMOUNT EXCEEDS POLICY FACE AMOUNT'
+                  TO RVW-REASON
+              WRITE REVIEW-LINE FROM REVIEW-DETAIL-LINE
+           ELSE
+              PERFORM 255-CHECK-CONTRACT-HISTORY
+              IF WS-CT-MISMATCH
+                 MOVE INSURED-CONTRACT-NO TO RVW-CONTRACT-NO
+                 STRING INSURED-LAST-NANE DELIMITED BY '  '
+                     ', ' DELIMITED BY SIZE
+                     INSURED-FIRST-NANE DELIMITED BY '  '
+                     INTO RVW-NAME
+                 END-STRING
+                 MOVE TOT-CLAIM-TOTAL TO RVW-CLAIM-TOTAL
+                 MOVE 'CLAIM-TYPE CHANGED FOR THIS CONTRACT NUMBER'
+                     TO RVW-REASON
+                 WRITE REVIEW-LINE FROM REVIEW-DETAIL-LINE
+              END-IF
+           END-IF.
+
+      *    ADDED - LOOK UP THIS CLAIM'S CONTRACT NUMBER IN THE
+      *    IN-MEMORY HISTORY TABLE.  IF NOT FOUND, ADD IT WITH THE
+      *    CURRENT CLAIM-TYPE.  IF FOUND WITH A DIFFERENT CLAIM-TYPE
+      *    THAN BEFORE, FLAG THE MISMATCH.
+       255-CHECK-CONTRACT-HISTORY.
+           MOVE 'N' TO WS-CT-FOUND-SW.
+           MOVE 'N' TO WS-CT-MISMATCH-SW.
+           PERFORM 256-SEARCH-CONTRACT-HISTORY
+               VARYING WS-CT-SUB FROM 1 BY 1
+               UNTIL WS-CT-SUB > WS-CT-ENTRY-COUNT
+                  OR WS-CT-FOUND.
+           IF NOT WS-CT-FOUND AND WS-CT-ENTRY-COUNT < 500
+              ADD 1 TO WS-CT-ENTRY-COUNT
+              MOVE INSURED-CONTRACT-NO
+                  TO CT-CONTRACT-NO (WS-CT-ENTRY-COUNT)
+              MOVE CLAIM-TYPE TO CT-CLAIM-TYPE (WS-CT-ENTRY-COUNT)
+           END-IF.
+
+       256-SEARCH-CONTRACT-HISTORY.
+           IF CT-CONTRACT-NO (WS-CT-SUB) = INSURED-CONTRACT-NO
+              MOVE 'Y' TO WS-CT-FOUND-SW
+              IF CT-CLAIM-TYPE (WS-CT-SUB) NOT = CLAIM-TYPE
+                 MOVE 'Y' TO WS-CT-MISMATCH-SW
+              END-IF
+           END-IF.
+
+000290 400-WRITE-HEADING-LINES.
+000291     MOVE 1 TO LINE-COUNT.
+000292     ADD 1 TO PAGE-COUNT.
+000293     MOVE PAGE-COUNT TO HDG-PAGE-NUMBER.
+000294     WRITE PRINT-LINE FROM HEADING-LINE-ONE
+000295         AFTER ADVANCING PAGE.
+000296     WRITE PRINT-LINE FROM HEADING-LINE-TWO
+000297         AFTER ADVANCING 2 LINES.
+000298     WRITE PRINT-LINE FROM HEADING-LINE-THREE.
+000299
+000300 500-WRITE-DETAIL-LINE.
+000301     MOVE INSURED-CONTRACT-NO TO DET-CONTRACT-NO.
+000302     INSPECT DET-CONTRACT-NO REPLACING ALL ' ' BY '-'.
+000303     MOVE 1 TO INSURED-SUB.
+000304     MOVE SPACES TO DET-NAME.
+000305     STRING INSURED-LAST-NANE DELIMITED BY '  '
+000306         ', ' DELIMITED BY SIZE
+000307         INSURED-FIRST-NANE DELIMITED BY '  '
+000308         INTO DET-NAME POINTER INSURED-SUB
+000309     END-STRING.
+000315     STRING POLICY-MONTH '/' POLICY-DAY '/'
+000316         POLICY-YEAR DELIMITED BY SIZE
+000317         INTO DET-RETURN-DATE
+000318     END-STRING.
+000319     MOVE POLICY-TYPE TO DET-CLAIM-TYPE.
+000320     MOVE COINSURANCE TO DET-DAYS-INSURED.
+000321     MOVE TOT-FACE-TOTAL TO DET-FACE-TOTAL.
+000323     MOVE COINSURANCE TO DET-MILEAGE-RATE.
+000324     MOVE TOT-CLAIM-TOTAL TO DET-CLAIM-TOTAL.
+000325     MOVE TOT-INSURANCE-TOTAL TO DET-INSURANCE-TOTAL.
+000326     MOVE TOT-CLAIM-TOTAL TO DET-CLAIM-TOTAL.
+000327     MOVE TOTAL-CLAIM TO DET-AMOUNT-DUE.
+000328     WRITE PRINT-LINE FROM DETAIL-LINE
+000329         AFTER ADVANCING 2 LINES.
+000330     ADD 1 TO LINE-COUNT.
+000331
+000332 600-INCREMENT-TOTALS.
+000333     ADD COINSURANCE TO TOTAL-FACE-AMOUNT
+000334         SIZE ERROR DISPLAY 'SIZE ERROR ON TOTAL DAYS INSUREDTED'
+000335     END-ADD.
+000336     ADD TOT-FACE-TOTAL TO TOTAL-FACE-AMOUNT
+000337         SIZE ERROR DISPLAY 'SIZE ERROR ON TOTAL CLAIM'
+000338     END-ADD.
+000339     ADD 1 TO TOTAL-REINSURANCE
+000340         SIZE ERROR DISPLAY 'SIZE ERROR ON TOTAL MILES DRIVEN'
+000341     END-ADD.
+000342     ADD TOT-CLAIM-TOTAL TO TOTAL-COINSURANCE
+000343         SIZE ERROR DISPLAY 'SIZE ERROR ON TOTAL MILEAGE'
+000344     END-ADD.
+000345     ADD TOT-INSURANCE-TOTAL TO TOTAL-INSURANCE
+000346         SIZE ERROR DISPLAY 'SIZE ERROR ON TOTAL INSURANCE'
+000347     END-ADD.
+000348     ADD TOT-CLAIM TO TOTAL-AMOUNT-DUE
+000349         SIZE ERROR DISPLAY 'SIZE ERROR ON TOTAL AMOUNT DUE'
+000350     END-ADD.
+           ADD TOT-CLAIM-TOTAL TO TOTAL-COINSURANCE-EXPOSURE
+               SIZE ERROR
+                 DISPLAY 'SIZE ERROR ON COINSURANCE EXPOSURE'
+           END-ADD.
+           PERFORM 620-ACCUMULATE-POLICY-TYPE.
+000351
+      *    ADDED - ACCUMULATE COUNT/TOTAL PER POLICY TYPE SO THE
+      *    TOTALS SECTION CAN BREAK THE GROSS BILL DOWN BY LINE OF
+      *    BUSINESS.
+       620-ACCUMULATE-POLICY-TYPE.
+           EVALUATE TRUE
+              WHEN WHOLE-LIFE
+                 ADD 1 TO WL-CLAIM-COUNT
+                 ADD TOT-CLAIM-TOTAL TO WL-CLAIM-TOTAL
+              WHEN TERM-LIFE
+                 ADD 1 TO TL-CLAIM-COUNT
+                 ADD TOT-CLAIM-TOTAL TO TL-CLAIM-TOTAL
+              WHEN UNIVERSAL-LIFE
+                 ADD 1 TO UL-CLAIM-COUNT
+                 ADD TOT-CLAIM-TOTAL TO UL-CLAIM-TOTAL
+              WHEN OTHER
+                 ADD 1 TO OTH-CLAIM-COUNT
+                 ADD TOT-CLAIM-TOTAL TO OTH-CLAIM-TOTAL
+           END-EVALUATE.
+000352 700-WRITE-CLAIM-TOTALS.
+000353     WRITE PRINT-LINE FROM TOTAL-DASH-LINE
+000354         AFTER ADVANCING 2 LINES.
+000355     MOVE TOTAL-FACE-AMOUNT TO TOT-DAYS-INSUREDTED.
+000356     MOVE TOTAL-CLAIM TO TOT-DAILY-CLAIM.
+000357     MOVE TOTAL-REINSURANCE TO TOT-MILES-DRIVEN.
+000358     MOVE TOTAL-COINSURANCE TO TOT-MILEAGE.
+000359     MOVE TOTAL-INSURANCE TO TOT-INSURANCE.
+000360     MOVE TOTAL-AMOUNT-DUE TO TOTAL-CLAIM.
+000361     WRITE PRINT-LINE FROM TOTAL-LINE.
+           PERFORM 720-WRITE-POLICY-SUBTOTALS.
+           MOVE TOTAL-COINSURANCE-EXPOSURE TO CEL-COINSURANCE-EXPOSURE.
+           WRITE PRINT-LINE FROM COINSURANCE-EXPOSURE-LINE
+               AFTER ADVANCING 2 LINES.
+           IF TREND-DATA-FOUND
+              COMPUTE WS-CLAIM-VARIANCE
+                  = TOTAL-AMOUNT-DUE - WS-PRIOR-CLAIM-TOTAL
+              MOVE WS-PRIOR-CLAIM-TOTAL TO TRND-PRIOR-CLAIM
+              MOVE WS-CLAIM-VARIANCE TO TRND-VARIANCE
+              WRITE PRINT-LINE FROM TREND-LINE-ONE
+                  AFTER ADVANCING 2 LINES
+           END-IF.
+
+      *    ADDED - PRINT ONE SUBTOTAL LINE PER POLICY TYPE.
+       720-WRITE-POLICY-SUBTOTALS.
+           MOVE 'Whole Life Claims:' TO PST-LABEL.
+           MOVE WL-CLAIM-COUNT TO PST-COUNT.
+           MOVE WL-CLAIM-TOTAL TO PST-TOTAL.
+           WRITE PRINT-LINE FROM POLICY-SUBTOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+           MOVE 'Term Life Claims:' TO PST-LABEL.
+           MOVE TL-CLAIM-COUNT TO PST-COUNT.
+           MOVE TL-CLAIM-TOTAL TO PST-TOTAL.
+           WRITE PRINT-LINE FROM POLICY-SUBTOTAL-LINE.
+           MOVE 'Universal Life Claims:' TO PST-LABEL.
+           MOVE UL-CLAIM-COUNT TO PST-COUNT.
+           MOVE UL-CLAIM-TOTAL TO PST-TOTAL.
+           WRITE PRINT-LINE FROM POLICY-SUBTOTAL-LINE.
+           MOVE 'Other Policy Claims:' TO PST-LABEL.
+           MOVE OTH-CLAIM-COUNT TO PST-COUNT.
+           MOVE OTH-CLAIM-TOTAL TO PST-TOTAL.
+           WRITE PRINT-LINE FROM POLICY-SUBTOTAL-LINE.
+
+      *    ADDED - CHECKPOINT/RESTART FOR THE WEEKLY RUN.  ON A NORMAL
+      *    RUN THE CHECKPOINT FILE IS EMPTY, SO WS-RESTART-COUNT STAYS
+      *    ZERO AND EVERY RECORD IS PROCESSED.  IF A PRIOR RUN ABENDED
+      *    PARTWAY THROUGH, THE CHECKPOINT FILE HOLDS THE COUNT OF
+      *    RECORDS ALREADY PROCESSED, AND THIS RUN SKIPS BACK UP TO
+      *    THAT POINT IN THE INPUT FILE WITHOUT REPRODUCING RESULTS
+      *    ALREADY REPORTED.
+       050-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+              PERFORM UNTIL WS-CKPT-STATUS NOT = '00'
+                 READ CHECKPOINT-FILE
+                    AT END CONTINUE
+                    NOT AT END
+                       MOVE CKPT-RECORDS-PROCESSED TO WS-RESTART-COUNT
+                 END-READ
+              END-PERFORM
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WS-RESTART-COUNT > 0
+              DISPLAY 'RESTARTING CLAIM RUN AFTER RECORD '
+                  WS-RESTART-COUNT
+           END-IF.
+           OPEN OUTPUT CHECKPOINT-FILE.
+
+       090-SAVE-CHECKPOINT.
+           DIVIDE WS-RECORD-COUNT BY 50
+               GIVING WS-CKPT-DIVIDE
+               REMAINDER WS-CKPT-REMAINDER.
+           IF WS-CKPT-REMAINDER = 0
+              MOVE WS-RECORD-COUNT TO CKPT-RECORDS-PROCESSED
+              WRITE CHECKPOINT-RECORD
+           END-IF.
+
+       095-CLEAR-CHECKPOINT.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+      *    ADDED - COMPARE THIS WEEK'S GRAND TOTAL AGAINST LAST WEEK'S
+      *    SAVED TOTAL SO THE REPORT CAN SHOW A TREND LINE.
+       060-READ-PRIOR-TREND.
+           OPEN INPUT TREND-FILE.
+           IF WS-TRND-STATUS = '00'
+              READ TREND-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE TRND-CLAIM-TOTAL TO WS-PRIOR-CLAIM-TOTAL
+                    MOVE TRND-FACE-TOTAL TO WS-PRIOR-FACE-TOTAL
+                    MOVE 'Y' TO WS-TREND-FOUND-SW
+              END-READ
+              CLOSE TREND-FILE
+           END-IF.
+
+       800-SAVE-TREND-DATA.
+           OPEN OUTPUT TREND-FILE.
+           MOVE TOTAL-AMOUNT-DUE TO TRND-CLAIM-TOTAL.
+           MOVE TOTAL-FACE-AMOUNT TO TRND-FACE-TOTAL.
+           WRITE TREND-RECORD.
+           CLOSE TREND-FILE.
