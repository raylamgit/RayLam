@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    PATPERSN                                                   *
+      *    WORKING-STORAGE LAYOUT FOR A PRSNMSTR RECORD, USED FOR     *
+      *    READ INTO AGAINST THE PHYSICAL PRSNMSTR INDEXED FILE       *
+      *    (KEYED BY PRSN-KEY).                                       *
+      *                                                                *
+      *    MOD LOG                                                     *
+      *    ----------------------------------------------------------  *
+      *    2008  J.SAYLES    ORIGINAL LAYOUT                           *
+      *****************************************************************
+       01  PATIENT-PERSONAL-MASTER-REC.
+           05  PRSN-KEY                      PIC X(06).
+           05  PATIENT-NAME.
+               10  LAST-NAME                 PIC X(20).
+               10  FIRST-NAME                PIC X(15).
+               10  MIDINIT                   PIC X(01).
+           05  EMP-STATE                     PIC X(02).
+           05  FILLER                        PIC X(756).
