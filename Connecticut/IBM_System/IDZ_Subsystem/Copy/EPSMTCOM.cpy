@@ -0,0 +1,38 @@
+      *****************************************************************
+      *    EPSMTCOM                                                   *
+      *    MORTGAGE CALCULATOR COMMUNICATION AREA.                    *
+      *    PASSED AS THE CICS COMMAREA BETWEEN EPSCMORT, EPSCSMRT     *
+      *    AND EPSMLIST.                                              *
+      *                                                                *
+      *    MOD LOG                                                     *
+      *    ----------------------------------------------------------  *
+      *    2008  J.HILDNER   ORIGINAL PAYMENT-ONLY LAYOUT               *
+      *    2012  D.ELLIS     ADDED RATE-COMPARE LINK SUPPORT            *
+      *    2026  D.ELLIS     ADDED SCHEDULE MODE, LTV AND RATE TABLE    *
+      *****************************************************************
+           05  PROCESS-INDICATOR              PIC X.
+           05  EPSPCOM-MODE                   PIC X.
+               88  EPSPCOM-MODE-PAYMENT         VALUE 'P'.
+               88  EPSPCOM-MODE-SCHEDULE        VALUE 'S'.
+           05  EPSPCOM-PRINCIPLE-DATA          PIC 9(8)V99.
+           05  EPSPCOM-NUMBER-OF-YEARS         PIC 99.
+           05  EPSPCOM-QUOTED-INTEREST-RATE    PIC 99V999.
+           05  EPSPCOM-YEAR-MONTH-IND          PIC X.
+           05  EPSPCOM-PROPERTY-VALUE          PIC 9(8)V99.
+           05  EPSPCOM-DOWN-PAYMENT            PIC 9(8)V99.
+           05  EPSPCOM-RETURN-MONTH-PAYMENT    PIC 9(6)V99.
+           05  EPSPCOM-ERRMSG                  PIC X(60).
+           05  EPSPCOM-PROGRAM-RETCODE         PIC 9(4).
+           05  EPSPCOM-SCHEDULE-TABLE.
+               10  EPSPCOM-SCHEDULE-ENTRY OCCURS 40 TIMES
+                                     INDEXED BY EPSPCOM-SCHED-IDX.
+                   15  EPSPCOM-SCHED-YEAR          PIC 99.
+                   15  EPSPCOM-SCHED-PRINCIPAL-PD  PIC 9(7)V99.
+                   15  EPSPCOM-SCHED-INTEREST-PD   PIC 9(7)V99.
+                   15  EPSPCOM-SCHED-BALANCE       PIC 9(8)V99.
+           05  EPSPCOM-RATE-TABLE.
+               10  EPSPCOM-RATE-ENTRY OCCURS 5 TIMES
+                                     INDEXED BY EPSPCOM-RATE-IDX.
+                   15  EPSPCOM-RATE-SOURCE         PIC X(15).
+                   15  EPSPCOM-RATE-YEARS          PIC 99.
+                   15  EPSPCOM-RATE-PERCENT        PIC 99V999.
