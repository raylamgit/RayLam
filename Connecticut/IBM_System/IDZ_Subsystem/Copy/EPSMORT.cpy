@@ -0,0 +1,125 @@
+      *****************************************************************
+      *    EPSMORT                                                    *
+      *    SYMBOLIC MAP FOR MAPSET EPSMORT, MAP EPMENU.                *
+      *    MORTGAGE CALCULATOR ENTRY SCREEN.                          *
+      *                                                                *
+      *    MOD LOG                                                     *
+      *    ----------------------------------------------------------  *
+      *    2008  J.HILDNER   ORIGINAL LOAN/YEARS/RATE/PAYMENT SCREEN    *
+      *    2026  D.ELLIS     ADDED PROPERTY VALUE / DOWN PAYMENT FOR    *
+      *                      THE LOAN-TO-VALUE EDIT AND A RATE-COMPARE  *
+      *                      DISPLAY AREA FOR PF11.                     *
+      *****************************************************************
+       01  EPMENUI.
+           02  FILLER                    PIC X(12).
+           02  EPLOANL                   COMP PIC S9(4).
+           02  EPLOANF                   PIC X.
+           02  FILLER REDEFINES EPLOANF.
+               03  EPLOANA               PIC X.
+           02  EPLOANI                   PIC X(10).
+           02  EPYEARSL                  COMP PIC S9(4).
+           02  EPYEARSF                  PIC X.
+           02  FILLER REDEFINES EPYEARSF.
+               03  EPYEARSA              PIC X.
+           02  EPYEARSI                  PIC X(02).
+           02  EPRATEL                   COMP PIC S9(4).
+           02  EPRATEF                   PIC X.
+           02  FILLER REDEFINES EPRATEF.
+               03  EPRATEA               PIC X.
+           02  EPRATEI                   PIC X(06).
+           02  EPPRVALL                  COMP PIC S9(4).
+           02  EPPRVALF                  PIC X.
+           02  FILLER REDEFINES EPPRVALF.
+               03  EPPRVALA              PIC X.
+           02  EPPRVALI                  PIC X(10).
+           02  EPDOWNL                   COMP PIC S9(4).
+           02  EPDOWNF                   PIC X.
+           02  FILLER REDEFINES EPDOWNF.
+               03  EPDOWNA               PIC X.
+           02  EPDOWNI                   PIC X(10).
+           02  EPPAYMNTL                 COMP PIC S9(4).
+           02  EPPAYMNTF                 PIC X.
+           02  FILLER REDEFINES EPPAYMNTF.
+               03  EPPAYMNTA             PIC X.
+           02  EPPAYMNTI                 PIC X(12).
+           02  EPCMP1L                   COMP PIC S9(4).
+           02  EPCMP1F                   PIC X.
+           02  FILLER REDEFINES EPCMP1F.
+               03  EPCMP1A               PIC X.
+           02  EPCMP1I                   PIC X(40).
+           02  EPCMP2L                   COMP PIC S9(4).
+           02  EPCMP2F                   PIC X.
+           02  FILLER REDEFINES EPCMP2F.
+               03  EPCMP2A               PIC X.
+           02  EPCMP2I                   PIC X(40).
+           02  EPCMP3L                   COMP PIC S9(4).
+           02  EPCMP3F                   PIC X.
+           02  FILLER REDEFINES EPCMP3F.
+               03  EPCMP3A               PIC X.
+           02  EPCMP3I                   PIC X(40).
+           02  EPCMP4L                   COMP PIC S9(4).
+           02  EPCMP4F                   PIC X.
+           02  FILLER REDEFINES EPCMP4F.
+               03  EPCMP4A               PIC X.
+           02  EPCMP4I                   PIC X(40).
+           02  EPCMP5L                   COMP PIC S9(4).
+           02  EPCMP5F                   PIC X.
+           02  FILLER REDEFINES EPCMP5F.
+               03  EPCMP5A               PIC X.
+           02  EPCMP5I                   PIC X(40).
+           02  MSGERRL                   COMP PIC S9(4).
+           02  MSGERRF                   PIC X.
+           02  FILLER REDEFINES MSGERRF.
+               03  MSGERRA               PIC X.
+           02  MSGERRI                   PIC X(60).
+      *
+       01  EPMENUO REDEFINES EPMENUI.
+           02  FILLER                    PIC X(12).
+           02  FILLER                    PIC X(02).
+           02  EPLOANC                   PIC X.
+           02  EPLOANH                   PIC X.
+           02  EPLOANO                   PIC X(10).
+           02  FILLER                    PIC X(02).
+           02  EPYEARSC                  PIC X.
+           02  EPYEARSH                  PIC X.
+           02  EPYEARSO                  PIC X(02).
+           02  FILLER                    PIC X(02).
+           02  EPRATEC                   PIC X.
+           02  EPRATEH                   PIC X.
+           02  EPRATEO                   PIC X(06).
+           02  FILLER                    PIC X(02).
+           02  EPPRVALC                  PIC X.
+           02  EPPRVALH                  PIC X.
+           02  EPPRVALO                  PIC X(10).
+           02  FILLER                    PIC X(02).
+           02  EPDOWNC                   PIC X.
+           02  EPDOWNH                   PIC X.
+           02  EPDOWNO                   PIC X(10).
+           02  FILLER                    PIC X(02).
+           02  EPPAYMNTC                 PIC X.
+           02  EPPAYMNTH                 PIC X.
+           02  EPPAYMNTO                 PIC X(12).
+           02  FILLER                    PIC X(02).
+           02  EPCMP1C                   PIC X.
+           02  EPCMP1H                   PIC X.
+           02  EPCMP1O                   PIC X(40).
+           02  FILLER                    PIC X(02).
+           02  EPCMP2C                   PIC X.
+           02  EPCMP2H                   PIC X.
+           02  EPCMP2O                   PIC X(40).
+           02  FILLER                    PIC X(02).
+           02  EPCMP3C                   PIC X.
+           02  EPCMP3H                   PIC X.
+           02  EPCMP3O                   PIC X(40).
+           02  FILLER                    PIC X(02).
+           02  EPCMP4C                   PIC X.
+           02  EPCMP4H                   PIC X.
+           02  EPCMP4O                   PIC X(40).
+           02  FILLER                    PIC X(02).
+           02  EPCMP5C                   PIC X.
+           02  EPCMP5H                   PIC X.
+           02  EPCMP5O                   PIC X(40).
+           02  FILLER                    PIC X(02).
+           02  MSGERRC                   PIC X.
+           02  MSGERRH                   PIC X.
+           02  MSGERRO                   PIC X(60).
