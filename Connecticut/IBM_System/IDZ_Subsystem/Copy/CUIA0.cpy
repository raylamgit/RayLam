@@ -0,0 +1,81 @@
+      *****************************************************************
+      *    CUIA0                                                     *
+      *    SYMBOLIC MAP FOR MAPSET CUIA0, MAP CUSTONQ.                *
+      *    ONLINE INQUIRY SCREEN FOR CUSTOMER-MASTER-FILE - LOOKS UP  *
+      *    ONE CUSTOMER ENTRY BY CUSTOMER-CODE AND DISPLAYS IT.       *
+      *    FIELD NAMES FOLLOW THE SAME DSECT-STYLE CONVENTION AS      *
+      *    ADMA0.CPY.                                                 *
+      *                                                                *
+      *    MOD LOG                                                     *
+      *    ----------------------------------------------------------  *
+      *    2026  D.ELLIS     ORIGINAL COBOL SYMBOLIC MAP FOR THE NEW    *
+      *                      CUSTONQ ONLINE INQUIRY TRANSACTION.        *
+      *****************************************************************
+       01  CUSTONQI.
+           02  FILLER                    PIC X(12).
+           02  CUCODEL                   COMP PIC S9(4).
+           02  CUCODEF                   PIC X.
+           02  FILLER REDEFINES CUCODEF.
+               03  CUCODEA               PIC X.
+           02  CUCODEI                   PIC X(04).
+           02  CUACCTL                   COMP PIC S9(4).
+           02  CUACCTF                   PIC X.
+           02  FILLER REDEFINES CUACCTF.
+               03  CUACCTA               PIC X.
+           02  CUACCTI                   PIC X(05).
+           02  CUNAMEL                   COMP PIC S9(4).
+           02  CUNAMEF                   PIC X.
+           02  FILLER REDEFINES CUNAMEF.
+               03  CUNAMEA               PIC X.
+           02  CUNAMEI                   PIC X(15).
+           02  CUMDTL                    COMP PIC S9(4).
+           02  CUMDTF                    PIC X.
+           02  FILLER REDEFINES CUMDTF.
+               03  CUMDTA                PIC X.
+           02  CUMDTI                    PIC X(08).
+           02  CUMUSRL                   COMP PIC S9(4).
+           02  CUMUSRF                   PIC X.
+           02  FILLER REDEFINES CUMUSRF.
+               03  CUMUSRA               PIC X.
+           02  CUMUSRI                   PIC X(08).
+           02  MSGOUTL                   COMP PIC S9(4).
+           02  MSGOUTF                   PIC X.
+           02  FILLER REDEFINES MSGOUTF.
+               03  MSGOUTA               PIC X.
+           02  MSGOUTI                   PIC X(40).
+           02  MSGERRL                   COMP PIC S9(4).
+           02  MSGERRF                   PIC X.
+           02  FILLER REDEFINES MSGERRF.
+               03  MSGERRA               PIC X.
+           02  MSGERRI                   PIC X(60).
+      *
+       01  CUSTONQO REDEFINES CUSTONQI.
+           02  FILLER                    PIC X(12).
+           02  FILLER                    PIC X(02).
+           02  CUCODEC                   PIC X.
+           02  CUCODEH                   PIC X.
+           02  CUCODEO                   PIC X(04).
+           02  FILLER                    PIC X(02).
+           02  CUACCTC                   PIC X.
+           02  CUACCTH                   PIC X.
+           02  CUACCTO                   PIC X(05).
+           02  FILLER                    PIC X(02).
+           02  CUNAMEC                   PIC X.
+           02  CUNAMEH                   PIC X.
+           02  CUNAMEO                   PIC X(15).
+           02  FILLER                    PIC X(02).
+           02  CUMDTC                    PIC X.
+           02  CUMDTH                    PIC X.
+           02  CUMDTO                    PIC X(08).
+           02  FILLER                    PIC X(02).
+           02  CUMUSRC                   PIC X.
+           02  CUMUSRH                   PIC X.
+           02  CUMUSRO                   PIC X(08).
+           02  FILLER                    PIC X(02).
+           02  MSGOUTC                   PIC X.
+           02  MSGOUTH                   PIC X.
+           02  MSGOUTO                   PIC X(40).
+           02  FILLER                    PIC X(02).
+           02  MSGERRC                   PIC X.
+           02  MSGERRH                   PIC X.
+           02  MSGERRO                   PIC X(60).
