@@ -0,0 +1,166 @@
+      *****************************************************************
+      *    ADMENUS                                                   *
+      *    SYMBOLIC MAP FOR MAPSET ADMA0, MAP ADMENUS.                *
+      *    DATE-DIFFERENCE UTILITY SCREEN.  FIELD NAMES AND LENGTHS   *
+      *    ARE CARRIED OVER FROM THE ASSEMBLER DSECT IN ADMA0 SO THE  *
+      *    TWO STAY IN STEP.  ONE RENAME WAS NEEDED: THE ASSEMBLER    *
+      *    DSECT REUSES "ADBDAYI" AS BOTH THE INPUT FIELD FOR ADBDAY  *
+      *    AND AS THE BASE NAME OF ITS OWN ONE-BYTE GROUP - THAT      *
+      *    GROUP IS CARRIED HERE AS ADBDYIN SO THE TWO DON'T COLLIDE  *
+      *    IN A SINGLE COBOL RECORD.                                  *
+      *                                                                *
+      *    MOD LOG                                                     *
+      *    ----------------------------------------------------------  *
+      *    2026  D.ELLIS     ORIGINAL COBOL TRANSLATION OF THE ADMA0    *
+      *                      ASSEMBLER SYMBOLIC MAP, FOR THE NEW        *
+      *                      ADMENUS DATE-DIFFERENCE TRANSACTION.       *
+      *****************************************************************
+       01  ADMENUI.
+           02  FILLER                    PIC X(12).
+           02  ADBDAYL                   COMP PIC S9(4).
+           02  ADBDAYF                   PIC X.
+           02  FILLER REDEFINES ADBDAYF.
+               03  ADBDAYA               PIC X.
+           02  ADBDAYI                   PIC X(08).
+           02  ADBDAYML                  COMP PIC S9(4).
+           02  ADBDAYMF                  PIC X.
+           02  FILLER REDEFINES ADBDAYMF.
+               03  ADBDAYMA              PIC X.
+           02  ADBDAYMI                  PIC X(38).
+           02  ADBDYINL                  COMP PIC S9(4).
+           02  ADBDYINF                  PIC X.
+           02  FILLER REDEFINES ADBDYINF.
+               03  ADBDYINA              PIC X.
+           02  ADBDYINI                  PIC X(01).
+           02  ADBDAYDL                  COMP PIC S9(4).
+           02  ADBDAYDF                  PIC X.
+           02  FILLER REDEFINES ADBDAYDF.
+               03  ADBDAYDA              PIC X.
+           02  ADBDAYDI                  PIC X(45).
+           02  ADBDAYRL                  COMP PIC S9(4).
+           02  ADBDAYRF                  PIC X.
+           02  FILLER REDEFINES ADBDAYRF.
+               03  ADBDAYRA              PIC X.
+           02  ADBDAYRI                  PIC X(45).
+           02  ADBDFMTL                  COMP PIC S9(4).
+           02  ADBDFMTF                  PIC X.
+           02  FILLER REDEFINES ADBDFMTF.
+               03  ADBDFMTA              PIC X.
+           02  ADBDFMTI                  PIC X(45).
+           02  ADBDFM1L                  COMP PIC S9(4).
+           02  ADBDFM1F                  PIC X.
+           02  FILLER REDEFINES ADBDFM1F.
+               03  ADBDFM1A              PIC X.
+           02  ADBDFM1I                  PIC X(24).
+           02  ADBDFM2L                  COMP PIC S9(4).
+           02  ADBDFM2F                  PIC X.
+           02  FILLER REDEFINES ADBDFM2F.
+               03  ADBDFM2A              PIC X.
+           02  ADBDFM2I                  PIC X(29).
+           02  ADDIFF1L                  COMP PIC S9(4).
+           02  ADDIFF1F                  PIC X.
+           02  FILLER REDEFINES ADDIFF1F.
+               03  ADDIFF1A              PIC X.
+           02  ADDIFF1I                  PIC X(24).
+           02  ADDIFF2L                  COMP PIC S9(4).
+           02  ADDIFF2F                  PIC X.
+           02  FILLER REDEFINES ADDIFF2F.
+               03  ADDIFF2A              PIC X.
+           02  ADDIFF2I                  PIC X(12).
+           02  ADDIFF3L                  COMP PIC S9(4).
+           02  ADDIFF3F                  PIC X.
+           02  FILLER REDEFINES ADDIFF3F.
+               03  ADDIFF3A              PIC X.
+           02  ADDIFF3I                  PIC X(04).
+           02  ADBRETL                   COMP PIC S9(4).
+           02  ADBRETF                   PIC X.
+           02  FILLER REDEFINES ADBRETF.
+               03  ADBRETA               PIC X.
+           02  ADBRETI                   PIC X(27).
+           02  ADRET1L                   COMP PIC S9(4).
+           02  ADRET1F                   PIC X.
+           02  FILLER REDEFINES ADRET1F.
+               03  ADRET1A               PIC X.
+           02  ADRET1I                   PIC X(26).
+           02  ADRET2L                   COMP PIC S9(4).
+           02  ADRET2F                   PIC X.
+           02  FILLER REDEFINES ADRET2F.
+               03  ADRET2A               PIC X.
+           02  ADRET2I                   PIC X(35).
+           02  MSGOUTL                   COMP PIC S9(4).
+           02  MSGOUTF                   PIC X.
+           02  FILLER REDEFINES MSGOUTF.
+               03  MSGOUTA               PIC X.
+           02  MSGOUTI                   PIC X(35).
+           02  MSGERRL                   COMP PIC S9(4).
+           02  MSGERRF                   PIC X.
+           02  FILLER REDEFINES MSGERRF.
+               03  MSGERRA               PIC X.
+           02  MSGERRI                   PIC X(60).
+      *
+       01  ADMENUO REDEFINES ADMENUI.
+           02  FILLER                    PIC X(12).
+           02  FILLER                    PIC X(02).
+           02  ADBDAYC                   PIC X.
+           02  ADBDAYH                   PIC X.
+           02  ADBDAYO                   PIC X(08).
+           02  FILLER                    PIC X(02).
+           02  ADBDAYMC                  PIC X.
+           02  ADBDAYMH                  PIC X.
+           02  ADBDAYMO                  PIC X(38).
+           02  FILLER                    PIC X(02).
+           02  ADBDYINC                  PIC X.
+           02  ADBDYINH                  PIC X.
+           02  ADBDYINO                  PIC X(01).
+           02  FILLER                    PIC X(02).
+           02  ADBDAYDC                  PIC X.
+           02  ADBDAYDH                  PIC X.
+           02  ADBDAYDO                  PIC X(45).
+           02  FILLER                    PIC X(02).
+           02  ADBDAYRC                  PIC X.
+           02  ADBDAYRH                  PIC X.
+           02  ADBDAYRO                  PIC X(45).
+           02  FILLER                    PIC X(02).
+           02  ADBDFMTC                  PIC X.
+           02  ADBDFMTH                  PIC X.
+           02  ADBDFMTO                  PIC X(45).
+           02  FILLER                    PIC X(02).
+           02  ADBDFM1C                  PIC X.
+           02  ADBDFM1H                  PIC X.
+           02  ADBDFM1O                  PIC X(24).
+           02  FILLER                    PIC X(02).
+           02  ADBDFM2C                  PIC X.
+           02  ADBDFM2H                  PIC X.
+           02  ADBDFM2O                  PIC X(29).
+           02  FILLER                    PIC X(02).
+           02  ADDIFF1C                  PIC X.
+           02  ADDIFF1H                  PIC X.
+           02  ADDIFF1O                  PIC X(24).
+           02  FILLER                    PIC X(02).
+           02  ADDIFF2C                  PIC X.
+           02  ADDIFF2H                  PIC X.
+           02  ADDIFF2O                  PIC X(12).
+           02  FILLER                    PIC X(02).
+           02  ADDIFF3C                  PIC X.
+           02  ADDIFF3H                  PIC X.
+           02  ADDIFF3O                  PIC X(04).
+           02  FILLER                    PIC X(02).
+           02  ADBRETC                   PIC X.
+           02  ADBRETH                   PIC X.
+           02  ADBRETO                   PIC X(27).
+           02  FILLER                    PIC X(02).
+           02  ADRET1C                   PIC X.
+           02  ADRET1H                   PIC X.
+           02  ADRET1O                   PIC X(26).
+           02  FILLER                    PIC X(02).
+           02  ADRET2C                   PIC X.
+           02  ADRET2H                   PIC X.
+           02  ADRET2O                   PIC X(35).
+           02  FILLER                    PIC X(02).
+           02  MSGOUTC                   PIC X.
+           02  MSGOUTH                   PIC X.
+           02  MSGOUTO                   PIC X(35).
+           02  FILLER                    PIC X(02).
+           02  MSGERRC                   PIC X.
+           02  MSGERRH                   PIC X.
+           02  MSGERRO                   PIC X(60).
