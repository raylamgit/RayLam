@@ -0,0 +1,80 @@
+      *****************************************************************
+      *    CNSA0                                                     *
+      *    SYMBOLIC MAP FOR MAPSET CNSA0, MAP CNSONLN.                *
+      *    ONLINE MAINTENANCE SCREEN FOR LOOKUP-CNS-BIAS-FILE - ADDS  *
+      *    AND CHANGES ONE CONSIGNMENT BIAS ENTRY AT A TIME.  FIELD   *
+      *    NAMES FOLLOW THE SAME DSECT-STYLE CONVENTION AS ADMA0.CPY. *
+      *                                                                *
+      *    MOD LOG                                                     *
+      *    ----------------------------------------------------------  *
+      *    2026  D.ELLIS     ORIGINAL COBOL SYMBOLIC MAP FOR THE NEW    *
+      *                      CNSONLN ONLINE MAINTENANCE TRANSACTION.    *
+      *****************************************************************
+       01  CNSONLNI.
+           02  FILLER                    PIC X(12).
+           02  CNTRANL                   COMP PIC S9(4).
+           02  CNTRANF                   PIC X.
+           02  FILLER REDEFINES CNTRANF.
+               03  CNTRANA               PIC X.
+           02  CNTRANI                   PIC X(01).
+           02  CNKEYL                    COMP PIC S9(4).
+           02  CNKEYF                    PIC X.
+           02  FILLER REDEFINES CNKEYF.
+               03  CNKEYA                PIC X.
+           02  CNKEYI                    PIC X(10).
+           02  CNDESCL                   COMP PIC S9(4).
+           02  CNDESCF                   PIC X.
+           02  FILLER REDEFINES CNDESCF.
+               03  CNDESCA               PIC X.
+           02  CNDESCI                   PIC X(30).
+           02  CNFACTL                   COMP PIC S9(4).
+           02  CNFACTF                   PIC X.
+           02  FILLER REDEFINES CNFACTF.
+               03  CNFACTA               PIC X.
+           02  CNFACTI                   PIC X(08).
+           02  CNUSERL                   COMP PIC S9(4).
+           02  CNUSERF                   PIC X.
+           02  FILLER REDEFINES CNUSERF.
+               03  CNUSERA               PIC X.
+           02  CNUSERI                   PIC X(08).
+           02  MSGOUTL                   COMP PIC S9(4).
+           02  MSGOUTF                   PIC X.
+           02  FILLER REDEFINES MSGOUTF.
+               03  MSGOUTA               PIC X.
+           02  MSGOUTI                   PIC X(40).
+           02  MSGERRL                   COMP PIC S9(4).
+           02  MSGERRF                   PIC X.
+           02  FILLER REDEFINES MSGERRF.
+               03  MSGERRA               PIC X.
+           02  MSGERRI                   PIC X(60).
+      *
+       01  CNSONLNO REDEFINES CNSONLNI.
+           02  FILLER                    PIC X(12).
+           02  FILLER                    PIC X(02).
+           02  CNTRANC                   PIC X.
+           02  CNTRANH                   PIC X.
+           02  CNTRANO                   PIC X(01).
+           02  FILLER                    PIC X(02).
+           02  CNKEYC                    PIC X.
+           02  CNKEYH                    PIC X.
+           02  CNKEYO                    PIC X(10).
+           02  FILLER                    PIC X(02).
+           02  CNDESCC                   PIC X.
+           02  CNDESCH                   PIC X.
+           02  CNDESCO                   PIC X(30).
+           02  FILLER                    PIC X(02).
+           02  CNFACTC                   PIC X.
+           02  CNFACTH                   PIC X.
+           02  CNFACTO                   PIC X(08).
+           02  FILLER                    PIC X(02).
+           02  CNUSERC                   PIC X.
+           02  CNUSERH                   PIC X.
+           02  CNUSERO                   PIC X(08).
+           02  FILLER                    PIC X(02).
+           02  MSGOUTC                   PIC X.
+           02  MSGOUTH                   PIC X.
+           02  MSGOUTO                   PIC X(40).
+           02  FILLER                    PIC X(02).
+           02  MSGERRC                   PIC X.
+           02  MSGERRH                   PIC X.
+           02  MSGERRO                   PIC X(60).
