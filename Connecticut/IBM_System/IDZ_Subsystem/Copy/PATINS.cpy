@@ -0,0 +1,16 @@
+      *****************************************************************
+      *    PATINS                                                     *
+      *    WORKING-STORAGE LAYOUT FOR A PATINS RECORD, USED FOR       *
+      *    READ INTO AGAINST THE PHYSICAL PATINS INDEXED FILE         *
+      *    (KEYED BY PATIENT-INS-KEY).                                *
+      *                                                                *
+      *    MOD LOG                                                     *
+      *    ----------------------------------------------------------  *
+      *    2008  J.SAYLES    ORIGINAL LAYOUT                           *
+      *****************************************************************
+       01  PATIENT-INSURANCE.
+           05  FILLER                        PIC X(06).
+           05  PLAN-ID                       PIC X(10).
+           05  INS-COMPANY-PRIMARY.
+               10  INS-IDENT-NBR             PIC X(12).
+           05  FILLER                        PIC X(674).
