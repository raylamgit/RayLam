@@ -0,0 +1,25 @@
+      *****************************************************************
+      *    HLTHPLAN                                                   *
+      *    DB2 DECLARED-TABLE LAYOUT FOR DDS0001.HEALTH_PLAN, USED    *
+      *    BY MSTRCALC'S 1000-GET-PLAN-DATA SELECT.                   *
+      *                                                                *
+      *    MOD LOG                                                     *
+      *    ----------------------------------------------------------  *
+      *    2010  J.SAYLES    ORIGINAL LAYOUT                           *
+      *    2026  D.ELLIS     ADDED STOP-LOSS-THRESHOLD FOR PLAN-YEAR   *
+      *                      ACCUMULATION                              *
+      *****************************************************************
+       01  DCLHEALTH-PLAN.
+           05  PLAN-ID                       PIC X(10).
+           05  GROUP-ID                      PIC X(10).
+           05  PROVIDER                      PIC X(08).
+           05  DEDUCTIBLE                    PIC S9(7)V99 COMP-3.
+           05  COPAYMENT                     PIC S9(5)V99 COMP-3.
+           05  CO-INSURANCE                  PIC S9(3)V99 COMP-3.
+           05  COVERAGE-LIMITS               PIC S9(9)V99 COMP-3.
+           05  OOP-MAX                       PIC S9(7)V99 COMP-3.
+           05  IN-NETWORK-REQ                PIC X(01).
+           05  PRIOR-AUTHORIZATION           PIC X(01).
+           05  EXCLUSIONS                    PIC X(50).
+           05  PLAN-COMMENTS                 PIC X(100).
+           05  STOP-LOSS-THRESHOLD           PIC S9(9)V99 COMP-3.
