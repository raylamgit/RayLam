@@ -0,0 +1,32 @@
+      *****************************************************************
+      *    PATMSTR                                                    *
+      *    WORKING-STORAGE LAYOUT FOR A PATMSTR RECORD, USED FOR      *
+      *    READ INTO / REWRITE FROM AGAINST THE PHYSICAL PATMSTR      *
+      *    INDEXED FILE (KEYED BY PATIENT-KEY).                       *
+      *                                                                *
+      *    THE LAB-TEST AND EQUIPMENT LINE-ITEM TABLES OCCUR          *
+      *    PM-MAX-LINE-ITEMS TIMES.  THIS MUST STAY IN STEP WITH THE  *
+      *    WS-MAX-LINE-ITEMS LOOP LIMIT IN MSTRCALC - RAISING ONE     *
+      *    WITHOUT THE OTHER EITHER WASTES SPACE OR REINTRODUCES THE  *
+      *    SILENT-TRUNCATION PROBLEM THIS WAS RAISED TO FIX.          *
+      *                                                                *
+      *    MOD LOG                                                     *
+      *    ----------------------------------------------------------  *
+      *    2008  J.SAYLES    ORIGINAL LAYOUT, 20 LINE ITEMS PER TABLE  *
+      *    2026  D.ELLIS     RAISED LINE-ITEM TABLES FROM 20 TO 50     *
+      *****************************************************************
+       01  PATIENT-MASTER-REC.
+           05  PATIENT-ID                    PIC X(08).
+           05  DATE-DISCHARGE                PIC X(08).
+           05  PRIMARY-CARE-PHYSICIAN-ID     PIC X(08).
+           05  COPAY                         PIC 999.
+           05  PATIENT-TOT-AMT               PIC S9(7)V99 COMP-3.
+           05  LAB-TEST-TABLE OCCURS 50 TIMES.
+               10  LAB-TEST-S-ID             PIC X(08).
+               10  TEST-CHARGES              PIC S9(5)V99 COMP-3.
+               10  PRESCRIBING-S-PHYS-ID     PIC X(08).
+           05  EQUIPMENT-TABLE OCCURS 50 TIMES.
+               10  EQUIPMENT-S-ID            PIC X(08).
+               10  EQUIPMENT-CHARGES         PIC S9(5)V99 COMP-3.
+               10  EQUIPMENT-PRES-PHYS-ID    PIC X(08).
+           05  FILLER                        PIC X(932).
