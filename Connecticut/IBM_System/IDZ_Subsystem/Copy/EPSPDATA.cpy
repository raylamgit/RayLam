@@ -0,0 +1,27 @@
+      *****************************************************************
+      *    EPSPDATA                                                   *
+      *    PARAMETER AREA PASSED BY EPSCSMRT TO THE DYNAMICALLY       *
+      *    SELECTED MORTGAGE-MATH SUBPROGRAM (E.G. EPSMPMT).          *
+      *                                                                *
+      *    MOD LOG                                                     *
+      *    ----------------------------------------------------------  *
+      *    2008  J.HILDNER   ORIGINAL PAYMENT-ONLY LAYOUT               *
+      *    2026  D.ELLIS     ADDED SCHEDULE MODE AND SCHEDULE TABLE     *
+      *****************************************************************
+       01  EPSPDATA.
+           05  EPSPDATA-MODE                   PIC X.
+               88  EPSPDATA-MODE-PAYMENT          VALUE 'P'.
+               88  EPSPDATA-MODE-SCHEDULE         VALUE 'S'.
+           05  EPSPDATA-PRINCIPLE-DATA          PIC 9(8)V99.
+           05  EPSPDATA-NUMBER-OF-YEARS         PIC 99.
+           05  EPSPDATA-YEAR-MONTH-IND          PIC X.
+           05  EPSPDATA-QUOTED-INTEREST-RATE    PIC 99V999.
+           05  EPSPDATA-RETURN-MONTH-PAYMENT    PIC 9(6)V99.
+           05  EPSPDATA-RETURN-ERROR            PIC X(60).
+           05  EPSPDATA-SCHEDULE-TABLE.
+               10  EPSPDATA-SCHED-ENTRY OCCURS 40 TIMES
+                                     INDEXED BY EPSPDATA-SCHED-IDX.
+                   15  EPSPDATA-SCHED-YEAR         PIC 99.
+                   15  EPSPDATA-SCHED-PRINCIPAL-PD PIC 9(7)V99.
+                   15  EPSPDATA-SCHED-INTEREST-PD  PIC 9(7)V99.
+                   15  EPSPDATA-SCHED-BALANCE      PIC 9(8)V99.
