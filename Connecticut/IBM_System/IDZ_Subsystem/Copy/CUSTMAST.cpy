@@ -0,0 +1,19 @@
+      *****************************************************************
+      *    CUSTMAST                                                  *
+      *    RECORD LAYOUT FOR THE CUSTOMER-MASTER-FILE, KEYED BY       *
+      *    CUSTOMER-CODE.  REPLACES THE HARDCODED 10-ENTRY            *
+      *    CUSTOMER-TABLE FORMERLY CARRIED IN COBTABLE SO NEW         *
+      *    CUSTOMERS CAN BE ADDED WITHOUT A RECOMPILE OF EVERY        *
+      *    PROGRAM THAT COPIES THAT TABLE.                            *
+      *                                                                *
+      *    MOD LOG                                                     *
+      *    ----------------------------------------------------------  *
+      *    2026  D.ELLIS     ORIGINAL LAYOUT                           *
+      *****************************************************************
+       01  CUSTOMER-MASTER-REC.
+           05  CUSTOMER-CODE                 PIC 9(04).
+           05  CUSTOMER-ACCOUNT              PIC 9(05).
+           05  CUSTOMER-NAME                 PIC X(15).
+           05  CUSTOMER-LAST-MAINT-DATE      PIC X(08).
+           05  CUSTOMER-LAST-MAINT-USER      PIC X(08).
+           05  FILLER                        PIC X(20).
