@@ -0,0 +1,20 @@
+      *****************************************************************
+      *    PROVIDER                                                   *
+      *    DB2 DECLARED-TABLE LAYOUT FOR DDS0001.PROVIDER, USED BY    *
+      *    MSTRCALC'S 2000/2200/2400 PROVIDER LOOKUP PARAGRAPHS.      *
+      *                                                                *
+      *    MOD LOG                                                     *
+      *    ----------------------------------------------------------  *
+      *    2010  J.SAYLES    ORIGINAL LAYOUT                           *
+      *    2026  D.ELLIS     ADDED NETWORK-TIER FOR TIERED-NETWORK     *
+      *                      COST SHARING                              *
+      *****************************************************************
+       01  DCLPROVIDER.
+           05  PROVIDER-ID                   PIC X(08).
+           05  PROVIDER-NAME                 PIC X(30).
+           05  NETWORK-FLAG                  PIC X(01).
+           05  NETWORK-TIER                  PIC X(01).
+               88  TIER-PREFERRED               VALUE 'P'.
+               88  TIER-STANDARD                VALUE 'S'.
+               88  TIER-NON-PREFERRED           VALUE 'N'.
+           05  COST-OVERRIDE-PCT             PIC S9(3)V99 COMP-3.
