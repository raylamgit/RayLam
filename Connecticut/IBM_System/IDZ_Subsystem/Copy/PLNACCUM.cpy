@@ -0,0 +1,17 @@
+      *****************************************************************
+      *    PLNACCUM                                                   *
+      *    RECORD LAYOUT FOR THE PLNACCUM INDEXED FILE - THE          *
+      *    RUNNING PLAN-YEAR PAID-AMOUNT ACCUMULATOR USED BY          *
+      *    MSTRCALC TO WATCH FOR A PLAN CROSSING ITS STOP-LOSS        *
+      *    THRESHOLD (DCLHEALTH-PLAN STOP-LOSS-THRESHOLD).            *
+      *                                                                *
+      *    MOD LOG                                                     *
+      *    ----------------------------------------------------------  *
+      *    2026  D.ELLIS     ORIGINAL LAYOUT                           *
+      *****************************************************************
+       01  PLAN-ACCUM-REC.
+           05  PA-PLAN-ID                    PIC X(10).
+           05  PA-YTD-PAID-AMOUNT            PIC S9(9)V99 COMP-3.
+           05  PA-THRESHOLD-CROSSED-SW       PIC X(01) VALUE "N".
+               88  PA-THRESHOLD-CROSSED         VALUE "Y".
+           05  FILLER                        PIC X(20).
