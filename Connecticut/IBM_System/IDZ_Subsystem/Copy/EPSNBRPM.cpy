@@ -0,0 +1,30 @@
+      *****************************************************************
+      *    EPSNBRPM                                                   *
+      *    PARAMETER AREA PASSED TO EPSNBRVL FOR NUMBER/RULE          *
+      *    VALIDATION FROM THE MORTGAGE ENTRY SCREEN.                 *
+      *                                                                *
+      *    EPSPARM-RULE-FLAG VALUES:                                   *
+      *        0  =  NO RULE - EDIT NUMERIC ONLY (E.G. RATE)           *
+      *        1  =  YEARS RULE                                        *
+      *        2  =  LOAN AMOUNT RULE                                  *
+      *        3  =  LOAN-TO-VALUE RULE (PROPERTY VALUE/DOWN PAYMENT)  *
+      *                                                                *
+      *    MOD LOG                                                     *
+      *    ----------------------------------------------------------  *
+      *    2012  D.ELLIS   ORIGINAL LAYOUT                              *
+      *    2026  D.ELLIS   ADDED RULE FLAG 3 (LOAN-TO-VALUE)            *
+      *****************************************************************
+       01  EPS-NUMBER-VALIDATION.
+           05  EPSPARM-RULE-FLAG             PIC 9.
+               88  EPSPARM-RULE-RATE            VALUE 0.
+               88  EPSPARM-RULE-YEARS           VALUE 1.
+               88  EPSPARM-RULE-AMOUNT          VALUE 2.
+               88  EPSPARM-RULE-LOAN-TO-VALUE   VALUE 3.
+           05  EPSPARM-VALIDATE-DATA         PIC X(12).
+           05  EPSPARM-MAX-LENGTH            PIC 9(4) COMP.
+           05  EPSPARM-NUMBER                PIC 9(8).
+           05  EPSPARM-DECIMAL               PIC V999.
+           05  EPSPARM-PROPERTY-VALUE        PIC 9(8)V99.
+           05  EPSPARM-DOWN-PAYMENT          PIC 9(8)V99.
+           05  EPSPARM-RETURN-ERROR-RC       PIC 9(4).
+           05  EPSPARM-RETURN-ERROR-TEXT     PIC X(60).
