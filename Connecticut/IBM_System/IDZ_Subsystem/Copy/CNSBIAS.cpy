@@ -0,0 +1,19 @@
+      *****************************************************************
+      *    CNSBIAS                                                   *
+      *    RECORD LAYOUT FOR LOOKUP-CNS-BIAS-FILE, KEYED BY          *
+      *    CONSIGNMENT BIAS CODE.  REPLACES THE PLAIN PIC X(400)     *
+      *    RECORD FORMERLY CARRIED IN PARTSUPP SO INDIVIDUAL         *
+      *    CONSIGNMENT BIAS FACTORS CAN BE MAINTAINED ONE AT A TIME  *
+      *    INSTEAD OF REQUIRING A FULL OFFLINE FILE REBUILD.         *
+      *                                                                *
+      *    MOD LOG                                                     *
+      *    ----------------------------------------------------------  *
+      *    2026  D.ELLIS     ORIGINAL LAYOUT                           *
+      *****************************************************************
+       01  LOOKUP-CNS-BIAS-REC.
+           05  CNS-BIAS-KEY                  PIC X(10).
+           05  CNS-BIAS-DESCRIPTION          PIC X(30).
+           05  CNS-BIAS-FACTOR               PIC S9(3)V999 COMP-3.
+           05  CNS-BIAS-LAST-MAINT-DATE      PIC X(08).
+           05  CNS-BIAS-LAST-MAINT-USER      PIC X(08).
+           05  FILLER                        PIC X(340).
