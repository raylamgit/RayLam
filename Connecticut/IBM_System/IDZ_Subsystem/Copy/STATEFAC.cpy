@@ -0,0 +1,22 @@
+      *****************************************************************
+      *    STATEFAC                                                   *
+      *    RECORD LAYOUT FOR THE STATE-FACTOR-FILE, KEYED BY STATE    *
+      *    CODE PLUS NETWORK INDICATOR.  REPLACES THE HARDCODED       *
+      *    EVALUATE EMP-STATE TABLES FORMERLY CARRIED IN MSTRCALC'S   *
+      *    IN-NETWORK/OUT-OF-NETWORK COSTING PARAGRAPHS SO THE STATE  *
+      *    FACTORS CAN BE MAINTAINED WITHOUT A RECOMPILE.             *
+      *                                                                *
+      *    MOD LOG                                                     *
+      *    ----------------------------------------------------------  *
+      *    2026  D.ELLIS     ORIGINAL LAYOUT                           *
+      *****************************************************************
+       01  STATE-FACTOR-REC.
+           05  SF-KEY.
+               10  SF-STATE-CODE             PIC X(02).
+               10  SF-NETWORK-IND            PIC X(01).
+                   88  SF-IN-NETWORK            VALUE 'I'.
+                   88  SF-OUT-OF-NETWORK        VALUE 'O'.
+           05  SF-STATE-FACTOR-PCT           PIC S9(3)V99 COMP-3.
+           05  SF-LAST-MAINT-DATE            PIC X(08).
+           05  SF-LAST-MAINT-USER            PIC X(08).
+           05  FILLER                        PIC X(20).
