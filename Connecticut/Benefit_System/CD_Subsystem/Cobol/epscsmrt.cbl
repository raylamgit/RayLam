@@ -1,59 +1,158 @@
-   CBL NUMPROC(MIG),FLAG(I,W),RENT                                              
-       ID DIVISION.                                                             
-       PROGRAM-ID. EPSCSMRT.                                                    
-      *    THIS IS A CALLED PROGRAM EXAMPLE FOR DEMONSTRATION                   
-      *                                                                         
-      *    THIS PROGRAM IS INVOKED VIA A CICS LINK STATMENT                     
-      *    AND DYNAMICALLY CALLS THE ACTUAL PROGRAM                             
-      *                                                                         
-      *    (C) 2017 IBM JIM HILDNER.                                            
-       ENVIRONMENT DIVISION.                                                    
-       CONFIGURATION SECTION.                                                   
-       SOURCE-COMPUTER. FLEX-ES.                                                
-       OBJECT-COMPUTER. FLEX-ES.                                                
-       DATA DIVISION.                                                           
-       WORKING-STORAGE SECTION.                                                 
-      *                                                                         
-       01  WS-CALLED-PROGRAM    PIC X(8).                                       
-                                                                                
-       01  STATIC-CALLED-PROGRAMS.                                              
-           03 STATIC-CALLED-PROGRAM-TABLE.                                      
-              05 FILLER            PIC X(8) VALUE 'EPSMPMT'.                    
-              05 FILLER            PIC X(8) VALUE 'NOT VLD'.                    
-              05 FILLER            PIC X(8) VALUE ' '.                          
-           03 CALLED-PROGRAM-TABLE                                              
-                        REDEFINES STATIC-CALLED-PROGRAM-TABLE                   
-                        OCCURS 3 TIMES.                                         
-              05 CALLED-PROGRAM-NAME PIC X(8).                                  
-                                                                                
-       COPY EPSPDATA.                                                           
-                                                                                
-       LINKAGE SECTION.                                                         
-      *                                                                         
-       01 DFHCOMMAREA.                                                          
-       COPY EPSMTCOM.                                                           
-                                                                                
-       PROCEDURE DIVISION USING DFHCOMMAREA.                                    
-      *                                                                         
-       A000-MAINLINE.                                                           
-           MOVE EPSPCOM-PRINCIPLE-DATA  TO EPSPDATA-PRINCIPLE-DATA.             
-           MOVE EPSPCOM-NUMBER-OF-YEARS TO EPSPDATA-NUMBER-OF-YEARS.            
-           MOVE 'Y'                     TO EPSPDATA-YEAR-MONTH-IND.             
-           MOVE EPSPCOM-QUOTED-INTEREST-RATE                                    
-                                        TO                                      
-                                   EPSPDATA-QUOTED-INTEREST-RATE.               
-           MOVE CALLED-PROGRAM-NAME(1)  TO WS-CALLED-PROGRAM.                   
-           MOVE SPACES                  TO EPSPDATA-RETURN-ERROR.               
-      *     CALL 'EPSMPMT' USING EPSPDATA.                                      
-           CALL WS-CALLED-PROGRAM USING EPSPDATA.                               
-           MOVE EPSPDATA-RETURN-MONTH-PAYMENT                                   
-                                        TO                                      
-                                        EPSPCOM-RETURN-MONTH-PAYMENT.           
-           MOVE EPSPDATA-RETURN-ERROR   TO EPSPCOM-ERRMSG.                      
-           IF EPSPDATA-RETURN-ERROR = SPACES                                    
-              MOVE ZERO TO EPSPCOM-PROGRAM-RETCODE                              
-           ELSE                                                                 
-              MOVE 8 TO EPSPCOM-PROGRAM-RETCODE                                 
-           END-IF.                                                              
-           GOBACK                                                               
-           .                                                                    
+   CBL NUMPROC(MIG),FLAG(I,W),RENT
+       ID DIVISION.
+       PROGRAM-ID. EPSCSMRT.
+      *    THIS IS A CALLED PROGRAM EXAMPLE FOR DEMONSTRATION
+      *
+      *    THIS PROGRAM IS INVOKED VIA A CICS LINK STATMENT
+      *    AND DYNAMICALLY CALLS THE ACTUAL PROGRAM
+      *
+      *    (C) 2017 IBM JIM HILDNER.
+      *
+      *    MOD LOG
+      *    -------------------------------------------------------
+      *    2026  D.ELLIS  ADDED SCHEDULE MODE (EPSPCOM-MODE-SCHEDULE)
+      *                   TO RETURN THE FULL PAYMENT-BY-PAYMENT
+      *                   AMORTIZATION BREAKDOWN INSTEAD OF JUST THE
+      *                   MONTHLY PAYMENT.
+      *    2026  D.ELLIS  ADDED QUOTE-HISTORY LOGGING FOR COMPLIANCE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. FLEX-ES.
+       OBJECT-COMPUTER. FLEX-ES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QUOTE-HIST-FILE ASSIGN TO QUOTHIST
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  QUOTE-HIST-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  QUOTE-HIST-RECORD                PIC X(80).
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-CALLED-PROGRAM    PIC X(8).
+
+       01  STATIC-CALLED-PROGRAMS.
+           03 STATIC-CALLED-PROGRAM-TABLE.
+              05 FILLER            PIC X(8) VALUE 'EPSMPMT'.
+              05 FILLER            PIC X(8) VALUE 'NOT VLD'.
+              05 FILLER            PIC X(8) VALUE ' '.
+           03 CALLED-PROGRAM-TABLE
+                        REDEFINES STATIC-CALLED-PROGRAM-TABLE
+                        OCCURS 3 TIMES.
+              05 CALLED-PROGRAM-NAME PIC X(8).
+
+       COPY EPSPDATA.
+
+       01  WS-SCHEDULE-WORK.
+           05  WS-MONTHLY-RATE          PIC 9V9(6).
+           05  WS-BALANCE               PIC 9(8)V99.
+           05  WS-YEAR-PRINCIPAL        PIC 9(7)V99.
+           05  WS-YEAR-INTEREST         PIC 9(7)V99.
+           05  WS-MONTH-INTEREST        PIC 9(7)V99.
+           05  WS-MONTH-PRINCIPAL       PIC 9(7)V99.
+           05  WS-YEAR-SUB              PIC 99  COMP.
+           05  WS-MONTH-SUB             PIC 99  COMP.
+
+       01  WS-QUOTE-LOG-LINE.
+           05  QL-TIMESTAMP             PIC X(26).
+           05  FILLER                   PIC X   VALUE SPACE.
+           05  QL-PRINCIPLE             PIC 9(8)V99.
+           05  FILLER                   PIC X   VALUE SPACE.
+           05  QL-YEARS                 PIC 99.
+           05  FILLER                   PIC X   VALUE SPACE.
+           05  QL-RATE                  PIC 99V999.
+           05  FILLER                   PIC X(38) VALUE SPACES.
+
+       01  WS-CURRENT-DATE-TIME         PIC X(21).
+       01  WS-CT-REDEFINED REDEFINES WS-CURRENT-DATE-TIME.
+           05  WS-CT-DATE               PIC 9(8).
+           05  WS-CT-TIME               PIC 9(6).
+           05  FILLER                   PIC X(7).
+
+       LINKAGE SECTION.
+      *
+       01 DFHCOMMAREA.
+       COPY EPSMTCOM.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *
+       A000-MAINLINE.
+           MOVE EPSPCOM-PRINCIPLE-DATA  TO EPSPDATA-PRINCIPLE-DATA.
+           MOVE EPSPCOM-NUMBER-OF-YEARS TO EPSPDATA-NUMBER-OF-YEARS.
+           MOVE 'Y'                     TO EPSPDATA-YEAR-MONTH-IND.
+           MOVE EPSPCOM-QUOTED-INTEREST-RATE
+                                        TO
+                                   EPSPDATA-QUOTED-INTEREST-RATE.
+           IF EPSPCOM-MODE-SCHEDULE
+              SET EPSPDATA-MODE-SCHEDULE TO TRUE
+           ELSE
+              SET EPSPDATA-MODE-PAYMENT  TO TRUE
+           END-IF.
+           MOVE CALLED-PROGRAM-NAME(1)  TO WS-CALLED-PROGRAM.
+           MOVE SPACES                  TO EPSPDATA-RETURN-ERROR.
+      *     CALL 'EPSMPMT' USING EPSPDATA.
+           CALL WS-CALLED-PROGRAM USING EPSPDATA.
+           MOVE EPSPDATA-RETURN-MONTH-PAYMENT
+                                        TO
+                                        EPSPCOM-RETURN-MONTH-PAYMENT.
+           MOVE EPSPDATA-RETURN-ERROR   TO EPSPCOM-ERRMSG.
+           IF EPSPDATA-RETURN-ERROR = SPACES
+              MOVE ZERO TO EPSPCOM-PROGRAM-RETCODE
+              IF EPSPCOM-MODE-SCHEDULE
+                 PERFORM A500-BUILD-SCHEDULE
+              END-IF
+              PERFORM A700-LOG-QUOTE
+           ELSE
+              MOVE 8 TO EPSPCOM-PROGRAM-RETCODE
+           END-IF.
+           GOBACK
+           .
+
+       A500-BUILD-SCHEDULE.
+      *    BUILDS THE YEAR-BY-YEAR PRINCIPAL / INTEREST / REMAINING
+      *    BALANCE BREAKDOWN FOR THE LOAN ON FILE, USING THE SAME
+      *    MONTHLY PAYMENT EPSMPMT ALREADY COMPUTED.
+           COMPUTE WS-MONTHLY-RATE ROUNDED =
+               EPSPDATA-QUOTED-INTEREST-RATE / 1200.
+           MOVE EPSPDATA-PRINCIPLE-DATA TO WS-BALANCE.
+           PERFORM VARYING WS-YEAR-SUB FROM 1 BY 1
+                   UNTIL WS-YEAR-SUB > EPSPDATA-NUMBER-OF-YEARS
+                      OR WS-YEAR-SUB > 40
+              MOVE ZERO TO WS-YEAR-PRINCIPAL WS-YEAR-INTEREST
+              PERFORM VARYING WS-MONTH-SUB FROM 1 BY 1
+                      UNTIL WS-MONTH-SUB > 12
+                 COMPUTE WS-MONTH-INTEREST ROUNDED =
+                     WS-BALANCE * WS-MONTHLY-RATE
+                 COMPUTE WS-MONTH-PRINCIPAL ROUNDED =
+                     EPSPDATA-RETURN-MONTH-PAYMENT - WS-MONTH-INTEREST
+                 IF WS-MONTH-PRINCIPAL > WS-BALANCE
+                    MOVE WS-BALANCE TO WS-MONTH-PRINCIPAL
+                 END-IF
+                 SUBTRACT WS-MONTH-PRINCIPAL FROM WS-BALANCE
+                 ADD WS-MONTH-PRINCIPAL TO WS-YEAR-PRINCIPAL
+                 ADD WS-MONTH-INTEREST  TO WS-YEAR-INTEREST
+              END-PERFORM
+              MOVE WS-YEAR-SUB       TO EPSPDATA-SCHED-YEAR(WS-YEAR-SUB)
+              MOVE WS-YEAR-PRINCIPAL TO
+                             EPSPDATA-SCHED-PRINCIPAL-PD(WS-YEAR-SUB)
+              MOVE WS-YEAR-INTEREST  TO
+                             EPSPDATA-SCHED-INTEREST-PD(WS-YEAR-SUB)
+              MOVE WS-BALANCE        TO
+                             EPSPDATA-SCHED-BALANCE(WS-YEAR-SUB)
+           END-PERFORM.
+           MOVE EPSPDATA-SCHEDULE-TABLE TO EPSPCOM-SCHEDULE-TABLE.
+
+       A700-LOG-QUOTE.
+      *    WRITE THE QUOTE JUST GENERATED TO THE DURABLE QUOTE-HISTORY
+      *    FILE FOR COMPLIANCE REVIEW.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE SPACES               TO WS-QUOTE-LOG-LINE.
+           STRING WS-CT-DATE '-' WS-CT-TIME
+               DELIMITED BY SIZE INTO QL-TIMESTAMP.
+           MOVE EPSPDATA-PRINCIPLE-DATA       TO QL-PRINCIPLE.
+           MOVE EPSPDATA-NUMBER-OF-YEARS      TO QL-YEARS.
+           MOVE EPSPDATA-QUOTED-INTEREST-RATE TO QL-RATE.
+           OPEN EXTEND QUOTE-HIST-FILE.
+           WRITE QUOTE-HIST-RECORD FROM WS-QUOTE-LOG-LINE.
+           CLOSE QUOTE-HIST-FILE.
